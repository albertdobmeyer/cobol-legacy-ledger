@@ -0,0 +1,43 @@
+*> ================================================================
+*> OPERIO.cpy — Shared Operator I/O Working-Storage Variables
+*> Used by: ACCOUNTS.cob, payroll/src/DISPUTE.cob,
+*>          payroll/src/MERCHANT.cob
+*>
+*> Provides the in-memory operator table and sign-on result flags
+*> used by LOAD-OPERATORS/AUTHENTICATE-OPERATOR paragraphs across
+*> every program that requires operator sign-on. Mirrors ACCTIO.cpy:
+*> shared data layout, per-program procedure logic — each consuming
+*> program keeps its own LOAD-OPERATORS/AUTHENTICATE-OPERATOR
+*> paragraphs so the permission rule per operation (which ones need
+*> just an active operator vs. a supervisor) can differ program to
+*> program.
+*>
+*> Usage: COPY "OPERIO.cpy" in WORKING-STORAGE SECTION.
+*> ================================================================
+*>
+*> Sign-on result — set by AUTHENTICATE-OPERATOR
+ 01  WS-OPER-AUTH-FLAG       PIC X VALUE 'N'.
+     88  WS-OPER-AUTHORIZED  VALUE 'Y'.
+     88  WS-OPER-DENIED      VALUE 'N'.
+*> Search result flags — set while AUTHENTICATE-OPERATOR looks up
+*> the signed-on operator in the in-memory table
+ 01  WS-OPER-FOUND-FLAG      PIC X VALUE 'N'.
+ 01  WS-OPER-FOUND-IDX       PIC 9(3) VALUE 0.
+*> How many operators are currently loaded
+ 01  WS-OPERATOR-COUNT       PIC 9(3) VALUE 0.
+*> Loop index for PERFORM VARYING over the table
+ 01  WS-OPER-IDX             PIC 9(3) VALUE 0.
+*> The operator table itself — up to 50 entries, each mirroring
+*> the 44-byte OPERATOR-RECORD layout from OPERREC.cpy.
+ 01  WS-OPERATOR-TABLE.
+     05  WS-OPER-ENTRY OCCURS 50 TIMES.
+         10  WS-OP-ID        PIC X(8).
+         10  WS-OP-NAME      PIC X(30).
+         10  WS-OP-PIN       PIC 9(4).
+         10  WS-OP-ROLE      PIC X(1).
+         10  WS-OP-STATUS    PIC X(1).
+*> Operator ID/PIN presented for sign-on — populated from
+*> ENVIRONMENT before AUTHENTICATE-OPERATOR runs, the batch
+*> stand-in for a CICS terminal's signed-on user ID.
+ 01  WS-IN-OPER-ID           PIC X(8) VALUE SPACES.
+ 01  WS-IN-OPER-PIN          PIC 9(4) VALUE 0.
