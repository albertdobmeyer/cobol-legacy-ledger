@@ -0,0 +1,34 @@
+*> ================================================================
+*> GLREC.cpy — General-Ledger Control Record Layout (47 bytes total)
+*> Used by: RECONCILE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Tying Out Against an External Control Total
+*> RECONCILE.cob's own CHECK-ACCOUNT-BALANCE paragraph only proves
+*> that ACCOUNTS.DAT is internally consistent with TRANSACT.DAT —
+*> if both files were wrong in the same way, they would still
+*> agree with each other and report MATCH. A general-ledger tie-out
+*> guards against exactly that: GLCONTROL.DAT holds a control total
+*> produced independently of ACCOUNTS.DAT/TRANSACT.DAT (typically
+*> fed from the GL system of record), one record per node per day,
+*> and RECONCILE.cob compares its own summed totals against it.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Byte  1:      GL-NODE-CODE      — Matches ACCT-ID(5:1) node letter
+*>   Bytes 2-9:    GL-CONTROL-DATE   — YYYYMMDD this control total covers
+*>   Bytes 10-23:  GL-TOTAL-CREDITS  — GL's total deposits + interest
+*>   Bytes 24-37:  GL-TOTAL-DEBITS   — GL's total withdrawals + fees +
+*>                                     transfers out
+*>   Bytes 38-47:  FILLER            — Reserved for future GL detail
+*>
+ 01  GL-CONTROL-RECORD.
+     05  GL-NODE-CODE         PIC X(1).
+     05  GL-CONTROL-DATE      PIC 9(8).
+*>   PIC S9(12)V99 — wider than ACCT-BALANCE/TRANS-AMOUNT since this
+*>   is a summed control total across every account on the node,
+*>   not a single account's or transaction's amount.
+     05  GL-TOTAL-CREDITS     PIC S9(12)V99.
+     05  GL-TOTAL-DEBITS      PIC S9(12)V99.
+     05  FILLER               PIC X(10).
