@@ -0,0 +1,20 @@
+*> ================================================================
+*> AGGWORK.cpy — Shared Same-Day Aggregate-Activity Working-Storage
+*> Used by: VALIDATE.cob, RISKCHK.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Shared Data Layout, Per-Program Procedure Logic
+*> Same pattern as ACCTIO.cpy: the field that holds "how much has
+*> this account moved today" is defined once here so every program
+*> that aggregates same-day TRANSACT.DAT activity agrees on its
+*> name and shape, but each program still owns the PERFORM
+*> paragraph that actually scans TRANSACT.DAT into it — VALIDATE.cob
+*> calls its own SUM-TODAY-ACTIVITY, RISKCHK.cob calls its own
+*> RK-SUM-SAMEDAY-ACTIVITY. Before this copybook existed, VALIDATE's
+*> daily-limit check and RISKCHK's CTR pre-flag each had their own
+*> idea of "today's activity" computed two different ways; now both
+*> populate the same WS-SAMEDAY-TOTAL field the same way.
+*> ═══════════════════════════════════════════════════════════
+*>
+ 01  WS-SAMEDAY-TOTAL       PIC S9(10)V99 VALUE 0.
