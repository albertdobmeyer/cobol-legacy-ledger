@@ -0,0 +1,43 @@
+*> ================================================================
+*> OPERREC.cpy — Operator Master Record Layout (44 bytes total)
+*> Used by: ACCOUNTS.cob, payroll/src/DISPUTE.cob,
+*>          payroll/src/MERCHANT.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Batch Stand-In for a CICS Signed-On User
+*> On a mainframe, a teller's 3270 terminal session carries a
+*> signed-on user ID (EIBOPID) into every transaction automatically
+*> — the program never has to ask who is at the keyboard. A batch
+*> CLI program has no terminal session to inherit that from, so
+*> OPERATORS.DAT stands in for the sign-on directory and
+*> AUTHENTICATE-OPERATOR stands in for the terminal's sign-on check,
+*> run once per invocation before any mutating operation proceeds.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-8:   OPER-ID      — Operator/teller ID (text)
+*>   Bytes 9-38:  OPER-NAME    — Operator's full name (text)
+*>   Bytes 39-42: OPER-PIN     — 4-digit sign-on PIN
+*>   Byte  43:    OPER-ROLE    — 'T' teller, 'S' supervisor,
+*>                                'A' administrator — see the
+*>                                88-levels below. Higher-impact
+*>                                operations (account closure,
+*>                                dispute resolution, merchant
+*>                                retiering) require at least
+*>                                supervisor.
+*>   Byte  44:    OPER-STATUS  — 'A' active, 'L' locked (a locked
+*>                                operator fails sign-on even with
+*>                                the correct PIN)
+*>
+ 01  OPERATOR-RECORD.
+     05  OPER-ID                  PIC X(8).
+     05  OPER-NAME                PIC X(30).
+     05  OPER-PIN                 PIC 9(4).
+     05  OPER-ROLE                PIC X(1).
+         88  OPER-TELLER          VALUE 'T'.
+         88  OPER-SUPERVISOR      VALUE 'S'.
+         88  OPER-ADMIN           VALUE 'A'.
+     05  OPER-STATUS              PIC X(1).
+         88  OPER-ACTIVE          VALUE 'A'.
+         88  OPER-LOCKED          VALUE 'L'.
