@@ -25,6 +25,13 @@
      05  RC-LIMIT-EXCEEDED    PIC X(2) VALUE '02'.
      05  RC-INVALID-ACCT      PIC X(2) VALUE '03'.
      05  RC-ACCOUNT-FROZEN    PIC X(2) VALUE '04'.
+     05  RC-CD-NOT-MATURED    PIC X(2) VALUE '05'.
+     05  RC-SANCTIONS-HIT     PIC X(2) VALUE '06'.
+     05  RC-UNAUTHORIZED      PIC X(2) VALUE '07'.
+*>   2026: Merchant onboarding blocked from going MERCH-ACTIVE
+*>   because its KYC checklist isn't fully marked complete — see
+*>   MERCHANT.cob's MR-400 (ACTIVATE) and KYCREC.cpy.
+     05  RC-KYC-INCOMPLETE    PIC X(2) VALUE '08'.
      05  RC-FILE-ERROR        PIC X(2) VALUE '99'.
 
 *> BANK-IDS: The 6 nodes in the system. PIC X(8) accommodates
@@ -43,6 +50,7 @@
  01  ACCOUNT-TYPES.
      05  ACCT-CHECKING        PIC X(1) VALUE 'C'.
      05  ACCT-SAVINGS         PIC X(1) VALUE 'S'.
+     05  ACCT-CD              PIC X(1) VALUE 'D'.
 
  01  ACCOUNT-STATUSES.
      05  STATUS-ACTIVE        PIC X(1) VALUE 'A'.
@@ -59,3 +67,12 @@
      05  TX-TRANSFER          PIC X(1) VALUE 'T'.
      05  TX-INTEREST          PIC X(1) VALUE 'I'.
      05  TX-FEE               PIC X(1) VALUE 'F'.
+*>   2026 AKD: Chargeback reversal credit posted back to the
+*>   cardholder's account when DISPUTE.cob resolves WON or
+*>   WRITE-OFF — see TRANSREC.cpy's TRANS-IS-CHARGEBACK.
+     05  TX-CHARGEBACK        PIC X(1) VALUE 'C'.
+*>   2026: Merchant-side refund of a prior sale — posted with
+*>   a negative TRANS-AMOUNT so volume-based totals net down
+*>   automatically. See TRANSREC.cpy's TRANS-IS-REFUND and
+*>   FEEENGN.cob's FE-COUNT-TX / FE-SORT-INPUT.
+     05  TX-REFUND            PIC X(1) VALUE 'R'.
