@@ -1,7 +1,7 @@
 *> ================================================================
 *> ACCTIO.cpy — Shared Account I/O Working-Storage Variables
 *> Used by: ACCOUNTS.cob, TRANSACT.cob, VALIDATE.cob,
-*>          INTEREST.cob, FEES.cob, RECONCILE.cpy
+*>          INTEREST.cob, FEES.cob, RECONCILE.cpy, DISPUTE.cob
 *>
 *> Provides the in-memory account table and search index variables
 *> used by LOAD-ALL-ACCOUNTS, FIND-ACCOUNT, and WRITE-ALL-ACCOUNTS
@@ -38,6 +38,12 @@
 *> Search result flags — set by the FIND-ACCOUNT paragraph
  01  WS-FOUND-FLAG          PIC X VALUE 'N'.
  01  WS-FOUND-IDX           PIC 9(3) VALUE 0.
+*> Search result flags — set by the FIND-LINKED-ACCOUNT paragraph,
+*> used by overdraft-sweep logic (CHECK-BALANCE in VALIDATE.cob and
+*> TRANSACT.cob) to look up ACCT-LINKED-ACCT without disturbing
+*> WS-FOUND-FLAG/WS-FOUND-IDX for the account being debited.
+ 01  WS-LINK-FOUND-FLAG     PIC X VALUE 'N'.
+ 01  WS-LINK-FOUND-IDX      PIC 9(3) VALUE 0.
 *> How many accounts are currently loaded (0 to 100)
  01  WS-ACCOUNT-COUNT       PIC 9(3) VALUE 0.
 *> Loop index for PERFORM VARYING over the table
@@ -54,3 +60,11 @@
          10  WS-A-STATUS    PIC X(1).
          10  WS-A-OPEN      PIC 9(8).
          10  WS-A-ACTIVITY  PIC 9(8).
+         10  WS-A-OWNER2    PIC X(30).
+         10  WS-A-OWNER3    PIC X(30).
+         10  WS-A-DORMANT   PIC X(1).
+         10  WS-A-CD-TERM   PIC 9(3).
+         10  WS-A-MATURITY  PIC 9(8).
+         10  WS-A-LINKED    PIC X(10).
+         10  WS-A-HOLD      PIC S9(10)V99.
+         10  WS-A-CURRENCY  PIC X(3).
