@@ -0,0 +1,30 @@
+*> ================================================================
+*> MISMREC.cpy — Mismatch Carry-Forward Record Layout (21 bytes total)
+*> Used by: RECONCILE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Carrying State Between Batch Runs
+*> RECONCILE.cob is otherwise stateless — each EOD run starts from
+*> ACCOUNTS.DAT and TRANSACT.DAT fresh and has no memory of what
+*> yesterday's run found. MISMATCH.DAT is the one file that carries
+*> state forward: every account still out of balance at the end of
+*> a run is rewritten here with when it was FIRST found mismatched
+*> and how many consecutive runs it has stayed that way, so tomorrow's
+*> run (and the person reading its output) can tell a brand-new break
+*> from a stale one nobody has fixed yet.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-10:  MISM-ACCT-ID      — Matches ACCT-ID in ACCTREC.cpy
+*>   Bytes 11-18: MISM-FIRST-DATE   — YYYYMMDD this account first
+*>                                    mismatched (unchanged run to run
+*>                                    until it matches again)
+*>   Bytes 19-21: MISM-STREAK-DAYS  — Consecutive EOD runs this
+*>                                    account has mismatched, including
+*>                                    today's
+*>
+ 01  MISMATCH-CARRY-RECORD.
+     05  MISM-ACCT-ID         PIC X(10).
+     05  MISM-FIRST-DATE      PIC 9(8).
+     05  MISM-STREAK-DAYS     PIC 9(3).
