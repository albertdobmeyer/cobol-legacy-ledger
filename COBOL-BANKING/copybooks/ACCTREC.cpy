@@ -1,5 +1,5 @@
 *> ================================================================
-*> ACCTREC.cpy — Account Record Layout (70 bytes total)
+*> ACCTREC.cpy — Account Record Layout (167 bytes total)
 *> Used by: ACCOUNTS.cob, TRANSACT.cob, REPORTS.cob, VALIDATE.cob,
 *>          INTEREST.cob, FEES.cob, RECONCILE.cob, SIMULATE.cob,
 *>          SETTLE.cob
@@ -19,11 +19,26 @@
 *> Field-by-field breakdown with byte offsets:
 *>   Bytes 1-10:   ACCT-ID         — Account identifier (text)
 *>   Bytes 11-40:  ACCT-NAME       — Account holder name (text)
-*>   Byte  41:     ACCT-TYPE       — 'C' checking or 'S' savings
+*>   Byte  41:     ACCT-TYPE       — 'C' checking, 'S' savings, or
+*>                                    'D' certificate of deposit
 *>   Bytes 42-53:  ACCT-BALANCE    — Signed amount with 2 decimals
 *>   Byte  54:     ACCT-STATUS     — 'A' active, 'C' closed, 'F' frozen
 *>   Bytes 55-62:  ACCT-OPEN-DATE  — YYYYMMDD when account opened
 *>   Bytes 63-70:  ACCT-LAST-ACTIVITY — YYYYMMDD of last transaction
+*>   Bytes 71-100: ACCT-OWNER2     — Second owner name (joint accounts)
+*>   Bytes 101-130: ACCT-OWNER3    — Third owner name (joint accounts)
+*>   Byte  131:     ACCT-DORMANT-FLAG — 'Y' flagged dormant, 'N' normal
+*>   Bytes 132-134: ACCT-CD-TERM-MONTHS — CD term length in months
+*>   Bytes 135-142: ACCT-MATURITY-DATE  — YYYYMMDD CD matures (0 if n/a)
+*>   Bytes 143-152: ACCT-LINKED-ACCT    — overdraft-sweep source ACCT-ID
+*>                                        (spaces if none)
+*>   Bytes 153-164: ACCT-HOLD-AMOUNT    — Signed amount held/pending,
+*>                                        not yet available to spend
+*>   Bytes 165-167: ACCT-CURRENCY       — ISO 4217 currency code
+*>                                        (e.g. USD, EUR, GBP); ACCT-
+*>                                        BALANCE and ACCT-HOLD-AMOUNT
+*>                                        are denominated in this
+*>                                        currency. Blank reads as USD.
 *>
  01  ACCOUNT-RECORD.
 *>   PIC X(10) — ten alphanumeric characters (X = any character).
@@ -36,6 +51,7 @@
      05  ACCT-TYPE            PIC X(1).
          88  ACCT-CHECKING    VALUE 'C'.
          88  ACCT-SAVINGS     VALUE 'S'.
+         88  ACCT-TIME-DEPOSIT VALUE 'D'.
 *>   PIC S9(10)V99 — a signed numeric field.
 *>     S = signed (can be negative, needed for balances)
 *>     9(10) = up to 10 integer digits
@@ -53,3 +69,51 @@
 *>   Unlike PIC X, PIC 9 fields support arithmetic operations.
      05  ACCT-OPEN-DATE       PIC 9(8).
      05  ACCT-LAST-ACTIVITY   PIC 9(8).
+*>   ACCT-OWNER2/ACCT-OWNER3 — optional second and third owners on
+*>   the same ACCT-ID (joint checking, small-business partners,
+*>   parent/child savings). Blank (SPACES) means no such owner.
+*>   ACCT-NAME always holds the primary owner.
+     05  ACCT-OWNER2          PIC X(30).
+     05  ACCT-OWNER3          PIC X(30).
+*>   ACCT-DORMANT-FLAG — set by ACCOUNTS.cob's DORMANCY-CHECK
+*>   operation when ACCT-LAST-ACTIVITY has aged past the dormancy
+*>   threshold with no new activity since. Independent of
+*>   ACCT-STATUS: a dormant account is still 'A' active, just
+*>   flagged for regulatory escalation.
+     05  ACCT-DORMANT-FLAG    PIC X(1) VALUE 'N'.
+         88  ACCT-DORMANT     VALUE 'Y'.
+         88  ACCT-NOT-DORMANT VALUE 'N'.
+*>   ACCT-CD-TERM-MONTHS/ACCT-MATURITY-DATE — only meaningful when
+*>   ACCT-TYPE is 'D' (certificate of deposit). Term is set once at
+*>   CREATE time; maturity date is computed from the open date plus
+*>   the term and never changes thereafter. Both stay zero for
+*>   checking and savings accounts.
+     05  ACCT-CD-TERM-MONTHS  PIC 9(3).
+     05  ACCT-MATURITY-DATE   PIC 9(8).
+*>   ACCT-LINKED-ACCT — ACCT-ID of a backup account (typically a
+*>   savings account linked to a checking account) that overdraft
+*>   protection sweeps from when a withdrawal or transfer would
+*>   otherwise overdraw this account. Blank (SPACES) means no linked
+*>   account is configured; the withdrawal fails RC-NSF as before.
+     05  ACCT-LINKED-ACCT     PIC X(10).
+*>   ACCT-HOLD-AMOUNT — funds provisionally held against this account
+*>   (a large check deposit not yet cleared, a pending card
+*>   authorization) that are part of ACCT-BALANCE but not yet
+*>   available to spend. "Available balance" is always computed as
+*>   ACCT-BALANCE - ACCT-HOLD-AMOUNT rather than stored separately,
+*>   so it can never drift out of sync with the ledger balance.
+*>   VALIDATE.cob's and TRANSACT.cob's CHECK-BALANCE paragraphs check
+*>   available funds, not the raw ledger balance. Zero for an account
+*>   with nothing held.
+     05  ACCT-HOLD-AMOUNT     PIC S9(10)V99.
+*>   ACCT-CURRENCY — ISO 4217 code the balance is denominated in.
+*>   Added so non-USD accounts can be held and reported without
+*>   being silently treated as dollar amounts. Existing records
+*>   written before this field existed read back as SPACES; every
+*>   program treats SPACES the same as 'USD'.
+     05  ACCT-CURRENCY        PIC X(3) VALUE 'USD'.
+         88  ACCT-CCY-USD     VALUE 'USD' SPACES.
+         88  ACCT-CCY-EUR     VALUE 'EUR'.
+         88  ACCT-CCY-GBP     VALUE 'GBP'.
+         88  ACCT-CCY-JPY     VALUE 'JPY'.
+         88  ACCT-CCY-CAD     VALUE 'CAD'.
