@@ -0,0 +1,21 @@
+*> ================================================================
+*> SDNREC.cpy — Sanctions Screening List Record Layout (30 bytes)
+*> Used by: VALIDATE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Reference List as a Flat File
+*> SDN.DAT is a plain list of blocked names, one per line, in the
+*> same 30-byte shape as ACCT-NAME in ACCTREC.cpy so a record from
+*> one file can be compared directly against a record from the
+*> other. There is no index — a screening check is a linear scan
+*> of the whole list, which is fine at SDN-list size but would not
+*> scale to a multi-million-row file.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-30:  SDN-NAME  — Blocked name, same width/format as
+*>                            ACCT-NAME in ACCTREC.cpy
+*>
+ 01  SDN-RECORD.
+     05  SDN-NAME             PIC X(30).
