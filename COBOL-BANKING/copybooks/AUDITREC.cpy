@@ -0,0 +1,80 @@
+*> ================================================================
+*> AUDITREC.cpy — Account Audit Log Record Layout (368 bytes total)
+*> Used by: ACCOUNTS.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Before/After Images
+*> REPORTS.cob's AUDIT option tells you every TRANSACT.DAT
+*> transaction that posted against an account, but a transaction
+*> is not the only thing that can change an account record — CLOSE,
+*> a status change, or a joint-owner edit via UPDATE never touch
+*> TRANSACT.DAT at all. This record captures the account exactly
+*> as it stood immediately before a CREATE/UPDATE/CLOSE operation
+*> (AUDIT-BEFORE-IMAGE) and exactly as it stood immediately after
+*> (AUDIT-AFTER-IMAGE), so any field that moved — balance, status,
+*> an owner name, anything — shows up as a before/after diff without
+*> having to reconstruct it from ACCOUNTS.DAT's current snapshot.
+*> ACCTAUDIT.DAT is append-only (see ACCOUNTS.cob's
+*> WRITE-AUDIT-RECORD): once written, an entry is never rewritten
+*> or deleted, so it stays a reliable record of what happened even
+*> if ACCOUNTS.DAT itself is later edited out of band.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-10:    AUDIT-OPERATION     — CREATE, UPDATE, or CLOSE
+*>   Bytes 11-20:   AUDIT-ACCT-ID       — Matches ACCT-ID in ACCTREC.cpy
+*>   Bytes 21-28:   AUDIT-DATE          — YYYYMMDD the operation ran
+*>   Bytes 29-34:   AUDIT-TIME          — HHMMSS the operation ran
+*>   Bytes 35-201:  AUDIT-BEFORE-IMAGE  — Account fields before the
+*>                                        operation (spaces/zeros for
+*>                                        a CREATE, since no account
+*>                                        existed yet)
+*>   Bytes 202-368: AUDIT-AFTER-IMAGE   — Account fields after the
+*>                                        operation completed
+*>
+*>   AUDIT-BEFORE-IMAGE and AUDIT-AFTER-IMAGE each mirror
+*>   ACCT-ID/ACCT-NAME/ACCT-TYPE/ACCT-BALANCE/ACCT-STATUS/
+*>   ACCT-OPEN-DATE/ACCT-LAST-ACTIVITY/ACCT-OWNER2/ACCT-OWNER3/
+*>   ACCT-DORMANT-FLAG/ACCT-CD-TERM-MONTHS/ACCT-MATURITY-DATE/
+*>   ACCT-LINKED-ACCT/ACCT-HOLD-AMOUNT/ACCT-CURRENCY field-for-field
+*>   from ACCTREC.cpy (167 bytes each) so a reader comparing the two
+*>   halves of a record can line fields up by eye.
+*>
+ 01  ACCOUNT-AUDIT-RECORD.
+     05  AUDIT-OPERATION          PIC X(10).
+     05  AUDIT-ACCT-ID            PIC X(10).
+     05  AUDIT-DATE               PIC 9(8).
+     05  AUDIT-TIME               PIC 9(6).
+     05  AUDIT-BEFORE-IMAGE.
+         10  AUDIT-BEF-ID         PIC X(10).
+         10  AUDIT-BEF-NAME       PIC X(30).
+         10  AUDIT-BEF-TYPE       PIC X(1).
+         10  AUDIT-BEF-BALANCE    PIC S9(10)V99.
+         10  AUDIT-BEF-STATUS     PIC X(1).
+         10  AUDIT-BEF-OPEN       PIC 9(8).
+         10  AUDIT-BEF-ACTIVITY   PIC 9(8).
+         10  AUDIT-BEF-OWNER2     PIC X(30).
+         10  AUDIT-BEF-OWNER3     PIC X(30).
+         10  AUDIT-BEF-DORMANT    PIC X(1).
+         10  AUDIT-BEF-CD-TERM    PIC 9(3).
+         10  AUDIT-BEF-MATURITY   PIC 9(8).
+         10  AUDIT-BEF-LINKED     PIC X(10).
+         10  AUDIT-BEF-HOLD       PIC S9(10)V99.
+         10  AUDIT-BEF-CURRENCY   PIC X(3).
+     05  AUDIT-AFTER-IMAGE.
+         10  AUDIT-AFT-ID         PIC X(10).
+         10  AUDIT-AFT-NAME       PIC X(30).
+         10  AUDIT-AFT-TYPE       PIC X(1).
+         10  AUDIT-AFT-BALANCE    PIC S9(10)V99.
+         10  AUDIT-AFT-STATUS     PIC X(1).
+         10  AUDIT-AFT-OPEN       PIC 9(8).
+         10  AUDIT-AFT-ACTIVITY   PIC 9(8).
+         10  AUDIT-AFT-OWNER2     PIC X(30).
+         10  AUDIT-AFT-OWNER3     PIC X(30).
+         10  AUDIT-AFT-DORMANT    PIC X(1).
+         10  AUDIT-AFT-CD-TERM    PIC 9(3).
+         10  AUDIT-AFT-MATURITY   PIC 9(8).
+         10  AUDIT-AFT-LINKED     PIC X(10).
+         10  AUDIT-AFT-HOLD       PIC S9(10)V99.
+         10  AUDIT-AFT-CURRENCY   PIC X(3).
