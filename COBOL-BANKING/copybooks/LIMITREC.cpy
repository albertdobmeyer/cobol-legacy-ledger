@@ -0,0 +1,23 @@
+*> ================================================================
+*> LIMITREC.cpy — Per-Account Daily-Limit Override Record (22 bytes)
+*> Used by: VALIDATE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Reference List as a Flat File
+*> ACCTLIMIT.DAT lists individual accounts whose daily transaction
+*> limit differs from their ACCT-TYPE's default (see VALIDATE.cob's
+*> RESOLVE-DAILY-LIMIT). It follows the same small-reference-list
+*> pattern as SDN.DAT/SDNREC.cpy — a plain flat file, linear-scanned,
+*> optional (a missing or empty file just means no account has a
+*> per-account override).
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-10:   LIMIT-ACCT-ID      — Matches ACCT-ID in ACCTREC.cpy
+*>   Bytes 11-22:  LIMIT-DAILY-AMOUNT — Signed amount with 2 decimals,
+*>                                      overrides the ACCT-TYPE default
+*>
+ 01  LIMIT-RECORD.
+     05  LIMIT-ACCT-ID        PIC X(10).
+     05  LIMIT-DAILY-AMOUNT   PIC S9(10)V99.
