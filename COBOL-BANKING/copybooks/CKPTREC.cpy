@@ -0,0 +1,46 @@
+*> ================================================================
+*> CKPTREC.cpy — Reconciliation Checkpoint Record Layout (2120 bytes)
+*> Used by: RECONCILE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Checkpoint/Restart for a Long-Running Batch Job
+*> RECONCILE.cob's account loop has no way to resume partway through
+*> if the job abends — without a checkpoint, a failure at account 80
+*> of 100 means starting over from account 1. CHECKPOINT.DAT holds a
+*> single record updated every few accounts: the date the run is for,
+*> the index of the last account fully reconciled, the running
+*> MATCHED/MISMATCHED counts, and a snapshot of every mismatch found
+*> so far this run (the same shape TRACK-MISMATCH-CARRY builds up in
+*> WS-NEW-MISM-TABLE). A restart on the same date restores all of
+*> this and resumes just past the last checkpointed account instead
+*> of reprocessing accounts that already reconciled cleanly — and,
+*> because the snapshot travels with it, the eventual MISMATCH.DAT
+*> carry-forward and ALERT.DAT alert still come out complete, not
+*> missing the accounts an earlier, interrupted run had already
+*> found. A run on a new date ignores a stale checkpoint and starts
+*> from account 1, same as if none existed.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-8:      CKPT-DATE        — YYYYMMDD this checkpoint is for
+*>   Bytes 9-11:     CKPT-LAST-IDX    — Index of last account fully
+*>                                       reconciled this run (0 = none)
+*>   Bytes 12-14:    CKPT-MATCHED     — Running MATCHED count so far
+*>   Bytes 15-17:    CKPT-MISMATCHED  — Running MISMATCHED count so far
+*>   Bytes 18-20:    CKPT-MISM-COUNT  — Number of CKPT-MISM-ENTRY rows
+*>                                       populated below
+*>   Bytes 21-2120:  CKPT-MISM-ENTRY  — Snapshot of WS-NEW-MISM-TABLE,
+*>                                       OCCURS 100, 21 bytes each,
+*>                                       same shape as MISMREC.cpy
+*>
+ 01  CHECKPOINT-RECORD.
+     05  CKPT-DATE            PIC 9(8).
+     05  CKPT-LAST-IDX        PIC 9(3).
+     05  CKPT-MATCHED         PIC 9(3).
+     05  CKPT-MISMATCHED      PIC 9(3).
+     05  CKPT-MISM-COUNT      PIC 9(3).
+     05  CKPT-MISM-ENTRY OCCURS 100 TIMES.
+         10  CKPT-MISM-ACCT-ID     PIC X(10).
+         10  CKPT-MISM-FIRST-DATE  PIC 9(8).
+         10  CKPT-MISM-STREAK      PIC 9(3).
