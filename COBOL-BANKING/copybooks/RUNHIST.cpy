@@ -0,0 +1,49 @@
+*> ================================================================
+*> RUNHIST.cpy — Shared Batch Run-History Record Layout (77 bytes)
+*> Used by: ACCOUNTS.cob, RECONCILE.cob, REPORTS.cob, PAYROLL.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Shared Operations Log
+*> Each of these programs already checkpoints its own progress
+*> (see BCHCKPT.cpy/CKPTREC.cpy) and, for RECONCILE.cob, raises its
+*> own same-morning alert (see ALERTREC.cpy) — but nothing ties the
+*> whole nightly chain together into one place operations can look
+*> at to see which jobs ran, which finished cleanly, and how long
+*> each one took. RUNHIST.DAT is that place: every run of every
+*> batch program appends a 'R' (running) record when it starts and
+*> a 'Y'/'N' (succeeded/failed) record when it stops, instead of
+*> reconstructing last night's chain from scattered SYSOUT. Same
+*> "shared data layout, per-program procedure logic" split as
+*> BCHCKPT.cpy/ALERTREC.cpy: every program COPYs this record, but
+*> each keeps its own LOG-RUN-START/LOG-RUN-END paragraphs.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-8:    RUNHIST-RUN-DATE     — YYYYMMDD the run is for
+*>   Bytes 9-14:   RUNHIST-START-TIME   — HHMMSS the run started
+*>   Bytes 15-20:  RUNHIST-END-TIME     — HHMMSS the run ended
+*>                                         (zero on the 'R' record)
+*>   Bytes 21-29:  RUNHIST-JOB-ID       — Program name, e.g.
+*>                                         "ACCOUNTS", "RECONCILE"
+*>   Byte  30:     RUNHIST-NODE-CODE    — Node the job ran on, or
+*>                                         space if not applicable
+*>   Byte  31:     RUNHIST-STATUS       — 'R' started, 'Y' completed
+*>                                         normally, 'N' aborted on
+*>                                         a file error
+*>   Bytes 32-37:  RUNHIST-DURATION-SEC — Elapsed seconds, end record
+*>                                         only (zero on 'R')
+*>   Bytes 38-77:  RUNHIST-DETAIL       — Free-text operation/detail
+*>
+ 01  RUN-HISTORY-RECORD.
+     05  RUNHIST-RUN-DATE        PIC 9(8).
+     05  RUNHIST-START-TIME      PIC 9(6).
+     05  RUNHIST-END-TIME        PIC 9(6).
+     05  RUNHIST-JOB-ID          PIC X(9).
+     05  RUNHIST-NODE-CODE       PIC X(1).
+     05  RUNHIST-STATUS          PIC X(1).
+         88  RUNHIST-RUNNING     VALUE 'R'.
+         88  RUNHIST-SUCCEEDED   VALUE 'Y'.
+         88  RUNHIST-ABORTED     VALUE 'N'.
+     05  RUNHIST-DURATION-SEC    PIC 9(6).
+     05  RUNHIST-DETAIL          PIC X(40).
