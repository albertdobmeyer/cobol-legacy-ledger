@@ -0,0 +1,48 @@
+*> ================================================================
+*> BCHCKPT.cpy — Shared Batch Checkpoint/Restart Record Layout
+*> Used by: ACCOUNTS.cob, REPORTS.cob, PAYROLL.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Common Checkpoint/Restart Record
+*> RECONCILE.cob pioneered checkpoint/restart for its account loop
+*> (see CKPTREC.cpy/CHECKPOINT.DAT) so an abend partway through a
+*> run can resume past the last account fully processed instead of
+*> starting over. This copybook generalizes that same idea — run
+*> date, last completed index, a small set of running accumulators
+*> — into a shape plain enough for any single-pass batch job to
+*> reuse, the same "shared data layout, per-program procedure
+*> logic" approach ACCTIO.cpy and AGGWORK.cpy already use: every
+*> program that checkpoints COPYs this record, but each owns its
+*> own LOAD-CHECKPOINT/SAVE-CHECKPOINT/CLEAR-CHECKPOINT paragraphs
+*> and decides what its four accumulators mean. RECONCILE.cob's own
+*> CKPTREC.cpy is richer than this (it also snapshots a whole
+*> mismatch table) and is left as-is rather than forced onto this
+*> shape.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-8:     CKPT-JOB-ID    — Program/operation identifier,
+*>                                    so the same copybook shape can
+*>                                    be told apart in a shared log
+*>                                    or dump even though each job
+*>                                    keeps its own checkpoint file
+*>   Bytes 9-16:    CKPT-RUN-DATE  — YYYYMMDD this checkpoint is for;
+*>                                    a checkpoint for any other date
+*>                                    is stale and ignored
+*>   Bytes 17-21:   CKPT-LAST-IDX  — Index/record-count of the last
+*>                                    unit of work fully completed
+*>                                    this run (0 = no checkpoint)
+*>   Bytes 22-33:   CKPT-ACCUM-1   — Running accumulator #1
+*>   Bytes 34-45:   CKPT-ACCUM-2   — Running accumulator #2
+*>   Bytes 46-57:   CKPT-ACCUM-3   — Running accumulator #3
+*>   Bytes 58-69:   CKPT-ACCUM-4   — Running accumulator #4
+*>
+ 01  BATCH-CHECKPOINT-RECORD.
+     05  CKPT-JOB-ID          PIC X(8).
+     05  CKPT-RUN-DATE        PIC 9(8).
+     05  CKPT-LAST-IDX        PIC 9(5).
+     05  CKPT-ACCUM-1         PIC S9(10)V99.
+     05  CKPT-ACCUM-2         PIC S9(10)V99.
+     05  CKPT-ACCUM-3         PIC S9(10)V99.
+     05  CKPT-ACCUM-4         PIC S9(10)V99.
