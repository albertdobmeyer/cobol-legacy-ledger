@@ -0,0 +1,66 @@
+*> ================================================================
+*> TRANSREC.cpy — Transaction Record Layout (103 bytes total)
+*> Used by: TRANSACT.cob, RECONCILE.cob, REPORTS.cob, INTEREST.cob,
+*>          FEES.cob, RISKCHK.cob, DISPUTE.cob (embedded, see
+*>          DISPREC.cpy's DISP-ORIG-TX group; also as a standalone
+*>          FD for DP-POST-REVERSAL's chargeback posting)
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: Transaction Ledger Records
+*> Every deposit, withdrawal, transfer, interest accrual, or fee
+*> debit against an account gets one TRANSACT.DAT record. This is
+*> the append-only ledger that RECONCILE.cob replays to verify
+*> ACCOUNTS.DAT balances are internally consistent, and that
+*> REPORTS.cob reads to print statements and EOD summaries.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-12:    TRANS-ID         — Unique transaction identifier
+*>   Bytes 13-22:   TRANS-ACCT-ID    — Matches ACCT-ID in ACCTREC.cpy
+*>   Byte  23:      TRANS-TYPE       — D/W/T/I/F/C (see COMCODE TX-TYPES)
+*>   Bytes 24-35:   TRANS-AMOUNT     — Signed amount with 2 decimals
+*>   Bytes 36-43:   TRANS-DATE       — YYYYMMDD
+*>   Bytes 44-49:   TRANS-TIME       — HHMMSS
+*>   Bytes 50-89:   TRANS-DESC       — Free-text memo
+*>   Bytes 90-91:   TRANS-STATUS     — Matches RC- codes in COMCODE.cpy
+*>   Bytes 92-103:  TRANS-BATCH-ID   — Batch/job identifier
+*>
+ 01  TRANSACTION-RECORD.
+     05  TRANS-ID             PIC X(12).
+     05  TRANS-ACCT-ID        PIC X(10).
+*>   PIC X(1) — single-character transaction type. Mirrors the
+*>   TX-TYPES condition values in COMCODE.cpy (TX-DEPOSIT, etc.)
+*>   so every program tests the same set of codes the same way.
+     05  TRANS-TYPE           PIC X(1).
+         88  TRANS-IS-DEPOSIT    VALUE 'D'.
+         88  TRANS-IS-WITHDRAW   VALUE 'W'.
+         88  TRANS-IS-TRANSFER   VALUE 'T'.
+         88  TRANS-IS-INTEREST   VALUE 'I'.
+         88  TRANS-IS-FEE        VALUE 'F'.
+*>       2026 AKD: Posted by DISPUTE.cob's DP-POST-REVERSAL when
+*>       a chargeback resolves WON or WRITE-OFF — see COMCODE.cpy's
+*>       TX-CHARGEBACK.
+         88  TRANS-IS-CHARGEBACK VALUE 'C'.
+*>       2026: A merchant-side refund of a prior sale, posted with
+*>       a negative TRANS-AMOUNT. See COMCODE.cpy's TX-REFUND and
+*>       FEEENGN.cob's FE-COUNT-TX / FE-SORT-INPUT, which net
+*>       refunded volume out of a merchant's fee basis.
+         88  TRANS-IS-REFUND     VALUE 'R'.
+*>   PIC S9(10)V99 — signed amount, 2 decimal places. Same shape
+*>   as ACCT-BALANCE in ACCTREC.cpy so MOVE/ADD/SUBTRACT between
+*>   the two never lose precision.
+     05  TRANS-AMOUNT         PIC S9(10)V99.
+     05  TRANS-DATE           PIC 9(8).
+     05  TRANS-TIME           PIC 9(6).
+     05  TRANS-DESC           PIC X(40).
+*>   PIC X(2) — result code. Matches the RC- values in COMCODE.cpy's
+*>   RESULT-CODES group ('00' success, '01' NSF, etc.) so a single
+*>   posting attempt and its resulting transaction record agree.
+     05  TRANS-STATUS         PIC X(2).
+         88  TRANS-SUCCESS       VALUE '00'.
+         88  TRANS-NSF           VALUE '01'.
+         88  TRANS-LIMIT-EXCEED  VALUE '02'.
+         88  TRANS-BAD-ACCT      VALUE '03'.
+         88  TRANS-FROZEN        VALUE '04'.
+     05  TRANS-BATCH-ID       PIC X(12).
