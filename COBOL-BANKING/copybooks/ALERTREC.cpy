@@ -0,0 +1,48 @@
+*> ================================================================
+*> ALERTREC.cpy — Reconciliation Alert Record Layout (66 bytes total)
+*> Used by: RECONCILE.cob, PAYROLL.cob, DISPUTE.cob
+*> ================================================================
+*>
+*> ═══════════════════════════════════════════════════════════
+*> COBOL CONCEPT: A Batch Job's Interface to the Outside World
+*> This shop's batch programs have no email or ticketing client —
+*> they read and write flat files. ALERT.DAT is how RECONCILE.cob
+*> hands a same-morning mismatch off to whatever paging/ticketing
+*> tool watches this file (append-only, like TRANSACT.DAT), instead
+*> of a MISMATCH only being visible to someone who happens to be
+*> reading the EOD batch log at the moment the job runs.
+*> ═══════════════════════════════════════════════════════════
+*>
+*> Field-by-field breakdown with byte offsets:
+*>   Bytes 1-8:    ALERT-DATE       — YYYYMMDD the alert was raised
+*>   Bytes 9-14:   ALERT-TIME       — HHMMSS the alert was raised
+*>   Byte  15:     ALERT-NODE-CODE  — Node the reconciliation ran on
+*>   Byte  16:     ALERT-TYPE       — 'A' account-level MISMATCH,
+*>                                    'G' GL tie-out MISMATCH,
+*>                                    'P' payroll batch-limit breach
+*>   Bytes 17-26:  ALERT-ACCT-ID    — Matches ACCT-ID; spaces for a
+*>                                    'G' or 'P' alert (no single
+*>                                    account applies)
+*>   Bytes 27-66:  ALERT-DETAIL     — Free-text summary of the break
+*>
+*>   2026 AKD: Added ALERT-BATCH-LIMIT ('P') so PAYROLL.cob can flag
+*>   a day's batch gross for review the same way RECONCILE.cob flags
+*>   a mismatch — an additive 88-level, no byte layout change, so
+*>   every existing ALERT.DAT reader keeps working unmodified.
+*>
+*>   2026 AKD: Added ALERT-DISPUTE-ESCALATION ('D') so DISPUTE.cob's
+*>   stale-dispute scan can route a dispute to the same same-morning
+*>   queue RECONCILE.cob already uses for a MISMATCH — another
+*>   additive 88-level, same reasoning as 'P' above.
+*>
+ 01  ALERT-RECORD.
+     05  ALERT-DATE           PIC 9(8).
+     05  ALERT-TIME           PIC 9(6).
+     05  ALERT-NODE-CODE      PIC X(1).
+     05  ALERT-TYPE           PIC X(1).
+         88  ALERT-ACCOUNT-MISMATCH     VALUE 'A'.
+         88  ALERT-GL-MISMATCH          VALUE 'G'.
+         88  ALERT-BATCH-LIMIT          VALUE 'P'.
+         88  ALERT-DISPUTE-ESCALATION   VALUE 'D'.
+     05  ALERT-ACCT-ID        PIC X(10).
+     05  ALERT-DETAIL         PIC X(40).
