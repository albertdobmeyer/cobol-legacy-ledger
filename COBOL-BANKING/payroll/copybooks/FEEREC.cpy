@@ -19,8 +19,11 @@
 *>
 *> WARNING: RBJ's "temporary" blended pricing override from
 *> 1989 is still active. FEEENGN.cob checks FEE-BLEND-FLAG
-*> and bypasses the entire interchange table when 'Y'.
-*> It has been 'Y' since 1989.
+*> and substitutes the flat blend rate for the interchange
+*> table and tiered markup when 'Y' — it has been 'Y' since
+*> 1989. 2026: it now stands aside for enterprise-tier
+*> merchants and no longer zeroes the cross-border surcharge;
+*> see FE-BLEND-OVERRIDE in FEEENGN.cob.
 *>
  01  FEE-INTERCHANGE-TABLE.
 *>   Network 1=Visa, 2=MasterCard, 3=Amex, 4=Discover
@@ -51,6 +54,11 @@
      05  FEE-DOMESTIC-FLAG      PIC X(1).
          88  FEE-IS-DOMESTIC     VALUE 'D'.
          88  FEE-IS-INTL         VALUE 'I'.
+*>   2026: Home market for cross-border detection — a merchant's
+*>   MERCH-COUNTRY-CODE (MERCHREC.cpy) not matching this is what
+*>   finally sets FEE-DOMESTIC-FLAG above instead of it always
+*>   defaulting to 'D'. See FEEENGN.cob's FE-CROSS-BORDER-UPLIFT.
+     05  FEE-HOME-COUNTRY       PIC X(2).
 
  01  FEE-WORK-FIELDS.
      05  FEE-CALC-INTERCHANGE   PIC S9(7)V99 COMP-3.
