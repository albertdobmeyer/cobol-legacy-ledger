@@ -36,3 +36,17 @@
 *>   would break any downstream program or JCL SORT that
 *>   hardcodes LRECL. Easier to leave 2 dead bytes forever.
      05  PAY-DATE-YY             PIC 9(2).
+*>   2026 AKD: Distinguishes a normal batch-cycle stub from an
+*>   off-cycle/supplemental one (OC-RUN-SUPPLEMENTAL in PAYROLL.cob)
+*>   so a reconciler can tell why a given EMP-ID got paid outside
+*>   its usual pay-period cadence.
+     05  PAY-RUN-TYPE             PIC X(1) VALUE 'R'.
+         88  PAY-RUN-REGULAR      VALUE 'R'.
+         88  PAY-RUN-OFFCYCLE     VALUE 'O'.
+     05  PAY-OC-REASON            PIC X(10) VALUE SPACES.
+*>   2026 AKD: How many destination accounts this pay period's net
+*>   pay was split across (1 = no split, paid to PAY-DEST-BANK/
+*>   PAY-DEST-ACCT only; 2-3 = also see OUTBOUND.DAT for the actual
+*>   per-account settlement amounts — the pay stub shows the total,
+*>   not the breakdown).
+     05  PAY-SPLIT-COUNT          PIC 9(1) VALUE 1.
