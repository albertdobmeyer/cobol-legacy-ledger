@@ -23,6 +23,16 @@
 *> uses WK-B2. DEDUCTN.cob uses PAYCOM-DAILY-LIMIT. Nobody
 *> knows which is correct.
 *>
+*> 2026 AKD: Resolved. Neither program actually enforced either
+*> value — PAYROLL.cob's WK-B2 check (P-075) was dead code, and
+*> a search of DEDUCTN.cob turns up no reference to PAYCOM-DAILY-
+*> LIMIT at all despite the comment above. WK-B2 is kept as the
+*> one enforced daily batch limit, since JRK's WK-D4 overflow flag
+*> was already built around it — see P-075 in PAYROLL.cob, now
+*> PERFORMed for real from P-070 and OC-RUN-SUPPLEMENTAL instead
+*> of sitting unreachable after the GO TO chain. PAYCOM-DAILY-LIMIT
+*> is left below at its existing value for historical reference
+*> only; no program compares against it.
 
 *> JRK originals — do NOT rename, PAYROLL.cob PERFORM depends
 *> on these exact names for ALTER statement targets
@@ -64,7 +74,11 @@
                                  VALUE 12950.00.
      05  PAYCOM-STATE-RATE       PIC 9V9999 VALUE 0.0500.
 *>       PMR: "Default state tax rate 5%"
-*>       KNOWN ISSUE: TAXCALC.cob hardcodes 7.25% and ignores this
+*>       2026 AKD: PAYROLL.cob's TX-COMPUTE-STATE used to hardcode
+*>       7.25% and ignore this field entirely. It now looks up
+*>       EMP-STATE-CODE in TAXREC.cpy's STATE-TAX-TABLE and only
+*>       falls back to this value for a blank or unrecognized code
+*>       — PMR's "default" comment is finally true.
 
 *> SLW additions — benefit plan costs
  01  PAYCOM-BENEFITS.
@@ -87,6 +101,12 @@
 *>       interpretations, one field. Welcome to legacy COBOL.
 
 *> Dead entries — left from removed garnishment feature (1988)
+*> 2026 AKD: Garnishment is back (DEDUCTN.cob's COMPUTE-GARNISHMENT),
+*> but as a per-employee order in EMPREC.cpy (EMP-GARN-PCT/EMP-GARN-
+*> MAX) rather than this one shop-wide rate — a single flag/percentage
+*> here could never represent two employees under different court
+*> orders. These three fields are left below at their zeroed 1988
+*> values for historical reference only; nothing reads them anymore.
  01  PAYCOM-DEAD-SECTION.
      05  PAYCOM-GARN-FLAG        PIC X(1) VALUE 'N'.
      05  PAYCOM-GARN-PCT         PIC 9V99 VALUE 0.00.
@@ -98,4 +118,6 @@
      05  PAYCOM-DAILY-LIMIT      PIC 9(7)V99 VALUE 750000.00.
 *>       CONFLICT: WK-B2 = 500000.00, this = 750000.00.
 *>       Both claim to be "max daily payroll". Joy.
+*>       2026 AKD: Resolved in WK-CONSTANTS' favor — see the note
+*>       by WK-B2 above. This field is no longer read anywhere.
      05  PAYCOM-MAX-EMPLOYEES    PIC 9(4) VALUE 9999.
