@@ -0,0 +1,30 @@
+*> ================================================================
+*> DEVICEREC.cpy — Device Transaction Log Record
+*> Used by: RISKCHK.cob (CHECK — RK-DEVICE-VELOCITY-CHECK)
+*> ================================================================
+*>
+*> 2026: RK-DEVICE-VELOCITY-CHECK flags a device originating many
+*> transactions across different accounts in a short window — the
+*> pattern a single bad actor running several compromised accounts
+*> from one device would produce, which RK-VELOCITY-CHECK and
+*> RK-VELOCITY-CHECK-V2 cannot see at all since both only ever look
+*> at one account's own transaction history.
+*>
+*> Same shape as RISKFLAGS.DAT: LINE SEQUENTIAL, append-only hit
+*> log, one line per CHECK call that carried a device ID — never
+*> rewritten, so no load-all/rewrite-all is needed here, just the
+*> OPEN EXTEND-or-OUTPUT append RK-PROCESS-CASEOPEN already uses.
+*>
+*> Layout (60 bytes total):
+*>   Bytes 01-32: DEV-ID                 PIC X(32)
+*>   Bytes 33-42: DEV-ACCT-ID            PIC X(10)
+*>   Bytes 43-50: DEV-DATE               PIC 9(8)  [YYYYMMDD]
+*>   Bytes 51-56: DEV-TIME               PIC 9(6)  [HHMMSS]
+*>   Bytes 57-60: DEV-FILLER             PIC X(4)
+*>
+ 01  DEVICE-LOG-RECORD.
+     05  DEV-ID                       PIC X(32).
+     05  DEV-ACCT-ID                  PIC X(10).
+     05  DEV-DATE                     PIC 9(8).
+     05  DEV-TIME                     PIC 9(6).
+     05  DEV-FILLER                   PIC X(4).
