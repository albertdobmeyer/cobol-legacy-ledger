@@ -0,0 +1,40 @@
+*> ================================================================
+*> KYCREC.cpy — Merchant Onboarding Document Checklist Record
+*> Used by: MERCHANT.cob (KYCITEM, ACTIVATE)
+*> ================================================================
+*>
+*> 2026: One record per merchant tracking whether each of the four
+*> documents required before a merchant can go MERCH-ACTIVE has
+*> actually been collected — see MERCHANT.cob's MR-300 (KYCITEM)
+*> and MR-400 (ACTIVATE). Same shape as MERCHREC.cpy/DISPREC.cpy:
+*> flat LINE SEQUENTIAL, one record per ID, no keyed access — a
+*> merchant's checklist is found the same way MERCHANT.cob finds
+*> everything else here, a sequential scan on KYC-MERCH-ID.
+*>
+*> A merchant may not have a KYCDOCS.DAT record at all yet (nobody
+*> has marked any item complete for it) — MERCHANT.cob treats a
+*> missing record the same as one where every flag is still 'N'.
+*>
+*> Layout (30 bytes total):
+*>   Bytes 01-10: KYC-MERCH-ID             PIC X(10)
+*>   Byte  11:    KYC-BIZ-LICENSE-FLAG     PIC X(1)  [Y/N]
+*>   Byte  12:    KYC-BANK-LETTER-FLAG     PIC X(1)  [Y/N]
+*>   Byte  13:    KYC-EIN-VERIFIED-FLAG    PIC X(1)  [Y/N]
+*>   Byte  14:    KYC-BENEFIC-OWNER-FLAG   PIC X(1)  [Y/N]
+*>   Bytes 15-22: KYC-UPDATED-DATE         PIC 9(8)  [YYYYMMDD]
+*>   Bytes 23-30: KYC-FILLER               PIC X(8)
+*>
+ 01  KYC-RECORD.
+     05  KYC-MERCH-ID                 PIC X(10).
+*>   Required onboarding documents — business license, bank
+*>   letter, EIN verification, beneficial ownership disclosure.
+     05  KYC-BIZ-LICENSE-FLAG         PIC X(1) VALUE 'N'.
+         88  KYC-BIZ-LICENSE-DONE     VALUE 'Y'.
+     05  KYC-BANK-LETTER-FLAG         PIC X(1) VALUE 'N'.
+         88  KYC-BANK-LETTER-DONE     VALUE 'Y'.
+     05  KYC-EIN-VERIFIED-FLAG        PIC X(1) VALUE 'N'.
+         88  KYC-EIN-VERIFIED-DONE    VALUE 'Y'.
+     05  KYC-BENEFIC-OWNER-FLAG       PIC X(1) VALUE 'N'.
+         88  KYC-BENEFIC-OWNER-DONE   VALUE 'Y'.
+     05  KYC-UPDATED-DATE             PIC 9(8).
+     05  KYC-FILLER                   PIC X(8).
