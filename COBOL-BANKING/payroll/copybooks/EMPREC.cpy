@@ -1,5 +1,5 @@
 *> ================================================================
-*> EMPREC.cpy — Employee Record Layout (95 bytes, LINE SEQUENTIAL)
+*> EMPREC.cpy — Employee Record Layout (176 bytes, LINE SEQUENTIAL)
 *> Used by: PAYROLL.cob, TAXCALC.cob, DEDUCTN.cob, PAYBATCH.cob
 *>
 *> COPYBOOK DEPENDENCY WARNING: Changing ANY field's PIC clause in
@@ -92,7 +92,31 @@
 *>   Byte  89:     EMP-MEDICAL-PLAN  PIC X(1)
 *>   Byte  90:     EMP-DENTAL-FLAG   PIC X(1)
 *>   Bytes 91-93:  EMP-401K-PCT      PIC 9V99
-*>   Bytes 94-95:  EMP-FILLER        PIC X(2)
+*>   Bytes 94-95:  EMP-STATE-CODE    PIC X(2)  (was EMP-FILLER)
+*>   Byte  96:     EMP-SPLIT-COUNT   PIC X(1)  ('0'-'2', SPACE = 0)
+*>   Bytes 97-148:  EMP-SPLIT-ENTRY OCCURS 2 TIMES (26 bytes each):
+*>                    EMP-SPLIT-BANK    PIC X(8)
+*>                    EMP-SPLIT-ACCT    PIC X(10)
+*>                    EMP-SPLIT-TYPE    PIC X(1)
+*>                    EMP-SPLIT-VALUE   PIC S9(5)V99 (DISPLAY, 7 bytes)
+*>   Bytes 149-155: EMP-FSA-ANNUAL-ELECT PIC S9(5)V99 (DISPLAY, 7 bytes)
+*>   Bytes 156-162: EMP-HSA-ANNUAL-ELECT PIC S9(5)V99 (DISPLAY, 7 bytes)
+*>   Bytes 163-165: EMP-GARN-PCT      PIC 9V99          (DISPLAY, 3 bytes)
+*>   Bytes 166-172: EMP-GARN-MAX      PIC S9(5)V99      (DISPLAY, 7 bytes)
+*>   Bytes 173-176: EMP-UNION-LOCAL   PIC X(4)          (4 bytes)
+*>
+*>   2026 AKD: EMP-SPLIT-COUNT/EMP-SPLIT-ENTRY were appended for
+*>   direct-deposit splitting (see PAYROLL.cob's SPLIT-NET-PAY /
+*>   WRITE-SPLIT-DEPOSITS) — this grows EMPLOYEE-RECORD from 95 to
+*>   148 bytes. Safe to append since EMPLOYEES.DAT is LINE
+*>   SEQUENTIAL: a record written before this existed reads back
+*>   with EMP-SPLIT-COUNT as SPACE (COBOL pads a short LINE
+*>   SEQUENTIAL record with trailing spaces), and EMP-SPLIT-COUNT
+*>   is alphanumeric rather than numeric for exactly that reason —
+*>   SPACE compares equal to '0' via the 88-level below instead of
+*>   relying on a numeric field ever containing non-digit bytes.
+*>   Every pre-existing employee keeps depositing 100% to
+*>   EMP-BANK-CODE/EMP-ACCT-ID exactly as before.
 *>
  01  EMPLOYEE-RECORD.
      05  EMP-ID                  PIC X(7).
@@ -139,4 +163,59 @@
          88  EMP-HAS-DENTAL      VALUE 'Y'.
          88  EMP-NO-DENTAL       VALUE 'N'.
      05  EMP-401K-PCT            PIC 9V99.
-     05  EMP-FILLER              PIC X(2).
+*>   2026 AKD: Was EMP-FILLER (2 unused bytes) — repurposed to hold
+*>   the two-letter postal code of the state this employee's state
+*>   withholding is computed for. A record written before this field
+*>   existed reads back as SPACES, which PAYROLL.cob's state tax
+*>   lookup treats as "no match" and falls back to PAYCOM-STATE-RATE,
+*>   same as an unrecognized code — no record length change, no
+*>   reload of EMPLOYEES.DAT required.
+     05  EMP-STATE-CODE          PIC X(2).
+*>   2026 AKD: Direct-deposit splitting — up to two additional
+*>   destination accounts besides the primary EMP-BANK-CODE/
+*>   EMP-ACCT-ID. Each split entry takes either a percentage of net
+*>   pay or a flat amount; whatever's left after all splits are
+*>   applied goes to the primary account. See SPLIT-NET-PAY in
+*>   PAYROLL.cob for the computation.
+     05  EMP-SPLIT-COUNT         PIC X(1) VALUE '0'.
+         88  EMP-NO-SPLIT        VALUE '0' SPACE.
+     05  EMP-SPLIT-ENTRY OCCURS 2 TIMES.
+         10  EMP-SPLIT-BANK      PIC X(8).
+         10  EMP-SPLIT-ACCT      PIC X(10).
+         10  EMP-SPLIT-TYPE      PIC X(1).
+             88  EMP-SPLIT-IS-PCT    VALUE 'P'.
+             88  EMP-SPLIT-IS-AMT    VALUE 'A'.
+         10  EMP-SPLIT-VALUE     PIC S9(5)V99.
+*>   2026 AKD: FSA (flexible spending account) annual election —
+*>   the employee's elected yearly pretax contribution. DEDUCTN.cob's
+*>   COMPUTE-FSA divides this by EMP-PAY-PERIODS each run the same
+*>   way COMPUTE-MEDICAL/COMPUTE-401K turn an annual/flat figure into
+*>   a per-period deduction. A record written before this field
+*>   existed reads back with the underlying bytes still SPACES;
+*>   GnuCOBOL's numeric comparison treats that as zero, so
+*>   "EMP-FSA-ANNUAL-ELECT > 0" is still false — no election, no
+*>   deduction, same as every pre-existing employee today.
+     05  EMP-FSA-ANNUAL-ELECT    PIC S9(5)V99 VALUE 0.
+*>   2026 AKD: HSA (health savings account) annual election — same
+*>   shape and same reasoning as EMP-FSA-ANNUAL-ELECT above, for
+*>   employees enrolled in the HSA-eligible health plan. DEDUCTN.cob's
+*>   COMPUTE-HSA divides this by EMP-PAY-PERIODS the same way.
+     05  EMP-HSA-ANNUAL-ELECT    PIC S9(5)V99 VALUE 0.
+*>   2026 AKD: Court-ordered wage garnishment order — percentage of
+*>   gross pay and a per-period dollar maximum, set per employee when
+*>   legal serves an order (replaces the old shop-wide PAYCOM-GARN-PCT/
+*>   PAYCOM-GARN-MAX, which could never represent two employees under
+*>   different orders at once). DEDUCTN.cob's COMPUTE-GARNISHMENT
+*>   treats EMP-GARN-PCT = 0 as "no order in effect" — true for every
+*>   employee until legal actually sends one, and true again for a
+*>   record written before this field existed (reads back as SPACES,
+*>   which compares as zero the same way EMP-FSA-ANNUAL-ELECT does).
+     05  EMP-GARN-PCT            PIC 9V99 VALUE 0.
+     05  EMP-GARN-MAX            PIC S9(5)V99 VALUE 0.
+*>   2026 AKD: Union local this employee belongs to, if any — SPACES
+*>   means not a union member (true for every employee today, and for
+*>   a record written before this field existed, which reads back as
+*>   SPACES exactly like EMP-STATE-CODE above). DEDUCTN.cob's
+*>   COMPUTE-UNION-DUES looks this code up in its own per-local rate
+*>   table instead of the old shop-wide flat $45 WS-UNION-FLAG gate.
+     05  EMP-UNION-LOCAL         PIC X(4) VALUE SPACES.
