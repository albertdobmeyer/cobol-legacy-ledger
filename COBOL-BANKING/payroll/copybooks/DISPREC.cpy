@@ -18,7 +18,7 @@
 *> dispute record. If TRANSREC.cpy changes, DISPREC.cpy
 *> automatically picks up the change (which may break things).
 *>
-*> Layout (150 bytes total):
+*> Layout (155 bytes total):
 *>   Bytes 01-12:   DISP-ID             PIC X(12)
 *>   Byte  13:      DISP-STATE          PIC X(1)
 *>   Bytes 14-17:   DISP-REASON-CODE    PIC X(4)
@@ -30,6 +30,8 @@
 *>   Byte  53:      DISP-LIABILITY      PIC X(1)
 *>   Bytes 54-63:   DISP-MERCH-ID       PIC X(10)
 *>   Bytes 64-150:  DISP-ORIG-TX        (embedded transaction)
+*>   Bytes 151-154: DISP-NETWORK        PIC X(4)  (DISPUTE.cob)
+*>   Byte  155:     DISP-ESCALATED-FLAG PIC X(1)  (DISPUTE.cob)
 *>
  01  DISPUTE-RECORD.
      05  DISP-ID                 PIC X(12).
@@ -75,6 +77,24 @@
          10  DISP-ORIG-BATCH-ID  PIC X(12).
 *>   Remaining filler to 150 bytes
      05  DISP-FILLER             PIC X(4).
+*>   2026 AKD: Appended for the deadline-table and auto-escalation
+*>   work below — additive to the end of the record, same as every
+*>   other append-only growth in this shop's LINE SEQUENTIAL files
+*>   (see EMPREC.cpy). A pre-existing short DISPUTES.DAT record
+*>   reads back with both fields space-padded; DP-FILE-DISPUTE
+*>   treats a blank DISP-NETWORK as 'VISA' (see DEADLINE-TABLE's
+*>   fallback) and a blank DISP-ESCALATED-FLAG as 'N' (not yet
+*>   escalated), matching what both fields mean for every dispute
+*>   filed before this change.
+*>   DISP-NETWORK: card network the dispute was filed under —
+*>   drives DEADLINE-TABLE lookup in DISPUTE.cob.
+     05  DISP-NETWORK             PIC X(4).
+*>   DISP-ESCALATED-FLAG: 'Y' once DP-ESCALATE-STALE-DISPUTES has
+*>   routed this dispute to the supervisor queue (ALERT.DAT), so a
+*>   later run doesn't re-alert on the same stale dispute every day.
+     05  DISP-ESCALATED-FLAG      PIC X(1).
+         88  DISP-ESCALATED       VALUE 'Y'.
+         88  DISP-NOT-ESCALATED   VALUE 'N' ' '.
 
 *> ACS: Working fields for dispute processing
  01  DISP-WORK-FIELDS.
