@@ -0,0 +1,37 @@
+*> ================================================================
+*> GEOTRACK.cpy — Account Last-Known-Location Record
+*> Used by: RISKCHK.cob (CHECK — RK-GEO-FENCE-CHECK)
+*> ================================================================
+*>
+*> 2026: RK-GEO-FENCE-CHECK flags a transaction whose originating
+*> coordinates imply travel that could not plausibly have happened
+*> since the account's last-seen coordinates — e.g. two transactions
+*> on the same account from opposite sides of the world minutes
+*> apart. This record is that "last seen" state: one row per
+*> account, overwritten every CHECK call that carries a LAT/LONG.
+*>
+*> Same shape as this program's own SARCASE.cpy/CASE-FILE: LINE
+*> SEQUENTIAL, one record per account, no keyed access — an
+*> account's last location is found the same way SARCASES.DAT
+*> cases are found, a sequential scan on the ID field, and a
+*> single-record update means the same load-all/rewrite-all shape
+*> RK-PROCESS-CASEUPD already uses.
+*>
+*> Layout (50 bytes total):
+*>   Bytes 01-10: GEO-ACCT-ID            PIC X(10)
+*>   Bytes 11-19: GEO-LAST-LAT           PIC S9(3)V9(6) [signed degrees]
+*>   Bytes 20-28: GEO-LAST-LONG          PIC S9(3)V9(6) [signed degrees]
+*>   Bytes 29-36: GEO-LAST-DATE          PIC 9(8)  [YYYYMMDD]
+*>   Bytes 37-42: GEO-LAST-TIME          PIC 9(6)  [HHMMSS]
+*>   Bytes 43-50: GEO-FILLER             PIC X(8)
+*>
+ 01  GEO-TRACK-RECORD.
+     05  GEO-ACCT-ID                  PIC X(10).
+*>   Coordinates of the most recent CHECK transaction seen for this
+*>   account that carried geo data — compared against the next
+*>   one's coordinates to derive an implied travel speed.
+     05  GEO-LAST-LAT                 PIC S9(3)V9(6).
+     05  GEO-LAST-LONG                PIC S9(3)V9(6).
+     05  GEO-LAST-DATE                PIC 9(8).
+     05  GEO-LAST-TIME                PIC 9(6).
+     05  GEO-FILLER                   PIC X(8).
