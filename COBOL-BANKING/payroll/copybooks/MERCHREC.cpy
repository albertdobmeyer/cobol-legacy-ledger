@@ -42,7 +42,9 @@
 *>   Bytes 77-84:  MERCH-VOLUME-LIMIT PIC S9(7)V99
 *>   Byte  85:     MERCH-FEE-TIER     PIC 9(1)     [RBJ 1986]
 *>   Bytes 86-92:  MERCH-MONTHLY-VOL  PIC S9(5)V99
-*>   Bytes 93-120: MERCH-FILLER       PIC X(28)
+*>   Bytes 93-94:  MERCH-COUNTRY-CODE PIC X(2)      [ISO 3166-1, RBJ 2026]
+*>   Bytes 95-99:  MERCH-CHAIN-LINK   PIC X(5)      [2026]
+*>   Bytes 100-120: MERCH-FILLER      PIC X(21)
 *>
  01  MERCHANT-RECORD.
      05  MERCH-ID                PIC X(10).
@@ -103,10 +105,32 @@
          88  MERCH-TIER-PREMIUM  VALUE 3.
          88  MERCH-TIER-ENTERPRISE VALUE 4.
      05  MERCH-MONTHLY-VOL       PIC S9(5)V99.
+*>   RBJ 2026: Took 2 of ACS's 28 reserved-but-never-populated
+*>   filler bytes for the merchant's own ISO 3166-1 alpha-2
+*>   country code — FEEENGN.cob's cross-border uplift needs to
+*>   know where the merchant is domiciled, and nothing else in
+*>   this record (or TRANSREC.cpy) carries that. Defaults to our
+*>   home market, "US", for every merchant onboarded before this
+*>   field existed (LINE SEQUENTIAL has no migration step — an
+*>   old record just reads back as SPACES here, which MERCHANT.cob
+*>   and FEEENGN.cob both treat as domestic).
+     05  MERCH-COUNTRY-CODE       PIC X(2).
+*>   2026: Chain membership, 5 more bytes carved from ACS's reserved
+*>   filler. For an individual unit (MERCH-TYPE-INDIV) this is the
+*>   parent chain's ID, so every unit under one franchise can be
+*>   found with one scan — see MERCHANT.cob's MR-100 (CHAINVOL).
+*>   For an aggregate/chain-parent record (MERCH-TYPE-AGGR) this
+*>   carries the SAME value as MERCH-CHAIN-ID (the REDEFINES view
+*>   below); MERCH-CHAIN-ID used to be hardcoded to the literal
+*>   "CHAIN" for every chain onboarded, which made it useless as a
+*>   join key once a second chain existed — ONBOARD now accepts a
+*>   real chain ID for both record types. Spaces means standalone,
+*>   not part of any chain.
+     05  MERCH-CHAIN-LINK         PIC X(5).
 *>   ACS 1994: "28 bytes reserved for dispute tracking fields —
 *>   dispute count, last dispute date, chargeback ratio."
 *>   CONTRADICTS: Disputes are stored in DISPREC.cpy as separate
-*>   records. These 28 bytes have never been populated. ACS either
+*>   records. These bytes have never been populated. ACS either
 *>   forgot about this reservation or changed the design without
-*>   updating MERCHREC. The bytes remain as dead filler.
-     05  MERCH-FILLER             PIC X(28).
+*>   updating MERCHREC. The remaining 21 bytes stay as dead filler.
+     05  MERCH-FILLER             PIC X(21).
