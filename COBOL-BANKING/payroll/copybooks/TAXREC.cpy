@@ -42,6 +42,22 @@
 *>           $10M silently misclassifies. "All income levels" is
 *>           only true if your employees aren't hedge fund managers.
 
+*> 2026 AKD: Real state withholding table — replaces the single
+*> hardcoded rate that used to live in TX-COMPUTE-STATE (7.25%,
+*> applied to every employee regardless of EMP-STATE-CODE) and
+*> reconciles it with PAYCOM-STATE-RATE (PMR's "default state tax
+*> rate 5%", which TX-COMPUTE-STATE never actually read). Populated
+*> once per run by TX-INIT-STATE-TABLE; looked up per employee by
+*> TX-LOOKUP-STATE-RATE. PAYCOM-STATE-RATE is kept as the fallback
+*> rate for an EMP-STATE-CODE that is blank or matches no entry —
+*> the same role PMR's comment always claimed for it, now actually
+*> true.
+ 01  STATE-TAX-TABLE.
+     05  STATE-TAX-ENTRY OCCURS 10 TIMES.
+         10  STATE-TAX-CODE      PIC X(2).
+         10  STATE-TAX-RATE      PIC 9V9999.
+         10  STATE-TAX-NAME      PIC X(14).
+
 *> PMR: Working fields for tax computation
  01  TAX-WORK-FIELDS.
      05  TAX-GROSS-PAY           PIC S9(7)V99 COMP-3.
