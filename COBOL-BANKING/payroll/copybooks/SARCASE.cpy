@@ -0,0 +1,53 @@
+*> ================================================================
+*> SARCASE.cpy — Suspicious Activity Report Case Record
+*> Used by: RISKCHK.cob (CASEOPEN, CASEUPD, CASELIST)
+*> ================================================================
+*>
+*> 2026: RISKCHK.cob's SCAN operation writes one RISKFLAG-RECORD
+*> line per flagged transaction to RISKFLAGS.DAT — a raw hit list,
+*> with no way to tell whether anyone ever looked at a given flag.
+*> This record is the case layer on top of that: a flagged
+*> transaction (or a CHECK-time hit) gets promoted to a case with
+*> CASEOPEN, an investigator works it and records findings with
+*> CASEUPD, and CASELIST lets the review queue be worked off.
+*>
+*> Same shape as SARCASES.DAT's sibling flat files (MERCHANTS.DAT,
+*> KYCDOCS.DAT): LINE SEQUENTIAL, one record per case, no keyed
+*> access — a case is found the same way MERCHANT.cob and RISKCHK
+*> itself find everything else here, a sequential scan on CASE-ID.
+*>
+*> Layout (154 bytes total):
+*>   Bytes 001-017: CASE-ID               PIC X(17) [SAR-YYYYMMDD-NNNN]
+*>   Bytes 018-027: CASE-ACCT-ID          PIC X(10)
+*>   Bytes 028-039: CASE-AMOUNT           PIC S9(10)V99
+*>   Bytes 040-042: CASE-SCORE            PIC 9(3)
+*>   Bytes 043-082: CASE-REASON           PIC X(40)
+*>   Byte  083:     CASE-STATUS           PIC X(1)  [O/I/F/C]
+*>   Bytes 084-091: CASE-OPENED-DATE      PIC 9(8)  [YYYYMMDD]
+*>   Bytes 092-099: CASE-INVESTIGATOR     PIC X(8)
+*>   Bytes 100-139: CASE-FINDINGS         PIC X(40)
+*>   Bytes 140-147: CASE-DISPOSITION-DATE PIC 9(8)  [YYYYMMDD]
+*>   Bytes 148-154: CASE-FILLER           PIC X(7)
+*>
+ 01  SAR-CASE-RECORD.
+*>   "SAR-" + 8-digit open date + "-" + 4-digit sequence within the
+*>   file — assigned from the case count at CASEOPEN time, same as
+*>   KYCREC.cpy's merchant lookup being a plain sequential scan.
+     05  CASE-ID                      PIC X(17).
+     05  CASE-ACCT-ID                 PIC X(10).
+     05  CASE-AMOUNT                  PIC S9(10)V99.
+     05  CASE-SCORE                   PIC 9(3).
+     05  CASE-REASON                  PIC X(40).
+*>   Case lifecycle: Opened (flagged, not yet worked) -> Investigating
+*>   (an investigator has picked it up) -> Filed (a SAR was actually
+*>   filed with FinCEN) or Closed (investigated, no filing warranted).
+     05  CASE-STATUS                  PIC X(1) VALUE 'O'.
+         88  CASE-IS-OPEN             VALUE 'O'.
+         88  CASE-IS-INVESTIGATING    VALUE 'I'.
+         88  CASE-IS-FILED            VALUE 'F'.
+         88  CASE-IS-CLOSED           VALUE 'C'.
+     05  CASE-OPENED-DATE             PIC 9(8).
+     05  CASE-INVESTIGATOR            PIC X(8).
+     05  CASE-FINDINGS                PIC X(40).
+     05  CASE-DISPOSITION-DATE        PIC 9(8).
+     05  CASE-FILLER                  PIC X(7).
