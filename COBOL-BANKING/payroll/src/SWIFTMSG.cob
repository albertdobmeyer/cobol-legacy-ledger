@@ -0,0 +1,257 @@
+      *>================================================================*
+      *>  Program:     SWIFTMSG.cob
+      *>  System:      ENTERPRISE PAYROLL — Outbound Wire Formatting
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-02-26
+      *>
+      *>  Purpose:
+      *>    Reads the flat, pipe-delimited OUTBOUND.DAT settlement file
+      *>    that PAYROLL.cob writes once per pay run and reformats each
+      *>    record into a standards-style SWIFT MT103 single-customer-
+      *>    credit-transfer message, one message block per payment, so
+      *>    a correspondent bank (or the CLEARING node) receives an
+      *>    outbound wire in a format it actually speaks instead of
+      *>    our internal flat-file layout.
+      *>
+      *>  Every record in OUTBOUND.DAT is treated as an interbank
+      *>  payment from the CLEARING node (COMCODE.cpy's BANK-CLEARING,
+      *>  the corporate payroll account's home node) to the employee's
+      *>  own bank node (WS-OB-BANK, one of COMCODE.cpy's BANK-IDS).
+      *>  A record whose bank field is blank predates the 2026-02-26
+      *>  PAYROLL.cob change and is skipped, not treated as an error.
+      *>
+      *>  Files:
+      *>    Input:  OUTBOUND.DAT (LINE SEQUENTIAL, 200-byte records,
+      *>            written by PAYROLL.cob)
+      *>    Output: SWIFTOUT.DAT (LINE SEQUENTIAL) — one MT103 message
+      *>            block per outbound payment
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    SWIFTMSG|SUMMARY
+      *>    SWIFTMSG|MESSAGES|count
+      *>    SWIFTMSG|SKIPPED|count
+      *>    RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Success (includes zero outbound records)
+      *>    RESULT|99 — OUTBOUND.DAT missing, or SWIFTOUT.DAT I/O error
+      *>
+      *>  Dependencies:
+      *>    Requires OUTBOUND.DAT to already exist in CWD — run
+      *>    PAYROLL.cob first. SWIFTOUT.DAT is created fresh each run
+      *>    (OPEN OUTPUT), matching how PAYROLL.cob itself rebuilds
+      *>    OUTBOUND.DAT each run rather than appending to it.
+      *>
+      *>  Change Log:
+      *>    2026-02-26  AKD  Initial implementation
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SWIFTMSG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTBOUND-FILE
+               ASSIGN TO "OUTBOUND.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OB-STATUS.
+           SELECT SWIFT-FILE
+               ASSIGN TO "SWIFTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTBOUND-FILE.
+       01  OUTBOUND-RECORD         PIC X(200).
+       FD  SWIFT-FILE.
+       01  SWIFT-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-OB-STATUS        PIC X(2).
+           05  WS-SW-STATUS        PIC X(2).
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X(1) VALUE 'N'.
+               88  WS-EOF          VALUE 'Y'.
+               88  WS-NOT-EOF      VALUE 'N'.
+
+      *> Parsed view of one OUTBOUND.DAT record — mirrors
+      *> PAYROLL.cob's WS-OUTBOUND-LINE field for field.
+       01  WS-OB-PARSE.
+           05  WS-OBP-ACCT         PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-OBP-DEST         PIC X(10).
+           05  FILLER              PIC X(1).
+           05  WS-OBP-AMOUNT       PIC 9(10)V99.
+           05  FILLER              PIC X(1).
+           05  WS-OBP-DESC         PIC X(40).
+           05  FILLER              PIC X(1).
+           05  WS-OBP-DAY          PIC 9(8).
+           05  FILLER              PIC X(1).
+           05  WS-OBP-BANK         PIC X(8).
+
+      *> Shared status codes and bank identifiers
+           COPY "COMCODE.cpy".
+
+      *> Transaction reference built for each message's :20: tag
+       01  WS-MSG-REF.
+           05  FILLER              PIC X(4) VALUE "SWFT".
+           05  WS-MSGREF-DAY       PIC 9(8).
+           05  WS-MSGREF-SEQ       PIC 9(5).
+       01  WS-MSG-SEQ              PIC 9(5) VALUE 0.
+
+      *> Amount split into integer/decimal parts so a literal "."
+      *> can be placed between them — same REDEFINES technique
+      *> SIMREC.cpy uses for building pipe-delimited amount strings.
+       01  WS-AMT-DISPLAY          PIC 9(10)V99.
+       01  WS-AMT-REDEF REDEFINES WS-AMT-DISPLAY.
+           05  WS-AMT-INT-PART     PIC 9(10).
+           05  WS-AMT-DEC-PART     PIC 99.
+       01  WS-AMT-STRING           PIC X(14) VALUE SPACES.
+
+       01  WS-SWIFT-LINE           PIC X(100) VALUE SPACES.
+       01  WS-MSG-COUNT            PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT           PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-OUTBOUND-FILE
+           PERFORM FINALIZE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           OPEN INPUT OUTBOUND-FILE
+           IF WS-OB-STATUS NOT = '00'
+               DISPLAY "SWIFTMSG|ERROR|NO-OUTBOUND-FILE|" WS-OB-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SWIFT-FILE
+           IF WS-SW-STATUS NOT = '00'
+               DISPLAY "SWIFTMSG|ERROR|FILE|" WS-SW-STATUS
+               DISPLAY "RESULT|99"
+               CLOSE OUTBOUND-FILE
+               STOP RUN
+           END-IF
+           SET WS-NOT-EOF TO TRUE.
+
+       PROCESS-OUTBOUND-FILE.
+           PERFORM READ-NEXT-OUTBOUND UNTIL WS-EOF.
+
+       READ-NEXT-OUTBOUND.
+           READ OUTBOUND-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM FORMAT-ONE-MESSAGE
+           END-READ.
+
+       FORMAT-ONE-MESSAGE.
+           MOVE OUTBOUND-RECORD TO WS-OB-PARSE
+           IF WS-OBP-BANK = SPACES
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               ADD 1 TO WS-MSG-SEQ
+               PERFORM WRITE-MT103-MESSAGE
+               ADD 1 TO WS-MSG-COUNT
+           END-IF.
+
+      *>================================================================*
+      *>  WRITE-MT103-MESSAGE: Emit one MT103 single-customer-credit-
+      *>  transfer block — Basic Header {1:}, Application Header {2:},
+      *>  and Text Block {4: ... -} carrying the standard field tags
+      *>  (:20: reference, :23B: operation code, :32A: value date/
+      *>  currency/amount, :50K: ordering customer, :52A: ordering
+      *>  institution, :57A: account-with institution, :59: beneficiary,
+      *>  :70: remittance info, :71A: charges).
+      *>================================================================*
+       WRITE-MT103-MESSAGE.
+           MOVE WS-OBP-DAY TO WS-MSGREF-DAY
+           MOVE WS-MSG-SEQ TO WS-MSGREF-SEQ
+           MOVE WS-OBP-AMOUNT TO WS-AMT-DISPLAY
+           STRING WS-AMT-INT-PART DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-AMT-DEC-PART DELIMITED BY SIZE
+               INTO WS-AMT-STRING
+           END-STRING
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING "{1:F01" BANK-CLEARING "AXXX0000000000}"
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING "{2:I103" WS-OBP-BANK "N}"
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE "{4:" TO WS-SWIFT-LINE
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":20:" WS-MSG-REF DELIMITED BY SIZE
+               INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE ":23B:CRED" TO WS-SWIFT-LINE
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+      *>   :32A: value date is YYMMDD, not the full YYYYMMDD
+      *>   WS-OBP-DAY holds — drop the century with a reference
+      *>   modification instead of moving the whole 8 digits.
+           STRING ":32A:" WS-OBP-DAY(3:6) "USD" WS-AMT-STRING
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":50K:PAYROLL/" WS-OBP-ACCT
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":52A:" BANK-CLEARING
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":57A:" WS-OBP-BANK
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":59:/" WS-OBP-DEST
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE SPACES TO WS-SWIFT-LINE
+           STRING ":70:" WS-OBP-DESC
+               DELIMITED BY SIZE INTO WS-SWIFT-LINE
+           END-STRING
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE ":71A:OUR" TO WS-SWIFT-LINE
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE
+
+           MOVE "-}" TO WS-SWIFT-LINE
+           WRITE SWIFT-RECORD FROM WS-SWIFT-LINE.
+
+       FINALIZE-RUN.
+           CLOSE OUTBOUND-FILE
+           CLOSE SWIFT-FILE
+           DISPLAY "SWIFTMSG|SUMMARY"
+           DISPLAY "SWIFTMSG|MESSAGES|" WS-MSG-COUNT
+           DISPLAY "SWIFTMSG|SKIPPED|" WS-SKIP-COUNT
+           DISPLAY "RESULT|" RC-SUCCESS.
