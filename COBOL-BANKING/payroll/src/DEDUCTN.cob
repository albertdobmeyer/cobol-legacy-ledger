@@ -20,6 +20,17 @@
       *>    1991-11-30  SLW  Bug fix — GO TO for negative balance
       *>    1993-03-15  PMR  "Disabled" union dues (set flag, left code)
       *>    2002-01-15  Y2K  No changes (but added a comment anyway)
+      *>    2026-03-14  AKD  Activated FSA pretax deduction — COMPUTE-FSA
+      *>                     replaces DEAD-FLEX-SPENDING's FSA half
+      *>    2026-03-15  AKD  Activated HSA pretax deduction — COMPUTE-HSA
+      *>                     replaces DEAD-FLEX-SPENDING's HSA half;
+      *>                     DEAD-FLEX-SPENDING removed (nothing left
+      *>                     in it but the COBRA flag, still unused)
+      *>    2026-03-16  AKD  Activated wage garnishment — COMPUTE-
+      *>                     GARNISHMENT, per-employee order
+      *>    2026-03-17  AKD  Activated union dues — per-local rate
+      *>                     table (UNION-LOCAL-TABLE), replacing the
+      *>                     flat $45/WS-UNION-FLAG gate
       *>
       *>  STYLE NOTE: SLW started writing structured COBOL (top half)
       *>  but reverted to GO TO when debugging under pressure (bottom
@@ -69,19 +80,45 @@
            05  WS-401K-DEDUCTION   PIC S9(5)V99.
            05  WS-401K-MATCH       PIC S9(5)V99.
            05  WS-UNION-DEDUCTION  PIC S9(5)V99 COMP-3.
+           05  WS-FSA-DEDUCTION    PIC S9(5)V99 COMP-3.
+           05  WS-HSA-DEDUCTION    PIC S9(5)V99 COMP-3.
            05  WS-TOTAL-DEDUCTIONS PIC S9(7)V99 COMP-3.
 
+      *> 2026 AKD: Garnishment is court-ordered, not voluntary like
+      *> the fields above — kept in its own accumulator (and its own
+      *> DEDUCTN|GARNISH| audit line below) instead of being folded
+      *> silently into WS-DEDUCTION-FIELDS with everything else.
+       01  WS-GARN-DEDUCTION       PIC S9(5)V99 COMP-3.
+
       *> SLW: Employee gross pay (passed in or computed)
        01  WS-GROSS-PAY            PIC S9(7)V99 COMP-3.
 
       *> PMR 1993: Union dues "disabled" via flag
-      *> The code still computes union dues but multiplies by 0
-      *> if this flag is 'N'. SLW: "just zero it out" PMR: "no,
-      *> use a flag in case we re-enable it." Never re-enabled.
+      *> SLW: "just zero it out" PMR: "no, use a flag in case we
+      *> re-enable it." Never re-enabled until now.
+      *> 2026 AKD: Superseded — COMPUTE-UNION-DUES now decides per
+      *> employee from EMP-UNION-LOCAL (EMPREC.cpy) instead of one
+      *> shop-wide flag, since different locals need different dues.
+      *> Left declared for historical reference; no longer read.
        01  WS-UNION-FLAG           PIC X(1) VALUE 'N'.
            88  WS-UNION-ACTIVE     VALUE 'Y'.
            88  WS-UNION-INACTIVE   VALUE 'N'.
 
+      *> 2026 AKD: Per-local union dues rate table — same OCCURS-
+      *> table-plus-lookup-paragraph shape as TAXREC.cpy's
+      *> STATE-TAX-TABLE/TX-LOOKUP-STATE-RATE in PAYROLL.cob, scaled
+      *> down to this program's one table. Populated once by
+      *> INIT-UNION-LOCAL-TABLE before the employee loop; searched by
+      *> LOOKUP-UNION-LOCAL-RATE per employee.
+       01  UNION-LOCAL-TABLE.
+           05  UNION-LOCAL-ENTRY OCCURS 4 TIMES.
+               10  UNION-LOCAL-CODE    PIC X(4).
+               10  UNION-LOCAL-DUES    PIC S9(5)V99 COMP-3.
+               10  UNION-LOCAL-NAME    PIC X(20).
+       01  WS-UNION-IDX             PIC 9(2) VALUE 0.
+       01  WS-UNION-FOUND-FLAG      PIC X(1) VALUE 'N'.
+       01  WS-UNION-RATE-FOUND      PIC S9(5)V99 COMP-3.
+
       *> Counters
        01  WS-COUNTERS.
            05  WS-EMP-COUNT        PIC 9(5) VALUE 0.
@@ -99,21 +136,27 @@
 
            COPY "PAYCOM.cpy".
 
-      *> ── DEAD FIELDS (unreferenced by executable code) ────────
-      *> FSA (Flexible Spending Account) annual limit — IRS maximum
-       01  WS-DEAD-FSA-ANNUAL       PIC S9(5)V99 COMP-3
+      *> 2026 AKD: FSA (Flexible Spending Account) annual cap — IRS
+      *> maximum. Was WS-DEAD-FSA-ANNUAL, unreferenced since benefits
+      *> moved to ADP in 1993; renamed now that COMPUTE-FSA actually
+      *> enforces it below.
+       01  WS-FSA-ANNUAL-CAP        PIC S9(5)V99 COMP-3
                                     VALUE 2850.00.
-      *> HSA (Health Savings Account) annual limit
-       01  WS-DEAD-HSA-ANNUAL       PIC S9(5)V99 COMP-3
+
+      *> 2026 AKD: HSA (Health Savings Account) annual cap — IRS
+      *> maximum. Was WS-DEAD-HSA-ANNUAL, unreferenced since 1993;
+      *> renamed now that COMPUTE-HSA actually enforces it below.
+       01  WS-HSA-ANNUAL-CAP        PIC S9(5)V99 COMP-3
                                     VALUE 3650.00.
+
+      *> ── DEAD FIELDS (unreferenced by executable code) ────────
       *> COBRA continuation flag — SLW 1992 "for terminated employees
       *> electing COBRA coverage." Never implemented because benefits
-      *> administration moved to a separate system in 1993.
+      *> administration moved to a separate system in 1993. Still
+      *> unimplemented — COBRA continuation is a separate feature from
+      *> FSA/HSA payroll deductions.
        01  WS-DEAD-COBRA-FLAG       PIC X(1) VALUE 'N'.
            88  WS-DEAD-COBRA-ACTIVE VALUE 'Y'.
-      *> Pre-tax total accumulator — was going to separate pre-tax
-      *> and post-tax deductions. Never wired.
-       01  WS-DEAD-PRETAX-TOTAL     PIC S9(7)V99 COMP-3.
 
        PROCEDURE DIVISION.
 
@@ -129,6 +172,11 @@
 
            DISPLAY "DEDUCTN|START|PERIOD|" WS-ARG-PERIOD
 
+      *>   2026 AKD: Populate UNION-LOCAL-TABLE once, before the
+      *>   employee loop — same placement PAYROLL.cob uses for
+      *>   TX-INIT-STATE-TABLE.
+           PERFORM INIT-UNION-LOCAL-TABLE
+
            OPEN INPUT EMPLOYEE-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "DEDUCTN|ERROR|FILE|" WS-FILE-STATUS
@@ -136,7 +184,12 @@
            END-IF
 
       *>   SLW: Clean structured loop (the good part)
-           PERFORM PROCESS-EMPLOYEE UNTIL WS-EOF
+      *>   2026 AKD: THRU PROCESS-EMPLOYEE-EXIT so DEDUCTION-CAP-
+      *>   APPLY's GO TO back to that paragraph (see its own note)
+      *>   returns control here instead of running off the end of
+      *>   the program.
+           PERFORM PROCESS-EMPLOYEE THRU PROCESS-EMPLOYEE-EXIT
+               UNTIL WS-EOF
 
            CLOSE EMPLOYEE-FILE
 
@@ -173,6 +226,9 @@
            MOVE 0 TO WS-401K-DEDUCTION
            MOVE 0 TO WS-401K-MATCH
            MOVE 0 TO WS-UNION-DEDUCTION
+           MOVE 0 TO WS-FSA-DEDUCTION
+           MOVE 0 TO WS-HSA-DEDUCTION
+           MOVE 0 TO WS-GARN-DEDUCTION
            MOVE 0 TO WS-TOTAL-DEDUCTIONS
 
       *>   Compute gross for this period
@@ -202,18 +258,42 @@
       *>   but functionally correct.
            PERFORM COMPUTE-401K
 
+      *>   ── FSA pretax deduction ────────────────────────────
+      *>   2026 AKD: Activated — see COMPUTE-FSA below. Was dead
+      *>   since 1993 (DEAD-FLEX-SPENDING).
+           PERFORM COMPUTE-FSA
+
+      *>   ── HSA pretax deduction ────────────────────────────
+      *>   2026 AKD: Activated — see COMPUTE-HSA below. Was dead
+      *>   since 1993 (DEAD-FLEX-SPENDING).
+           PERFORM COMPUTE-HSA
+
       *>   ── Union dues (disabled since 1993) ────────────────
       *>   PMR: "Don't remove the code. Set the flag to N."
       *>   SLW: "Fine, but this is stupid."
            PERFORM COMPUTE-UNION-DUES
 
+      *>   ── Wage garnishment (court-ordered) ────────────────
+      *>   2026 AKD: Activated — see COMPUTE-GARNISHMENT below. Was
+      *>   dead since 1993 (DEAD-GARNISHMENT, shop-wide PAYCOM fields).
+           PERFORM COMPUTE-GARNISHMENT
+           IF WS-GARN-DEDUCTION > 0
+               DISPLAY "DEDUCTN|GARNISH|" EMP-ID "|" WS-GARN-DEDUCTION
+           END-IF
+
       *>   ── Total ───────────────────────────────────────────
       *>   Here's where the spaghetti starts: if total > gross,
       *>   SLW added a GO TO to an error handler instead of using
       *>   structured error handling. This was a 2 AM production fix.
+      *>   Garnishment is still counted here — it reduces net pay the
+      *>   same as every other deduction — but WS-GARN-DEDUCTION stays
+      *>   its own accumulator, reported on its own line above, instead
+      *>   of being indistinguishable from 401k/medical/etc. below.
            COMPUTE WS-TOTAL-DEDUCTIONS =
                WS-MED-DEDUCTION + WS-DENTAL-DEDUCTION +
-               WS-401K-DEDUCTION + WS-UNION-DEDUCTION
+               WS-401K-DEDUCTION + WS-UNION-DEDUCTION +
+               WS-FSA-DEDUCTION + WS-HSA-DEDUCTION +
+               WS-GARN-DEDUCTION
 
            IF WS-TOTAL-DEDUCTIONS > WS-GROSS-PAY
       *>       SLW 1991-11-30: "Deductions exceed gross — can't
@@ -231,7 +311,20 @@
 
            DISPLAY "DEDUCTN|RESULT|" EMP-ID "|"
                WS-TOTAL-DEDUCTIONS "|" WS-MED-DEDUCTION "|"
-               WS-DENTAL-DEDUCTION "|" WS-401K-DEDUCTION.
+               WS-DENTAL-DEDUCTION "|" WS-401K-DEDUCTION "|"
+               WS-FSA-DEDUCTION "|" WS-HSA-DEDUCTION "|"
+               WS-GARN-DEDUCTION.
+
+      *>  2026 AKD: PROCESS-EMPLOYEE-EXIT — the GO TO maze below
+      *>  (DEDUCTION-OVERFLOW-HANDLER/DEDUCTION-CAP-APPLY) used to
+      *>  fall off the physical end of the program instead of
+      *>  returning here, silently STOP RUNning mid-batch on the
+      *>  first employee whose deductions overflowed gross. MAIN-
+      *>  PARA now PERFORMs PROCESS-EMPLOYEE THRU this paragraph, and
+      *>  DEDUCTION-CAP-APPLY GO TOs here when it's done, same as the
+      *>  normal (non-overflow) path falls through to it already.
+       PROCESS-EMPLOYEE-EXIT.
+           EXIT.
 
       *>================================================================*
       *>  COMPUTE-MEDICAL: Medical plan deduction
@@ -286,19 +379,109 @@
            END-IF.
 
       *>================================================================*
-      *>  COMPUTE-UNION-DUES: Disabled since 1993
-      *>  PMR: "Set flag to N, leave code for audit trail"
-      *>  The PERFORM still runs, it just computes 0.
+      *>  COMPUTE-FSA: Flexible Spending Account pretax deduction
+      *>  2026 AKD: Activated. Was modeled (not implemented) by the
+      *>  DEAD-FLEX-SPENDING paragraph below — this is the real
+      *>  computation, structured like COMPUTE-MEDICAL/COMPUTE-401K:
+      *>  an annual election divided across the employee's pay
+      *>  periods, capped at the IRS annual limit.
       *>================================================================*
-       COMPUTE-UNION-DUES.
-           IF WS-UNION-ACTIVE
-      *>       Monthly union dues: $45 per pay period
-      *>       (Nobody knows where $45 came from — SLW is gone)
-               MOVE 45.00 TO WS-UNION-DEDUCTION
+       COMPUTE-FSA.
+           IF EMP-FSA-ANNUAL-ELECT > 0
+               IF EMP-FSA-ANNUAL-ELECT > WS-FSA-ANNUAL-CAP
+                   COMPUTE WS-FSA-DEDUCTION ROUNDED =
+                       WS-FSA-ANNUAL-CAP / EMP-PAY-PERIODS
+               ELSE
+                   COMPUTE WS-FSA-DEDUCTION ROUNDED =
+                       EMP-FSA-ANNUAL-ELECT / EMP-PAY-PERIODS
+               END-IF
+           ELSE
+               MOVE 0 TO WS-FSA-DEDUCTION
+           END-IF.
+
+      *>================================================================*
+      *>  COMPUTE-HSA: Health Savings Account pretax deduction
+      *>  2026 AKD: Activated, same shape as COMPUTE-FSA above — an
+      *>  annual election divided across pay periods, capped at the
+      *>  IRS annual limit.
+      *>================================================================*
+       COMPUTE-HSA.
+           IF EMP-HSA-ANNUAL-ELECT > 0
+               IF EMP-HSA-ANNUAL-ELECT > WS-HSA-ANNUAL-CAP
+                   COMPUTE WS-HSA-DEDUCTION ROUNDED =
+                       WS-HSA-ANNUAL-CAP / EMP-PAY-PERIODS
+               ELSE
+                   COMPUTE WS-HSA-DEDUCTION ROUNDED =
+                       EMP-HSA-ANNUAL-ELECT / EMP-PAY-PERIODS
+               END-IF
            ELSE
+               MOVE 0 TO WS-HSA-DEDUCTION
+           END-IF.
+
+      *>================================================================*
+      *>  COMPUTE-UNION-DUES: Per-local union dues
+      *>  PMR 1993: "Set flag to N, leave code for audit trail" — the
+      *>  paragraph ran every period but always computed 0.
+      *>  2026 AKD: Activated. Different locals have different dues,
+      *>  so WS-UNION-FLAG's single shop-wide on/off switch is retired
+      *>  in favor of looking each employee's EMP-UNION-LOCAL up in
+      *>  UNION-LOCAL-TABLE. An employee with no local (the default —
+      *>  true for everyone before this feature) pays no dues. A local
+      *>  code that isn't in the table falls back to the old flat $45,
+      *>  same as an unrecognized EMP-STATE-CODE falls back to
+      *>  PAYCOM-STATE-RATE in PAYROLL.cob.
+      *>================================================================*
+       COMPUTE-UNION-DUES.
+           IF EMP-UNION-LOCAL = SPACES
                MOVE 0 TO WS-UNION-DEDUCTION
+           ELSE
+               PERFORM LOOKUP-UNION-LOCAL-RATE
+               IF WS-UNION-FOUND-FLAG = 'Y'
+                   MOVE WS-UNION-RATE-FOUND TO WS-UNION-DEDUCTION
+               ELSE
+      *>           Unrecognized local code — SLW's old flat rate
+                   MOVE 45.00 TO WS-UNION-DEDUCTION
+               END-IF
            END-IF.
 
+      *>================================================================*
+      *>  INIT-UNION-LOCAL-TABLE: Populate UNION-LOCAL-TABLE
+      *>  2026 AKD: Same shape as PAYROLL.cob's TX-INIT-STATE-TABLE —
+      *>  hardcoded literal rates, MOVEd in one entry at a time, run
+      *>  once from MAIN-PARA before the employee loop.
+      *>================================================================*
+       INIT-UNION-LOCAL-TABLE.
+           MOVE 'L100' TO UNION-LOCAL-CODE(1)
+           MOVE 45.00 TO UNION-LOCAL-DUES(1)
+           MOVE 'MACHINISTS' TO UNION-LOCAL-NAME(1)
+           MOVE 'L205' TO UNION-LOCAL-CODE(2)
+           MOVE 62.50 TO UNION-LOCAL-DUES(2)
+           MOVE 'TEAMSTERS' TO UNION-LOCAL-NAME(2)
+           MOVE 'L340' TO UNION-LOCAL-CODE(3)
+           MOVE 38.00 TO UNION-LOCAL-DUES(3)
+           MOVE 'CLERICAL WORKERS' TO UNION-LOCAL-NAME(3)
+           MOVE 'L512' TO UNION-LOCAL-CODE(4)
+           MOVE 55.25 TO UNION-LOCAL-DUES(4)
+           MOVE 'ELECTRICAL WORKERS' TO UNION-LOCAL-NAME(4).
+
+      *>================================================================*
+      *>  LOOKUP-UNION-LOCAL-RATE: Resolve EMP-UNION-LOCAL to dues
+      *>  2026 AKD: Same search-a-table-in-its-own-paragraph shape as
+      *>  PAYROLL.cob's TX-LOOKUP-STATE-RATE / ACCOUNTS.cob's
+      *>  FIND-ACCOUNT.
+      *>================================================================*
+       LOOKUP-UNION-LOCAL-RATE.
+           MOVE 'N' TO WS-UNION-FOUND-FLAG
+           PERFORM VARYING WS-UNION-IDX FROM 1 BY 1
+               UNTIL WS-UNION-IDX > 4
+               IF UNION-LOCAL-CODE(WS-UNION-IDX) = EMP-UNION-LOCAL
+                   MOVE UNION-LOCAL-DUES(WS-UNION-IDX)
+                       TO WS-UNION-RATE-FOUND
+                   MOVE 'Y' TO WS-UNION-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
       *>================================================================*
       *>  DEDUCTION-OVERFLOW-HANDLER: The spaghetti zone
       *>  SLW 1991-11-30: Production fix at 2 AM
@@ -344,50 +527,49 @@
 
       *>  SLW: This paragraph is reached by fall-through AND by
       *>  GO TO from the handler above. Classic spaghetti pattern.
+      *>  2026 AKD: Used to fall through from here straight into
+      *>  COMPUTE-GARNISHMENT (the next paragraph in the file) and
+      *>  off the physical end of the PROCEDURE DIVISION, silently
+      *>  STOP RUNning the whole batch on the first overflowed
+      *>  employee. GO TO PROCESS-EMPLOYEE-EXIT to actually return
+      *>  to MAIN-PARA's read loop instead.
        DEDUCTION-CAP-APPLY.
            ADD 1 TO WS-DED-COUNT
            DISPLAY "DEDUCTN|CAPPED|" EMP-ID "|"
-               WS-TOTAL-DEDUCTIONS.
+               WS-TOTAL-DEDUCTIONS
+           GO TO PROCESS-EMPLOYEE-EXIT.
 
       *>================================================================*
-      *>  DEAD-GARNISHMENT: Removed feature, code remains
-      *>  SLW 1991: Wage garnishment for court orders
-      *>  Removed from production in 1993 when new system handled it.
-      *>  Nobody deleted the code because "what if we need it again."
-      *>  PMR 1993: "Disabled. TODO: delete in next release."
-      *>  Note: "Next release" was 1994. This code has survived 5
-      *>  platform migrations, 3 compiler upgrades, and 2 team
-      *>  reorganizations. It will outlive us all.
+      *>  COMPUTE-GARNISHMENT: Court-ordered wage garnishment
+      *>  SLW 1991: Wage garnishment for court orders. Removed from
+      *>  production in 1993 when new system handled it; the shop-wide
+      *>  PAYCOM-GARN-FLAG/PCT/MAX fields were zeroed out and this
+      *>  paragraph went unreachable (DEAD-GARNISHMENT) rather than
+      *>  being deleted — "what if we need it again."
+      *>  2026 AKD: Activated. We need it again. Reworked to read a
+      *>  per-employee order (EMP-GARN-PCT/EMP-GARN-MAX in EMPREC.cpy)
+      *>  instead of one shop-wide rate, since a single global flag
+      *>  could never represent two employees under different court
+      *>  orders at once — the original PAYCOM-GARN-* fields are left
+      *>  in PAYCOM.cpy at their 1993 zeroed values, unreferenced.
+      *>  The arithmetic itself (percentage of gross, capped at a
+      *>  per-period maximum) is unchanged from SLW's original.
       *>================================================================*
-       DEAD-GARNISHMENT.
-      *>   Court-ordered garnishment calculation
-      *>   PAYCOM-GARN-PCT = 0.00 (zeroed out in 1993)
-      *>   This code runs but always produces 0.
-           IF PAYCOM-GARN-FLAG = 'Y'
-               COMPUTE WS-TOTAL-DEDUCTIONS =
-                   WS-TOTAL-DEDUCTIONS +
-                   (WS-GROSS-PAY * PAYCOM-GARN-PCT)
-               IF WS-TOTAL-DEDUCTIONS > PAYCOM-GARN-MAX
-                   MOVE PAYCOM-GARN-MAX TO WS-TOTAL-DEDUCTIONS
+       COMPUTE-GARNISHMENT.
+           IF EMP-GARN-PCT > 0
+               COMPUTE WS-GARN-DEDUCTION ROUNDED =
+                   WS-GROSS-PAY * EMP-GARN-PCT
+               IF WS-GARN-DEDUCTION > EMP-GARN-MAX
+                   MOVE EMP-GARN-MAX TO WS-GARN-DEDUCTION
                END-IF
+           ELSE
+               MOVE 0 TO WS-GARN-DEDUCTION
            END-IF.
 
-       DEAD-GARNISHMENT-EXIT.
-           EXIT.
-
-      *>================================================================*
-      *>  DEAD-FLEX-SPENDING: FSA deduction (DEAD PARAGRAPH)
-      *>  SLW 1992-03-15: "IRS Section 125 Flexible Spending Account.
-      *>  Pre-tax deduction up to $2,850/year for medical expenses."
-      *>  Started implementation, then benefits administration moved
-      *>  to ADP's outsourced system in 1993. The COBRA flag and FSA
-      *>  limit fields (WS-DEAD-FSA-ANNUAL, WS-DEAD-COBRA-FLAG) were
-      *>  meant for this paragraph. All three are dead together.
-      *>================================================================*
-       DEAD-FLEX-SPENDING.
-           IF WS-DEAD-COBRA-FLAG = 'N'
-               DISPLAY "DEDUCTN|FSA|" EMP-ID
-               MOVE 0 TO WS-DEAD-PRETAX-TOTAL
-           END-IF.
-       DEAD-FLEX-SPENDING-EXIT.
-           EXIT.
+      *>  DEAD-FLEX-SPENDING removed 2026-03-15 (AKD): its FSA half
+      *>  moved to COMPUTE-FSA and its HSA half to COMPUTE-HSA (both
+      *>  above); the paragraph's own body never actually computed
+      *>  either deduction (just a DISPLAY and a zero-MOVE), so there
+      *>  was nothing left to keep. The COBRA flag it also referenced
+      *>  is unrelated to FSA/HSA and remains dead — see WS-DEAD-COBRA-
+      *>  FLAG in WORKING-STORAGE.
