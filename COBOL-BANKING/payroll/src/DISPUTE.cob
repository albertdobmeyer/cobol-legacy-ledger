@@ -18,6 +18,26 @@
       *>    1995-06-30  ACS  Direct PERFORM path (skips CALC-REVERSAL)
       *>    1996-01-15  ACS  Started Report Writer rewrite (RD section)
       *>    1996-03-22  ACS  Last day. Transferred to CICS. RD abandoned.
+      *>    2026-02-26  AKD  FILE/ADVANCE/RESOLVE now require a signed-
+      *>                     on operator (OPERATORS.DAT); RESOLVE needs
+      *>                     supervisor or admin. See DP-AUTHENTICATE-
+      *>                     OPERATOR and OPERIO.cpy.
+      *>    2026-03-18  AKD  Deadlines now come from DEADLINE-TABLE
+      *>                     (network + reason code) instead of a flat
+      *>                     400-day ADD; FILE takes an optional 6th
+      *>                     network token (DISP-NETWORK).
+      *>    2026-03-19  AKD  New ESCALATE operation — DP-ESCALATE-STALE-
+      *>                     DISPUTES replaces the never-called
+      *>                     DP-DEAD-AUTO-ESCALATE stub, routing stale
+      *>                     OPEN/REPRESENTED disputes to ALERT.DAT.
+      *>    2026-03-21  AKD  New REPORT operation — DP-CHARGEBACK-REPORT
+      *>                     rolls up open exposure, win/loss/write-off
+      *>                     counts, and reversal totals by reason code
+      *>                     and by MERCH-ID. Fills the gap left by the
+      *>                     abandoned 1996 Report Writer section.
+      *>    2026-03-22  AKD  RESOLVE now posts the reversal amount to
+      *>                     ACCOUNTS.DAT/TRANSACT.DAT for WON/WRITE-
+      *>                     OFF outcomes — see DP-POST-REVERSAL.
       *>  WARNING: ALTER modifies GO TO targets AT RUNTIME. Two code
       *>  paths for ADVANCE — ALTER (correct) vs PERFORM (buggy).
       *>================================================================*
@@ -35,6 +55,26 @@
            SELECT REPORT-FILE ASSIGN TO "DISPRPT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-RPT.
+      *>   2026-02-26: Operator sign-on file — see
+      *>   DP-AUTHENTICATE-OPERATOR.
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATORS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
+      *>   2026 AKD: Same-morning queue for DP-ESCALATE-STALE-DISPUTES
+      *>   — the shop's existing ALERT.DAT, shared with RECONCILE.cob
+      *>   and PAYROLL.cob (see ALERTREC.cpy).
+           SELECT ALERT-FILE ASSIGN TO "ALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+      *>   2026 AKD: DP-POST-REVERSAL posts a WON/WRITE-OFF reversal
+      *>   to the same ACCOUNTS.DAT/TRANSACT.DAT pair TRANSACT.cob
+      *>   maintains — see ACCTIO.cpy.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACT-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,10 +82,19 @@
            COPY "DISPREC.cpy".
       *>  ACS 1996: Abandoned Report Writer FD
        FD  REPORT-FILE REPORT IS DISP-RPT.
+       FD  OPERATOR-FILE.
+           COPY "OPERREC.cpy".
+       FD  ALERT-FILE.
+           COPY "ALERTREC.cpy".
+       FD  ACCOUNTS-FILE.
+           COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+           COPY "TRANSREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FS           PIC X(2).
        01  WS-FS-RPT       PIC X(2).
+       01  WS-ALERT-STATUS PIC X(2).
        01  WS-EOF-FLAG     PIC X(1) VALUE 'N'.
            88  WS-EOF      VALUE 'Y'.
            88  WS-NOT-EOF  VALUE 'N'.
@@ -56,6 +105,10 @@
        01  WS-ARG-AMT      PIC S9(7)V99.
        01  WS-ARG-RSN      PIC X(4).
        01  WS-ARG-MERCH    PIC X(10).
+      *>   2026 AKD: Optional 6th FILE token — card network, drives
+      *>   DEADLINE-TABLE below. Defaults to 'VISA' when omitted,
+      *>   same as a pre-2026 FILE call would have meant.
+       01  WS-ARG-NETWORK  PIC X(4).
        01  WS-ARG-DID      PIC X(12).
        01  WS-ARG-OUTCOME  PIC X(1).
        01  WS-DCTR         PIC 9(6) VALUE 0.
@@ -92,6 +145,94 @@
        01  WS-FND          PIC X(1) VALUE 'N'.
            88  WS-FOUND    VALUE 'Y'.
            88  WS-NOT-FOUND VALUE 'N'.
+      *>   2026 AKD: Deadline table — keyed on network + reason code,
+      *>   replacing DP-INIT's old flat "ADD 400" placeholder (meant
+      *>   to approximate a 120-day window but applied the same to
+      *>   every dispute regardless of network or reason). Local to
+      *>   DISPUTE.cob, same as DEDUCTN.cob's UNION-LOCAL-TABLE —
+      *>   nothing else in the shop reads dispute deadlines.
+       01  DEADLINE-TABLE.
+           05  DEADLINE-ENTRY OCCURS 8 TIMES.
+               10  DEADLINE-NETWORK    PIC X(4).
+               10  DEADLINE-REASON     PIC X(4).
+               10  DEADLINE-DAYS       PIC 9(3).
+       01  WS-DL-IDX            PIC 9(2) VALUE 0.
+       01  WS-DL-FOUND-FLAG     PIC X(1) VALUE 'N'.
+       01  WS-DL-DAYS-FOUND     PIC 9(3) VALUE 120.
+      *>   2026 AKD: Stale-dispute escalation working fields — see
+      *>   DP-ESCALATE-STALE-DISPUTES. Mirrors ACCOUNTS.cob's
+      *>   DORMANCY-CHECK age computation (FUNCTION INTEGER-OF-DATE
+      *>   on two YYYYMMDD dates) applied to DISP-FILED-DATE instead
+      *>   of ACCT-LAST-ACTIVITY.
+       01  WS-ESC-THRESHOLD     PIC 9(3) VALUE 60.
+       01  WS-ESC-COUNT         PIC 9(5) VALUE 0.
+       01  WS-TODAY-INT         PIC 9(9) VALUE 0.
+       01  WS-FILED-INT         PIC 9(9) VALUE 0.
+       01  WS-DAYS-OPEN         PIC 9(5) VALUE 0.
+       01  WS-NODE-CODE         PIC X(1) VALUE 'A'.
+       01  WS-ESC-DETAIL        PIC X(40) VALUE SPACES.
+      *>   2026 AKD: Chargeback financial-impact report — see
+      *>   DP-CHARGEBACK-REPORT. Reason-code buckets are a small fixed
+      *>   OCCURS table (same shape as DEADLINE-TABLE above); a 5th
+      *>   "OTHR" bucket catches any reason code outside the four known
+      *>   ones so the report totals always foot. Merchant buckets are
+      *>   unbounded, so that table is populated by find-or-add instead
+      *>   of a fixed INIT paragraph (capped at 200 distinct merchants
+      *>   per run, the same kind of bound DP-LOAD-ALL already applies
+      *>   to WS-TBL; a run with more merchants than that reports only
+      *>   the first 200 encountered — see DP-CHARGEBACK-REPORT).
+       01  RSN-SUMMARY-TABLE.
+           05  RSN-SUM-ENTRY OCCURS 5 TIMES.
+               10  RSN-SUM-CODE        PIC X(4).
+               10  RSN-SUM-OPEN-EXP    PIC S9(9)V99 COMP-3.
+               10  RSN-SUM-WON-CNT     PIC 9(5).
+               10  RSN-SUM-LOST-CNT    PIC 9(5).
+               10  RSN-SUM-WOFF-CNT    PIC 9(5).
+               10  RSN-SUM-REV-AMT     PIC S9(9)V99 COMP-3.
+       01  WS-RSN-SUM-IDX       PIC 9(1) VALUE 0.
+       01  MERCH-SUMMARY-TABLE.
+           05  MERCH-SUM-ENTRY OCCURS 200 TIMES.
+               10  MS-MERCH-ID         PIC X(10).
+               10  MS-OPEN-EXP         PIC S9(9)V99 COMP-3.
+               10  MS-WON-CNT          PIC 9(5).
+               10  MS-LOST-CNT         PIC 9(5).
+               10  MS-WOFF-CNT         PIC 9(5).
+               10  MS-REV-AMT          PIC S9(9)V99 COMP-3.
+       01  WS-MS-CNT            PIC 9(4) VALUE 0.
+       01  WS-MS-IDX            PIC 9(4) VALUE 0.
+      *>   2026 AKD: DP-POST-REVERSAL posts DISP-REVERSAL-AMOUNT back
+      *>   to DISP-ORIG-ACCT-ID when RESOLVE closes a dispute WON or
+      *>   WRITE-OFF. Account table/search fields come from ACCTIO.cpy
+      *>   (same copybook TRANSACT.cob uses); the file-status and
+      *>   transaction-header fields below are local, mirroring
+      *>   TRANSACT.cob's WS-FILE-STATUS/WS-TX-STATUS/WS-CURRENT-TIME.
+       COPY "ACCTIO.cpy".
+       COPY "COMCODE.cpy".
+       01  WS-ACCT-FILE-STATUS  PIC X(2).
+       01  WS-TX-FILE-STATUS    PIC X(2).
+       01  WS-CURRENT-TIME      PIC 9(6) VALUE 0.
+      *>   2026 AKD: DISP-ID/STATE/REASON-CODE/EVIDENCE-FLAGS/AMOUNT
+      *>   all live in the same FD buffer as the DISP-SETTLEMENT-FIELDS
+      *>   group DP-RESOLVE-DISPUTE's EVALUATE writes through
+      *>   (DISP-REVERSAL-AMOUNT/BANK/ACCT/STATUS implicitly redefine
+      *>   DISPUTE-RECORD — see the FD IMPLICIT REDEFINES note in
+      *>   DP-INIT), so those fields are gone by the time the EVALUATE
+      *>   finishes. Save them before the EVALUATE runs and restore
+      *>   them afterward (once DP-POST-REVERSAL, which needs the
+      *>   freshly-computed DISP-REVERSAL-AMOUNT, is done with it) so
+      *>   the record DP-REWRITE-ALL persists still has a real dispute
+      *>   ID, reason code, evidence flags, and amount.
+       01  WS-SAVED-DISP-ID       PIC X(12).
+       01  WS-SAVED-NEW-STATE     PIC X(1).
+       01  WS-SAVED-DISP-REASON   PIC X(4).
+       01  WS-SAVED-DISP-EVID     PIC X(2).
+       01  WS-SAVED-DISP-AMOUNT   PIC S9(7)V99.
+       01  WS-SAVED-REV-AMT       PIC S9(7)V99.
+      *>   2026-02-26: Operator sign-on working fields — see
+      *>   DP-AUTHENTICATE-OPERATOR and OPERIO.cpy.
+       01  WS-OPER-STATUS  PIC XX VALUE SPACES.
+       01  WS-OPER-ROLE    PIC X(1) VALUE SPACES.
+       COPY "OPERIO.cpy".
 
       *> ── DEAD FIELDS (unreferenced by executable code) ────────
       *> DB2 heritage: Original version used EXEC SQL...END-EXEC
@@ -133,14 +274,52 @@
        PROCEDURE DIVISION.
        DP-MAIN.
            ACCEPT WS-CMD-OP FROM COMMAND-LINE
-           INSPECT WS-CMD-OP CONVERTING "fileadvancresol"
-               TO "FILEADVANCRESOL"
+           INSPECT WS-CMD-OP CONVERTING "fileadvancresoltp"
+               TO "FILEADVANCRESOLTP"
            PERFORM DP-INIT
+           PERFORM INIT-DEADLINE-TABLE
+      *>   FILE/ADVANCE/RESOLVE/ESCALATE all mutate DISPUTES.DAT and
+      *>   require a signed-on operator first (see DP-AUTHENTICATE-
+      *>   OPERATOR) — LIST is read-only and does not. Credentials
+      *>   come from ENVIRONMENT, the same place this program already
+      *>   reads DISPUTE_ARGS from instead of positional command-line
+      *>   tokens.
+           IF WS-CMD-OP(1:7) = 'FILE   ' OR 'ADVANCE' OR 'RESOLVE'
+               OR 'ESCALAT'
+               PERFORM DP-AUTHENTICATE-OPERATOR
+           END-IF
            EVALUATE WS-CMD-OP(1:7)
-               WHEN 'FILE   ' PERFORM DP-FILE-DISPUTE
-               WHEN 'ADVANCE' PERFORM DP-ADVANCE-DISPUTE
-               WHEN 'RESOLVE' PERFORM DP-RESOLVE-DISPUTE
+               WHEN 'FILE   '
+                   IF WS-OPER-DENIED
+                       MOVE '07' TO WS-RC
+                   ELSE
+                       PERFORM DP-FILE-DISPUTE
+                   END-IF
+               WHEN 'ADVANCE'
+                   IF WS-OPER-DENIED
+                       MOVE '07' TO WS-RC
+                   ELSE
+                       PERFORM DP-ADVANCE-DISPUTE
+                   END-IF
+               WHEN 'RESOLVE'
+      *>             RESOLVE computes and posts a reversal — the
+      *>             highest-stakes operation here — so it requires
+      *>             supervisor or admin, not just any active operator.
+                   IF WS-OPER-DENIED OR WS-OPER-ROLE = 'T'
+                       MOVE '07' TO WS-RC
+                   ELSE
+                       PERFORM DP-RESOLVE-DISPUTE
+                   END-IF
                WHEN 'LIST   ' PERFORM DP-LIST-DISPUTES
+               WHEN 'ESCALAT'
+                   IF WS-OPER-DENIED
+                       MOVE '07' TO WS-RC
+                   ELSE
+                       PERFORM DP-ESCALATE-STALE-DISPUTES
+                   END-IF
+               WHEN 'REPORT '
+      *>             Read-only, like LIST — no operator sign-on needed.
+                   PERFORM DP-CHARGEBACK-REPORT
                WHEN OTHER DISPLAY "ERROR|UNKNOWN-OP|" WS-CMD-OP
                    MOVE '03' TO WS-RC
            END-EVALUATE
@@ -149,10 +328,7 @@
        DP-INIT.
            ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
            STRING WS-YYYY WS-MM WS-DD DELIMITED BY SIZE
-               INTO WS-TODAY END-STRING
-      *>   Deadline = filed + ~120 days. Faked by adding 4 months.
-           MOVE WS-TODAY TO WS-DEADLINE
-           ADD 400 TO WS-DEADLINE.
+               INTO WS-TODAY END-STRING.
       *>  INPUT VALIDATION APATHY: DISP-AMOUNT is not validated against
       *>  the original transaction amount (DISP-ORIG-TX-AMOUNT). A
       *>  dispute for $1,000,000 on a $50 transaction processes
@@ -168,25 +344,52 @@
        DP-FILE-DISPUTE.
            ACCEPT WS-CMD-ARGS FROM ENVIRONMENT "DISPUTE_ARGS"
            MOVE 1 TO WS-SPTR  MOVE 0 TO WS-TALLY
+           MOVE SPACES TO WS-ARG-NETWORK
            UNSTRING WS-CMD-ARGS DELIMITED BY '|'
                INTO WS-ARG-ACCT WS-ARG-TXID WS-ARG-AMT
-                    WS-ARG-RSN WS-ARG-MERCH
+                    WS-ARG-RSN WS-ARG-MERCH WS-ARG-NETWORK
                WITH POINTER WS-SPTR TALLYING WS-TALLY
            END-UNSTRING
            IF WS-TALLY < 5
                DISPLAY "ERROR|FILE|BAD-ARGS|" WS-TALLY
                MOVE '03' TO WS-RC  GO TO DP-FILE-X  END-IF
+      *>   2026 AKD: 6th token (network) is optional — default to
+      *>   VISA, the most common network, same as every dispute
+      *>   filed before this field existed.
+           IF WS-ARG-NETWORK = SPACES
+               MOVE 'VISA' TO WS-ARG-NETWORK
+           END-IF
            ADD 1 TO WS-DCTR
            STRING "DSP-" WS-YYYY WS-MM "-" DELIMITED BY SIZE
                INTO WS-NEW-ID END-STRING
            MOVE WS-DCTR TO WS-NEW-ID(11:2)
+      *>   2026 AKD: DISP-SETTLEMENT-FIELDS (DISP-REVERSAL-AMOUNT/
+      *>   BANK/ACCT/STATUS) implicitly redefines this same record
+      *>   (see the FD IMPLICIT REDEFINES note in DP-INIT), so these
+      *>   "not yet settled" initializers have to run BEFORE the real
+      *>   DISPUTE-RECORD fields below are set, not after — otherwise
+      *>   they clobber the DISP-ID/DISP-AMOUNT bytes they overlap.
+           MOVE 0 TO DISP-RESOLVED-DATE  DISP-REVERSAL-AMOUNT
+           MOVE SPACES TO DISP-REVERSAL-BANK DISP-REVERSAL-ACCT
+           MOVE '00' TO DISP-REVERSAL-STATUS
            MOVE WS-NEW-ID TO DISP-ID  MOVE 'O' TO DISP-STATE
            MOVE WS-ARG-RSN TO DISP-REASON-CODE
            MOVE '00' TO DISP-EVIDENCE-FLAGS
            MOVE WS-ARG-AMT TO DISP-AMOUNT  MOVE 'U' TO DISP-LIABILITY
            MOVE WS-TODAY TO DISP-FILED-DATE  DISP-ORIG-TX-DATE
+      *>   2026 AKD: Deadline now driven by DEADLINE-TABLE instead of
+      *>   a flat 400-day ADD — see LOOKUP-DEADLINE-DAYS.
+           MOVE WS-ARG-NETWORK TO DISP-NETWORK
+           PERFORM LOOKUP-DEADLINE-DAYS
+      *>   2026 AKD: WS-DEADLINE is YYYYMMDD, not a day count — raw
+      *>   ADD rolls 20260120 + 45 into 20260165, not a real date.
+      *>   FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER convert through a
+      *>   day-count (days since 1601-01-01) so the add rolls months
+      *>   and years correctly, same as RISKCHK.cob's
+      *>   RK-COMPUTE-ELAPSED-MINUTES.
+           COMPUTE WS-DEADLINE = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) + WS-DL-DAYS-FOUND)
            MOVE WS-DEADLINE TO DISP-DEADLINE-DATE
-           MOVE 0 TO DISP-RESOLVED-DATE  DISP-REVERSAL-AMOUNT
            MOVE WS-ARG-MERCH TO DISP-MERCH-ID
            MOVE WS-ARG-TXID TO DISP-ORIG-TX-ID
            MOVE WS-ARG-ACCT TO DISP-ORIG-ACCT-ID
@@ -194,8 +397,9 @@
            MOVE WS-ARG-AMT TO DISP-ORIG-TX-AMOUNT
            MOVE ZEROS TO DISP-ORIG-TX-TIME
            MOVE SPACES TO DISP-ORIG-TX-DESC DISP-ORIG-BATCH-ID
-               DISP-FILLER DISP-REVERSAL-BANK DISP-REVERSAL-ACCT
-           MOVE '00' TO DISP-ORIG-TX-STATUS DISP-REVERSAL-STATUS
+               DISP-FILLER
+           MOVE '00' TO DISP-ORIG-TX-STATUS
+           MOVE 'N' TO DISP-ESCALATED-FLAG
            OPEN EXTEND DISPUTE-FILE
            IF WS-FS NOT = '00'  OPEN OUTPUT DISPUTE-FILE  END-IF
            WRITE DISPUTE-RECORD
@@ -320,12 +524,23 @@
            IF WS-NOT-FOUND
                DISPLAY "ERROR|RESOLVE|NOT-FOUND|" WS-ARG-DID
                MOVE '03' TO WS-RC  GO TO DP-RES-X  END-IF
+      *>   2026 AKD: PERFORM VARYING bumps WS-IX one more time after
+      *>   the match sets WS-FOUND, before the UNTIL test catches it,
+      *>   so WS-IX lands one past the matched slot — back it up so
+      *>   the rewrite below lands on the record we matched instead
+      *>   of an empty table slot.
+           SUBTRACT 1 FROM WS-IX
            IF DISP-CLOSED-WON OR DISP-CLOSED-LOST OR DISP-WRITE-OFF
                DISPLAY "ERROR|RESOLVE|CLOSED|" WS-ARG-DID
                MOVE '03' TO WS-RC  GO TO DP-RES-X  END-IF
+           MOVE DISP-ID TO WS-SAVED-DISP-ID
+           MOVE DISP-REASON-CODE TO WS-SAVED-DISP-REASON
+           MOVE DISP-EVIDENCE-FLAGS TO WS-SAVED-DISP-EVID
+           MOVE DISP-AMOUNT TO WS-SAVED-DISP-AMOUNT
            EVALUATE TRUE
                WHEN WS-ARG-OUTCOME = 'W'
                    MOVE 'W' TO DISP-STATE  MOVE 'M' TO DISP-LIABILITY
+                   MOVE 'W' TO WS-SAVED-NEW-STATE
                    PERFORM DP-PARSE-REASON  PERFORM DP-CHECK-EVIDENCE
                    EVALUATE TRUE
                        WHEN DISP-OPEN
@@ -357,12 +572,14 @@
                    END-STRING  MOVE '00' TO DISP-REVERSAL-STATUS
                WHEN WS-ARG-OUTCOME = 'L'
                    MOVE 'L' TO DISP-STATE  MOVE 'I' TO DISP-LIABILITY
+                   MOVE 'L' TO WS-SAVED-NEW-STATE
                    MOVE 0 TO DISP-REVERSAL-AMOUNT
                    MOVE SPACES TO DISP-REVERSAL-BANK
                        DISP-REVERSAL-ACCT
                    MOVE '00' TO DISP-REVERSAL-STATUS
                WHEN WS-ARG-OUTCOME = 'X'
                    MOVE 'X' TO DISP-STATE  MOVE 'S' TO DISP-LIABILITY
+                   MOVE 'X' TO WS-SAVED-NEW-STATE
                    COMPUTE DISP-REVERSAL-AMOUNT ROUNDED =
                        DISP-AMOUNT * 0.50
                    MOVE DISP-ORIG-ACCT-ID TO DISP-REVERSAL-ACCT
@@ -373,13 +590,88 @@
                    DISPLAY "ERROR|RESOLVE|BAD-OUTCOME|" WS-ARG-OUTCOME
                    MOVE '03' TO WS-RC  GO TO DP-RES-X
            END-EVALUATE
+           MOVE DISP-REVERSAL-AMOUNT TO WS-SAVED-REV-AMT
            MOVE WS-TODAY TO DISP-RESOLVED-DATE
+      *>   2026 AKD: WON and WRITE-OFF both leave a positive
+      *>   DISP-REVERSAL-AMOUNT (LOST zeroes it above) — post the
+      *>   credit to the cardholder's account now, before the
+      *>   dispute record itself is rewritten.
+           IF DISP-REVERSAL-AMOUNT > 0
+               PERFORM DP-POST-REVERSAL
+               IF WS-RC NOT = '00' GO TO DP-RES-X END-IF
+           END-IF
+      *>   2026 AKD: The settlement fields just written above share
+      *>   the same FD buffer as DISP-ID/STATE/REASON-CODE/EVIDENCE-
+      *>   FLAGS/AMOUNT (see the WS-SAVED-* note above DP-RESOLVE-
+      *>   DISPUTE's WORKING-STORAGE declarations), so restore the
+      *>   real fields from their saved copies now that
+      *>   DP-POST-REVERSAL is done reading DISP-REVERSAL-AMOUNT,
+      *>   before the record goes back into the table and to disk.
+           MOVE WS-SAVED-DISP-ID TO DISP-ID
+           MOVE WS-SAVED-NEW-STATE TO DISP-STATE
+           MOVE WS-SAVED-DISP-REASON TO DISP-REASON-CODE
+           MOVE WS-SAVED-DISP-EVID TO DISP-EVIDENCE-FLAGS
+           MOVE WS-SAVED-DISP-AMOUNT TO DISP-AMOUNT
            MOVE DISPUTE-RECORD TO WS-REC(WS-IX)
            PERFORM DP-REWRITE-ALL
            DISPLAY "OK|RESOLVE|" DISP-ID "|" WS-ARG-OUTCOME
-               "|" DISP-REVERSAL-AMOUNT
+               "|" WS-SAVED-REV-AMT
            MOVE '00' TO WS-RC.
        DP-RES-X. EXIT.
+      *> -------------------------------------------------------
+      *> DP-POST-REVERSAL: Credit DISP-REVERSAL-AMOUNT back to
+      *> DISP-ORIG-ACCT-ID and append a TX-CHARGEBACK record to
+      *> TRANSACT.DAT, the same two-file unit of work TRANSACT.cob's
+      *> POST-DEPOSIT performs (LOAD-ALL-ACCOUNTS / FIND-ACCOUNT /
+      *> credit / SAVE-ALL-ACCOUNTS / POST-TRANSACTION) — replicated
+      *> locally here since this shop integrates programs through
+      *> shared files, never CALL. On any failure this sets WS-RC
+      *> and returns to DP-RESOLVE-DISPUTE, which checks WS-RC and
+      *> jumps to DP-RES-X itself — a nested PERFORM can't safely
+      *> GO TO an exit label outside its own paragraph (that leaves
+      *> the enclosing PERFORM's return address on the runtime's
+      *> perform stack, never popped), so every early-out below
+      *> is a GO TO DP-PREV-X, this paragraph's own exit.
+      *> -------------------------------------------------------
+       DP-POST-REVERSAL.
+           PERFORM DP-LOAD-ALL-ACCOUNTS
+           IF WS-RC NOT = '00' GO TO DP-PREV-X END-IF
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-A-ID(WS-ACCT-IDX) = DISP-ORIG-ACCT-ID
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "ERROR|RESOLVE|REVERSAL-ACCT-NOT-FOUND|"
+                   DISP-ORIG-ACCT-ID
+               MOVE '03' TO WS-RC  GO TO DP-PREV-X
+           END-IF
+           ADD DISP-REVERSAL-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-TODAY TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           PERFORM DP-SAVE-ALL-ACCOUNTS
+           IF WS-RC NOT = '00' GO TO DP-PREV-X END-IF
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-TODAY(3:6) WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO TRANS-ID
+           END-STRING
+           MOVE DISP-ORIG-ACCT-ID TO TRANS-ACCT-ID
+           MOVE TX-CHARGEBACK TO TRANS-TYPE
+           MOVE DISP-REVERSAL-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-TODAY TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE SPACES TO TRANS-DESC
+           STRING "CHARGEBACK " WS-SAVED-DISP-ID DELIMITED BY SIZE
+               INTO TRANS-DESC
+           END-STRING
+           MOVE '00' TO TRANS-STATUS
+           MOVE "DISPUTE" TO TRANS-BATCH-ID
+           PERFORM DP-POST-TRANSACTION.
+       DP-PREV-X. EXIT.
        DP-LIST-DISPUTES.
            MOVE 0 TO WS-LST-T WS-LST-O WS-LST-C
            OPEN INPUT DISPUTE-FILE
@@ -404,6 +696,229 @@
                "|CLOSED=" WS-LST-C
            MOVE '00' TO WS-RC.
        DP-LST-X. EXIT.
+      *>  2026 AKD: Populate DEADLINE-TABLE once, from DP-MAIN, the
+      *>  same placement PAYROLL.cob uses for TX-INIT-STATE-TABLE.
+      *>  Figures are the shop's own approximation of each network's
+      *>  real chargeback response windows per reason code — goods-
+      *>  not-received (4853) runs much longer than the others since
+      *>  the dispute can't even be filed until the expected delivery
+      *>  date has passed.
+       INIT-DEADLINE-TABLE.
+           MOVE 'VISA' TO DEADLINE-NETWORK(1)
+           MOVE '4501' TO DEADLINE-REASON(1)
+           MOVE 120 TO DEADLINE-DAYS(1)
+           MOVE 'VISA' TO DEADLINE-NETWORK(2)
+           MOVE '4837' TO DEADLINE-REASON(2)
+           MOVE 120 TO DEADLINE-DAYS(2)
+           MOVE 'VISA' TO DEADLINE-NETWORK(3)
+           MOVE '4853' TO DEADLINE-REASON(3)
+           MOVE 540 TO DEADLINE-DAYS(3)
+           MOVE 'VISA' TO DEADLINE-NETWORK(4)
+           MOVE '4860' TO DEADLINE-REASON(4)
+           MOVE 120 TO DEADLINE-DAYS(4)
+           MOVE 'MC  ' TO DEADLINE-NETWORK(5)
+           MOVE '4501' TO DEADLINE-REASON(5)
+           MOVE 120 TO DEADLINE-DAYS(5)
+           MOVE 'MC  ' TO DEADLINE-NETWORK(6)
+           MOVE '4837' TO DEADLINE-REASON(6)
+           MOVE 90 TO DEADLINE-DAYS(6)
+           MOVE 'MC  ' TO DEADLINE-NETWORK(7)
+           MOVE '4853' TO DEADLINE-REASON(7)
+           MOVE 365 TO DEADLINE-DAYS(7)
+           MOVE 'MC  ' TO DEADLINE-NETWORK(8)
+           MOVE '4860' TO DEADLINE-REASON(8)
+           MOVE 120 TO DEADLINE-DAYS(8).
+      *>  2026 AKD: Look up DEADLINE-DAYS for DISP-NETWORK/DISP-
+      *>  REASON-CODE — same linear-search idiom as DEDUCTN.cob's
+      *>  LOOKUP-UNION-LOCAL-RATE. An unrecognized network/reason
+      *>  combination falls back to 120 days, the old code's original
+      *>  (if inaccurate) intent.
+       LOOKUP-DEADLINE-DAYS.
+           MOVE 'N' TO WS-DL-FOUND-FLAG
+           MOVE 120 TO WS-DL-DAYS-FOUND
+           PERFORM VARYING WS-DL-IDX FROM 1 BY 1
+               UNTIL WS-DL-IDX > 8
+               IF DEADLINE-NETWORK(WS-DL-IDX) = DISP-NETWORK
+                   AND DEADLINE-REASON(WS-DL-IDX) = DISP-REASON-CODE
+                   MOVE DEADLINE-DAYS(WS-DL-IDX) TO WS-DL-DAYS-FOUND
+                   MOVE 'Y' TO WS-DL-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *>  2026 AKD: Replaces the never-called DP-DEAD-AUTO-ESCALATE
+      *>  stub (see its own removed header note below) — scans every
+      *>  dispute still OPEN or REPRESENTED and, once it has sat past
+      *>  WS-ESC-THRESHOLD days since DISP-FILED-DATE without being
+      *>  escalated before, routes it to ALERT.DAT (the same queue
+      *>  RECONCILE.cob's mismatch alerting already uses) and marks
+      *>  DISP-ESCALATED-FLAG so a later run doesn't alert twice on
+      *>  the same stale dispute. Command line: "ESCALATE" or
+      *>  "ESCALATE 45" (DISPUTE_ARGS) to override the 60-day default.
+       DP-ESCALATE-STALE-DISPUTES.
+           ACCEPT WS-CMD-ARGS FROM ENVIRONMENT "DISPUTE_ARGS"
+           IF WS-CMD-ARGS NOT = SPACES
+               COMPUTE WS-ESC-THRESHOLD = FUNCTION NUMVAL(WS-CMD-ARGS)
+           END-IF
+           PERFORM DP-LOAD-ALL
+           IF WS-RC NOT = '00'  GO TO DP-ESC-X  END-IF
+           MOVE 0 TO WS-ESC-COUNT
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           PERFORM VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-TBL-CNT
+               MOVE WS-REC(WS-IX) TO DISPUTE-RECORD
+               IF (DISP-OPEN OR DISP-REPRESENTED)
+                   AND DISP-NOT-ESCALATED
+                   COMPUTE WS-FILED-INT =
+                       FUNCTION INTEGER-OF-DATE(DISP-FILED-DATE)
+                   COMPUTE WS-DAYS-OPEN = WS-TODAY-INT - WS-FILED-INT
+                   IF WS-DAYS-OPEN >= WS-ESC-THRESHOLD
+                       MOVE 'Y' TO DISP-ESCALATED-FLAG
+                       MOVE DISPUTE-RECORD TO WS-REC(WS-IX)
+                       PERFORM SEND-ESCALATION-ALERT
+                       ADD 1 TO WS-ESC-COUNT
+                       DISPLAY "DISPUTE|ESCALATE|" DISP-ID "|"
+                           WS-DAYS-OPEN "|DAYS-OPEN"
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM DP-REWRITE-ALL
+           DISPLAY "ESCALATE|COUNT|" WS-ESC-COUNT
+           MOVE '00' TO WS-RC.
+       DP-ESC-X. EXIT.
+      *>  2026 AKD: Append one ALERT-DISPUTE-ESCALATION record to
+      *>  ALERT.DAT for the dispute currently in DISPUTE-RECORD —
+      *>  mirrors RECONCILE.cob's SEND-MISMATCH-ALERTS OPEN EXTEND /
+      *>  OPEN OUTPUT fallback so the first alert of the day creates
+      *>  ALERT.DAT if it doesn't exist yet.
+       SEND-ESCALATION-ALERT.
+           MOVE DISP-ORIG-ACCT-ID(5:1) TO WS-NODE-CODE
+           STRING "STALE " WS-DAYS-OPEN " DAYS RSN=" DISP-REASON-CODE
+               DELIMITED BY SIZE INTO WS-ESC-DETAIL
+           END-STRING
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS NOT = '00'
+               OPEN OUTPUT ALERT-FILE
+               IF WS-ALERT-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-ALERT-STATUS
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           MOVE WS-TODAY TO ALERT-DATE
+           MOVE 0 TO ALERT-TIME
+           MOVE WS-NODE-CODE TO ALERT-NODE-CODE
+           MOVE 'D' TO ALERT-TYPE
+           MOVE DISP-ORIG-ACCT-ID TO ALERT-ACCT-ID
+           MOVE WS-ESC-DETAIL TO ALERT-DETAIL
+           WRITE ALERT-RECORD
+           CLOSE ALERT-FILE.
+      *>  2026 AKD: Populate the reason-code buckets once, same
+      *>  placement/idiom as INIT-DEADLINE-TABLE.
+       INIT-REASON-SUMMARY.
+           MOVE '4501' TO RSN-SUM-CODE(1)
+           MOVE '4837' TO RSN-SUM-CODE(2)
+           MOVE '4853' TO RSN-SUM-CODE(3)
+           MOVE '4860' TO RSN-SUM-CODE(4)
+           MOVE 'OTHR' TO RSN-SUM-CODE(5)
+           MOVE 0 TO WS-RSN-SUM-IDX
+           PERFORM VARYING WS-RSN-SUM-IDX FROM 1 BY 1
+               UNTIL WS-RSN-SUM-IDX > 5
+               MOVE 0 TO RSN-SUM-OPEN-EXP(WS-RSN-SUM-IDX)
+                   RSN-SUM-WON-CNT(WS-RSN-SUM-IDX)
+                   RSN-SUM-LOST-CNT(WS-RSN-SUM-IDX)
+                   RSN-SUM-WOFF-CNT(WS-RSN-SUM-IDX)
+                   RSN-SUM-REV-AMT(WS-RSN-SUM-IDX)
+           END-PERFORM.
+      *>  2026 AKD: Find DISP-REASON-CODE's bucket index, defaulting to
+      *>  the OTHR bucket (5) for anything outside the four known
+      *>  codes — same fallback-on-no-match idiom as LOOKUP-DEADLINE-
+      *>  DAYS, just against a 5-entry table instead of 8.
+       LOOKUP-RSN-SUM-IDX.
+           MOVE 5 TO WS-RSN-SUM-IDX
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 4
+               IF RSN-SUM-CODE(WS-IX) = DISP-REASON-CODE
+                   MOVE WS-IX TO WS-RSN-SUM-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *>  2026 AKD: Find DISP-ORIG-ACCT-ID... no — MERCH-ID's bucket,
+      *>  adding a new zeroed entry the first time a merchant is seen.
+      *>  Unlike LOOKUP-RSN-SUM-IDX there is no fixed set of merchants
+      *>  to pre-load, so this is find-or-add instead of find-with-
+      *>  fallback; a run with more than 200 distinct merchants simply
+      *>  stops adding new ones (the existing 200 keep accumulating) —
+      *>  the same kind of bound DP-LOAD-ALL already applies to WS-TBL.
+       FIND-OR-ADD-MERCH-SUM.
+           MOVE 0 TO WS-MS-IDX
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-MS-CNT
+               IF MS-MERCH-ID(WS-IX) = DISP-MERCH-ID
+                   MOVE WS-IX TO WS-MS-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-MS-IDX = 0 AND WS-MS-CNT < 200
+               ADD 1 TO WS-MS-CNT
+               MOVE WS-MS-CNT TO WS-MS-IDX
+               MOVE DISP-MERCH-ID TO MS-MERCH-ID(WS-MS-IDX)
+               MOVE 0 TO MS-OPEN-EXP(WS-MS-IDX) MS-WON-CNT(WS-MS-IDX)
+                   MS-LOST-CNT(WS-MS-IDX) MS-WOFF-CNT(WS-MS-IDX)
+                   MS-REV-AMT(WS-MS-IDX)
+           END-IF.
+      *>  2026 AKD: REPORT operation — rolls up open dollar exposure,
+      *>  resolved win/loss/write-off counts, and reversal totals by
+      *>  reason code and by MERCH-ID, answering "how much are
+      *>  chargebacks costing us" without a manual walk of DISPUTES.DAT.
+      *>  Read-only, same DP-LOAD-ALL table as LIST/ADVANCE/RESOLVE.
+       DP-CHARGEBACK-REPORT.
+           PERFORM INIT-REASON-SUMMARY
+           MOVE 0 TO WS-MS-CNT
+           PERFORM DP-LOAD-ALL
+           IF WS-RC NOT = '00'
+               DISPLAY "ERROR|REPORT|NO-FILE"
+               GO TO DP-RPT-X
+           END-IF
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-TBL-CNT
+               MOVE WS-REC(WS-IX) TO DISPUTE-RECORD
+               PERFORM LOOKUP-RSN-SUM-IDX
+               PERFORM FIND-OR-ADD-MERCH-SUM
+               EVALUATE TRUE
+                   WHEN DISP-OPEN OR DISP-REPRESENTED OR DISP-PRE-ARB
+                       ADD DISP-AMOUNT TO
+                           RSN-SUM-OPEN-EXP(WS-RSN-SUM-IDX)
+                           MS-OPEN-EXP(WS-MS-IDX)
+                   WHEN DISP-CLOSED-WON
+                       ADD 1 TO RSN-SUM-WON-CNT(WS-RSN-SUM-IDX)
+                           MS-WON-CNT(WS-MS-IDX)
+                       ADD DISP-REVERSAL-AMOUNT TO
+                           RSN-SUM-REV-AMT(WS-RSN-SUM-IDX)
+                           MS-REV-AMT(WS-MS-IDX)
+                   WHEN DISP-CLOSED-LOST
+                       ADD 1 TO RSN-SUM-LOST-CNT(WS-RSN-SUM-IDX)
+                           MS-LOST-CNT(WS-MS-IDX)
+                   WHEN DISP-WRITE-OFF
+                       ADD 1 TO RSN-SUM-WOFF-CNT(WS-RSN-SUM-IDX)
+                           MS-WOFF-CNT(WS-MS-IDX)
+                       ADD DISP-REVERSAL-AMOUNT TO
+                           RSN-SUM-REV-AMT(WS-RSN-SUM-IDX)
+                           MS-REV-AMT(WS-MS-IDX)
+               END-EVALUATE
+           END-PERFORM
+           PERFORM VARYING WS-RSN-SUM-IDX FROM 1 BY 1
+               UNTIL WS-RSN-SUM-IDX > 5
+               DISPLAY "REASON|" RSN-SUM-CODE(WS-RSN-SUM-IDX) "|"
+                   RSN-SUM-OPEN-EXP(WS-RSN-SUM-IDX) "|"
+                   RSN-SUM-WON-CNT(WS-RSN-SUM-IDX) "|"
+                   RSN-SUM-LOST-CNT(WS-RSN-SUM-IDX) "|"
+                   RSN-SUM-WOFF-CNT(WS-RSN-SUM-IDX) "|"
+                   RSN-SUM-REV-AMT(WS-RSN-SUM-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-MS-CNT
+               DISPLAY "MERCHANT|" MS-MERCH-ID(WS-IX) "|"
+                   MS-OPEN-EXP(WS-IX) "|" MS-WON-CNT(WS-IX) "|"
+                   MS-LOST-CNT(WS-IX) "|" MS-WOFF-CNT(WS-IX) "|"
+                   MS-REV-AMT(WS-IX)
+           END-PERFORM
+           MOVE '00' TO WS-RC.
+       DP-RPT-X. EXIT.
       *>  Parse reason code via STRING/UNSTRING. Builds "4853-GOODS..."
       *>  then UNSTRINGs it apart "for the reporting module" (dead).
        DP-PARSE-REASON.
@@ -484,6 +999,65 @@
            END-PERFORM
            CLOSE DISPUTE-FILE.
        DP-LOAD-X. EXIT.
+      *>  2026-02-26: Operator sign-on — see OPERREC.cpy. Same
+      *>  load-all-then-search pattern as DP-LOAD-ALL above, over the
+      *>  operator table from OPERIO.cpy instead of WS-TBL.
+       DP-LOAD-OPERATORS.
+           MOVE 0 TO WS-OPERATOR-COUNT
+           OPEN INPUT OPERATOR-FILE
+           IF WS-OPER-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-OPER-STATUS NOT = '00'
+               READ OPERATOR-FILE
+                   AT END
+                       MOVE '10' TO WS-OPER-STATUS
+                       CLOSE OPERATOR-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-OPERATOR-COUNT
+               MOVE OPER-ID     TO WS-OP-ID(WS-OPERATOR-COUNT)
+               MOVE OPER-NAME   TO WS-OP-NAME(WS-OPERATOR-COUNT)
+               MOVE OPER-PIN    TO WS-OP-PIN(WS-OPERATOR-COUNT)
+               MOVE OPER-ROLE   TO WS-OP-ROLE(WS-OPERATOR-COUNT)
+               MOVE OPER-STATUS TO WS-OP-STATUS(WS-OPERATOR-COUNT)
+           END-PERFORM.
+      *>  DP-AUTHENTICATE-OPERATOR: Sign on against OPERATORS.DAT.
+      *>  Credentials come from ENVIRONMENT ("DISPUTE_OPERATOR_ID" /
+      *>  "DISPUTE_OPERATOR_PIN"), the batch stand-in for a CICS
+      *>  terminal's signed-on user — fails closed (WS-OPER-DENIED)
+      *>  any time the ID isn't found, the PIN is wrong, or the
+      *>  operator is locked.
+       DP-AUTHENTICATE-OPERATOR.
+           MOVE 'N' TO WS-OPER-AUTH-FLAG
+           MOVE SPACES TO WS-OPER-ROLE
+           MOVE 'N' TO WS-OPER-FOUND-FLAG
+           MOVE 0 TO WS-OPER-FOUND-IDX
+           ACCEPT WS-IN-OPER-ID FROM ENVIRONMENT "DISPUTE_OPERATOR_ID"
+           ACCEPT WS-IN-OPER-PIN FROM ENVIRONMENT "DISPUTE_OPERATOR_PIN"
+           PERFORM DP-LOAD-OPERATORS
+           PERFORM VARYING WS-OPER-IDX FROM 1 BY 1
+               UNTIL WS-OPER-IDX > WS-OPERATOR-COUNT
+               IF WS-OP-ID(WS-OPER-IDX) = WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-FOUND-FLAG
+                   MOVE WS-OPER-IDX TO WS-OPER-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-OPER-FOUND-FLAG = 'N'
+               DISPLAY "ERROR|OPERATOR-NOT-FOUND|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-OP-PIN(WS-OPER-FOUND-IDX) NOT = WS-IN-OPER-PIN
+               DISPLAY "ERROR|OPERATOR-BAD-PIN|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-OP-STATUS(WS-OPER-FOUND-IDX) NOT = 'A'
+               DISPLAY "ERROR|OPERATOR-LOCKED|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO WS-OPER-AUTH-FLAG
+           MOVE WS-OP-ROLE(WS-OPER-FOUND-IDX) TO WS-OPER-ROLE.
        DP-REWRITE-ALL.
            OPEN OUTPUT DISPUTE-FILE
            IF WS-FS NOT = '00'
@@ -495,6 +1069,89 @@
            END-PERFORM
            CLOSE DISPUTE-FILE.
        DP-RW-X. EXIT.
+      *>  2026 AKD: Account-table load/save/post paragraphs for
+      *>  DP-POST-REVERSAL — same shape as TRANSACT.cob's
+      *>  LOAD-ALL-ACCOUNTS/SAVE-ALL-ACCOUNTS/POST-TRANSACTION over
+      *>  the shared ACCTIO.cpy table, kept local here (rather than
+      *>  CALLed) since this shop integrates through shared files,
+      *>  never subprograms.
+       DP-LOAD-ALL-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|RESOLVE|REVERSAL-FILE-OPEN|"
+                   WS-ACCT-FILE-STATUS
+               MOVE '99' TO WS-RC
+           ELSE
+               PERFORM UNTIL 1 = 0
+                   READ ACCOUNTS-FILE
+                       AT END
+                           CLOSE ACCOUNTS-FILE
+                           EXIT PERFORM
+                   END-READ
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-LAST-ACTIVITY
+                       TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-DORMANT-FLAG TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+                   MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+               END-PERFORM
+           END-IF.
+       DP-SAVE-ALL-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-ACCT-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|RESOLVE|REVERSAL-FILE-OPEN|"
+                   WS-ACCT-FILE-STATUS
+               MOVE '99' TO WS-RC
+           ELSE
+               PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+                   MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
+                   MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+                   MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
+                   MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
+                   MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
+                   MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
+                   MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+                   MOVE WS-A-OWNER2(WS-ACCT-IDX) TO ACCT-OWNER2
+                   MOVE WS-A-OWNER3(WS-ACCT-IDX) TO ACCT-OWNER3
+                   MOVE WS-A-DORMANT(WS-ACCT-IDX) TO ACCT-DORMANT-FLAG
+                   MOVE WS-A-CD-TERM(WS-ACCT-IDX) TO ACCT-CD-TERM-MONTHS
+                   MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+                   MOVE WS-A-LINKED(WS-ACCT-IDX) TO ACCT-LINKED-ACCT
+                   MOVE WS-A-HOLD(WS-ACCT-IDX) TO ACCT-HOLD-AMOUNT
+                   MOVE WS-A-CURRENCY(WS-ACCT-IDX) TO ACCT-CURRENCY
+                   WRITE ACCOUNT-RECORD
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+      *>  Mirrors TRANSACT.cob's POST-TRANSACTION: TRANS-ID/ACCT-ID/
+      *>  TYPE/AMOUNT/DATE/TIME/DESC/STATUS/BATCH-ID are already
+      *>  moved in by DP-POST-REVERSAL above.
+       DP-POST-TRANSACTION.
+           OPEN EXTEND TRANSACT-FILE
+           IF WS-TX-FILE-STATUS NOT = '00'
+               OPEN OUTPUT TRANSACT-FILE
+           END-IF
+           IF WS-TX-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|RESOLVE|REVERSAL-FILE-OPEN|"
+                   WS-TX-FILE-STATUS
+               MOVE '99' TO WS-RC
+           ELSE
+               WRITE TRANSACTION-RECORD
+               CLOSE TRANSACT-FILE
+           END-IF.
       *>  Dead Report Writer. Compiles. Never called. Since 1996-03-22.
        DP-DEAD-REPORT.
            OPEN OUTPUT REPORT-FILE  INITIATE DISP-RPT
@@ -508,17 +1165,11 @@
            CLOSE REPORT-FILE.
 
       *>================================================================*
-      *>  DP-DEAD-AUTO-ESCALATE: Timer-based dispute escalation
-      *>  ACS 1995-08-10: "Disputes older than 60 days without action
-      *>  should auto-escalate to supervisor queue. Check DISP-FILED-
-      *>  DATE against today, if delta > 60, flag for escalation."
-      *>  ACS transferred to the merchant team in September 1995.
-      *>  Nobody picked up the feature. The paragraph remains as a
-      *>  reminder that automated escalation was once someone's priority.
+      *>  DP-DEAD-AUTO-ESCALATE removed 2026-03-19 (AKD). ACS 1995-08-10:
+      *>  "Disputes older than 60 days without action should auto-
+      *>  escalate to supervisor queue. Check DISP-FILED-DATE against
+      *>  today, if delta > 60, flag for escalation." ACS transferred to
+      *>  the merchant team in September 1995 and nobody picked up the
+      *>  feature until now — see DP-ESCALATE-STALE-DISPUTES (ESCALATE
+      *>  operation) above, which does what this stub only described.
       *>================================================================*
-       DP-DEAD-AUTO-ESCALATE.
-           IF WS-TODAY > DISP-DEADLINE-DATE
-               DISPLAY "DISPUTE|ESCALATE|" DISP-ID "|OVERDUE"
-           END-IF.
-       DP-DEAD-AUTO-ESCALATE-EXIT.
-           EXIT.
