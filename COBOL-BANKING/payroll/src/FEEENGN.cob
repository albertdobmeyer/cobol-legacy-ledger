@@ -46,6 +46,10 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
            SELECT SORT-WORK ASSIGN TO "SORTWORK.TMP".
+      *>   2026: Merchant-facing billing statement — see FE-DO-INVOICE.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -56,12 +60,15 @@
            05  TX-IN-ID              PIC X(12).
            05  TX-IN-MERCH-ID        PIC X(10).
            05  TX-IN-TYPE            PIC X(1).
+               88  TX-IN-IS-REFUND   VALUE 'R'.
            05  TX-IN-AMOUNT          PIC S9(10)V99.
            05  TX-IN-DATE            PIC 9(8).
            05  TX-IN-TIME            PIC 9(6).
            05  TX-IN-DESC            PIC X(40).
            05  TX-IN-STATUS          PIC X(2).
            05  TX-IN-BATCH-ID        PIC X(12).
+       FD  INVOICE-FILE.
+       01  INVOICE-LINE              PIC X(100).
        SD  SORT-WORK.
        01  SORT-RECORD.
            05  SORT-FEE-TIER         PIC 9(1).
@@ -69,17 +76,33 @@
            05  SORT-TX-AMOUNT        PIC S9(10)V99.
            05  SORT-MCC-CODE         PIC 9(4).
            05  SORT-NETWORK-IDX      PIC 9(1).
+           05  SORT-COUNTRY          PIC X(2).
+      *>   2026: Carries TX-IN-TYPE through the SORT so FE-SORT-OUTPUT
+      *>   can tell a refund from a sale — see FE-NET-REFUNDS.
+           05  SORT-TX-TYPE          PIC X(1).
 
        WORKING-STORAGE SECTION.
        01  WS-MERCH-STATUS           PIC X(2).
        01  WS-TX-STATUS              PIC X(2).
+       01  WS-INV-STATUS             PIC X(2).
+       01  WS-INV-TODAY              PIC 9(8) VALUE 0.
        01  WS-MERCH-EOF              PIC X(1) VALUE 'N'.
            88  WS-MERCH-DONE         VALUE 'Y'.
        01  WS-TX-EOF                 PIC X(1) VALUE 'N'.
            88  WS-TX-DONE            VALUE 'Y'.
        01  WS-SORT-EOF               PIC X(1) VALUE 'N'.
            88  WS-SORT-DONE          VALUE 'Y'.
-       01  WS-OPERATION              PIC X(6) VALUE SPACES.
+       01  WS-OPERATION              PIC X(7) VALUE SPACES.
+      *>   2026: "INVOICE [start] [end]" — optional billing-period
+      *>   bounds, same optional-filter convention REPORTS.cob's
+      *>   STATEMENT command already uses. Spaces (omitted) means no
+      *>   filtering — every transaction on file, same as BATCH today.
+       01  WS-CMD-LINE               PIC X(30) VALUE SPACES.
+       01  WS-IN-START-DATE          PIC X(8) VALUE SPACES.
+       01  WS-IN-END-DATE            PIC X(8) VALUE SPACES.
+       01  WS-INV-START-DATE         PIC 9(8) VALUE 0.
+       01  WS-INV-END-DATE           PIC 9(8) VALUE 99999999.
+       01  WS-INVOICE-MODE           PIC X(1) VALUE 'N'.
       *> Hardcoded rates — CONFLICT with FEEREC copybook (neither updated)
        01  WS-VISA-RATE              PIC S9V9999 COMP-3 VALUE 0.0175.
        01  WS-MC-RATE                PIC S9V9999 COMP-3 VALUE 0.0185.
@@ -92,6 +115,10 @@
        01  WS-BPS-1                  PIC S9(4) COMP VALUE 50.
        01  WS-BPS-2                  PIC S9(4) COMP VALUE 35.
        01  WS-BPS-3                  PIC S9(4) COMP VALUE 20.
+      *>   2026: Enterprise tier — negative bps, same figure
+      *>   FE-APPLY-ENTERPRISE-TIER (formerly FE-DEAD-TIER-5) always
+      *>   modeled. We pay 5bps back to our highest-volume merchants.
+       01  WS-BPS-ENTERPRISE          PIC S9(4) COMP VALUE -5.
        01  WS-MCC-RANGES.
            05  WS-MCC-RANGE OCCURS 3 TIMES.
                10  WS-MCC-LO         PIC 9(4).
@@ -110,11 +137,25 @@
        01  WS-TX-FEE                 PIC S9(7)V99 COMP-3.
        01  WS-NET-MATCHED            PIC X(1) VALUE 'N'.
        01  WS-TIER-MATCHED           PIC X(1) VALUE 'N'.
+      *>   2026: Set by FE-APPLY-ENTERPRISE-TIER so FE-BLEND-OVERRIDE
+      *>   knows not to paper over a negotiated enterprise rate with
+      *>   the 1989 flat blend — see FE-BLEND-OVERRIDE's own note.
+       01  WS-ENTERPRISE-TIER-HIT    PIC X(1) VALUE 'N'.
        01  WS-IS-PREMIUM             PIC X(1) VALUE 'N'.
        01  WS-CUR-MERCH-ID           PIC X(10).
        01  WS-CUR-FEE-TIER           PIC 9(1).
        01  WS-CUR-MCC                PIC 9(4).
-       01  WS-CUR-MONTHLY-VOL        PIC S9(5)V99.
+      *>   2026: Merchant's own domicile, for FE-CROSS-BORDER-UPLIFT.
+       01  WS-CUR-COUNTRY            PIC X(2).
+      *>   2026: Widened from S9(5)V99 so it can actually hold the
+      *>   enterprise volumes FEE-TIER-MIN-VOL/MAX-VOL(4) compare
+      *>   against — matches FEEREC.cpy's own S9(7)V99 tier fields.
+      *>   MERCH-MONTHLY-VOL itself (MERCHREC.cpy) is still S9(5)V99,
+      *>   so no on-disk merchant record can carry a volume past
+      *>   $99,999.99 yet; widening that shared copybook field would
+      *>   shift MERCHANTS.DAT's layout for MERCHANT.cob and RISKCHK.cob
+      *>   too, well beyond a fee-engine change.
+       01  WS-CUR-MONTHLY-VOL        PIC S9(7)V99.
        01  WS-RESULT-CODE            PIC X(2) VALUE '00'.
        01  WS-FMT-IC                 PIC Z(6)9.99.
        01  WS-FMT-MK                 PIC Z(6)9.99.
@@ -122,6 +163,13 @@
        01  WS-FMT-BTOT               PIC Z(9)9.99.
        01  WS-FMT-CNT                PIC Z(6)9.
        01  WS-HOLD-MERCH-ID          PIC X(10) VALUE SPACES.
+      *>   2026: INVOICE statement formatting — see FE-WRITE-INVOICE.
+       01  WS-INV-FMT-VOL            PIC Z(7)9.99.
+       01  WS-INV-FMT-IC             PIC Z(6)9.99.
+       01  WS-INV-FMT-MK             PIC Z(6)9.99.
+       01  WS-INV-FMT-CB             PIC Z(6)9.99.
+       01  WS-INV-FMT-TOT            PIC Z(6)9.99.
+       01  WS-INV-FMT-CNT            PIC Z(6)9.
 
            COPY "FEEREC.cpy".
            COPY "PAYCOM.cpy".
@@ -147,15 +195,19 @@
        PROCEDURE DIVISION.
 
        FE-MAIN.
-           ACCEPT WS-OPERATION FROM COMMAND-LINE
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION WS-IN-START-DATE WS-IN-END-DATE
+           END-UNSTRING
            IF WS-OPERATION = SPACES
                MOVE 'CALC' TO WS-OPERATION
            END-IF
            PERFORM FE-INIT-RATES
            EVALUATE WS-OPERATION
-               WHEN 'CALC'   PERFORM FE-DO-CALC
-               WHEN 'REPORT' PERFORM FE-DO-REPORT
-               WHEN 'BATCH'  PERFORM FE-DO-BATCH
+               WHEN 'CALC'    PERFORM FE-DO-CALC
+               WHEN 'REPORT'  PERFORM FE-DO-REPORT
+               WHEN 'BATCH'   PERFORM FE-DO-BATCH
+               WHEN 'INVOICE' PERFORM FE-DO-INVOICE
                WHEN OTHER
                    DISPLAY "FEE|ERROR|UNKNOWN-OP|" WS-OPERATION
                    MOVE '03' TO WS-RESULT-CODE
@@ -192,10 +244,12 @@
            MOVE 100000 TO FEE-TIER-MIN-VOL(3)
            MOVE 1000000 TO FEE-TIER-MAX-VOL(3)
            MOVE WS-BPS-3 TO FEE-TIER-BPS(3)
-      *>   ACS 1994: Tier 4 — "next quarter" (30 years ago)
+      *>   2026: Tier 4 — enterprise pricing, wired in at last. See
+      *>   FE-APPLY-ENTERPRISE-TIER.
            MOVE 1000000 TO FEE-TIER-MIN-VOL(4)
            MOVE 9999999 TO FEE-TIER-MAX-VOL(4)
-           MOVE 0 TO FEE-TIER-BPS(4)
+           MOVE WS-BPS-ENTERPRISE TO FEE-TIER-BPS(4)
+           MOVE "ENTERPRISE" TO FEE-TIER-LABEL(4)
       *>   MCC premium ranges (airlines, lodging, auto rental)
            MOVE 3000 TO WS-MCC-LO(1)
            MOVE 3299 TO WS-MCC-HI(1)
@@ -207,6 +261,7 @@
                         WS-MCC-PREMIUM(3)
            MOVE 0.0100 TO FEE-INTL-UPLIFT-PCT
            MOVE 0.0050 TO FEE-FX-SPREAD-PCT
+           MOVE "US" TO FEE-HOME-COUNTRY
            SET FEE-IS-DOMESTIC TO TRUE
            MOVE 0 TO FEE-CALC-INTERCHANGE FEE-CALC-MARKUP
                      FEE-CALC-CROSS-BORDER FEE-CALC-TOTAL FEE-TX-COUNT
@@ -239,12 +294,15 @@
            MOVE MERCH-FEE-TIER TO WS-CUR-FEE-TIER
            MOVE MERCH-MCC-CODE TO WS-CUR-MCC
            MOVE MERCH-MONTHLY-VOL TO WS-CUR-MONTHLY-VOL
+           MOVE MERCH-COUNTRY-CODE TO WS-CUR-COUNTRY
            CLOSE MERCHANT-FILE
            PERFORM FE-COUNT-TX
            PERFORM FE-CALC-INTERCHANGE
            PERFORM FE-APPLY-MARKUP
            PERFORM FE-CROSS-BORDER-UPLIFT
-      *>   1989: This REPLACES everything computed above
+      *>   1989: used to REPLACE everything computed above; 2026:
+      *>   now stands aside for enterprise tier and the cross-border
+      *>   surcharge — see FE-BLEND-OVERRIDE's own note.
            PERFORM FE-BLEND-OVERRIDE
            PERFORM FE-WRITE-RESULT.
 
@@ -261,7 +319,14 @@
                    NOT AT END
                        IF TX-IN-MERCH-ID = WS-CUR-MERCH-ID
                          AND TX-IN-STATUS = '00'
-                           ADD 1 TO WS-MERCH-TX-COUNT
+      *>                   2026: A refund nets its (negative) amount
+      *>                   into the volume basis below like any other
+      *>                   transaction, so percentage-based fees shrink
+      *>                   with it, but it is not itself an additional
+      *>                   billable transaction — see FE-NET-REFUNDS.
+                           IF NOT TX-IN-IS-REFUND
+                               ADD 1 TO WS-MERCH-TX-COUNT
+                           END-IF
                            ADD TX-IN-AMOUNT TO WS-MERCH-TX-TOTAL
                        END-IF
                END-READ
@@ -329,6 +394,7 @@
        FE-APPLY-MARKUP.
            MOVE 0 TO FEE-CALC-MARKUP
            MOVE 'N' TO WS-TIER-MATCHED
+           MOVE 'N' TO WS-ENTERPRISE-TIER-HIT
            IF WS-CUR-MONTHLY-VOL < 10000
                COMPUTE FEE-CALC-MARKUP ROUNDED =
                    WS-MERCH-TX-TOTAL * WS-BPS-1 / 10000
@@ -341,13 +407,42 @@
                MOVE 'Y' TO WS-TIER-MATCHED
            END-IF
            IF WS-TIER-MATCHED = 'N'
+             AND WS-CUR-MONTHLY-VOL < 1000000
                COMPUTE FEE-CALC-MARKUP ROUNDED =
                    WS-MERCH-TX-TOTAL * WS-BPS-3 / 10000
+               MOVE 'Y' TO WS-TIER-MATCHED
+           END-IF
+      *>   2026: Enterprise volume ($1M+/month) — see
+      *>   FE-APPLY-ENTERPRISE-TIER.
+           IF WS-TIER-MATCHED = 'N'
+               PERFORM FE-APPLY-ENTERPRISE-TIER
            END-IF.
 
-      *> FE-CROSS-BORDER-UPLIFT: Always domestic. Int'l never runs.
+      *> FE-APPLY-ENTERPRISE-TIER: $1M+/month merchants. ACS 1994-07-22
+      *> modeled this with negative basis points — we PAY them to use
+      *> our network — but never wired it into FE-APPLY-MARKUP. 2026:
+      *> wired in at last (see FE-APPLY-MARKUP's final IF above).
+       FE-APPLY-ENTERPRISE-TIER.
+           DISPLAY "FEE|TIER4|ENTERPRISE"
+           COMPUTE FEE-CALC-MARKUP ROUNDED =
+               WS-MERCH-TX-TOTAL * FEE-TIER-BPS(4) / 10000
+           MOVE 'Y' TO WS-TIER-MATCHED
+           MOVE 'Y' TO WS-ENTERPRISE-TIER-HIT.
+
+      *> FE-CROSS-BORDER-UPLIFT: Domestic if the merchant's own country
+      *>   (MERCH-COUNTRY-CODE, carried in WS-CUR-COUNTRY) matches our
+      *>   home market; international uplift + FX spread otherwise. A
+      *>   blank country (a merchant onboarded before MERCH-COUNTRY-CODE
+      *>   existed) reads as domestic, same as an explicit home-country
+      *>   match.
        FE-CROSS-BORDER-UPLIFT.
            MOVE 0 TO FEE-CALC-CROSS-BORDER
+           IF WS-CUR-COUNTRY = SPACES
+             OR WS-CUR-COUNTRY = FEE-HOME-COUNTRY
+               SET FEE-IS-DOMESTIC TO TRUE
+           ELSE
+               SET FEE-IS-INTL TO TRUE
+           END-IF
            IF FEE-IS-INTL
                COMPUTE FEE-CALC-CROSS-BORDER ROUNDED =
                    WS-MERCH-TX-TOTAL *
@@ -359,14 +454,26 @@
       *>   negotiations complete. Status: 37 years and counting.
       *>   RBJ 1989-06-30: "Leaving blend for Q3. Mark will finish
       *>   the interchange+ contract." Mark left in 1990.
+      *>   2026: The blend was flattening FEE-CALC-INTERCHANGE and
+      *>   FEE-CALC-MARKUP into the 1989 flat rate and zeroing
+      *>   FEE-CALC-CROSS-BORDER on every call, which silently threw
+      *>   away FE-APPLY-ENTERPRISE-TIER's negotiated (negative-bps)
+      *>   markup and FE-CROSS-BORDER-UPLIFT's international surcharge
+      *>   every time the blend ran — i.e. always, since nothing has
+      *>   set FEE-BLEND-FLAG to 'N' since 1989. The blend is a
+      *>   domestic-pricing shortcut, not a blanket override, so it
+      *>   now stands aside for negotiated enterprise merchants and
+      *>   leaves the cross-border surcharge alone — that surcharge is
+      *>   an add-on for moving money across a border, independent of
+      *>   which domestic pricing model (blended or tiered) applies.
        FE-BLEND-OVERRIDE.
            IF FEE-BLEND-FLAG = 'Y'
+             AND WS-ENTERPRISE-TIER-HIT = 'N'
       *>       "Flat 2.9% + $0.30 — simple, clean, temporary"
                COMPUTE FEE-CALC-INTERCHANGE ROUNDED =
                    WS-MERCH-TX-TOTAL * FEE-BLEND-RATE
                COMPUTE FEE-CALC-MARKUP ROUNDED =
                    WS-MERCH-TX-COUNT * FEE-BLEND-PER-TX / 100
-               MOVE 0 TO FEE-CALC-CROSS-BORDER
            END-IF
            COMPUTE FEE-CALC-TOTAL =
                FEE-CALC-INTERCHANGE + FEE-CALC-MARKUP
@@ -381,10 +488,122 @@
                WS-FMT-CNT "|" WS-FMT-IC "|"
                WS-FMT-MK "|" WS-FMT-TOT.
 
+      *> FE-WRITE-INVOICE: One merchant's statement, INVOICE operation
+      *>   only (see FE-DO-INVOICE). Plain-text, not pipe-delimited —
+      *>   this is the one FEEENGN.cob output meant to leave the
+      *>   building and be read by someone outside this shop.
+       FE-WRITE-INVOICE.
+           MOVE WS-MERCH-TX-TOTAL TO WS-INV-FMT-VOL
+           MOVE FEE-CALC-INTERCHANGE TO WS-INV-FMT-IC
+           MOVE FEE-CALC-MARKUP TO WS-INV-FMT-MK
+           MOVE FEE-CALC-CROSS-BORDER TO WS-INV-FMT-CB
+           MOVE FEE-CALC-TOTAL TO WS-INV-FMT-TOT
+           MOVE WS-MERCH-TX-COUNT TO WS-INV-FMT-CNT
+           MOVE "================================================"
+               TO INVOICE-LINE
+           WRITE INVOICE-LINE
+           MOVE "MERCHANT FEE STATEMENT" TO INVOICE-LINE
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Merchant ID:      " WS-CUR-MERCH-ID
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Billing Period:   " WS-INV-START-DATE
+               " - " WS-INV-END-DATE
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Statement Date:   " WS-INV-TODAY
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE "------------------------------------------------"
+               TO INVOICE-LINE
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Transaction Count:" WS-INV-FMT-CNT
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Gross Volume:     " WS-INV-FMT-VOL
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Interchange Fees: " WS-INV-FMT-IC
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Markup Fees:      " WS-INV-FMT-MK
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "Cross-Border Fees:" WS-INV-FMT-CB
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE "------------------------------------------------"
+               TO INVOICE-LINE
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           STRING "TOTAL FEES DUE:   " WS-INV-FMT-TOT
+               DELIMITED BY SIZE INTO INVOICE-LINE
+           END-STRING
+           WRITE INVOICE-LINE
+           MOVE "================================================"
+               TO INVOICE-LINE
+           WRITE INVOICE-LINE
+           MOVE SPACES TO INVOICE-LINE
+           WRITE INVOICE-LINE.
+
       *> RBJ: "REPORT and BATCH produce same output"
        FE-DO-REPORT.
            PERFORM FE-DO-BATCH.
 
+      *> FE-DO-INVOICE: Merchant-facing billing statement. Same
+      *>   per-merchant tiered calculation as BATCH (FE-SORT-INPUT/
+      *>   FE-SORT-OUTPUT/FE-SORT-CALC-MERCHANT are unchanged and
+      *>   reused as-is), but with WS-INVOICE-MODE = 'Y' so the
+      *>   transaction scan honors the optional billing-period dates
+      *>   and each merchant's totals are also written to INVOICES.DAT
+      *>   as a statement a merchant could actually be handed or
+      *>   mailed — not the internal FEE| bridge line FE-WRITE-RESULT
+      *>   already produces.
+       FE-DO-INVOICE.
+           MOVE 'Y' TO WS-INVOICE-MODE
+           IF WS-IN-START-DATE = SPACES
+               MOVE 0 TO WS-INV-START-DATE
+           ELSE
+               MOVE WS-IN-START-DATE TO WS-INV-START-DATE
+           END-IF
+           IF WS-IN-END-DATE = SPACES
+               IF WS-IN-START-DATE = SPACES
+                   MOVE 99999999 TO WS-INV-END-DATE
+               ELSE
+                   MOVE WS-INV-START-DATE TO WS-INV-END-DATE
+               END-IF
+           ELSE
+               MOVE WS-IN-END-DATE TO WS-INV-END-DATE
+           END-IF
+           ACCEPT WS-INV-TODAY FROM DATE YYYYMMDD
+           OPEN OUTPUT INVOICE-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY "FEE|ERROR|INVOICES.DAT|" WS-INV-STATUS
+               MOVE '99' TO WS-RESULT-CODE
+               GO TO FE-DO-INVOICE-EXIT
+           END-IF
+           PERFORM FE-DO-BATCH
+           CLOSE INVOICE-FILE
+           DISPLAY "INVOICE-FILE|INVOICES.DAT|" WS-BATCH-MERCH-COUNT.
+       FE-DO-INVOICE-EXIT.
+           EXIT.
+
       *> FE-DO-BATCH: SORT by tier then blend ignores tier. Ironic.
       *>   SORT FAILURE RECOVERY: If SORT abends mid-execution, the
       *>   SORT-WORK temporary file remains locked. On IBM z/OS this
@@ -441,6 +660,7 @@
                            MOVE MERCH-ID TO WS-CUR-MERCH-ID
                            MOVE MERCH-FEE-TIER TO WS-CUR-FEE-TIER
                            MOVE MERCH-MCC-CODE TO WS-CUR-MCC
+                           MOVE MERCH-COUNTRY-CODE TO WS-CUR-COUNTRY
                            OPEN INPUT TRANSACTION-FILE
                            IF WS-TX-STATUS = '00'
                                MOVE 'N' TO WS-TX-EOF
@@ -452,6 +672,11 @@
                                        IF TX-IN-MERCH-ID =
                                          WS-CUR-MERCH-ID
                                          AND TX-IN-STATUS = '00'
+                                         AND (WS-INVOICE-MODE NOT = 'Y'
+                                           OR (TX-IN-DATE >=
+                                               WS-INV-START-DATE
+                                             AND TX-IN-DATE <=
+                                               WS-INV-END-DATE))
                                            MOVE WS-CUR-FEE-TIER
                                              TO SORT-FEE-TIER
                                            MOVE WS-CUR-MERCH-ID
@@ -460,6 +685,10 @@
                                              TO SORT-TX-AMOUNT
                                            MOVE WS-CUR-MCC
                                              TO SORT-MCC-CODE
+                                           MOVE WS-CUR-COUNTRY
+                                             TO SORT-COUNTRY
+                                           MOVE TX-IN-TYPE
+                                             TO SORT-TX-TYPE
                                            COMPUTE SORT-NETWORK-IDX =
                                              FUNCTION MOD(
                                              WS-CUR-MCC, 4) + 1
@@ -498,11 +727,17 @@
                                                  WS-CUR-MERCH-ID
                            MOVE SORT-FEE-TIER TO WS-CUR-FEE-TIER
                            MOVE SORT-MCC-CODE TO WS-CUR-MCC
+                           MOVE SORT-COUNTRY TO WS-CUR-COUNTRY
                            MOVE 0 TO WS-MERCH-TX-COUNT
                                      WS-MERCH-TX-TOTAL
                                      WS-CUR-MONTHLY-VOL
                        END-IF
-                       ADD 1 TO WS-MERCH-TX-COUNT
+      *>               2026: See FE-COUNT-TX — a refund nets its
+      *>               (negative) amount into volume but doesn't add
+      *>               to the billable transaction count.
+                       IF SORT-TX-TYPE NOT = 'R'
+                           ADD 1 TO WS-MERCH-TX-COUNT
+                       END-IF
                        ADD SORT-TX-AMOUNT TO WS-MERCH-TX-TOTAL
                END-RETURN
            END-PERFORM.
@@ -515,6 +750,9 @@
            PERFORM FE-CROSS-BORDER-UPLIFT
            PERFORM FE-BLEND-OVERRIDE
            PERFORM FE-WRITE-RESULT
+           IF WS-INVOICE-MODE = 'Y'
+               PERFORM FE-WRITE-INVOICE
+           END-IF
            ADD FEE-CALC-TOTAL TO WS-BATCH-FEE-TOTAL
            ADD 1 TO WS-BATCH-MERCH-COUNT
            ADD WS-MERCH-TX-COUNT TO WS-BATCH-TX-COUNT
@@ -523,25 +761,22 @@
       *> ── DEAD PARAGRAPHS ──────────────────────────────────────────
       *> These paragraphs are never PERFORMed, GO TO'd, or ALTERed.
       *> They exist as archaeological artifacts of abandoned features.
-
-      *> FE-DEAD-TIER-5: Enterprise tier pricing. ACS 1994-07-22.
-      *> "Adding tier 5 for merchants processing >$10M/month.
-      *> Negative basis points — we PAY them to use our network.
-      *> Will wire into FE-APPLY-MARKUP next quarter."
-      *> ACS transferred to the dispute team in August 1994.
-      *> "Next quarter" never came.
-       FE-DEAD-TIER-5.
-           DISPLAY "FEE|TIER5|ENTERPRISE"
-           MOVE 0 TO FEE-CALC-MARKUP
-           MOVE 'Y' TO WS-TIER-MATCHED.
-       FE-DEAD-TIER-5-EXIT.
-           EXIT.
+      *> (FE-DEAD-TIER-5 used to live here — see FE-APPLY-ENTERPRISE-
+      *> TIER, wired into FE-APPLY-MARKUP, 2026.)
 
       *> FE-DEAD-REFUND-CALC: Refund fee reversal. RBJ 1988-03-15.
       *> "When a merchant issues a refund, we should reverse the
       *> interchange fee. Legal says we can keep the per-tx fee."
       *> Legal actually said "no refund fee reversal at all."
       *> RBJ wrote the code anyway. It was never called.
+      *> 2026: Left dead rather than reactivated — RBJ's mechanism
+      *> (crediting back a specific historical fee transaction) is
+      *> the exact thing legal rejected. The real need behind it
+      *> is handled a different way instead: FE-COUNT-TX and
+      *> FE-SORT-OUTPUT net a refund's (negative) amount into the
+      *> merchant's fee-basis volume, so percentage-based fees
+      *> shrink with it automatically — nothing is ever reversed,
+      *> the basis is just net from the start.
        FE-DEAD-REFUND-CALC.
            DISPLAY "FEE|REFUND|REVERSAL"
            MOVE 0 TO WS-DEAD-REFUND-PCT.
