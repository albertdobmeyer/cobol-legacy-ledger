@@ -15,6 +15,7 @@
       *>    //EMPFILE  DD DSN=PAYRL.EMPLOYEE.MASTER,DISP=SHR
       *>    //PAYFILE  DD DSN=PAYRL.PAYSTUB.YYYYMMDD,DISP=(NEW,CATLG)
       *>    //OUTBNDS  DD DSN=PAYRL.OUTBOUND.YYYYMMDD,DISP=(NEW,CATLG)
+      *>    //CKPTFILE DD DSN=PAYRL.CHECKPOINT.YYYYMMDD,DISP=SHR
       *>    //SYSOUT   DD SYSOUT=*
       *>
       *>  Change Log:
@@ -25,6 +26,50 @@
       *>    1991-04-15  SLW  Added deductions call, broke P-060
       *>    1991-11-30  SLW  "Fixed" P-060 with another GO TO
       *>    2002-01-15  Y2K  Added date handling, left old code
+      *>    2026-02-25  AKD  Added checkpoint/restart for the P-010
+      *>                     employee loop (PAYCKPT.DAT, see
+      *>                     LOAD-CHECKPOINT) so an abended run can
+      *>                     resume without re-paying employees
+      *>                     already processed. Added as plain
+      *>                     PERFORM paragraphs outside the ALTER/
+      *>                     GO TO chain — does not touch it.
+      *>    2026-02-26  AKD  Outbound settlement record now carries
+      *>                     the destination bank node (WS-OB-BANK)
+      *>                     so SWIFTMSG.cob can tell which node each
+      *>                     payment is bound for.
+      *>    2026-03-10  AKD  State tax now looks up EMP-STATE-CODE in
+      *>                     a real STATE-TAX-TABLE (TX-INIT-STATE-
+      *>                     TABLE / TX-LOOKUP-STATE-RATE) instead of
+      *>                     a flat 7.25% — falls back to PAYCOM-
+      *>                     STATE-RATE for an unrecognized or blank
+      *>                     state code.
+      *>    2026-03-11  AKD  Added an off-cycle/supplemental run mode
+      *>                     (OFFCYCLE command-line argument — see
+      *>                     PARSE-COMMAND-LINE / OC-RUN-SUPPLEMENTAL)
+      *>                     to pay one employee outside the normal
+      *>                     P-010 batch cycle.
+      *>    2026-03-12  AKD  Added direct-deposit splitting — SPLIT-
+      *>                     NET-PAY / WRITE-SPLIT-DEPOSITS route a
+      *>                     employee's net pay across their primary
+      *>                     account and up to two EMPREC.cpy split
+      *>                     entries (percentage or flat amount) rather
+      *>                     than always paying EMP-ACCT-ID in full.
+      *>                     Off-cycle payments still always pay the
+      *>                     primary account in full.
+      *>    2026-03-13  AKD  Resolved the WK-B2/PAYCOM-DAILY-LIMIT
+      *>                     conflict (see PAYCOM.cpy) — WK-B2 is now
+      *>                     the one enforced daily batch-gross limit.
+      *>                     P-075, dead since 1991, is PERFORMed for
+      *>                     real from P-070 and OC-RUN-SUPPLEMENTAL;
+      *>                     a breach sets WK-D4 (finally read, in
+      *>                     P-080/OC-RUN-SUPPLEMENTAL's summaries) and
+      *>                     appends an ALERT-BATCH-LIMIT record to
+      *>                     PAYALERT.DAT via RAISE-BATCH-LIMIT-ALERT —
+      *>                     flagged for review, not rejected, so a
+      *>                     breach discovered partway through the
+      *>                     employee loop never discards pay stubs or
+      *>                     outbound settlements already written for
+      *>                     employees processed before it.
       *>
       *>  DIALECT NOTE: GnuCOBOL passes 9,700+ of 9,748 NIST COBOL-85
       *>  test suite tests. It translates COBOL → C → native binary
@@ -62,6 +107,20 @@
                ASSIGN TO "OUTBOUND.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OB-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "PAYCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *>   2026 AKD: Append-only, same OPEN EXTEND/OPEN OUTPUT fallback
+      *>   as ALERT.DAT in RECONCILE.cob — see RAISE-BATCH-LIMIT-ALERT.
+           SELECT PAYALERT-FILE
+               ASSIGN TO "PAYALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT RUN-HISTORY-FILE
+               ASSIGN TO "RUNHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -71,6 +130,12 @@
            COPY "PAYREC.cpy".
        FD  OUTBOUND-FILE.
        01  OUTBOUND-RECORD         PIC X(200).
+       FD  CHECKPOINT-FILE.
+           COPY "BCHCKPT.cpy".
+       FD  PAYALERT-FILE.
+           COPY "ALERTREC.cpy".
+       FD  RUN-HISTORY-FILE.
+           COPY "RUNHIST.cpy".
 
        WORKING-STORAGE SECTION.
 
@@ -79,6 +144,7 @@
            05  WS-EMP-STATUS       PIC X(2).
            05  WS-PAY-STATUS       PIC X(2).
            05  WS-OB-STATUS        PIC X(2).
+           05  WS-ALERT-STATUS     PIC X(2).
 
       *> JRK: Cryptic working fields — P-010 through P-090 use these
       *> DO NOT RENAME — ALTER targets depend on paragraph names,
@@ -121,6 +187,37 @@
                88  WS-EOF          VALUE 'Y'.
                88  WS-NOT-EOF      VALUE 'N'.
 
+      *> 2026-02-25 AKD: Checkpoint/restart working fields — see
+      *> LOAD-CHECKPOINT/SAVE-CHECKPOINT/CLEAR-CHECKPOINT and
+      *> BCHCKPT.cpy. The employee read loop (P-010) has no
+      *> in-memory array or index of its own, so restart works by
+      *> skipping the first WS-CKPT-START-IDX employee records
+      *> already accounted for, the same approach REPORTS.cob's
+      *> EOD pass uses, rather than jumping to a PERFORM VARYING
+      *> start value the way ACCOUNTS.cob's DORMANCY-CHECK does.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-CKPT-START-IDX       PIC 9(5) VALUE 0.
+       01  WS-CKPT-INTERVAL        PIC 9(3) VALUE 10.
+       01  WS-CKPT-EMP-IDX         PIC 9(5) VALUE 0.
+
+      *> 2026 AKD: Run-history working fields — see LOG-RUN-START/
+      *> LOG-RUN-END and RUNHIST.cpy. Shared with ACCOUNTS.cob/
+      *> RECONCILE.cob/REPORTS.cob so operations has one chain-wide
+      *> log instead of scattered SYSOUT from four independent jobs.
+       01  WS-RUNHIST-STATUS       PIC XX VALUE SPACES.
+       01  WS-RUN-STATUS           PIC X VALUE 'Y'.
+       01  WS-CURRENT-TIME         PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-TIME   PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-SECS   PIC 9(8) VALUE 0.
+       01  WS-RUNHIST-END-SECS     PIC 9(8) VALUE 0.
+
+      *> 2026 AKD: Lookup fields for STATE-TAX-TABLE (TAXREC.cpy),
+      *> used by TX-LOOKUP-STATE-RATE — same found-flag/found-idx
+      *> shape as ACCOUNTS.cob's FIND-ACCOUNT, scaled down to this
+      *> program's one table.
+       01  WS-STATE-IDX            PIC 9(2) VALUE 0.
+       01  WS-STATE-FOUND-FLAG     PIC X(1) VALUE 'N'.
+
       *> SLW 1991: Added batch total for daily limit check
       *>   NUMERIC OVERFLOW: WS-BATCH-GROSS PIC S9(9)V99 maxes at
       *>   $999,999,999.99. If a single employee's gross exceeds
@@ -163,11 +260,64 @@
            05  WS-OB-DESC          PIC X(40).
            05  WS-OB-PIPE4         PIC X(1) VALUE '|'.
            05  WS-OB-DAY           PIC 9(8).
+      *>   2026-02-26: Destination bank node, so a downstream program
+      *>   can tell which of COMCODE.cpy's BANK-IDS this settlement
+      *>   is bound for (see SWIFTMSG.cob).
+           05  WS-OB-PIPE5         PIC X(1) VALUE '|'.
+           05  WS-OB-BANK          PIC X(8).
+
+      *> 2026 AKD: Direct-deposit split working table. SPLIT-NET-PAY
+      *> fills in however many destinations apply (1 if EMP-NO-SPLIT,
+      *> up to 3 — the primary account plus EMP-SPLIT-ENTRY's two
+      *> splits) and WRITE-SPLIT-DEPOSITS writes one OUTBOUND-RECORD
+      *> per destination off this table, the same "compute into a
+      *> table, then PERFORM a paragraph to drain it" split used by
+      *> TX-INIT-STATE-TABLE/TX-LOOKUP-STATE-RATE above.
+       01  WS-SPLIT-WORK.
+           05  WS-SPLIT-DEST-COUNT     PIC 9(1) VALUE 0.
+           05  WS-SPLIT-REMAINING      PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-SPLIT-IDX            PIC 9(1) VALUE 0.
+           05  WS-SPLIT-AMT            PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-SPLIT-DEST-TABLE.
+               10  WS-SPLIT-DEST-ENTRY OCCURS 3 TIMES.
+                   15  WS-SPLIT-DEST-BANK  PIC X(8).
+                   15  WS-SPLIT-DEST-ACCT  PIC X(10).
+                   15  WS-SPLIT-DEST-AMT   PIC S9(7)V99 COMP-3.
+
+      *> 2026 AKD: Batch daily-limit enforcement working fields —
+      *> see P-075/RAISE-BATCH-LIMIT-ALERT. WS-ALERT-GROSS-DISP/
+      *> WS-ALERT-LIMIT-DISP are edited pictures for STRINGing the
+      *> COMP-3 amounts into ALERT-DETAIL, the same move-to-an-
+      *> edited-field-before-STRING trick REPORTS.cob's WS-CSV-AMT
+      *> uses — STRING copies a numeric field's raw storage bytes,
+      *> so a COMP-3 or overpunched-sign field STRINGed directly
+      *> produces garbage text.
+       01  WS-ALERT-TIME-NOW       PIC 9(6) VALUE 0.
+       01  WS-ALERT-GROSS-DISP     PIC Z(6)9.99.
+       01  WS-ALERT-LIMIT-DISP     PIC Z(6)9.99.
 
       *> Command line args
        01  WS-CMD-ARGS.
            05  WS-ARG-DAY          PIC 9(8) VALUE 0.
 
+      *> 2026 AKD: Full command-line string, parsed by
+      *> PARSE-COMMAND-LINE. A plain run is just the date
+      *> ("PAYROLL 20260301"); an off-cycle/supplemental run adds
+      *> OFFCYCLE and three more tokens ("PAYROLL 20260301 OFFCYCLE
+      *> EMP0007 250000 BONUS") the same way TRANSACT.cob's
+      *> WS-CMD-LINE carries a variable-length operation line.
+       01  WS-CMD-LINE             PIC X(200) VALUE SPACES.
+       01  WS-ARG-DAY-STR          PIC X(8) VALUE SPACES.
+       01  WS-RUN-MODE              PIC X(8) VALUE SPACES.
+           88  WS-MODE-OFFCYCLE     VALUE 'OFFCYCLE'.
+
+      *> Off-cycle / supplemental run fields — see OC-RUN-SUPPLEMENTAL
+       01  WS-OC-EMP-ID             PIC X(7) VALUE SPACES.
+       01  WS-OC-AMOUNT-STR         PIC X(20) VALUE SPACES.
+       01  WS-OC-AMOUNT             PIC S9(7)V99 VALUE 0.
+       01  WS-OC-REASON             PIC X(10) VALUE SPACES.
+       01  WS-OC-FOUND-FLAG         PIC X(1) VALUE 'N'.
+
       *> Formatted output line
       *>   3270 TERMINAL HERITAGE: PIC X(80) is exactly one 3270
       *>   terminal line. DISPLAY output was originally designed for
@@ -214,7 +364,9 @@
       *>  Reality: It also sets up ALTER chains.
       *>================================================================*
        P-000.
-           ACCEPT WS-ARG-DAY FROM COMMAND-LINE
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           PERFORM PARSE-COMMAND-LINE
+
            IF WS-ARG-DAY = 0
                MOVE 20260301 TO WS-ARG-DAY
            END-IF
@@ -225,6 +377,29 @@
 
            DISPLAY "PAYROLL|START|" WS-RUN-DAY
 
+      *>   2026 AKD: Record this run's start in the shared
+      *>   RUNHIST.DAT before any file is touched — see
+      *>   LOG-RUN-START.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           PERFORM LOG-RUN-START
+
+      *>   2026 AKD: Populate STATE-TAX-TABLE before dispatching
+      *>   either mode — OC-RUN-SUPPLEMENTAL taxes its one employee
+      *>   through the same TX-COMPUTE-FED THRU TX-COMPUTE-EXIT range
+      *>   the regular run uses, and TX-LOOKUP-STATE-RATE needs the
+      *>   table populated or every off-cycle payment silently falls
+      *>   back to the flat PAYCOM-STATE-RATE regardless of the
+      *>   employee's actual state.
+           PERFORM TX-INIT-STATE-TABLE
+
+      *>   2026 AKD: Off-cycle mode pays one employee outside the
+      *>   normal P-010 batch loop entirely and does not run the
+      *>   ALTER/GO TO chain below at all — see OC-RUN-SUPPLEMENTAL.
+           IF WS-MODE-OFFCYCLE
+               PERFORM OC-RUN-SUPPLEMENTAL
+               GO TO P-090
+           END-IF
+
       *>   JRK: ALTER sets up the paragraph chain at runtime.
       *>   After P-020, go to P-030 (type check).
       *>   P-030 then decides: salaried → P-040, hourly → P-045.
@@ -250,12 +425,18 @@
            OPEN INPUT EMPLOYEE-FILE
            IF WS-EMP-STATUS NOT = '00'
                DISPLAY "PAYROLL|ERROR|EMPFILE|" WS-EMP-STATUS
+               MOVE 'N' TO WS-RUN-STATUS
                GO TO P-090
            END-IF
 
            OPEN OUTPUT PAYSTUB-FILE
            OPEN OUTPUT OUTBOUND-FILE
 
+      *>   2026-02-25 AKD: Pick up a checkpoint from an earlier,
+      *>   abended run for this same business day, if one is still
+      *>   on disk
+           PERFORM LOAD-CHECKPOINT
+
            PERFORM P-010
 
            GO TO P-080.
@@ -271,6 +452,15 @@
                    GO TO P-080
            END-READ
 
+           ADD 1 TO WS-CKPT-EMP-IDX
+      *>   2026-02-25 AKD: Employee records up through
+      *>   WS-CKPT-START-IDX were already processed before the
+      *>   checkpoint was written — skip them rather than paying
+      *>   them twice on restart
+           IF WS-CKPT-EMP-IDX <= WS-CKPT-START-IDX
+               GO TO P-010
+           END-IF
+
            ADD 1 TO WS-EMP-COUNT
 
       *>   INPUT VALIDATION APATHY: EMP-SALARY is never validated for
@@ -464,6 +654,11 @@
            ADD WK-NET TO WS-BATCH-NET
            ADD 1 TO WS-PROC-COUNT
 
+      *>   2026 AKD: Check the running batch total against the daily
+      *>   limit as soon as it grows, not just once at wrap-up — see
+      *>   P-075.
+           PERFORM P-075
+
       *>   Write pay stub
            MOVE EMP-ID TO PAY-EMP-ID
            MOVE EMP-NAME TO PAY-EMP-NAME
@@ -481,40 +676,49 @@
            MOVE WS-RUN-DAY TO PAY-DATE-FULL
       *>   Y2K: Still writing 2-digit year for "backwards compat"
            MOVE WS-DATE-YY TO PAY-DATE-YY
+           SET PAY-RUN-REGULAR TO TRUE
+           MOVE SPACES TO PAY-OC-REASON
 
-           WRITE PAY-STUB-RECORD
+           PERFORM SPLIT-NET-PAY
+           MOVE WS-SPLIT-DEST-COUNT TO PAY-SPLIT-COUNT
 
-      *>   Write outbound settlement record
-           MOVE EMP-ACCT-ID TO WS-OB-ACCT
-           MOVE EMP-ACCT-ID TO WS-OB-DEST
-           MOVE WK-NET TO WS-OB-AMOUNT
-           STRING
-               "Payroll deposit — " DELIMITED SIZE
-               EMP-NAME DELIMITED SPACES
-               INTO WS-OB-DESC
-           END-STRING
-           MOVE WS-RUN-DAY TO WS-OB-DAY
+           WRITE PAY-STUB-RECORD
 
-           WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
+      *>   Write one outbound settlement record per split destination
+           PERFORM WRITE-SPLIT-DEPOSITS
 
            DISPLAY "PAYROLL|PAID|" EMP-ID "|" WK-NET
 
+      *>   2026-02-25 AKD: Checkpoint progress every WS-CKPT-INTERVAL
+      *>   employees instead of after every single one
+           IF FUNCTION MOD(WS-CKPT-EMP-IDX, WS-CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
       *>   Loop back for next employee
            GO TO P-010.
 
       *>================================================================*
-      *>  P-075: DEAD PARAGRAPH — Batch gross reconciliation (JRK 1975)
+      *>  P-075: Batch gross reconciliation (JRK 1975)
       *>  JRK 1975-01-10: "Reconcile gross pay batch total against
       *>  the daily limit before writing outbound records."
       *>  Bypassed when SLW added deductions in 1991 — the GO TO
-      *>  chain from P-070 jumps straight to P-010, skipping P-075.
-      *>  Nobody removed it because "it might be needed again."
-      *>  It was not needed again.
+      *>  chain from P-070 jumped straight to P-010, skipping P-075,
+      *>  and nobody removed it because "it might be needed again."
+      *>  2026 AKD: Needed again. PERFORMed for real from P-070 (after
+      *>  every employee, so the breach is caught as early as possible)
+      *>  and from OC-RUN-SUPPLEMENTAL, instead of sitting unreachable
+      *>  after the GO TO chain. The WK-D4 = 0 guard keeps this from
+      *>  re-alerting on every remaining employee once a batch has
+      *>  already tripped the limit once today — see
+      *>  RAISE-BATCH-LIMIT-ALERT and P-080's WK-D4 check.
       *>================================================================*
        P-075.
            IF WS-BATCH-GROSS > WK-B2
-               DISPLAY "PAYROLL|LIMIT-EXCEEDED|" WS-BATCH-GROSS
+               AND WK-D4 = 0
                MOVE 1 TO WK-D4
+               DISPLAY "PAYROLL|LIMIT-EXCEEDED|" WS-BATCH-GROSS
+               PERFORM RAISE-BATCH-LIMIT-ALERT
            END-IF.
 
       *>================================================================*
@@ -525,6 +729,11 @@
            CLOSE PAYSTUB-FILE
            CLOSE OUTBOUND-FILE
 
+      *>   2026-02-25 AKD: Every employee record read cleanly through
+      *>   to the end of this run — today's checkpoint no longer
+      *>   means anything
+           PERFORM CLEAR-CHECKPOINT
+
            DISPLAY "PAYROLL|SUMMARY"
            DISPLAY "PAYROLL|TOTAL-EMP|" WS-EMP-COUNT
            DISPLAY "PAYROLL|PROCESSED|" WS-PROC-COUNT
@@ -532,6 +741,16 @@
            DISPLAY "PAYROLL|ERRORS|" WS-ERROR-COUNT
            DISPLAY "PAYROLL|BATCH-GROSS|" WS-BATCH-GROSS
            DISPLAY "PAYROLL|BATCH-NET|" WS-BATCH-NET
+
+      *>   2026 AKD: JRK's WK-D4 overflow flag, finally read by
+      *>   something — P-075 sets it the first time WS-BATCH-GROSS
+      *>   crosses WK-B2; this is where a run wrap-up tells whoever
+      *>   is watching SYSOUT that today's run needs a look before
+      *>   the outbound settlements are trusted.
+           IF WK-D4 = 1
+               DISPLAY "PAYROLL|FLAGGED-FOR-REVIEW|" WS-BATCH-GROSS
+           END-IF
+
            DISPLAY "PAYROLL|COMPLETE|" WS-RUN-DAY
 
            GO TO P-090.
@@ -552,6 +771,7 @@
       *>  P-090: EXIT POINT
       *>================================================================*
        P-090.
+           PERFORM LOG-RUN-END
            STOP RUN.
 
       *>================================================================*
@@ -575,10 +795,13 @@
                    TAX-GROSS-PAY * 0.10
            END-IF.
 
-      *>   State tax — PMR says "5%" but uses 7.25%
+      *>   2026 AKD: State tax — looks up EMP-STATE-CODE in
+      *>   STATE-TAX-TABLE instead of the old flat 7.25% (which
+      *>   ignored EMP-STATE-CODE and PAYCOM-STATE-RATE both).
        TX-COMPUTE-STATE.
+           PERFORM TX-LOOKUP-STATE-RATE
            COMPUTE TAX-STATE-AMOUNT ROUNDED =
-               TAX-GROSS-PAY * 0.0725.
+               TAX-GROSS-PAY * TAX-WORK-RATE.
 
       *>   FICA
        TX-COMPUTE-FICA.
@@ -593,3 +816,529 @@
 
        TX-COMPUTE-EXIT.
            EXIT.
+
+      *>================================================================*
+      *>  TX-INIT-STATE-TABLE: Populate STATE-TAX-TABLE
+      *>  2026 AKD: Same shape as FEEENGN.cob's FE-INIT-RATES —
+      *>  hardcoded literal rates, MOVEd into the table one entry
+      *>  at a time, run once from P-000 before the employee loop.
+      *>  Rates are flat state supplemental/withholding approximations,
+      *>  not a substitute for a real state DOR withholding formula.
+      *>  Not called via PERFORM THRU — outside the TX-COMPUTE-FED
+      *>  THRU TX-COMPUTE-EXIT range, so it carries none of that
+      *>  range's ARMED MINE risk.
+      *>================================================================*
+       TX-INIT-STATE-TABLE.
+           MOVE 'CA' TO STATE-TAX-CODE(1)
+           MOVE 0.0930 TO STATE-TAX-RATE(1)
+           MOVE 'CALIFORNIA' TO STATE-TAX-NAME(1)
+           MOVE 'NY' TO STATE-TAX-CODE(2)
+           MOVE 0.0685 TO STATE-TAX-RATE(2)
+           MOVE 'NEW YORK' TO STATE-TAX-NAME(2)
+           MOVE 'TX' TO STATE-TAX-CODE(3)
+           MOVE 0.0000 TO STATE-TAX-RATE(3)
+           MOVE 'TEXAS' TO STATE-TAX-NAME(3)
+           MOVE 'FL' TO STATE-TAX-CODE(4)
+           MOVE 0.0000 TO STATE-TAX-RATE(4)
+           MOVE 'FLORIDA' TO STATE-TAX-NAME(4)
+           MOVE 'WA' TO STATE-TAX-CODE(5)
+           MOVE 0.0000 TO STATE-TAX-RATE(5)
+           MOVE 'WASHINGTON' TO STATE-TAX-NAME(5)
+           MOVE 'IL' TO STATE-TAX-CODE(6)
+           MOVE 0.0495 TO STATE-TAX-RATE(6)
+           MOVE 'ILLINOIS' TO STATE-TAX-NAME(6)
+           MOVE 'PA' TO STATE-TAX-CODE(7)
+           MOVE 0.0307 TO STATE-TAX-RATE(7)
+           MOVE 'PENNSYLVANIA' TO STATE-TAX-NAME(7)
+           MOVE 'OH' TO STATE-TAX-CODE(8)
+           MOVE 0.0350 TO STATE-TAX-RATE(8)
+           MOVE 'OHIO' TO STATE-TAX-NAME(8)
+           MOVE 'GA' TO STATE-TAX-CODE(9)
+           MOVE 0.0549 TO STATE-TAX-RATE(9)
+           MOVE 'GEORGIA' TO STATE-TAX-NAME(9)
+           MOVE 'NC' TO STATE-TAX-CODE(10)
+           MOVE 0.0450 TO STATE-TAX-RATE(10)
+           MOVE 'NORTH CAROLINA' TO STATE-TAX-NAME(10).
+
+      *>================================================================*
+      *>  TX-LOOKUP-STATE-RATE: Resolve EMP-STATE-CODE to a rate
+      *>  2026 AKD: Same search-a-table-in-its-own-paragraph shape as
+      *>  ACCOUNTS.cob's FIND-ACCOUNT. Falls back to PAYCOM-STATE-RATE
+      *>  when EMP-STATE-CODE is blank (every record written before
+      *>  this field existed) or matches no table entry.
+      *>================================================================*
+       TX-LOOKUP-STATE-RATE.
+           MOVE 'N' TO WS-STATE-FOUND-FLAG
+           MOVE PAYCOM-STATE-RATE TO TAX-WORK-RATE
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 10
+               IF STATE-TAX-CODE(WS-STATE-IDX) = EMP-STATE-CODE
+                   MOVE STATE-TAX-RATE(WS-STATE-IDX) TO TAX-WORK-RATE
+                   MOVE 'Y' TO WS-STATE-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *>  LOAD-CHECKPOINT / SAVE-CHECKPOINT / CLEAR-CHECKPOINT
+      *>  2026-02-25 AKD: Checkpoint/restart for the P-010 employee
+      *>  loop, using the same shared BCHCKPT.cpy record and
+      *>  LOAD/SAVE/CLEAR-CHECKPOINT paragraph names RECONCILE.cob,
+      *>  ACCOUNTS.cob, and REPORTS.cob already use. Called via
+      *>  PERFORM, not PERFORM THRU or GO TO — these are ordinary
+      *>  paragraphs, not part of the ALTER/GO TO chain above, and
+      *>  do not change any of it.
+      *>================================================================*
+
+      *> -------------------------------------------------------
+      *> LOAD-CHECKPOINT: Look for a checkpoint left by an earlier,
+      *> interrupted run for this same WS-RUN-DAY. If PAYCKPT.DAT is
+      *> missing, or its run day does not match, this is a fresh run
+      *> — start from employee 1 with every counter at zero, same as
+      *> if checkpointing did not exist. If it matches, resume just
+      *> past the last employee record read and restore the running
+      *> counters so P-080's summary still covers the whole run.
+      *> -------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-START-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKPT-RUN-DATE NOT = WS-RUN-DAY
+               OR CKPT-LAST-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CKPT-LAST-IDX TO WS-CKPT-START-IDX
+           MOVE CKPT-ACCUM-1 TO WS-PROC-COUNT
+           MOVE CKPT-ACCUM-2 TO WS-SKIP-COUNT
+           MOVE CKPT-ACCUM-3 TO WS-ERROR-COUNT
+      *>   Restore the running employee count too, via the spare
+      *>   CKPT-ACCUM-4 slot, so P-080's TOTAL-EMP line still covers
+      *>   the whole run and not just the segment processed after
+      *>   this resume (same reasoning as ACCOUNTS.cob's dormant
+      *>   count restore in its own LOAD-CHECKPOINT).
+           MOVE CKPT-ACCUM-4 TO WS-EMP-COUNT
+           DISPLAY "PAYROLL|RESUME|" CKPT-LAST-IDX.
+
+      *> -------------------------------------------------------
+      *> SAVE-CHECKPOINT: Rewrite PAYCKPT.DAT with progress as of
+      *> the employee record just paid — this run day, its record
+      *> count, and the running counters. Full-rewrite, same
+      *> convention RECONCILE.cob's SAVE-CHECKPOINT uses. Called
+      *> periodically from P-070 (see WS-CKPT-INTERVAL) rather than
+      *> after every single employee.
+      *> -------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "PAYROLL|ERROR|CKPTFILE|" WS-CKPT-STATUS
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "PAYROLL " TO CKPT-JOB-ID
+           MOVE WS-RUN-DAY TO CKPT-RUN-DATE
+           MOVE WS-CKPT-EMP-IDX TO CKPT-LAST-IDX
+           MOVE WS-PROC-COUNT TO CKPT-ACCUM-1
+           MOVE WS-SKIP-COUNT TO CKPT-ACCUM-2
+           MOVE WS-ERROR-COUNT TO CKPT-ACCUM-3
+           MOVE WS-EMP-COUNT TO CKPT-ACCUM-4
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> -------------------------------------------------------
+      *> CLEAR-CHECKPOINT: Once every employee has been read
+      *> cleanly through to the end in a single run, this run day's
+      *> checkpoint no longer means anything — reset PAYCKPT.DAT to
+      *> an empty (CKPT-LAST-IDX = 0) record so a deliberate re-run
+      *> of the same day starts over from employee 1 instead of
+      *> mistakenly resuming "past the end".
+      *> -------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "PAYROLL " TO CKPT-JOB-ID
+           MOVE WS-RUN-DAY TO CKPT-RUN-DATE
+           MOVE 0 TO CKPT-LAST-IDX
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>================================================================*
+      *>  PARSE-COMMAND-LINE / OC-RUN-SUPPLEMENTAL
+      *>  2026-03-11 AKD: Off-cycle/supplemental payroll runs — pay
+      *>  one employee a bonus, correction, or late-hire check without
+      *>  re-running the full P-010 batch loop. Plain PERFORM
+      *>  paragraphs, called from P-000 before the ALTER/GO TO chain
+      *>  is set up; neither touches that chain.
+      *>================================================================*
+
+      *> -------------------------------------------------------
+      *> PARSE-COMMAND-LINE: Split WS-CMD-LINE into the run day and,
+      *> if present, an off-cycle request. A plain run is just the
+      *> date ("20260301"); an off-cycle run adds OFFCYCLE, the
+      *> target employee ID, the gross amount, and a reason code
+      *> ("20260301 OFFCYCLE EMP0007 2500.00 BONUS").
+      *> -------------------------------------------------------
+       PARSE-COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-ARG-DAY-STR
+                    WS-RUN-MODE
+                    WS-OC-EMP-ID
+                    WS-OC-AMOUNT-STR
+                    WS-OC-REASON
+           END-UNSTRING
+
+           IF WS-ARG-DAY-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ARG-DAY-STR) TO WS-ARG-DAY
+           END-IF
+
+           IF WS-MODE-OFFCYCLE
+               MOVE FUNCTION TRIM(WS-OC-EMP-ID) TO WS-OC-EMP-ID
+               IF WS-OC-AMOUNT-STR NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-OC-AMOUNT-STR)
+                       TO WS-OC-AMOUNT
+               END-IF
+               MOVE FUNCTION TRIM(WS-OC-REASON) TO WS-OC-REASON
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> OC-RUN-SUPPLEMENTAL: Pay WS-OC-EMP-ID a one-off
+      *> WS-OC-AMOUNT gross, tagged WS-OC-REASON. Scans
+      *> EMPLOYEE-FILE for the matching EMP-ID — it does not load
+      *> or rewrite the whole file, and does not touch WS-EMP-COUNT
+      *> or the checkpoint file, since those track the regular
+      *> batch cycle, not this one-employee run. Appends to
+      *> PAYSTUBS.DAT/OUTBOUND.DAT with OPEN EXTEND (falling back to
+      *> OPEN OUTPUT the same way TRANSACT.cob's POST-TRANSACTION
+      *> does for TRANSACT.DAT) instead of the regular run's OPEN
+      *> OUTPUT, so a supplemental check never wipes out the day's
+      *> regular pay stubs.
+      *> -------------------------------------------------------
+       OC-RUN-SUPPLEMENTAL.
+           MOVE 'N' TO WS-OC-FOUND-FLAG
+           MOVE 'N' TO WS-EOF-FLAG
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "PAYROLL|ERROR|EMPFILE|" WS-EMP-STATUS
+               MOVE 'N' TO WS-RUN-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF OR WS-OC-FOUND-FLAG = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF EMP-ID = WS-OC-EMP-ID
+                           MOVE 'Y' TO WS-OC-FOUND-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+
+           IF WS-OC-FOUND-FLAG = 'N'
+               DISPLAY "PAYROLL|OC-NOT-FOUND|" WS-OC-EMP-ID
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 'N' TO WS-RUN-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Tax the off-cycle amount through the same federal/state/
+      *>   FICA paragraphs the regular run uses — PERFORM THRU, same
+      *>   range P-050 already calls.
+           MOVE WS-OC-AMOUNT TO TAX-GROSS-PAY
+           SET TAX-OK TO TRUE
+           PERFORM TX-COMPUTE-FED THRU TX-COMPUTE-EXIT
+
+           IF TAX-ERROR
+               DISPLAY "PAYROLL|TAX-ERR|" EMP-ID
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 'N' TO WS-RUN-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WK-NET ROUNDED =
+               WS-OC-AMOUNT - TAX-TOTAL-AMOUNT
+
+           IF WK-NET < 0
+               DISPLAY "PAYROLL|NEG-NET|" EMP-ID "|" WK-NET
+               MOVE 0 TO WK-NET
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+
+           MOVE EMP-ID TO PAY-EMP-ID
+           MOVE EMP-NAME TO PAY-EMP-NAME
+           MOVE WS-PAY-PERIOD TO PAY-PERIOD-NUM
+           MOVE WS-OC-AMOUNT TO PAY-GROSS
+           MOVE TAX-FED-AMOUNT TO PAY-FED-TAX
+           MOVE TAX-STATE-AMOUNT TO PAY-STATE-TAX
+           MOVE TAX-FICA-AMOUNT TO PAY-FICA
+           MOVE 0 TO PAY-MEDICAL
+           MOVE 0 TO PAY-DENTAL
+           MOVE 0 TO PAY-401K
+           MOVE WK-NET TO PAY-NET
+           MOVE EMP-BANK-CODE TO PAY-DEST-BANK
+           MOVE EMP-ACCT-ID TO PAY-DEST-ACCT
+           MOVE WS-RUN-DAY TO PAY-DATE-FULL
+           MOVE WS-DATE-YY TO PAY-DATE-YY
+           SET PAY-RUN-OFFCYCLE TO TRUE
+           MOVE WS-OC-REASON TO PAY-OC-REASON
+
+           OPEN EXTEND PAYSTUB-FILE
+           IF WS-PAY-STATUS NOT = '00'
+               OPEN OUTPUT PAYSTUB-FILE
+           END-IF
+           WRITE PAY-STUB-RECORD
+           CLOSE PAYSTUB-FILE
+
+           MOVE EMP-ACCT-ID TO WS-OB-ACCT
+           MOVE EMP-ACCT-ID TO WS-OB-DEST
+           MOVE WK-NET TO WS-OB-AMOUNT
+           STRING
+               "Off-cycle " DELIMITED SIZE
+               WS-OC-REASON DELIMITED SPACES
+               " — " DELIMITED SIZE
+               EMP-NAME DELIMITED SPACES
+               INTO WS-OB-DESC
+           END-STRING
+           MOVE WS-RUN-DAY TO WS-OB-DAY
+           MOVE EMP-BANK-CODE TO WS-OB-BANK
+
+           OPEN EXTEND OUTBOUND-FILE
+           IF WS-OB-STATUS NOT = '00'
+               OPEN OUTPUT OUTBOUND-FILE
+           END-IF
+           WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
+           CLOSE OUTBOUND-FILE
+
+           ADD 1 TO WS-PROC-COUNT
+           ADD WS-OC-AMOUNT TO WS-BATCH-GROSS
+           ADD WK-NET TO WS-BATCH-NET
+
+      *>   2026 AKD: An off-cycle/supplemental payment still counts
+      *>   against the same daily batch limit as the regular run — see
+      *>   P-075.
+           PERFORM P-075
+
+           DISPLAY "PAYROLL|OC-PAID|" EMP-ID "|" WK-NET "|"
+               WS-OC-REASON
+
+           DISPLAY "PAYROLL|SUMMARY"
+           DISPLAY "PAYROLL|TOTAL-EMP|" WS-EMP-COUNT
+           DISPLAY "PAYROLL|PROCESSED|" WS-PROC-COUNT
+           DISPLAY "PAYROLL|SKIPPED|" WS-SKIP-COUNT
+           DISPLAY "PAYROLL|ERRORS|" WS-ERROR-COUNT
+           DISPLAY "PAYROLL|BATCH-GROSS|" WS-BATCH-GROSS
+           DISPLAY "PAYROLL|BATCH-NET|" WS-BATCH-NET
+
+           IF WK-D4 = 1
+               DISPLAY "PAYROLL|FLAGGED-FOR-REVIEW|" WS-BATCH-GROSS
+           END-IF
+
+           DISPLAY "PAYROLL|COMPLETE|" WS-RUN-DAY.
+
+      *>================================================================*
+      *>  SPLIT-NET-PAY: Direct-deposit splitting (2026 AKD)
+      *>  Builds WS-SPLIT-DEST-TABLE for the current employee's WK-NET:
+      *>  one row per EMP-SPLIT-ENTRY that applies (percentage of
+      *>  WK-NET or a flat amount, capped so splits together never
+      *>  exceed WK-NET), plus one final row for whatever remains,
+      *>  routed to the employee's primary EMP-BANK-CODE/EMP-ACCT-ID.
+      *>  An employee with EMP-NO-SPLIT set (the common case — every
+      *>  employee on file before this feature existed) gets exactly
+      *>  one row, for the full WK-NET, same as before this change.
+      *>================================================================*
+       SPLIT-NET-PAY.
+           MOVE 0 TO WS-SPLIT-DEST-COUNT
+           MOVE WK-NET TO WS-SPLIT-REMAINING
+
+           IF NOT EMP-NO-SPLIT
+               PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+                       UNTIL WS-SPLIT-IDX > 2
+                   IF EMP-SPLIT-BANK(WS-SPLIT-IDX) NOT = SPACES
+                       IF EMP-SPLIT-IS-PCT(WS-SPLIT-IDX)
+                           COMPUTE WS-SPLIT-AMT ROUNDED =
+                               WK-NET * EMP-SPLIT-VALUE(WS-SPLIT-IDX) / 100
+                       ELSE
+                           MOVE EMP-SPLIT-VALUE(WS-SPLIT-IDX)
+                               TO WS-SPLIT-AMT
+                       END-IF
+
+      *>               Never split out more than is left to split
+                       IF WS-SPLIT-AMT > WS-SPLIT-REMAINING
+                           MOVE WS-SPLIT-REMAINING TO WS-SPLIT-AMT
+                       END-IF
+
+                       ADD 1 TO WS-SPLIT-DEST-COUNT
+                       MOVE EMP-SPLIT-BANK(WS-SPLIT-IDX)
+                           TO WS-SPLIT-DEST-BANK(WS-SPLIT-DEST-COUNT)
+                       MOVE EMP-SPLIT-ACCT(WS-SPLIT-IDX)
+                           TO WS-SPLIT-DEST-ACCT(WS-SPLIT-DEST-COUNT)
+                       MOVE WS-SPLIT-AMT
+                           TO WS-SPLIT-DEST-AMT(WS-SPLIT-DEST-COUNT)
+                       SUBTRACT WS-SPLIT-AMT FROM WS-SPLIT-REMAINING
+                   END-IF
+               END-PERFORM
+           END-IF
+
+      *>   Whatever is left (all of it, if EMP-NO-SPLIT or no split
+      *>   entry applied) goes to the employee's primary account.
+           IF WS-SPLIT-REMAINING > 0 OR WS-SPLIT-DEST-COUNT = 0
+               ADD 1 TO WS-SPLIT-DEST-COUNT
+               MOVE EMP-BANK-CODE
+                   TO WS-SPLIT-DEST-BANK(WS-SPLIT-DEST-COUNT)
+               MOVE EMP-ACCT-ID
+                   TO WS-SPLIT-DEST-ACCT(WS-SPLIT-DEST-COUNT)
+               MOVE WS-SPLIT-REMAINING
+                   TO WS-SPLIT-DEST-AMT(WS-SPLIT-DEST-COUNT)
+           END-IF.
+
+      *>================================================================*
+      *>  WRITE-SPLIT-DEPOSITS: writes one OUTBOUND-RECORD per row in
+      *>  WS-SPLIT-DEST-TABLE (2026 AKD). Reuses WS-OUTBOUND-LINE and
+      *>  the OPEN-EXTEND-with-OPEN-OUTPUT-fallback idiom already used
+      *>  for PAYSTUBS.DAT/OUTBOUND.DAT elsewhere in this program, so
+      *>  the extra rows for a split employee append exactly like any
+      *>  other outbound record instead of needing a separate file.
+      *>================================================================*
+       WRITE-SPLIT-DEPOSITS.
+           PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+                   UNTIL WS-SPLIT-IDX > WS-SPLIT-DEST-COUNT
+               MOVE WS-SPLIT-DEST-ACCT(WS-SPLIT-IDX) TO WS-OB-ACCT
+               MOVE WS-SPLIT-DEST-ACCT(WS-SPLIT-IDX) TO WS-OB-DEST
+               MOVE WS-SPLIT-DEST-AMT(WS-SPLIT-IDX) TO WS-OB-AMOUNT
+               STRING
+                   "Payroll deposit — " DELIMITED SIZE
+                   EMP-NAME DELIMITED SPACES
+                   INTO WS-OB-DESC
+               END-STRING
+               MOVE WS-RUN-DAY TO WS-OB-DAY
+               MOVE WS-SPLIT-DEST-BANK(WS-SPLIT-IDX) TO WS-OB-BANK
+
+               WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
+           END-PERFORM.
+
+      *>================================================================*
+      *>  RAISE-BATCH-LIMIT-ALERT: Appends one ALERT-BATCH-LIMIT record
+      *>  to PAYALERT.DAT the first time a day's WS-BATCH-GROSS crosses
+      *>  WK-B2 — same OPEN EXTEND with OPEN OUTPUT fallback RECONCILE.
+      *>  cob's SEND-MISMATCH-ALERTS uses for ALERT.DAT, same shared
+      *>  ALERTREC.cpy layout, so whatever watches ALERT.DAT for a
+      *>  reconciliation break also picks up a payroll batch that
+      *>  needs review. Called only from P-075 (2026 AKD).
+      *>================================================================*
+       RAISE-BATCH-LIMIT-ALERT.
+           ACCEPT WS-ALERT-TIME-NOW FROM TIME
+
+           OPEN EXTEND PAYALERT-FILE
+           IF WS-ALERT-STATUS NOT = '00'
+               OPEN OUTPUT PAYALERT-FILE
+               IF WS-ALERT-STATUS NOT = '00'
+                   DISPLAY "PAYROLL|ERROR|ALERTFILE|" WS-ALERT-STATUS
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           MOVE WS-RUN-DAY TO ALERT-DATE
+           MOVE WS-ALERT-TIME-NOW TO ALERT-TIME
+           MOVE 'B' TO ALERT-NODE-CODE
+           SET ALERT-BATCH-LIMIT TO TRUE
+           MOVE SPACES TO ALERT-ACCT-ID
+           MOVE SPACES TO ALERT-DETAIL
+           MOVE WS-BATCH-GROSS TO WS-ALERT-GROSS-DISP
+           MOVE WK-B2 TO WS-ALERT-LIMIT-DISP
+           STRING
+               "GROSS " DELIMITED SIZE
+               FUNCTION TRIM(WS-ALERT-GROSS-DISP) DELIMITED SIZE
+               " OVER LIMIT " DELIMITED SIZE
+               FUNCTION TRIM(WS-ALERT-LIMIT-DISP) DELIMITED SIZE
+               INTO ALERT-DETAIL
+           END-STRING
+
+           WRITE ALERT-RECORD
+           CLOSE PAYALERT-FILE
+           DISPLAY "PAYROLL|ALERT-SENT|PAYALERT.DAT".
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-START: Append a 'R' (running) record to the
+      *> shared RUNHIST.DAT at the top of P-000, before any file
+      *> is opened — see RUNHIST.cpy and ACCOUNTS.cob's own
+      *> LOG-RUN-START/LOG-RUN-END.
+      *> -------------------------------------------------------
+       LOG-RUN-START.
+           MOVE WS-CURRENT-TIME TO WS-RUNHIST-START-TIME
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-RUN-DAY TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE 0 TO RUNHIST-END-TIME
+               MOVE "PAYROLL" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE 'R' TO RUNHIST-STATUS
+               MOVE 0 TO RUNHIST-DURATION-SEC
+               MOVE "PAYROLL RUN" TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "PAYROLL|ERROR|RUNHIST|" WS-RUNHIST-STATUS
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-END: Append this run's completed/aborted record.
+      *> Same seconds-of-day elapsed calculation ACCOUNTS.cob uses.
+      *> -------------------------------------------------------
+       LOG-RUN-END.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-RUNHIST-START-SECS =
+               FUNCTION INTEGER(WS-RUNHIST-START-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-RUNHIST-START-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-RUNHIST-START-TIME, 100)
+           COMPUTE WS-RUNHIST-END-SECS =
+               FUNCTION INTEGER(WS-CURRENT-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-CURRENT-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-CURRENT-TIME, 100)
+           IF WS-RUNHIST-END-SECS < WS-RUNHIST-START-SECS
+               ADD 86400 TO WS-RUNHIST-END-SECS
+           END-IF
+
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-RUN-DAY TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE WS-CURRENT-TIME TO RUNHIST-END-TIME
+               MOVE "PAYROLL" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE WS-RUN-STATUS TO RUNHIST-STATUS
+               COMPUTE RUNHIST-DURATION-SEC =
+                   WS-RUNHIST-END-SECS - WS-RUNHIST-START-SECS
+               MOVE "PAYROLL RUN" TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "PAYROLL|ERROR|RUNHIST|" WS-RUNHIST-STATUS
+           END-IF.
