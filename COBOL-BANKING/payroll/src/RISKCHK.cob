@@ -21,6 +21,22 @@
       *>    2010-11-05  KMW  Added PROFILE operation (audit finding)
       *>    2011-04-20  OFS  RK-AMOUNT-VALIDATION-ROUTINE (duplicate)
       *>    2012-01-15  OFS  "Final cleanup" — dead vars, no fixes
+      *>    2026-02-25  AKD  Added RK-CTR-AGGREGATE-CHECK — real
+      *>                     same-day dollar aggregation against the
+      *>                     account (WS-CTR-THRESHOLD, formerly the
+      *>                     dead WS-DEAD-CTR-THRESHOLD), shared with
+      *>                     VALIDATE.cob's daily-limit check via the
+      *>                     new AGGWORK.cpy copybook. CHECK only.
+      *>    2026-03-10  AKD  SAR case management — CASEOPEN/CASEUPD/
+      *>                     CASELIST, new SARCASE.cpy/SARCASES.DAT.
+      *>    2026-03-18  AKD  Wired RK-GEO-FENCE-CHECK — live implied-
+      *>                     travel-speed scoring against GEOTRACK.DAT
+      *>                     (WS-GEO-LATITUDE/LONGITUDE, formerly dead,
+      *>                     now the CHECK input's own LAT|LONG). Also
+      *>                     wired RK-DEVICE-VELOCITY-CHECK — distinct-
+      *>                     account-per-device scoring against new
+      *>                     DEVICELOG.DAT (WS-DEVICE-ID, formerly the
+      *>                     dead WS-DEAD-DEVICE-ID). Both CHECK only.
       *>
       *>  CONFLICTS: (1) Velocity — KMW >5/hr vs OFS >20/day, both
       *>  run, scores stack. (2) Risk tiers — KMW HIGH=4-5, OFS
@@ -32,6 +48,9 @@
        PROGRAM-ID. RISKCHK.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           SYSIN IS STANDARD-INPUT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MERCHANT-FILE ASSIGN TO "MERCHANTS.DAT"
@@ -43,6 +62,21 @@
            SELECT RISKFLAG-FILE ASSIGN TO "RISKFLAGS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FLAG-STATUS.
+*>         2026: SAR case layer on top of RISKFLAGS.DAT — see
+*>         SARCASE.cpy and the CASEOPEN/CASEUPD/CASELIST operations.
+           SELECT CASE-FILE ASSIGN TO "SARCASES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+*>         2026: Per-account last-known location for RK-GEO-FENCE-
+*>         CHECK — see GEOTRACK.cpy.
+           SELECT GEO-FILE ASSIGN TO "GEOTRACK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GEO-FILE-STATUS.
+*>         2026: Append-only device/account log for RK-DEVICE-
+*>         VELOCITY-CHECK — see DEVICEREC.cpy.
+           SELECT DEVICE-FILE ASSIGN TO "DEVICELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEVICE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -52,13 +86,23 @@
            COPY "TRANSREC.cpy".
        FD  RISKFLAG-FILE.
        01  RISKFLAG-RECORD            PIC X(200).
+       FD  CASE-FILE.
+           COPY "SARCASE.cpy".
+       FD  GEO-FILE.
+           COPY "GEOTRACK.cpy".
+       FD  DEVICE-FILE.
+           COPY "DEVICEREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUSES.
            05  WS-MERCH-STATUS        PIC X(2).
            05  WS-TRANS-STATUS        PIC X(2).
            05  WS-FLAG-STATUS         PIC X(2).
+           05  WS-CASE-STATUS         PIC X(2).
+           05  WS-GEO-FILE-STATUS     PIC X(2).
+           05  WS-DEVICE-STATUS       PIC X(2).
        COPY "COMCODE.cpy".
+       COPY "AGGWORK.cpy".
        01  WS-EOF-MERCH               PIC X(1) VALUE 'N'.
            88  WS-MERCH-EOF           VALUE 'Y'.
        01  WS-EOF-TRANS               PIC X(1) VALUE 'N'.
@@ -68,7 +112,15 @@
            88  OP-CHECK               VALUE 'CHECK'.
            88  OP-SCAN                VALUE 'SCAN'.
            88  OP-PROFILE             VALUE 'PROFILE'.
-      *> ── Input (CHECK: pipe-delimited ACCT|AMOUNT|MCC|DESC) ─
+*>         2026: SAR case management — see SARCASE.cpy.
+           88  OP-CASEOPEN            VALUE 'CASEOPEN'.
+           88  OP-CASEUPD             VALUE 'CASEUPD'.
+           88  OP-CASELIST            VALUE 'CASELIST'.
+      *> ── Input (CHECK: pipe-delimited ACCT|AMOUNT|MCC|DESC, plus
+      *>   2026's optional trailing LAT|LONG|DEVICE-ID — older
+      *>   callers that only send the first four fields leave those
+      *>   at their reset defaults below, so geo-fencing and device
+      *>   velocity simply don't run for them.) ──────────────────
        01  WS-INPUT-LINE              PIC X(200).
        01  WS-INPUT-ACCT              PIC X(10).
        01  WS-INPUT-AMOUNT            PIC S9(10)V99 VALUE 0.
@@ -124,7 +176,9 @@
        01  WS-DAILY-THRESHOLD         PIC 9(5) VALUE 20.
        01  WS-CURRENT-DATE-8          PIC 9(8) VALUE 0.
        01  WS-TXN-DATE-CMP            PIC 9(8) VALUE 0.
-      *> ── OFS 2012: Dead vars — "future geo-fencing" ────────
+      *> ── OFS 2012: "future geo-fencing" vars — sat at 0.000000
+      *> since 2009 until 2026, when they became the live CHECK-
+      *> time transaction coordinates for RK-GEO-FENCE-CHECK below.
        01  WS-GEO-LATITUDE            PIC S9(3)V9(6) VALUE 0.
        01  WS-GEO-LONGITUDE           PIC S9(3)V9(6) VALUE 0.
       *> ── INSPECT TALLYING counters ─────────────────────────
@@ -152,6 +206,11 @@
        01  WS-MCC-MONEY-SVC-HIGH      PIC 9(4) VALUE 6051.
       *> ── Amount thresholds (SAR = $10K, flag at $9.5K) ─────
        01  WS-SAR-THRESHOLD           PIC S9(10)V99 VALUE 9500.00.
+      *>   Currency Transaction Report trigger: same-day cash
+      *>   aggregate (this transaction plus everything else already
+      *>   posted today, see RK-CTR-AGGREGATE-CHECK) exceeding this
+      *>   amount gets a CTR filed with FinCEN.
+       01  WS-CTR-THRESHOLD           PIC S9(10)V99 VALUE 10000.00.
        01  WS-HIGH-AMOUNT             PIC S9(10)V99 VALUE 5000.00.
        01  WS-MEDIUM-AMOUNT           PIC S9(10)V99 VALUE 2000.00.
        01  WS-CURRENT-DATETIME.
@@ -165,10 +224,8 @@
       *> ── DEAD FIELDS (unreferenced by executable code) ────────
       *> Regulatory compliance heritage fields. On a real banking
       *> system, these would drive CTR/SAR/OFAC batch programs.
-       01  WS-DEAD-CTR-THRESHOLD     PIC S9(10)V99 VALUE 10000.00.
-      *>   Currency Transaction Report trigger: any customer with
-      *>   same-day cash aggregate exceeding $10,000 gets a CTR
-      *>   filed with FinCEN. This field was meant to be configurable.
+      *>   (CTR is no longer dead — see WS-CTR-THRESHOLD above and
+      *>   RK-CTR-AGGREGATE-CHECK below, called from RK-PROCESS-CHECK.)
        01  WS-DEAD-SAR-STRUCTURING   PIC 9(3) VALUE 0.
       *>   SAR structuring counter: multiple sub-$10K transactions
       *>   ("structuring") triggers Suspicious Activity Report.
@@ -180,8 +237,9 @@
       *>   MT202 = interbank, MT940 = statements. ISO 20022
       *>   transition: MT103→pacs.008, MT940→camt.053 (mandatory
       *>   for cross-border payments since Nov 2025).
-       01  WS-DEAD-DEVICE-ID         PIC X(32) VALUE SPACES.
-      *>   OFS 2011: "device fingerprinting for mobile." Never funded.
+      *>   (WS-DEAD-DEVICE-ID is no longer dead — it is now WS-DEVICE-ID,
+      *>   declared with the other device-velocity fields below, and
+      *>   backs RK-DEVICE-VELOCITY-CHECK, called from RK-PROCESS-CHECK.)
       *> Contradicting 88-level: overrides the program's own threshold
        01  WS-DEAD-LOW-RISK-FLAG     PIC X(1) VALUE 'N'.
            88  WS-DEAD-OVERRIDE-SAFE VALUE 'Y'.
@@ -189,6 +247,109 @@
       *>   though WS-RISK-THRESHOLD is 75. These two definitions of
       *>   "safe" are incompatible — one says <25, the other says <75.
 
+      *> ── SAR case management (CASEOPEN/CASEUPD/CASELIST) ───────
+      *>   CASEOPEN promotes a flagged transaction (from SCAN's
+      *>   RISKFLAGS.DAT or a CHECK hit) to a formal case; CASEUPD
+      *>   records an investigator's status/findings; CASELIST
+      *>   drives the review queue. Same load-all scan as MERCHANT.
+      *>   cob's KYCITEM/ACTIVATE — SARCASES.DAT, like MERCHANTS.DAT,
+      *>   has no keyed access.
+       01  WS-CASE-ARGS.
+           05  WS-CASE-ARG-ID           PIC X(17).
+           05  WS-CASE-ARG-ACCT         PIC X(10).
+           05  WS-CASE-ARG-AMOUNT       PIC S9(10)V99 VALUE 0.
+           05  WS-CASE-ARG-SCORE        PIC 9(3) VALUE 0.
+           05  WS-CASE-ARG-REASON       PIC X(40).
+           05  WS-CASE-ARG-STATUS       PIC X(1).
+           05  WS-CASE-ARG-INVESTIGATOR PIC X(8).
+           05  WS-CASE-ARG-FINDINGS     PIC X(40).
+           05  WS-CASE-ARG-FILTER       PIC X(1).
+       01  WS-EOF-CASE                  PIC X(1) VALUE 'N'.
+           88  WS-CASE-EOF              VALUE 'Y'.
+       01  WS-CASE-FOUND-FLAG           PIC X(1) VALUE 'N'.
+           88  WS-CASE-FOUND            VALUE 'Y'.
+       01  WS-CASE-TABLE.
+           05  WS-CASE-CNT              PIC 9(4) VALUE 0.
+           05  WS-CASE-REC OCCURS 500 TIMES
+                                        PIC X(154).
+       01  WS-CASE-IX                   PIC 9(4) VALUE 0.
+       01  WS-CASE-FOUND-IDX            PIC 9(4) VALUE 0.
+*>     2026: CASE-FILE's 01-levels all share one record buffer (same
+*>     FD IMPLICIT REDEFINES gotcha DISPUTE.cob's DP-INIT documents)
+*>     — by the time CASEUPD's rewrite-all loop finishes, that buffer
+*>     holds whichever table entry was written last, not necessarily
+*>     the case just updated. Save the fields the closing DISPLAY
+*>     needs before RK-CASE-WRITE-ALL runs.
+       01  WS-SAVED-CASE-ID             PIC X(17).
+       01  WS-SAVED-CASE-STATUS         PIC X(1).
+
+      *> ── Shared elapsed-minutes helper (RK-GEO-FENCE-CHECK and
+      *>   RK-DEVICE-VELOCITY-CHECK both need "how long ago was
+      *>   this other YYYYMMDD/HHMMSS, compared to right now"). ──
+       01  WS-CURRENT-MINUTE            PIC 9(2) VALUE 0.
+       01  WS-CURRENT-TIME-6            PIC 9(6) VALUE 0.
+       01  WS-ELAPSED-OTHER-DATE        PIC 9(8) VALUE 0.
+       01  WS-ELAPSED-OTHER-TIME        PIC 9(6) VALUE 0.
+       01  WS-ELAPSED-OTHER-HH          PIC 9(2) VALUE 0.
+       01  WS-ELAPSED-OTHER-MM          PIC 9(2) VALUE 0.
+       01  WS-ELAPSED-CURR-TOTAL-MIN    PIC S9(9) VALUE 0.
+       01  WS-ELAPSED-OTHER-TOTAL-MIN   PIC S9(9) VALUE 0.
+       01  WS-ELAPSED-MINUTES-RESULT    PIC S9(9) VALUE 0.
+
+      *> ── Geofencing (RK-GEO-FENCE-CHECK) ───────────────────────
+      *>   WS-GEO-LATITUDE/WS-GEO-LONGITUDE above now carry this
+      *>   CHECK's transaction-origin coordinates, optionally sent
+      *>   as the 5th/6th pipe-delimited fields. GEOTRACK.DAT holds
+      *>   each account's last-seen coordinates; comparing the two
+      *>   gives an implied travel speed — same load-all/rewrite-all
+      *>   shape as RK-PROCESS-CASEUPD, since a single-account update
+      *>   on a LINE SEQUENTIAL file with no keyed access means
+      *>   rewriting the whole file.
+       01  WS-GEO-FENCE-THRESHOLD-KMH   PIC 9(5) VALUE 900.
+      *>   Commercial aviation cruises well under 900 km/h; an
+      *>   implied speed above that is not achievable by any normal
+      *>   means of travel between two transactions from one account.
+       01  WS-GEO-EXTREME-THRESHOLD-KMH PIC 9(5) VALUE 5000.
+       01  WS-GEO-DELTA-LAT             PIC S9(4)V9(6) VALUE 0.
+       01  WS-GEO-DELTA-LONG            PIC S9(4)V9(6) VALUE 0.
+       01  WS-GEO-DISTANCE-KM           PIC S9(7)V99 VALUE 0.
+       01  WS-GEO-ELAPSED-MIN           PIC S9(9) VALUE 0.
+       01  WS-GEO-SPEED-KMH             PIC S9(7)V99 VALUE 0.
+       01  WS-GEO-FOUND-FLAG            PIC X(1) VALUE 'N'.
+           88  WS-GEO-FOUND             VALUE 'Y'.
+       01  WS-EOF-GEO                   PIC X(1) VALUE 'N'.
+           88  WS-GEO-EOF               VALUE 'Y'.
+       01  WS-GEO-TABLE.
+           05  WS-GEO-CNT               PIC 9(4) VALUE 0.
+           05  WS-GEO-REC OCCURS 1000 TIMES
+                                        PIC X(50).
+       01  WS-GEO-IX                    PIC 9(4) VALUE 0.
+       01  WS-GEO-FOUND-IDX             PIC 9(4) VALUE 0.
+
+      *> ── Device-fingerprint velocity (RK-DEVICE-VELOCITY-CHECK) ──
+      *>   WS-DEVICE-ID is this CHECK's originating device, sent as
+      *>   the optional 7th pipe-delimited field. DEVICELOG.DAT is
+      *>   an append-only log (same shape as RISKFLAGS.DAT) of every
+      *>   device/account pairing ever seen — a single sequential
+      *>   scan counts how many DISTINCT accounts that device has
+      *>   touched within the recent window, the same "plain
+      *>   sequential scan with running counters" shape as
+      *>   RK-VELOCITY-CHECK, just keyed on device instead of account.
+       01  WS-DEVICE-ID                 PIC X(32) VALUE SPACES.
+       01  WS-DEVICE-WINDOW-MINUTES     PIC 9(5) VALUE 60.
+       01  WS-DEVICE-ACCT-THRESHOLD     PIC 9(3) VALUE 3.
+       01  WS-DEVICE-EXTREME-THRESHOLD  PIC 9(3) VALUE 5.
+       01  WS-EOF-DEVICE                PIC X(1) VALUE 'N'.
+           88  WS-DEVICE-EOF            VALUE 'Y'.
+       01  WS-DEVICE-SEEN-ACCTS.
+           05  WS-DEVICE-SEEN-CNT       PIC 9(3) VALUE 0.
+           05  WS-DEVICE-SEEN-ACCT OCCURS 50 TIMES
+                                        PIC X(10).
+       01  WS-DEVICE-SEEN-IX            PIC 9(3) VALUE 0.
+       01  WS-DEVICE-ALREADY-SEEN-FLAG  PIC X(1) VALUE 'N'.
+           88  WS-DEVICE-ALREADY-SEEN   VALUE 'Y'.
+       01  WS-DEVICE-DISTINCT-ACCTS     PIC 9(3) VALUE 0.
+
        PROCEDURE DIVISION.
        RK-MAIN.
            ACCEPT WS-CMD-ARG FROM COMMAND-LINE
@@ -196,10 +357,17 @@
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
            MOVE WS-CURR-DATE TO WS-CURRENT-DATE-8
            MOVE WS-CURR-HH TO WS-CURRENT-HOUR
+           MOVE WS-CURR-REST(1:2) TO WS-CURRENT-MINUTE
+           MOVE WS-CURR-HH TO WS-CURRENT-TIME-6(1:2)
+           MOVE WS-CURR-REST(1:4) TO WS-CURRENT-TIME-6(3:4)
            EVALUATE TRUE
                WHEN OP-CHECK    PERFORM RK-PROCESS-CHECK
                WHEN OP-SCAN     PERFORM RK-PROCESS-SCAN
                WHEN OP-PROFILE  PERFORM RK-PROCESS-PROFILE
+               WHEN OP-CASEOPEN  PERFORM RK-PROCESS-CASEOPEN
+               WHEN OP-CASEUPD   PERFORM RK-PROCESS-CASEUPD
+                                     THRU RK-CASEUPD-EXIT
+               WHEN OP-CASELIST  PERFORM RK-PROCESS-CASELIST
                WHEN OTHER
                    DISPLAY "RISK|ERROR|UNKNOWN-OP|" WS-OPERATION
                    DISPLAY "RESULT|03"
@@ -210,9 +378,13 @@
       *> ── CHECK: Single transaction risk assessment ─────────
        RK-PROCESS-CHECK.
            ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+           MOVE 0 TO WS-GEO-LATITUDE WS-GEO-LONGITUDE
+           MOVE SPACES TO WS-DEVICE-ID
            UNSTRING WS-INPUT-LINE DELIMITED BY "|"
                INTO WS-INPUT-ACCT WS-INPUT-AMOUNT
                     WS-INPUT-MCC  WS-INPUT-DESC
+                    WS-GEO-LATITUDE WS-GEO-LONGITUDE
+                    WS-DEVICE-ID
            END-UNSTRING
            MOVE 0 TO WS-RISK-SCORE
            MOVE SPACES TO WS-RISK-REASON
@@ -225,6 +397,10 @@
            PERFORM RK-ML-SCORE
       *>   OFS duplicate amount check — KMW refused to remove his
            PERFORM RK-AMOUNT-VALIDATION-ROUTINE
+           PERFORM RK-CTR-AGGREGATE-CHECK
+           PERFORM RK-GEO-FENCE-CHECK THRU RK-GEO-FENCE-EXIT
+           PERFORM RK-DEVICE-VELOCITY-CHECK
+               THRU RK-DEVICE-VELOCITY-EXIT
            PERFORM RK-EVALUATE-RISK
            DISPLAY "RESULT|00".
       *> ── SCAN: Batch daily risk review ─────────────────────
@@ -321,6 +497,158 @@
                            "STATUS=" MERCH-STATUS
                    END-IF
            END-READ.
+      *> ── CASEOPEN: Promote a flagged transaction to a formal SAR
+      *>   case. Input: ACCT|AMOUNT|SCORE|REASON — the same four
+      *>   fields a RISKFLAG-RECORD line carries, so a flag off
+      *>   SCAN's output (or a CHECK hit) opens a case unchanged.
+      *>   Appended with OPEN EXTEND, same fallback-to-OUTPUT-on-
+      *>   first-write shape as DISPUTE.cob's DP-FILE-DISPUTE —
+      *>   existing cases are untouched, so there's no need for the
+      *>   load-all/rewrite-all shape CASEUPD below needs. The case
+      *>   count from RK-CASE-LOAD-ALL gives the new case its
+      *>   sequence number within today's case file.
+       RK-PROCESS-CASEOPEN.
+           ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-CASE-ARG-ACCT WS-CASE-ARG-AMOUNT
+                    WS-CASE-ARG-SCORE WS-CASE-ARG-REASON
+           END-UNSTRING
+           PERFORM RK-CASE-LOAD-ALL THRU RK-CASE-LOAD-EXIT
+           ADD 1 TO WS-CASE-CNT
+           MOVE SPACES TO SAR-CASE-RECORD
+           STRING "SAR-" DELIMITED BY SIZE
+                   WS-CURRENT-DATE-8 DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+               INTO CASE-ID
+           END-STRING
+           MOVE WS-CASE-CNT TO CASE-ID(14:4)
+           MOVE WS-CASE-ARG-ACCT TO CASE-ACCT-ID
+           MOVE WS-CASE-ARG-AMOUNT TO CASE-AMOUNT
+           MOVE WS-CASE-ARG-SCORE TO CASE-SCORE
+           MOVE WS-CASE-ARG-REASON TO CASE-REASON
+           SET CASE-IS-OPEN TO TRUE
+           MOVE WS-CURRENT-DATE-8 TO CASE-OPENED-DATE
+           MOVE SPACES TO CASE-INVESTIGATOR CASE-FINDINGS
+           MOVE 0 TO CASE-DISPOSITION-DATE
+           OPEN EXTEND CASE-FILE
+           IF WS-CASE-STATUS NOT = '00'
+               OPEN OUTPUT CASE-FILE
+           END-IF
+           WRITE SAR-CASE-RECORD
+           CLOSE CASE-FILE
+           DISPLAY "RISK|CASE-OPENED|" CASE-ID "|" CASE-ACCT-ID
+               "|" CASE-SCORE "|" CASE-REASON
+           DISPLAY "RESULT|00".
+      *> ── CASEUPD: Record an investigator's status/findings on an
+      *>   already-open case. Input: CASEID|STATUS|INVESTIGATOR|
+      *>   FINDINGS — STATUS one of I (investigating), F (filed,
+      *>   a SAR was actually sent to FinCEN), C (closed, no filing
+      *>   warranted). Same load-all/rewrite-all shape as MERCHANT.
+      *>   cob's KYCITEM/ACTIVATE, for the same reason — SARCASES.
+      *>   DAT has no keyed access, so a single-record update means
+      *>   loading every case, rewriting the one that matched, and
+      *>   writing the whole table back out.
+       RK-PROCESS-CASEUPD.
+           ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-CASE-ARG-ID WS-CASE-ARG-STATUS
+                    WS-CASE-ARG-INVESTIGATOR WS-CASE-ARG-FINDINGS
+           END-UNSTRING
+           IF WS-CASE-ARG-STATUS NOT = 'I' AND WS-CASE-ARG-STATUS NOT = 'F'
+               AND WS-CASE-ARG-STATUS NOT = 'C'
+               DISPLAY "RISK|ERROR|CASEUPD|BAD-STATUS|"
+                   WS-CASE-ARG-STATUS
+               DISPLAY "RESULT|03"
+               GO TO RK-CASEUPD-EXIT
+           END-IF
+           PERFORM RK-CASE-LOAD-ALL THRU RK-CASE-LOAD-EXIT
+           MOVE 'N' TO WS-CASE-FOUND-FLAG
+           PERFORM RK-CASE-SEARCH
+               VARYING WS-CASE-IX FROM 1 BY 1
+               UNTIL WS-CASE-IX > WS-CASE-CNT OR WS-CASE-FOUND
+           IF NOT WS-CASE-FOUND
+               DISPLAY "RISK|ERROR|CASEUPD|NOT-FOUND|" WS-CASE-ARG-ID
+               DISPLAY "RESULT|03"
+               GO TO RK-CASEUPD-EXIT
+           END-IF
+           MOVE WS-CASE-REC(WS-CASE-FOUND-IDX) TO SAR-CASE-RECORD
+           EVALUATE WS-CASE-ARG-STATUS
+               WHEN 'I' SET CASE-IS-INVESTIGATING TO TRUE
+               WHEN 'F' SET CASE-IS-FILED TO TRUE
+                        MOVE WS-CURRENT-DATE-8 TO CASE-DISPOSITION-DATE
+               WHEN 'C' SET CASE-IS-CLOSED TO TRUE
+                        MOVE WS-CURRENT-DATE-8 TO CASE-DISPOSITION-DATE
+           END-EVALUATE
+           IF WS-CASE-ARG-INVESTIGATOR NOT = SPACES
+               MOVE WS-CASE-ARG-INVESTIGATOR TO CASE-INVESTIGATOR
+           END-IF
+           IF WS-CASE-ARG-FINDINGS NOT = SPACES
+               MOVE WS-CASE-ARG-FINDINGS TO CASE-FINDINGS
+           END-IF
+           MOVE CASE-ID TO WS-SAVED-CASE-ID
+           MOVE CASE-STATUS TO WS-SAVED-CASE-STATUS
+           MOVE SAR-CASE-RECORD TO WS-CASE-REC(WS-CASE-FOUND-IDX)
+           OPEN OUTPUT CASE-FILE
+           IF WS-CASE-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO RK-CASEUPD-EXIT
+           END-IF
+           PERFORM RK-CASE-WRITE-ALL
+               VARYING WS-CASE-IX FROM 1 BY 1
+               UNTIL WS-CASE-IX > WS-CASE-CNT
+           CLOSE CASE-FILE
+           DISPLAY "RISK|CASE-UPDATED|" WS-SAVED-CASE-ID "|"
+               WS-SAVED-CASE-STATUS
+           DISPLAY "RESULT|00".
+       RK-CASEUPD-EXIT.
+           EXIT.
+      *> ── CASELIST: Drive the SAR review queue. Input: a single
+      *>   status-filter byte (I/F/C/O), or SPACES to list every
+      *>   case regardless of status.
+       RK-PROCESS-CASELIST.
+           ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+           MOVE WS-INPUT-LINE(1:1) TO WS-CASE-ARG-FILTER
+           PERFORM RK-CASE-LOAD-ALL THRU RK-CASE-LOAD-EXIT
+           PERFORM RK-CASE-LIST-ONE
+               VARYING WS-CASE-IX FROM 1 BY 1
+               UNTIL WS-CASE-IX > WS-CASE-CNT
+           DISPLAY "RESULT|00".
+       RK-CASE-LIST-ONE.
+           MOVE WS-CASE-REC(WS-CASE-IX) TO SAR-CASE-RECORD
+           IF WS-CASE-ARG-FILTER = SPACES OR CASE-STATUS = WS-CASE-ARG-FILTER
+               DISPLAY "RISK|CASE|" CASE-ID "|" CASE-ACCT-ID "|"
+                   CASE-STATUS "|" CASE-SCORE "|" CASE-REASON "|"
+                   CASE-INVESTIGATOR
+           END-IF.
+      *> ── Shared SAR case-table helpers (load-all/search/write-all),
+      *>   same shape as MERCHANT.cob's WS-RTA-TABLE/WS-KYCT-TABLE. ──
+       RK-CASE-LOAD-ALL.
+           MOVE 0 TO WS-CASE-CNT
+           MOVE 'N' TO WS-EOF-CASE
+           OPEN INPUT CASE-FILE
+           IF WS-CASE-STATUS NOT = '00'
+               GO TO RK-CASE-LOAD-EXIT
+           END-IF
+           PERFORM RK-CASE-LOAD-READ UNTIL WS-CASE-EOF
+           CLOSE CASE-FILE.
+       RK-CASE-LOAD-EXIT.
+           EXIT.
+       RK-CASE-LOAD-READ.
+           READ CASE-FILE
+               AT END SET WS-CASE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CASE-CNT
+                   MOVE SAR-CASE-RECORD TO WS-CASE-REC(WS-CASE-CNT)
+           END-READ.
+       RK-CASE-SEARCH.
+           MOVE WS-CASE-REC(WS-CASE-IX) TO SAR-CASE-RECORD
+           IF CASE-ID = WS-CASE-ARG-ID
+               SET WS-CASE-FOUND TO TRUE
+               MOVE WS-CASE-IX TO WS-CASE-FOUND-IDX
+           END-IF.
+       RK-CASE-WRITE-ALL.
+           MOVE WS-CASE-REC(WS-CASE-IX) TO SAR-CASE-RECORD
+           WRITE SAR-CASE-RECORD.
       *> ── KMW 2008: Amount scoring — 4-level nested IF, NO END-IF.
       *> ELSE pairs with nearest IF. KMW's comment below is WRONG.
        RK-CHECK-AMOUNT.
@@ -481,6 +809,46 @@
            END-READ.
        RK-VELOCITY-V2-EXIT.
            EXIT.
+      *> ── AKD 2026: Real CTR same-day aggregate check. Shares
+      *> WS-SAMEDAY-TOTAL with VALIDATE.cob's daily-limit check via
+      *> AGGWORK.cpy, so both programs agree on "today's activity"
+      *> for the same account instead of computing it two ways.
+      *> CHECK-only — RK-PROCESS-SCAN already holds TRANSACTION-FILE
+      *> open for the whole batch run, so RK-SUM-SAMEDAY-ACTIVITY
+      *> (which OPENs/CLOSEs it itself) cannot be called from there. ──
+       RK-CTR-AGGREGATE-CHECK.
+           PERFORM RK-SUM-SAMEDAY-ACTIVITY
+           IF WS-SAMEDAY-TOTAL + WS-INPUT-AMOUNT > WS-CTR-THRESHOLD
+               ADD 35 TO WS-RISK-SCORE
+               IF WS-RISK-REASON = SPACES
+                   MOVE "CTR-AGGREGATE-THRESHOLD" TO WS-RISK-REASON
+               END-IF
+           END-IF.
+       RK-SUM-SAMEDAY-ACTIVITY.
+           MOVE 0 TO WS-SAMEDAY-TOTAL
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+      *>       No transactions posted yet (file absent or empty) is
+      *>       not an error — zero same-day activity so far.
+               GO TO RK-SUM-SAMEDAY-EXIT
+           END-IF
+           MOVE 'N' TO WS-EOF-TRANS
+           PERFORM RK-SUM-SAMEDAY-READ UNTIL WS-TRANS-EOF
+           CLOSE TRANSACTION-FILE.
+       RK-SUM-SAMEDAY-EXIT.
+           EXIT.
+       RK-SUM-SAMEDAY-READ.
+           READ TRANSACTION-FILE
+               AT END SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   IF TRANS-ACCT-ID = WS-INPUT-ACCT
+                       MOVE TRANS-DATE TO WS-TXN-DATE-CMP
+                       IF WS-TXN-DATE-CMP = WS-CURRENT-DATE-8
+                           ADD FUNCTION ABS(TRANS-AMOUNT)
+                               TO WS-SAMEDAY-TOTAL
+                       END-IF
+                   END-IF
+           END-READ.
       *> ── OFS 2009: ML Score. TODO: CICS call. Hardcodes 50.
       *> IF > 70 never fires. Production since 2009. Dead code. ──
        RK-ML-SCORE.
@@ -529,6 +897,202 @@
       *>   ISO 20022 transition replaces these: MT103→pacs.008,
       *>   MT940→camt.053.
       *>
+      *> ── 2026: Geolocation-based risk scoring. OFS's 2009 CICS
+      *> mapping-service call never got funded, but the comparison
+      *> itself needs no live service — just the account's own
+      *> last-seen coordinates, kept in GEOTRACK.DAT. WS-GEO-LATITUDE
+      *> and WS-GEO-LONGITUDE (declared above) now carry this CHECK's
+      *> transaction-origin coordinates instead of sitting at 0.
+      *> CHECK only, same reason as RK-CTR-AGGREGATE-CHECK. ──────
+       RK-GEO-FENCE-CHECK.
+           IF WS-GEO-LATITUDE = 0 AND WS-GEO-LONGITUDE = 0
+               GO TO RK-GEO-FENCE-EXIT
+           END-IF
+           PERFORM RK-GEO-LOAD-ALL THRU RK-GEO-LOAD-EXIT
+           MOVE 'N' TO WS-GEO-FOUND-FLAG
+           PERFORM RK-GEO-SEARCH
+               VARYING WS-GEO-IX FROM 1 BY 1
+               UNTIL WS-GEO-IX > WS-GEO-CNT OR WS-GEO-FOUND
+           IF WS-GEO-FOUND
+               MOVE WS-GEO-REC(WS-GEO-FOUND-IDX) TO GEO-TRACK-RECORD
+               COMPUTE WS-GEO-DELTA-LAT =
+                   WS-GEO-LATITUDE - GEO-LAST-LAT
+               COMPUTE WS-GEO-DELTA-LONG =
+                   WS-GEO-LONGITUDE - GEO-LAST-LONG
+               COMPUTE WS-GEO-DISTANCE-KM ROUNDED =
+                   FUNCTION SQRT(
+                       (WS-GEO-DELTA-LAT * WS-GEO-DELTA-LAT) +
+                       (WS-GEO-DELTA-LONG * WS-GEO-DELTA-LONG)) * 111
+               MOVE GEO-LAST-DATE TO WS-ELAPSED-OTHER-DATE
+               MOVE GEO-LAST-TIME TO WS-ELAPSED-OTHER-TIME
+               PERFORM RK-COMPUTE-ELAPSED-MINUTES
+               MOVE WS-ELAPSED-MINUTES-RESULT TO WS-GEO-ELAPSED-MIN
+               IF WS-GEO-ELAPSED-MIN < 1
+                   MOVE 1 TO WS-GEO-ELAPSED-MIN
+               END-IF
+               COMPUTE WS-GEO-SPEED-KMH ROUNDED =
+                   WS-GEO-DISTANCE-KM / (WS-GEO-ELAPSED-MIN / 60)
+               IF WS-GEO-SPEED-KMH > WS-GEO-FENCE-THRESHOLD-KMH
+                   ADD 15 TO WS-RISK-SCORE
+                   IF WS-RISK-REASON = SPACES
+                       MOVE "GEO-FENCE-VIOLATION" TO WS-RISK-REASON
+                   END-IF
+                   IF WS-GEO-SPEED-KMH > WS-GEO-EXTREME-THRESHOLD-KMH
+                       ADD 15 TO WS-RISK-SCORE
+                   END-IF
+               END-IF
+               MOVE WS-GEO-LATITUDE TO GEO-LAST-LAT
+               MOVE WS-GEO-LONGITUDE TO GEO-LAST-LONG
+               MOVE WS-CURRENT-DATE-8 TO GEO-LAST-DATE
+               MOVE WS-CURRENT-TIME-6 TO GEO-LAST-TIME
+               MOVE GEO-TRACK-RECORD TO WS-GEO-REC(WS-GEO-FOUND-IDX)
+               OPEN OUTPUT GEO-FILE
+               IF WS-GEO-FILE-STATUS = '00'
+                   PERFORM RK-GEO-WRITE-ALL
+                       VARYING WS-GEO-IX FROM 1 BY 1
+                       UNTIL WS-GEO-IX > WS-GEO-CNT
+                   CLOSE GEO-FILE
+               END-IF
+           ELSE
+      *>       First sighting for this account — nothing to compare
+      *>       against yet, just record where we first saw it.
+               MOVE SPACES TO GEO-TRACK-RECORD
+               MOVE WS-INPUT-ACCT TO GEO-ACCT-ID
+               MOVE WS-GEO-LATITUDE TO GEO-LAST-LAT
+               MOVE WS-GEO-LONGITUDE TO GEO-LAST-LONG
+               MOVE WS-CURRENT-DATE-8 TO GEO-LAST-DATE
+               MOVE WS-CURRENT-TIME-6 TO GEO-LAST-TIME
+               OPEN EXTEND GEO-FILE
+               IF WS-GEO-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT GEO-FILE
+               END-IF
+               WRITE GEO-TRACK-RECORD
+               CLOSE GEO-FILE
+           END-IF.
+       RK-GEO-FENCE-EXIT.
+           EXIT.
+       RK-GEO-LOAD-ALL.
+           MOVE 0 TO WS-GEO-CNT
+           MOVE 'N' TO WS-EOF-GEO
+           OPEN INPUT GEO-FILE
+           IF WS-GEO-FILE-STATUS NOT = '00'
+               GO TO RK-GEO-LOAD-EXIT
+           END-IF
+           PERFORM RK-GEO-LOAD-READ UNTIL WS-GEO-EOF
+           CLOSE GEO-FILE.
+       RK-GEO-LOAD-EXIT.
+           EXIT.
+       RK-GEO-LOAD-READ.
+           READ GEO-FILE
+               AT END SET WS-GEO-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GEO-CNT
+                   MOVE GEO-TRACK-RECORD TO WS-GEO-REC(WS-GEO-CNT)
+           END-READ.
+       RK-GEO-SEARCH.
+           MOVE WS-GEO-REC(WS-GEO-IX) TO GEO-TRACK-RECORD
+           IF GEO-ACCT-ID = WS-INPUT-ACCT
+               SET WS-GEO-FOUND TO TRUE
+               MOVE WS-GEO-IX TO WS-GEO-FOUND-IDX
+           END-IF.
+       RK-GEO-WRITE-ALL.
+           MOVE WS-GEO-REC(WS-GEO-IX) TO GEO-TRACK-RECORD
+           WRITE GEO-TRACK-RECORD.
+
+      *> ── 2026: Device-fingerprint velocity. OFS's 2011 device
+      *> registry API never got built either, but flagging many
+      *> DISTINCT accounts transacting from the same device in a
+      *> short window needs no registry — just DEVICELOG.DAT, an
+      *> append-only per-device/account history. WS-DEVICE-ID
+      *> (declared above) carries this CHECK's device, replacing
+      *> the dead WS-DEAD-DEVICE-ID. CHECK only. ──────────────────
+       RK-DEVICE-VELOCITY-CHECK.
+           IF WS-DEVICE-ID = SPACES
+               GO TO RK-DEVICE-VELOCITY-EXIT
+           END-IF
+           MOVE 0 TO WS-DEVICE-SEEN-CNT WS-DEVICE-DISTINCT-ACCTS
+           OPEN INPUT DEVICE-FILE
+           IF WS-DEVICE-STATUS = '00'
+               MOVE 'N' TO WS-EOF-DEVICE
+               PERFORM RK-DEVICE-SCAN-READ UNTIL WS-DEVICE-EOF
+               CLOSE DEVICE-FILE
+           END-IF
+           MOVE WS-DEVICE-SEEN-CNT TO WS-DEVICE-DISTINCT-ACCTS
+           IF WS-DEVICE-DISTINCT-ACCTS >= WS-DEVICE-ACCT-THRESHOLD
+               ADD 25 TO WS-RISK-SCORE
+               IF WS-RISK-REASON = SPACES
+                   MOVE "DEVICE-MULTI-ACCT-VELOCITY" TO WS-RISK-REASON
+               END-IF
+               IF WS-DEVICE-DISTINCT-ACCTS >= WS-DEVICE-EXTREME-THRESHOLD
+                   ADD 15 TO WS-RISK-SCORE
+               END-IF
+           END-IF
+           MOVE SPACES TO DEVICE-LOG-RECORD
+           MOVE WS-DEVICE-ID TO DEV-ID
+           MOVE WS-INPUT-ACCT TO DEV-ACCT-ID
+           MOVE WS-CURRENT-DATE-8 TO DEV-DATE
+           MOVE WS-CURRENT-TIME-6 TO DEV-TIME
+           OPEN EXTEND DEVICE-FILE
+           IF WS-DEVICE-STATUS NOT = '00'
+               OPEN OUTPUT DEVICE-FILE
+           END-IF
+           WRITE DEVICE-LOG-RECORD
+           CLOSE DEVICE-FILE.
+       RK-DEVICE-VELOCITY-EXIT.
+           EXIT.
+      *>   One pass over DEVICELOG.DAT: for every prior sighting of
+      *>   this device within the window, remember each distinct
+      *>   account it touched (including this CHECK's own account,
+      *>   so a device's very first burst still counts correctly).
+       RK-DEVICE-SCAN-READ.
+           READ DEVICE-FILE
+               AT END SET WS-DEVICE-EOF TO TRUE
+               NOT AT END
+                   IF DEV-ID = WS-DEVICE-ID
+                       MOVE DEV-DATE TO WS-ELAPSED-OTHER-DATE
+                       MOVE DEV-TIME TO WS-ELAPSED-OTHER-TIME
+                       PERFORM RK-COMPUTE-ELAPSED-MINUTES
+                       IF WS-ELAPSED-MINUTES-RESULT >= 0 AND
+                           WS-ELAPSED-MINUTES-RESULT
+                               <= WS-DEVICE-WINDOW-MINUTES
+                           PERFORM RK-DEVICE-REMEMBER-ACCT
+                       END-IF
+                   END-IF
+           END-READ.
+       RK-DEVICE-REMEMBER-ACCT.
+           MOVE 'N' TO WS-DEVICE-ALREADY-SEEN-FLAG
+           PERFORM RK-DEVICE-ACCT-SEEN
+               VARYING WS-DEVICE-SEEN-IX FROM 1 BY 1
+               UNTIL WS-DEVICE-SEEN-IX > WS-DEVICE-SEEN-CNT
+                   OR WS-DEVICE-ALREADY-SEEN
+           IF NOT WS-DEVICE-ALREADY-SEEN
+               AND WS-DEVICE-SEEN-CNT < 50
+               ADD 1 TO WS-DEVICE-SEEN-CNT
+               MOVE DEV-ACCT-ID TO
+                   WS-DEVICE-SEEN-ACCT(WS-DEVICE-SEEN-CNT)
+           END-IF.
+       RK-DEVICE-ACCT-SEEN.
+           IF WS-DEVICE-SEEN-ACCT(WS-DEVICE-SEEN-IX) = DEV-ACCT-ID
+               SET WS-DEVICE-ALREADY-SEEN TO TRUE
+           END-IF.
+
+      *> ── Shared elapsed-minutes helper: minutes between "now"
+      *> (WS-CURRENT-DATE-8/WS-CURRENT-TIME-6, set once in RK-MAIN)
+      *> and WS-ELAPSED-OTHER-DATE/WS-ELAPSED-OTHER-TIME, which the
+      *> caller moves in first. Negative or zero means "now or in
+      *> the future" — a clock skew or the very same instant. ────
+       RK-COMPUTE-ELAPSED-MINUTES.
+           MOVE WS-ELAPSED-OTHER-TIME(1:2) TO WS-ELAPSED-OTHER-HH
+           MOVE WS-ELAPSED-OTHER-TIME(3:2) TO WS-ELAPSED-OTHER-MM
+           COMPUTE WS-ELAPSED-CURR-TOTAL-MIN =
+               (FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-8) * 1440)
+               + (WS-CURRENT-HOUR * 60) + WS-CURRENT-MINUTE
+           COMPUTE WS-ELAPSED-OTHER-TOTAL-MIN =
+               (FUNCTION INTEGER-OF-DATE(WS-ELAPSED-OTHER-DATE) * 1440)
+               + (WS-ELAPSED-OTHER-HH * 60) + WS-ELAPSED-OTHER-MM
+           COMPUTE WS-ELAPSED-MINUTES-RESULT =
+               WS-ELAPSED-CURR-TOTAL-MIN - WS-ELAPSED-OTHER-TOTAL-MIN.
+
       *> ── Final risk evaluation ─────────────────────────────
        RK-EVALUATE-RISK.
            MOVE WS-INPUT-AMOUNT TO WS-DISPLAY-AMOUNT
@@ -548,32 +1112,6 @@
 
       *> ── DEAD PARAGRAPHS ──────────────────────────────────────────
       *> These paragraphs are never PERFORMed, GO TO'd, or ALTERed.
-
-      *> RK-DEAD-GEO-FENCE: Geolocation-based risk scoring.
-      *> OFS 2009-07-14: "Phase 2 — geo-fencing. Score transactions
-      *> originating >500km from cardholder's registered address."
-      *> Required CICS real-time call to mapping service. CICS
-      *> integration was never funded. WS-GEO-LATITUDE and
-      *> WS-GEO-LONGITUDE (declared above) were added for this.
-      *> Both have been 0.000000 since 2009.
-       RK-DEAD-GEO-FENCE.
-           IF WS-GEO-LATITUDE NOT = 0
-               ADD 15 TO WS-RISK-SCORE
-               MOVE "GEO-FENCE-VIOLATION" TO WS-RISK-REASON
-           END-IF.
-       RK-DEAD-GEO-FENCE-EXIT.
-           EXIT.
-
-      *> RK-DEAD-DEVICE-FINGERPRINT: Device identification for mobile.
-      *> OFS 2011-04-20: "Mobile transactions need device fingerprinting.
-      *> Hash the device ID against known devices for the account."
-      *> Killed in the 2012-01-15 "final cleanup" review because
-      *> the CICS team refused to build the device registry API.
-      *> WS-DEAD-DEVICE-ID (declared above) was added for this.
-       RK-DEAD-DEVICE-FINGERPRINT.
-           IF WS-DEAD-DEVICE-ID NOT = SPACES
-               INSPECT WS-DEAD-DEVICE-ID TALLYING
-                   WS-SUSPICIOUS-WORDS FOR ALL "UNKNOWN"
-           END-IF.
-       RK-DEAD-DEVICE-FINGERPRINT-EXIT.
-           EXIT.
+      *> (RK-DEAD-GEO-FENCE and RK-DEAD-DEVICE-FINGERPRINT used to be
+      *> here — see RK-GEO-FENCE-CHECK and RK-DEVICE-VELOCITY-CHECK
+      *> above, called from RK-PROCESS-CHECK, for what replaced them.)
