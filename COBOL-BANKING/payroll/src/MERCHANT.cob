@@ -22,6 +22,9 @@
       *>    1980-06-11  TKN  Reserve % moved to shared WS (coupling)
       *>    1981-01-22  TKN  COPY REPLACING for COMCODE namespace
       *>    1981-04-30  TKN  Dead paragraph MR-055 — abandoned VIP
+      *>    2026-02-26  AKD  ONBOARD/RETIER now require a signed-on
+      *>                     operator (OPERATORS.DAT); RETIER needs
+      *>                     supervisor or admin. See MR-005/MR-006.
       *>
       *>  WARNING: GO TO DEPENDING ON routes MCC codes at runtime.
       *>  Update BOTH MR-030 AND MR-040 or you get garbage.
@@ -68,11 +71,25 @@
                ASSIGN TO "MERCHANTS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MF-STATUS.
+      *>   2026-02-26: Operator sign-on file — see MR-005.
+           SELECT OPERATOR-FILE
+               ASSIGN TO "OPERATORS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
+      *>   2026: Onboarding document checklist — see MR-300/MR-400.
+           SELECT KYC-FILE
+               ASSIGN TO "KYCDOCS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KYC-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MERCHANT-FILE.
            COPY "MERCHREC.cpy".
+       FD  OPERATOR-FILE.
+           COPY "OPERREC.cpy".
+       FD  KYC-FILE.
+           COPY "KYCREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-MF-STATUS              PIC X(2).
@@ -84,6 +101,24 @@
                88  WS-FOUND           VALUE 'Y'.
                88  WS-NOT-FOUND       VALUE 'N'.
            05  WS-OP-CODE             PIC 9(1) VALUE 0.
+           05  WS-OPER-EOF-FLAG       PIC X(1) VALUE 'N'.
+               88  WS-OPER-EOF        VALUE 'Y'.
+               88  WS-OPER-NOT-EOF    VALUE 'N'.
+           05  WS-OPER-GATE-FAIL      PIC X(1) VALUE 'N'.
+      *>   2026: KYC checklist flags — see MR-300/MR-400.
+           05  WS-KYC-EOF-FLAG        PIC X(1) VALUE 'N'.
+               88  WS-KYC-EOF         VALUE 'Y'.
+               88  WS-KYC-NOT-EOF     VALUE 'N'.
+           05  WS-KYC-FOUND-FLAG      PIC X(1) VALUE 'N'.
+               88  WS-KYC-FOUND       VALUE 'Y'.
+               88  WS-KYC-NOT-FOUND   VALUE 'N'.
+           05  WS-KYC-ALL-DONE-FLAG   PIC X(1) VALUE 'N'.
+               88  WS-KYC-ALL-DONE    VALUE 'Y'.
+       01  WS-OPER-STATUS             PIC X(2).
+       01  WS-KYC-STATUS              PIC X(2).
+      *> 2026-02-26: Operator sign-on — see MR-005/MR-006 and
+      *> OPERIO.cpy for the shared operator table layout.
+           COPY "OPERIO.cpy".
       *> TKN: Cryptic work fields — shared WORKING-STORAGE parameters.
       *> Paragraphs communicate through globals instead of USING.
       *>
@@ -110,6 +145,8 @@
            05  WK-M5                  PIC X(8).
            05  WK-M6                  PIC 9V9999.
            05  WK-M7                  PIC X(1).
+           05  WK-M8                  PIC X(2).
+           05  WK-M9                  PIC X(5).
        01  WS-MCC-FIELDS.
            05  MCC-TBL-X              PIC 9(1) VALUE 0.
            05  MCC-TBL-RISK           PIC 9(1) VALUE 0.
@@ -134,6 +171,13 @@
            05  WS-CMD-MCC             PIC 9(4) VALUE 0.
            05  WS-CMD-BANK            PIC X(8) VALUE SPACES.
            05  WS-CMD-TYPE            PIC X(1) VALUE 'I'.
+      *>   2026: Optional ISO 3166-1 country on ONBOARD — see MR-020.
+           05  WS-CMD-CNTRY           PIC X(2) VALUE SPACES.
+      *>   2026: Optional chain ID on ONBOARD, and the chain ID
+      *>   CHAINVOL queries by — see MR-020 and MR-100.
+           05  WS-CMD-CHAIN           PIC X(5) VALUE SPACES.
+      *>   2026: Document code on KYCITEM — see MR-300.
+           05  WS-CMD-DOCCODE         PIC X(1) VALUE SPACE.
        01  WS-CURRENT-DATE.
            05  WS-DATE-YYYY           PIC 9(4).
            05  WS-DATE-MM             PIC 9(2).
@@ -147,6 +191,40 @@
        01  WS-TEMP-RECORD             PIC X(120).
        01  WS-LIST-COUNT              PIC 9(3) VALUE 0.
 
+      *> 2026: CHAINVOL working fields — see MR-100.
+       01  WS-CHAIN-FIELDS.
+           05  WS-CHAIN-VOL-TOTAL     PIC S9(9)V99 VALUE 0.
+           05  WS-CHAIN-LIMIT         PIC S9(7)V99 VALUE 0.
+           05  WS-CHAIN-UNIT-COUNT    PIC 9(5) VALUE 0.
+           05  WS-CHAIN-FOUND-FLAG    PIC X(1) VALUE 'N'.
+               88  WS-CHAIN-FOUND     VALUE 'Y'.
+
+      *>  2026: RETIERALL working table — load-all-then-rewrite-all,
+      *>  same shape as DISPUTE.cob's DP-LOAD-ALL/DP-REWRITE-ALL over
+      *>  WS-REC, kept local here rather than CALLed since this shop
+      *>  integrates through shared files, never subprograms. See
+      *>  MR-200..MR-202. 200 entries matches DISPUTE.cob's own
+      *>  MERCH-SUM-ENTRY table for this same merchant file. Also
+      *>  reused by MR-400 (ACTIVATE) to flip one merchant's
+      *>  MERCH-STATUS without MR-070 (RETIER)'s single-record
+      *>  OPEN OUTPUT, which truncates every other merchant on the
+      *>  file — see MR-070's header.
+       01  WS-RTA-TABLE.
+           05  WS-RTA-CNT             PIC 9(4) VALUE 0.
+           05  WS-RTA-REC OCCURS 200 TIMES PIC X(121).
+           05  WS-RTA-IX              PIC 9(4) VALUE 0.
+           05  WS-RTA-CHANGED-COUNT   PIC 9(5) VALUE 0.
+           05  WS-RTA-FOUND-IDX       PIC 9(4) VALUE 0.
+
+      *>  2026: KYCITEM working table — same load-all/rewrite-all
+      *>  shape as WS-RTA-TABLE above, over KYCDOCS.DAT instead of
+      *>  MERCHANTS.DAT. See MR-300..MR-304.
+       01  WS-KYCT-TABLE.
+           05  WS-KYCT-CNT            PIC 9(4) VALUE 0.
+           05  WS-KYCT-REC OCCURS 200 TIMES PIC X(30).
+           05  WS-KYCT-IX             PIC 9(4) VALUE 0.
+           05  WS-KYCT-FOUND-IDX      PIC 9(4) VALUE 0.
+
       *> ── DEAD FIELDS (unreferenced by executable code) ────────
       *> CICS heritage: EIBTRMID = terminal ID from EXEC CICS
       *> ASSIGN EIBTRMID. On a mainframe, this identifies which
@@ -186,6 +264,14 @@
                MOVE 3 TO WS-OP-CODE
            ELSE IF WS-CMD-OP = 'LIST    '
                MOVE 4 TO WS-OP-CODE
+           ELSE IF WS-CMD-OP = 'CHAINVOL'
+               MOVE 5 TO WS-OP-CODE
+           ELSE IF WS-CMD-OP = 'AUTOTIER'
+               MOVE 6 TO WS-OP-CODE
+           ELSE IF WS-CMD-OP = 'KYCITEM '
+               MOVE 7 TO WS-OP-CODE
+           ELSE IF WS-CMD-OP = 'ACTIVATE'
+               MOVE 8 TO WS-OP-CODE
            ELSE
                DISPLAY "MERCHANT|ERROR|UNKNOWN-OP|" WS-CMD-OP
                DISPLAY "RESULT|03"
@@ -196,9 +282,17 @@
                MOVE WS-CMD-LINE(21:30) TO WS-CMD-NAME
                MOVE WS-CMD-LINE(52:4)  TO WS-CMD-MCC
                MOVE WS-CMD-LINE(57:8)  TO WS-CMD-BANK
-               MOVE WS-CMD-LINE(66:1)  TO WS-CMD-TYPE.
-           IF WS-OP-CODE = 2 OR WS-OP-CODE = 3
+               MOVE WS-CMD-LINE(66:1)  TO WS-CMD-TYPE
+               MOVE WS-CMD-LINE(67:2)  TO WS-CMD-CNTRY
+               MOVE WS-CMD-LINE(69:5)  TO WS-CMD-CHAIN.
+           IF WS-OP-CODE = 2 OR WS-OP-CODE = 3 OR WS-OP-CODE = 7
+              OR WS-OP-CODE = 8
                MOVE WS-CMD-LINE(10:10) TO WS-CMD-ID.
+           IF WS-OP-CODE = 5
+               MOVE WS-CMD-LINE(10:5)  TO WS-CMD-CHAIN.
+      *>   2026: KYCITEM's document code — see MR-300.
+           IF WS-OP-CODE = 7
+               MOVE WS-CMD-LINE(21:1)  TO WS-CMD-DOCCODE.
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
 
@@ -210,13 +304,105 @@
            MOVE WS-CMD-BANK TO WK-M5.
            MOVE 0           TO WK-M6.
            MOVE WS-CMD-TYPE TO WK-M7.
+           MOVE WS-CMD-CNTRY TO WK-M8.
+           MOVE WS-CMD-CHAIN TO WK-M9.
+      *>   2026: KYCITEM's document code rides in on WK-M7, same
+      *>   coupling field MR-020 uses for MERCH-TYPE on ONBOARD —
+      *>   safe because the two operations never run together.
+           IF WS-OP-CODE = 7
+               MOVE WS-CMD-DOCCODE TO WK-M7.
+
+      *>   2026-02-26: ONBOARD and RETIER mutate MERCHANTS.DAT and
+      *>   require a signed-on operator first — see MR-005. LOOKUP
+      *>   and LIST stay read-only and skip the check. AUTOTIER also
+      *>   skips it: it's the unattended scheduled job standing in
+      *>   for a human running RETIER merchant-by-merchant (see
+      *>   MR-200), and there's no operator at a keyboard to sign on.
+      *>   2026: KYCITEM (marks a checklist document collected) and
+      *>   ACTIVATE (flips MERCH-STATUS to MERCH-ACTIVE) also mutate
+      *>   on-file state and require sign-on — see MR-300/MR-400.
+           PERFORM MR-005.
+           IF WS-OPER-GATE-FAIL = 'Y'
+               DISPLAY "RESULT|" RC-UNAUTHORIZED
+               GO TO MR-090.
 
       *>   GO TO DEPENDING ON — the COBOL-68 CASE statement
-           GO TO MR-010 MR-060 MR-070 MR-080
+           GO TO MR-010 MR-060 MR-070 MR-080 MR-100 MR-200
+               MR-300 MR-400
                DEPENDING ON WS-OP-CODE.
            DISPLAY "RESULT|99"
            GO TO MR-090.
 
+      *>================================================================*
+      *>  MR-005: OPERATOR SIGN-ON — ONBOARD and KYCITEM need any
+      *>  active operator; RETIER (changes a merchant's risk tier/
+      *>  reserve) and ACTIVATE (changes MERCH-STATUS) need a
+      *>  supervisor or admin. Credentials come from ENVIRONMENT, the
+      *>  batch stand-in for a CICS terminal's signed-on user (see
+      *>  OPERREC.cpy).
+      *>================================================================*
+       MR-005.
+           MOVE 'N' TO WS-OPER-GATE-FAIL.
+           IF WS-OP-CODE = 1 OR WS-OP-CODE = 3 OR WS-OP-CODE = 7
+              OR WS-OP-CODE = 8
+               ACCEPT WS-IN-OPER-ID FROM ENVIRONMENT
+                   "MERCHANT_OPERATOR_ID"
+               ACCEPT WS-IN-OPER-PIN FROM ENVIRONMENT
+                   "MERCHANT_OPERATOR_PIN"
+               PERFORM MR-LOAD-OPERATORS
+               MOVE 'N' TO WS-OPER-FOUND-FLAG
+               MOVE 0 TO WS-OPER-FOUND-IDX
+               PERFORM MR-006
+                   VARYING WS-OPER-IDX FROM 1 BY 1
+                   UNTIL WS-OPER-IDX > WS-OPERATOR-COUNT
+                      OR WS-OPER-FOUND-FLAG = 'Y'
+               IF WS-OPER-FOUND-FLAG = 'N'
+                   DISPLAY "MERCHANT|ERROR|OPERATOR-NOT-FOUND|"
+                       WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-GATE-FAIL
+               ELSE
+               IF WS-OP-PIN(WS-OPER-FOUND-IDX) NOT = WS-IN-OPER-PIN
+                   DISPLAY "MERCHANT|ERROR|OPERATOR-BAD-PIN|"
+                       WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-GATE-FAIL
+               ELSE
+               IF WS-OP-STATUS(WS-OPER-FOUND-IDX) NOT = 'A'
+                   DISPLAY "MERCHANT|ERROR|OPERATOR-LOCKED|"
+                       WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-GATE-FAIL
+               ELSE
+               IF (WS-OP-CODE = 3 OR WS-OP-CODE = 8) AND
+                   WS-OP-ROLE(WS-OPER-FOUND-IDX) = 'T'
+                   DISPLAY "MERCHANT|ERROR|UNAUTHORIZED|"
+                       WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-GATE-FAIL.
+      *>  MR-006: Table search step — PERFORMed once per operator row.
+       MR-006.
+           IF WS-OP-ID(WS-OPER-IDX) = WS-IN-OPER-ID
+               MOVE 'Y' TO WS-OPER-FOUND-FLAG
+               MOVE WS-OPER-IDX TO WS-OPER-FOUND-IDX.
+
+      *>  MR-LOAD-OPERATORS: Load OPERATORS.DAT into WS-OPERATOR-TABLE.
+      *>  Copy-paste of the MR-010/MR-015 duplicate-scan pattern.
+       MR-LOAD-OPERATORS.
+           MOVE 0 TO WS-OPERATOR-COUNT.
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPER-STATUS = '00'
+               SET WS-OPER-NOT-EOF TO TRUE
+               PERFORM MR-LOAD-OPERATORS-STEP UNTIL WS-OPER-EOF
+               CLOSE OPERATOR-FILE.
+       MR-LOAD-OPERATORS-STEP.
+           READ OPERATOR-FILE
+               AT END
+                   SET WS-OPER-EOF TO TRUE.
+           IF NOT WS-OPER-EOF
+               ADD 1 TO WS-OPERATOR-COUNT
+               MOVE OPER-ID     TO WS-OP-ID(WS-OPERATOR-COUNT)
+               MOVE OPER-NAME   TO WS-OP-NAME(WS-OPERATOR-COUNT)
+               MOVE OPER-PIN    TO WS-OP-PIN(WS-OPERATOR-COUNT)
+               MOVE OPER-ROLE   TO WS-OP-ROLE(WS-OPERATOR-COUNT)
+               MOVE OPER-STATUS TO WS-OP-STATUS(WS-OPERATOR-COUNT).
+
       *>  MR-010: ONBOARD — Check duplicate then build record
        MR-010.
            DISPLAY "MERCHANT|ONBOARD|START|" WK-M1.
@@ -255,11 +441,21 @@
            MOVE WS-CURRENT-DATE TO MERCH-ONBOARD-DATE.
            SET  MERCH-PENDING TO TRUE.
            MOVE WK-M7 TO MERCH-TYPE.
+           IF WK-M8 = SPACES
+               MOVE "US" TO MERCH-COUNTRY-CODE
+           ELSE
+               MOVE WK-M8 TO MERCH-COUNTRY-CODE.
       *>   No END-IF — period-terminated type dispatch
            IF MERCH-TYPE-INDIV
-               MOVE WK-M2(1:8) TO MERCH-DBA-NAME.
+               MOVE WK-M2(1:8) TO MERCH-DBA-NAME
+               MOVE WK-M9 TO MERCH-CHAIN-LINK.
            IF MERCH-TYPE-AGGR
-               MOVE "CHAIN" TO MERCH-CHAIN-ID
+               IF WK-M9 = SPACES
+                   MOVE "CHAIN" TO MERCH-CHAIN-ID
+               ELSE
+                   MOVE WK-M9 TO MERCH-CHAIN-ID
+               END-IF
+               MOVE MERCH-CHAIN-ID TO MERCH-CHAIN-LINK
                MOVE 1 TO MERCH-UNIT-COUNT.
       *>   Magic numbers: 50000 individual, 500000 aggregate
            IF MERCH-TYPE-INDIV
@@ -405,11 +601,13 @@
            DISPLAY "MERCHANT|DETAIL|MCC=" MERCH-MCC-CODE.
            DISPLAY "MERCHANT|DETAIL|RISK=" MERCH-RISK-TIER.
            DISPLAY "MERCHANT|DETAIL|BANK=" MERCH-SPONSOR-BANK.
+           DISPLAY "MERCHANT|DETAIL|COUNTRY=" MERCH-COUNTRY-CODE.
            DISPLAY "MERCHANT|DETAIL|TYPE=" MERCH-TYPE.
            IF MERCH-TYPE-INDIV
                DISPLAY "MERCHANT|DETAIL|DBA=" MERCH-DBA-NAME.
            IF MERCH-TYPE-AGGR
                DISPLAY "MERCHANT|DETAIL|CHAIN=" MERCH-CHAIN-ID.
+           DISPLAY "MERCHANT|DETAIL|CHAINLINK=" MERCH-CHAIN-LINK.
            DISPLAY "RESULT|" RC-SUCCESS.
            GO TO MR-090.
 
@@ -525,6 +723,355 @@
                    MOVE 2 TO MERCH-FEE-TIER
                    DISPLAY "MERCHANT|AUTO-PROMO|" MERCH-ID.
 
+      *>================================================================*
+      *>  MR-100: CHAINVOL — True chain-wide volume rollup.
+      *>  2026: MERCH-VOLUME-LIMIT has always been two different
+      *>  numbers (50,000 individual, 500,000 aggregate, see MR-020)
+      *>  but nothing ever summed the individual units of a chain
+      *>  against that aggregate figure — each unit's own
+      *>  MERCH-MONTHLY-VOL was the only number ever in play. This
+      *>  scans every unit sharing the requested MERCH-CHAIN-LINK,
+      *>  totals their MERCH-MONTHLY-VOL, and compares the total to
+      *>  the chain parent's MERCH-VOLUME-LIMIT. Read-only, like
+      *>  LOOKUP and LIST — no operator sign-on required.
+      *>================================================================*
+       MR-100.
+           MOVE 0 TO WS-CHAIN-VOL-TOTAL WS-CHAIN-LIMIT
+                     WS-CHAIN-UNIT-COUNT
+           MOVE 'N' TO WS-CHAIN-FOUND-FLAG
+           IF WK-M9 = SPACES
+               DISPLAY "MERCHANT|ERROR|CHAINVOL|NO-CHAIN-ID"
+               DISPLAY "RESULT|03"
+               GO TO MR-090.
+           OPEN INPUT MERCHANT-FILE.
+           IF WS-MF-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           SET WS-NOT-EOF TO TRUE.
+
+       MR-101.
+           READ MERCHANT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO MR-102.
+           IF MERCH-TYPE-INDIV AND MERCH-CHAIN-LINK = WK-M9
+               ADD MERCH-MONTHLY-VOL TO WS-CHAIN-VOL-TOTAL
+               ADD 1 TO WS-CHAIN-UNIT-COUNT.
+           IF MERCH-TYPE-AGGR AND MERCH-CHAIN-ID = WK-M9
+               MOVE MERCH-VOLUME-LIMIT TO WS-CHAIN-LIMIT
+               SET WS-CHAIN-FOUND TO TRUE.
+           GO TO MR-101.
+
+       MR-102.
+           CLOSE MERCHANT-FILE.
+           IF NOT WS-CHAIN-FOUND
+               DISPLAY "MERCHANT|ERROR|CHAINVOL|NOT-FOUND|" WK-M9
+               DISPLAY "RESULT|" RC-INVALID-ACCT
+               GO TO MR-090.
+           DISPLAY "MERCHANT|CHAINVOL|" WK-M9 "|"
+               WS-CHAIN-UNIT-COUNT "|" WS-CHAIN-VOL-TOTAL "|"
+               WS-CHAIN-LIMIT.
+           IF WS-CHAIN-VOL-TOTAL > WS-CHAIN-LIMIT
+               DISPLAY "MERCHANT|CHAINVOL|OVER-LIMIT|" WK-M9
+               DISPLAY "RESULT|" RC-LIMIT-EXCEEDED
+               GO TO MR-090.
+           DISPLAY "RESULT|" RC-SUCCESS.
+           GO TO MR-090.
+
+      *>================================================================*
+      *>  MR-200: AUTOTIER — Scheduled batch re-tiering sweep.
+      *>  2026: MR-070 (RETIER) only ever recomputes one merchant, and
+      *>  only when a human notices and runs it — MERCH-FEE-TIER and
+      *>  MERCH-RISK-TIER otherwise sit wherever they were set at
+      *>  ONBOARD forever, even as MERCH-MONTHLY-VOL moves a merchant
+      *>  into a different bracket. This walks every merchant, same
+      *>  as LIST, and for each one:
+      *>    - recomputes MERCH-RISK-TIER/MERCH-RESERVE-PCT from
+      *>      MERCH-MCC-CODE, the same inline MCC table MR-072 uses
+      *>      (copy-pasted again here, same as MR-072 copy-pasted it
+      *>      from MR-030 — see MR-070's header).
+      *>    - recomputes MERCH-FEE-TIER from MERCH-MONTHLY-VOL against
+      *>      the same bracket boundaries FEEENGN.cob's FE-APPLY-MARKUP
+      *>      bills against (<10,000 / <100,000 / <1,000,000 / else),
+      *>      so a merchant is never billed at a markup tier its
+      *>      on-file MERCH-FEE-TIER disagrees with.
+      *>  MR-070's single-record rebuild only works because it
+      *>  overwrites MERCHANTS.DAT with just the one record it read —
+      *>  fine for a single merchant, fatal for a sweep. AUTOTIER
+      *>  instead loads the whole file into a table and rewrites it in
+      *>  full, the same load-all/rewrite-all shape DISPUTE.cob uses
+      *>  over its own DP-LOAD-ALL/DP-REWRITE-ALL.
+      *>================================================================*
+       MR-200.
+           MOVE 0 TO WS-RTA-CNT WS-RTA-CHANGED-COUNT
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT MERCHANT-FILE.
+           IF WS-MF-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+
+       MR-201.
+           READ MERCHANT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO MR-202.
+           ADD 1 TO WS-RTA-CNT
+           MOVE MERCHANT-RECORD TO WS-RTA-REC(WS-RTA-CNT).
+           GO TO MR-201.
+
+       MR-202.
+           CLOSE MERCHANT-FILE.
+           PERFORM MR-210
+               VARYING WS-RTA-IX FROM 1 BY 1
+               UNTIL WS-RTA-IX > WS-RTA-CNT.
+           OPEN OUTPUT MERCHANT-FILE.
+           IF WS-MF-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           PERFORM MR-220
+               VARYING WS-RTA-IX FROM 1 BY 1
+               UNTIL WS-RTA-IX > WS-RTA-CNT.
+           CLOSE MERCHANT-FILE.
+           DISPLAY "MERCHANT|AUTOTIER|SCANNED=" WS-RTA-CNT
+               "|RETIERED=" WS-RTA-CHANGED-COUNT.
+           DISPLAY "RESULT|" RC-SUCCESS.
+           GO TO MR-090.
+
+      *>  MR-210: Re-evaluate one table entry's risk tier/reserve
+      *>  (MCC-based, same ranges as MR-072) and fee tier (volume
+      *>  bracket, same boundaries as FEEENGN.cob's FE-APPLY-MARKUP).
+       MR-210.
+           MOVE WS-RTA-REC(WS-RTA-IX) TO MERCHANT-RECORD.
+
+           IF MERCH-MCC-CODE >= WK-MCC-RETAIL-LO
+              AND MERCH-MCC-CODE <= WK-MCC-RETAIL-HI
+               MOVE 1 TO MCC-TBL-RISK
+               MOVE 0.0200 TO MCC-TBL-RSV
+           ELSE
+           IF MERCH-MCC-CODE >= WK-MCC-FOOD-LO
+              AND MERCH-MCC-CODE <= WK-MCC-FOOD-HI
+               MOVE 2 TO MCC-TBL-RISK
+               MOVE 0.0350 TO MCC-TBL-RSV
+           ELSE
+           IF MERCH-MCC-CODE >= WK-MCC-GAMBLE-LO
+              AND MERCH-MCC-CODE <= WK-MCC-GAMBLE-HI
+               MOVE 5 TO MCC-TBL-RISK
+               MOVE 0.1000 TO MCC-TBL-RSV
+           ELSE
+               MOVE 3 TO MCC-TBL-RISK
+               MOVE 0.0500 TO MCC-TBL-RSV.
+
+           IF MERCH-MONTHLY-VOL < 10000
+               MOVE 1 TO WK-M4
+           ELSE IF MERCH-MONTHLY-VOL < 100000
+               MOVE 2 TO WK-M4
+           ELSE IF MERCH-MONTHLY-VOL < 1000000
+               MOVE 3 TO WK-M4
+           ELSE
+               MOVE 4 TO WK-M4.
+
+           IF MCC-TBL-RISK NOT = MERCH-RISK-TIER
+              OR WK-M4 NOT = MERCH-FEE-TIER
+               DISPLAY "MERCHANT|AUTOTIER|RETIER|" MERCH-ID
+                   "|RISK " MERCH-RISK-TIER " TO " MCC-TBL-RISK
+                   "|FEE " MERCH-FEE-TIER " TO " WK-M4
+               MOVE MCC-TBL-RISK TO MERCH-RISK-TIER
+               MOVE MCC-TBL-RSV  TO MERCH-RESERVE-PCT
+               MOVE WK-M4        TO MERCH-FEE-TIER
+               ADD 1 TO WS-RTA-CHANGED-COUNT.
+
+           MOVE MERCHANT-RECORD TO WS-RTA-REC(WS-RTA-IX).
+
+      *>  MR-220: Write one table entry back out, in original order.
+       MR-220.
+           MOVE WS-RTA-REC(WS-RTA-IX) TO MERCHANT-RECORD.
+           WRITE MERCHANT-RECORD.
+
+      *>================================================================*
+      *>  MR-300: KYCITEM — Mark one onboarding checklist document
+      *>  collected for a merchant (business license, bank letter,
+      *>  EIN verification, beneficial ownership disclosure). A
+      *>  merchant can't reach MERCH-ACTIVE until all four are marked
+      *>  — see MR-400 (ACTIVATE) and KYCREC.cpy. Same load-all/
+      *>  rewrite-all shape as AUTOTIER (MR-200..MR-220), since
+      *>  KYCDOCS.DAT, like MERCHANTS.DAT, has no keyed access — and
+      *>  unlike MERCHANTS.DAT, a merchant's checklist record may not
+      *>  exist yet the first time one of its items is marked, so
+      *>  this inserts a new entry when the scan finds none.
+      *>================================================================*
+       MR-300.
+           IF WK-M7 NOT = 'B' AND WK-M7 NOT = 'L'
+              AND WK-M7 NOT = 'E' AND WK-M7 NOT = 'O'
+               DISPLAY "MERCHANT|ERROR|KYCITEM|BAD-DOC-CODE|" WK-M7
+               DISPLAY "RESULT|03"
+               GO TO MR-090.
+           MOVE 0 TO WS-KYCT-CNT.
+           OPEN INPUT KYC-FILE.
+           IF WS-KYC-STATUS NOT = '00'
+               IF WS-KYC-STATUS = '35'
+                   GO TO MR-302
+               END-IF
+               DISPLAY "MERCHANT|ERROR|FILE|" WS-KYC-STATUS
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           SET WS-KYC-NOT-EOF TO TRUE.
+
+       MR-301.
+           READ KYC-FILE
+               AT END
+                   SET WS-KYC-EOF TO TRUE
+                   CLOSE KYC-FILE
+                   GO TO MR-302.
+           ADD 1 TO WS-KYCT-CNT.
+           MOVE KYC-RECORD TO WS-KYCT-REC(WS-KYCT-CNT).
+           GO TO MR-301.
+
+       MR-302.
+           MOVE 0 TO WS-KYCT-FOUND-IDX.
+           MOVE 'N' TO WS-KYC-FOUND-FLAG.
+           PERFORM MR-303
+               VARYING WS-KYCT-IX FROM 1 BY 1
+               UNTIL WS-KYCT-IX > WS-KYCT-CNT
+                  OR WS-KYC-FOUND-FLAG = 'Y'.
+           IF WS-KYC-FOUND-FLAG = 'Y'
+               MOVE WS-KYCT-REC(WS-KYCT-FOUND-IDX) TO KYC-RECORD
+           ELSE
+               ADD 1 TO WS-KYCT-CNT
+               MOVE SPACES TO KYC-RECORD
+               MOVE WK-M1 TO KYC-MERCH-ID
+               MOVE 'N' TO KYC-BIZ-LICENSE-FLAG
+               MOVE 'N' TO KYC-BANK-LETTER-FLAG
+               MOVE 'N' TO KYC-EIN-VERIFIED-FLAG
+               MOVE 'N' TO KYC-BENEFIC-OWNER-FLAG
+               MOVE WS-KYCT-CNT TO WS-KYCT-FOUND-IDX.
+
+           EVALUATE WK-M7
+               WHEN 'B' MOVE 'Y' TO KYC-BIZ-LICENSE-FLAG
+               WHEN 'L' MOVE 'Y' TO KYC-BANK-LETTER-FLAG
+               WHEN 'E' MOVE 'Y' TO KYC-EIN-VERIFIED-FLAG
+               WHEN 'O' MOVE 'Y' TO KYC-BENEFIC-OWNER-FLAG
+           END-EVALUATE.
+           MOVE WS-CURRENT-DATE TO KYC-UPDATED-DATE.
+           MOVE KYC-RECORD TO WS-KYCT-REC(WS-KYCT-FOUND-IDX).
+
+           OPEN OUTPUT KYC-FILE.
+           IF WS-KYC-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           PERFORM MR-304
+               VARYING WS-KYCT-IX FROM 1 BY 1
+               UNTIL WS-KYCT-IX > WS-KYCT-CNT.
+           CLOSE KYC-FILE.
+           DISPLAY "OK|KYCITEM|" WK-M1 "|" WK-M7.
+           DISPLAY "RESULT|" RC-SUCCESS.
+           GO TO MR-090.
+
+      *>  MR-303: Table search step — PERFORMed once per loaded entry.
+       MR-303.
+           MOVE WS-KYCT-REC(WS-KYCT-IX) TO KYC-RECORD.
+           IF KYC-MERCH-ID = WK-M1
+               MOVE 'Y' TO WS-KYC-FOUND-FLAG
+               MOVE WS-KYCT-IX TO WS-KYCT-FOUND-IDX.
+
+      *>  MR-304: Write one table entry back out, in original order.
+       MR-304.
+           MOVE WS-KYCT-REC(WS-KYCT-IX) TO KYC-RECORD.
+           WRITE KYC-RECORD.
+
+      *>================================================================*
+      *>  MR-400: ACTIVATE — Promote a merchant from MERCH-PENDING to
+      *>  MERCH-ACTIVE, but only once every required KYC checklist
+      *>  item is marked complete (see MR-300/KYCREC.cpy). Needs a
+      *>  supervisor or admin, same as RETIER — see MR-005. Reuses
+      *>  WS-RTA-TABLE (MR-200's load-all/rewrite-all table) and its
+      *>  MR-220 single-entry writer instead of MR-070 (RETIER)'s
+      *>  single-record OPEN OUTPUT, which truncates every other
+      *>  merchant on the file — see MR-070's header.
+      *>================================================================*
+       MR-400.
+           MOVE 0 TO WS-RTA-CNT.
+           SET WS-NOT-FOUND TO TRUE.
+           OPEN INPUT MERCHANT-FILE.
+           IF WS-MF-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           SET WS-NOT-EOF TO TRUE.
+
+       MR-401.
+           READ MERCHANT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   CLOSE MERCHANT-FILE
+                   GO TO MR-402.
+           ADD 1 TO WS-RTA-CNT.
+           MOVE MERCHANT-RECORD TO WS-RTA-REC(WS-RTA-CNT).
+           IF MERCH-ID = WK-M1
+               SET WS-FOUND TO TRUE
+               MOVE WS-RTA-CNT TO WS-RTA-FOUND-IDX.
+           GO TO MR-401.
+
+       MR-402.
+           IF WS-NOT-FOUND
+               DISPLAY "MERCHANT|ACTIVATE|NOT-FOUND|" WK-M1
+               DISPLAY "RESULT|" RC-INVALID-ACCT
+               GO TO MR-090.
+           MOVE WS-RTA-REC(WS-RTA-FOUND-IDX) TO MERCHANT-RECORD.
+           IF NOT MERCH-PENDING
+               DISPLAY "MERCHANT|ACTIVATE|NOT-PENDING|" WK-M1
+               DISPLAY "RESULT|03"
+               GO TO MR-090.
+
+           PERFORM MR-410 THRU MR-412.
+           IF NOT WS-KYC-ALL-DONE
+               DISPLAY "MERCHANT|ACTIVATE|KYC-INCOMPLETE|" WK-M1
+               DISPLAY "RESULT|" RC-KYC-INCOMPLETE
+               GO TO MR-090.
+
+           SET MERCH-ACTIVE TO TRUE.
+           MOVE MERCHANT-RECORD TO WS-RTA-REC(WS-RTA-FOUND-IDX).
+
+           OPEN OUTPUT MERCHANT-FILE.
+           IF WS-MF-STATUS NOT = '00'
+               DISPLAY "RESULT|99"
+               GO TO MR-090.
+           PERFORM MR-220
+               VARYING WS-RTA-IX FROM 1 BY 1
+               UNTIL WS-RTA-IX > WS-RTA-CNT.
+           CLOSE MERCHANT-FILE.
+           DISPLAY "OK|ACTIVATE|" MERCH-ID "|" MERCH-STATUS.
+           DISPLAY "RESULT|" RC-SUCCESS.
+           GO TO MR-090.
+
+      *>  MR-410: Look up this merchant's KYC checklist (read-only)
+      *>  and set WS-KYC-ALL-DONE — see KYCREC.cpy. No checklist
+      *>  record at all (file missing, or merchant never appears in
+      *>  it) counts as incomplete, same as any one flag left 'N'.
+       MR-410.
+           MOVE 'N' TO WS-KYC-ALL-DONE-FLAG.
+           MOVE 'N' TO WS-KYC-FOUND-FLAG.
+           OPEN INPUT KYC-FILE.
+           IF WS-KYC-STATUS NOT = '00'
+               GO TO MR-412.
+           SET WS-KYC-NOT-EOF TO TRUE.
+
+       MR-411.
+           READ KYC-FILE
+               AT END
+                   SET WS-KYC-EOF TO TRUE
+                   CLOSE KYC-FILE
+                   GO TO MR-412.
+           IF KYC-MERCH-ID = WK-M1
+               SET WS-KYC-FOUND TO TRUE
+               CLOSE KYC-FILE
+               GO TO MR-412.
+           GO TO MR-411.
+
+       MR-412.
+           IF WS-KYC-FOUND
+               IF KYC-BIZ-LICENSE-DONE AND KYC-BANK-LETTER-DONE
+                  AND KYC-EIN-VERIFIED-DONE AND KYC-BENEFIC-OWNER-DONE
+                   MOVE 'Y' TO WS-KYC-ALL-DONE-FLAG.
+
       *>================================================================*
       *>  MR-090: EXIT POINT
       *>================================================================*
