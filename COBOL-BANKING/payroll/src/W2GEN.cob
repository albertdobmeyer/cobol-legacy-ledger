@@ -0,0 +1,323 @@
+      *>================================================================*
+      *>  Program:     W2GEN.cob
+      *>  System:      ENTERPRISE PAYROLL PROCESSOR — Year-End Reporting
+      *>  Author:      AKD AUTOMATION SOLUTIONS
+      *>  Written:     2026-03-12
+      *>
+      *>  Purpose:
+      *>    Read-only, read-all-the-way-through PAYSTUBS.DAT for a
+      *>    single tax year and aggregate each employee's pay stubs
+      *>    into the annual wage and withholding totals a W-2 needs —
+      *>    gross pay, federal/state/FICA withholding, and pretax
+      *>    deductions (medical, dental, 401(k)). Every pay period's
+      *>    PAY-STUB-RECORD (PAYREC.cpy) already carries these figures;
+      *>    this program is the first thing in the system that sums
+      *>    them across a full year instead of leaving it to whoever
+      *>    rebuilds the totals by hand every January.
+      *>
+      *>  Operation (via command-line argument):
+      *>    W2GEN <year>       — annual totals for <year>, to STDOUT
+      *>    W2GEN <year> CSV   — same totals, written to W2.CSV
+      *>                         instead (header row + one data row
+      *>                         per employee)
+      *>
+      *>  Files:
+      *>    Input:  PAYSTUBS.DAT  (LINE SEQUENTIAL — see PAYREC.cpy;
+      *>                          written by PAYROLL.cob, both regular
+      *>                          and off-cycle runs)
+      *>    Output: W2.CSV        (CSV mode only)
+      *>
+      *>  Copybooks:
+      *>    PAYREC.cpy — Pay stub record layout
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    W2|id|name|year|gross|fed-tax|state-tax|fica|medical|
+      *>       dental|401k|net|stub-count
+      *>    W2-SUMMARY|TOTAL-EMPLOYEES|count
+      *>    RESULT|XX  (where XX = status code)
+      *>
+      *>  Output Format (CSV mode, header row + data rows):
+      *>    W2.CSV: EMP_ID,NAME,YEAR,GROSS,FED_TAX,STATE_TAX,FICA,
+      *>            MEDICAL,DENTAL,401K,NET,STUB_COUNT
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — W-2 totals generated successfully
+      *>    RESULT|99 — Invalid/missing year argument or file I/O error
+      *>
+      *>  Dependencies:
+      *>    Requires PAYSTUBS.DAT in CWD. Read-only — never opens
+      *>    PAYSTUBS.DAT for OUTPUT or EXTEND, same read-only-reporting
+      *>    separation REPORTS.cob uses for the banking side.
+      *>    An employee's lifetime-to-date pay stubs are held in a
+      *>    fixed 100-entry in-memory table (the same accumulator-
+      *>    table size RECONCILE.cob and FEES.cob use) — a W2GEN|
+      *>    TABLE-FULL| line is displayed (not silently dropped) for
+      *>    any employee beyond the first 100 distinct EMP-IDs found
+      *>    for the requested year.
+      *>
+      *>  Change Log:
+      *>    2026-03-12  AKD  Initial implementation
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2GEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYSTUB-FILE
+               ASSIGN TO "PAYSTUBS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT W2-CSV-FILE
+               ASSIGN TO "W2.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYSTUB-FILE.
+       COPY "PAYREC.cpy".
+
+       FD  W2-CSV-FILE.
+       01  W2-CSV-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-CSV-STATUS           PIC XX VALUE SPACES.
+       01  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+           88  WS-NOT-EOF          VALUE 'N'.
+
+       01  WS-CMD-LINE             PIC X(20) VALUE SPACES.
+       01  WS-IN-YEAR              PIC X(4) VALUE SPACES.
+       01  WS-IN-FORMAT            PIC X(3) VALUE SPACES.
+       01  WS-YEAR                 PIC 9(4) VALUE 0.
+       01  WS-REC-YEAR              PIC 9(4) VALUE 0.
+       01  WS-CSV-MODE             PIC X(1) VALUE 'N'.
+       01  WS-CSV-ROW-COUNT        PIC 9(6) VALUE 0.
+
+      *>   Decimal-point-edited formatting fields — same trick
+      *>   REPORTS.cob's PRINT-LEDGER uses before STRINGing a signed
+      *>   numeric DISPLAY/COMP-3 field into a CSV row. One per amount
+      *>   column so a single STRING statement can format the whole
+      *>   row at once.
+       01  WS-CSV-GROSS             PIC -(7)9.99.
+       01  WS-CSV-FED-TAX           PIC -(7)9.99.
+       01  WS-CSV-STATE-TAX         PIC -(7)9.99.
+       01  WS-CSV-FICA              PIC -(7)9.99.
+       01  WS-CSV-MEDICAL           PIC -(7)9.99.
+       01  WS-CSV-DENTAL            PIC -(7)9.99.
+       01  WS-CSV-401K              PIC -(7)9.99.
+       01  WS-CSV-NET               PIC -(7)9.99.
+
+      *>   Per-employee annual accumulator table. See the Dependencies
+      *>   note above on the fixed 100-entry size.
+       01  WS-W2-TABLE.
+           05  WS-W2-ENTRY OCCURS 100 TIMES.
+               10  WS-W2-EMP-ID       PIC X(7).
+               10  WS-W2-EMP-NAME     PIC X(25).
+               10  WS-W2-GROSS        PIC S9(9)V99 VALUE 0.
+               10  WS-W2-FED-TAX      PIC S9(9)V99 VALUE 0.
+               10  WS-W2-STATE-TAX    PIC S9(9)V99 VALUE 0.
+               10  WS-W2-FICA         PIC S9(9)V99 VALUE 0.
+               10  WS-W2-MEDICAL      PIC S9(9)V99 VALUE 0.
+               10  WS-W2-DENTAL       PIC S9(9)V99 VALUE 0.
+               10  WS-W2-401K         PIC S9(9)V99 VALUE 0.
+               10  WS-W2-NET          PIC S9(9)V99 VALUE 0.
+               10  WS-W2-STUB-COUNT   PIC 9(4) VALUE 0.
+       01  WS-W2-COUNT              PIC 9(3) VALUE 0.
+       01  WS-W2-IDX                PIC 9(3) VALUE 0.
+       01  WS-W2-FOUND-FLAG         PIC X(1) VALUE 'N'.
+       01  WS-W2-FOUND-IDX          PIC 9(3) VALUE 0.
+       01  WS-W2-ENTRY-OK           PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+      *>   "W2GEN 2026" or "W2GEN 2026 CSV" — same single-ACCEPT-plus-
+      *>   UNSTRING command-line idiom REPORTS.cob/TRANSACT.cob use.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-IN-YEAR
+                    WS-IN-FORMAT
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-IN-YEAR) TO WS-IN-YEAR
+           MOVE FUNCTION TRIM(WS-IN-FORMAT) TO WS-IN-FORMAT
+
+           IF WS-IN-YEAR = SPACES
+               DISPLAY "ERROR|MISSING-YEAR"
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           COMPUTE WS-YEAR = FUNCTION NUMVAL(WS-IN-YEAR)
+           IF WS-IN-FORMAT = "CSV"
+               MOVE 'Y' TO WS-CSV-MODE
+           END-IF
+
+           PERFORM BUILD-W2-TOTALS
+           PERFORM PRINT-W2-TOTALS
+
+           STOP RUN.
+
+      *> -------------------------------------------------------
+      *> BUILD-W2-TOTALS: Read every PAYSTUBS.DAT record for the
+      *> requested year and accumulate each employee's totals into
+      *> WS-W2-TABLE. Read-only — OPEN INPUT only, same as
+      *> REPORTS.cob's reporting pattern.
+      *> -------------------------------------------------------
+       BUILD-W2-TOTALS.
+           OPEN INPUT PAYSTUB-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ PAYSTUB-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-STUB
+               END-READ
+           END-PERFORM
+
+           CLOSE PAYSTUB-FILE.
+
+      *> -------------------------------------------------------
+      *> ACCUMULATE-STUB: Fold one PAY-STUB-RECORD into its
+      *> employee's running annual totals, for stubs dated in the
+      *> requested year only.
+      *> -------------------------------------------------------
+       ACCUMULATE-STUB.
+           COMPUTE WS-REC-YEAR = PAY-DATE-FULL / 10000
+
+           IF WS-REC-YEAR = WS-YEAR
+               PERFORM FIND-OR-ADD-W2-ENTRY
+               IF WS-W2-ENTRY-OK = 'Y'
+                   ADD PAY-GROSS      TO WS-W2-GROSS(WS-W2-FOUND-IDX)
+                   ADD PAY-FED-TAX    TO WS-W2-FED-TAX(WS-W2-FOUND-IDX)
+                   ADD PAY-STATE-TAX  TO WS-W2-STATE-TAX(WS-W2-FOUND-IDX)
+                   ADD PAY-FICA       TO WS-W2-FICA(WS-W2-FOUND-IDX)
+                   ADD PAY-MEDICAL    TO WS-W2-MEDICAL(WS-W2-FOUND-IDX)
+                   ADD PAY-DENTAL     TO WS-W2-DENTAL(WS-W2-FOUND-IDX)
+                   ADD PAY-401K       TO WS-W2-401K(WS-W2-FOUND-IDX)
+                   ADD PAY-NET        TO WS-W2-NET(WS-W2-FOUND-IDX)
+                   ADD 1 TO WS-W2-STUB-COUNT(WS-W2-FOUND-IDX)
+               END-IF
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> FIND-OR-ADD-W2-ENTRY: Linear search WS-W2-TABLE for
+      *> PAY-EMP-ID (the same search-a-table-in-its-own-paragraph
+      *> pattern ACCOUNTS.cob's FIND-ACCOUNT uses); adds a new row
+      *> the first time an EMP-ID is seen for this year, up to the
+      *> table's 100-entry capacity.
+      *> -------------------------------------------------------
+       FIND-OR-ADD-W2-ENTRY.
+           MOVE 'N' TO WS-W2-FOUND-FLAG
+           PERFORM VARYING WS-W2-IDX FROM 1 BY 1
+                   UNTIL WS-W2-IDX > WS-W2-COUNT
+               IF WS-W2-EMP-ID(WS-W2-IDX) = PAY-EMP-ID
+                   MOVE 'Y' TO WS-W2-FOUND-FLAG
+                   MOVE WS-W2-IDX TO WS-W2-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-W2-FOUND-FLAG = 'Y'
+               MOVE 'Y' TO WS-W2-ENTRY-OK
+           ELSE
+               IF WS-W2-COUNT < 100
+                   ADD 1 TO WS-W2-COUNT
+                   MOVE WS-W2-COUNT TO WS-W2-FOUND-IDX
+                   MOVE PAY-EMP-ID TO WS-W2-EMP-ID(WS-W2-FOUND-IDX)
+                   MOVE PAY-EMP-NAME TO WS-W2-EMP-NAME(WS-W2-FOUND-IDX)
+                   MOVE 'Y' TO WS-W2-ENTRY-OK
+               ELSE
+                   DISPLAY "W2GEN|TABLE-FULL|" PAY-EMP-ID
+                   MOVE 'N' TO WS-W2-ENTRY-OK
+               END-IF
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> PRINT-W2-TOTALS: Write one line per employee accumulated
+      *> in WS-W2-TABLE, either to STDOUT (pipe-delimited) or to
+      *> W2.CSV (header row + data rows), then the summary/result
+      *> lines every operation in this shop ends with.
+      *> -------------------------------------------------------
+       PRINT-W2-TOTALS.
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT W2-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   STOP RUN
+               END-IF
+               MOVE "EMP_ID,NAME,YEAR,GROSS,FED_TAX,STATE_TAX,FICA,MEDICAL,DENTAL,401K,NET,STUB_COUNT"
+                   TO W2-CSV-LINE
+               WRITE W2-CSV-LINE
+           ELSE
+               DISPLAY "W2|YEAR|" WS-YEAR
+           END-IF
+
+           PERFORM VARYING WS-W2-IDX FROM 1 BY 1
+                   UNTIL WS-W2-IDX > WS-W2-COUNT
+               IF WS-CSV-MODE = 'Y'
+                   PERFORM WRITE-W2-CSV-ROW
+               ELSE
+                   DISPLAY "W2|" WS-W2-EMP-ID(WS-W2-IDX) "|"
+                       WS-W2-EMP-NAME(WS-W2-IDX) "|" WS-YEAR "|"
+                       WS-W2-GROSS(WS-W2-IDX) "|"
+                       WS-W2-FED-TAX(WS-W2-IDX) "|"
+                       WS-W2-STATE-TAX(WS-W2-IDX) "|"
+                       WS-W2-FICA(WS-W2-IDX) "|"
+                       WS-W2-MEDICAL(WS-W2-IDX) "|"
+                       WS-W2-DENTAL(WS-W2-IDX) "|"
+                       WS-W2-401K(WS-W2-IDX) "|"
+                       WS-W2-NET(WS-W2-IDX) "|"
+                       WS-W2-STUB-COUNT(WS-W2-IDX)
+               END-IF
+           END-PERFORM
+
+           IF WS-CSV-MODE = 'Y'
+               CLOSE W2-CSV-FILE
+               DISPLAY "CSV-FILE|W2.CSV|" WS-CSV-ROW-COUNT
+           ELSE
+               DISPLAY "W2-SUMMARY|TOTAL-EMPLOYEES|" WS-W2-COUNT
+           END-IF
+
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> WRITE-W2-CSV-ROW: One W2.CSV data row for the employee at
+      *> WS-W2-IDX.
+      *> -------------------------------------------------------
+       WRITE-W2-CSV-ROW.
+           MOVE WS-W2-GROSS(WS-W2-IDX)     TO WS-CSV-GROSS
+           MOVE WS-W2-FED-TAX(WS-W2-IDX)   TO WS-CSV-FED-TAX
+           MOVE WS-W2-STATE-TAX(WS-W2-IDX) TO WS-CSV-STATE-TAX
+           MOVE WS-W2-FICA(WS-W2-IDX)      TO WS-CSV-FICA
+           MOVE WS-W2-MEDICAL(WS-W2-IDX)   TO WS-CSV-MEDICAL
+           MOVE WS-W2-DENTAL(WS-W2-IDX)    TO WS-CSV-DENTAL
+           MOVE WS-W2-401K(WS-W2-IDX)      TO WS-CSV-401K
+           MOVE WS-W2-NET(WS-W2-IDX)       TO WS-CSV-NET
+
+           MOVE SPACES TO W2-CSV-LINE
+           STRING FUNCTION TRIM(WS-W2-EMP-ID(WS-W2-IDX)) ","
+               FUNCTION TRIM(WS-W2-EMP-NAME(WS-W2-IDX)) ","
+               WS-YEAR ","
+               FUNCTION TRIM(WS-CSV-GROSS) ","
+               FUNCTION TRIM(WS-CSV-FED-TAX) ","
+               FUNCTION TRIM(WS-CSV-STATE-TAX) ","
+               FUNCTION TRIM(WS-CSV-FICA) ","
+               FUNCTION TRIM(WS-CSV-MEDICAL) ","
+               FUNCTION TRIM(WS-CSV-DENTAL) ","
+               FUNCTION TRIM(WS-CSV-401K) ","
+               FUNCTION TRIM(WS-CSV-NET) ","
+               WS-W2-STUB-COUNT(WS-W2-IDX)
+               DELIMITED BY SIZE INTO W2-CSV-LINE
+           END-STRING
+
+           WRITE W2-CSV-LINE
+           ADD 1 TO WS-CSV-ROW-COUNT.
