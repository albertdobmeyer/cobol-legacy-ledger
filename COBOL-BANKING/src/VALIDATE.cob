@@ -8,19 +8,32 @@
       *>
       *>  Purpose:
       *>    Pre-transaction validation of business rules. Checks
-      *>    account existence, account status (active/frozen), balance
-      *>    sufficiency, and daily withdrawal limits. Called by the
-      *>    Python bridge before debit operations.
+      *>    account existence, account status (active/frozen),
+      *>    sanctions screening, balance sufficiency, and daily
+      *>    withdrawal limits. Called by the Python bridge before
+      *>    debit operations.
       *>
       *>  Operations:
       *>    Single validation pass: account_id + amount via CLI args
-      *>    Sequence: exists → active → balance → daily limit
+      *>    Sequence: exists → active → sanctions → balance → daily
+      *>    limit → CD maturity
       *>
       *>  Files:
       *>    Input: ACCOUNTS.DAT (LINE SEQUENTIAL, 70-byte records)
+      *>    Input: TRANSACT.DAT (LINE SEQUENTIAL) — scanned for the
+      *>           account's own same-day postings, to aggregate
+      *>           today's activity for CHECK-DAILY-LIMIT
+      *>    Input: SDN.DAT (LINE SEQUENTIAL) — OFAC Specially
+      *>           Designated Nationals list screened against the
+      *>           account holder's name by CHECK-SANCTIONS
+      *>    Input: ACCTLIMIT.DAT (LINE SEQUENTIAL) — per-account daily
+      *>           limit overrides, screened by RESOLVE-DAILY-LIMIT
       *>
       *>  Copybooks:
       *>    ACCTREC.cpy  — Account record layout (70 bytes)
+      *>    TRANSREC.cpy — Transaction record layout
+      *>    SDNREC.cpy   — Sanctions screening list record layout
+      *>    LIMITREC.cpy — Per-account daily-limit override layout
       *>    COMCODE.cpy  — Shared status codes and bank identifiers
       *>    ACCTIO.cpy   — Shared account I/O paragraphs
       *>
@@ -29,19 +42,52 @@
       *>
       *>  Exit Codes:
       *>    RESULT|00 — All checks pass
-      *>    RESULT|01 — Insufficient funds
+      *>    RESULT|01 — Insufficient funds (even after an overdraft
+      *>                sweep from a linked account, if any)
       *>    RESULT|02 — Daily limit exceeded
       *>    RESULT|03 — Account not found
       *>    RESULT|04 — Account frozen
+      *>    RESULT|05 — CD not yet matured
+      *>    RESULT|06 — Account holder matches an OFAC SDN entry
       *>
       *>  Dependencies:
-      *>    Requires ACCOUNTS.DAT in CWD. Read-only — does not
+      *>    Requires ACCOUNTS.DAT and TRANSACT.DAT in CWD. SDN.DAT and
+      *>    ACCTLIMIT.DAT are both optional — a missing or empty SDN.DAT
+      *>    means nobody currently screens as a sanctions match, and a
+      *>    missing or empty ACCTLIMIT.DAT means every account uses its
+      *>    ACCT-TYPE's default daily limit. Read-only — does not
       *>    modify any files.
       *>
       *>  Change Log:
       *>    2026-02-17  AKD  Initial implementation — Phase 1
       *>    2026-02-23  AKD  Production headers, file status checks,
       *>                     copybook extraction
+      *>    2026-02-24  AKD  Reject withdrawals against a CD before
+      *>                     its maturity date
+      *>    2026-02-24  AKD  CHECK-BALANCE now treats a linked
+      *>                     account's funds as available via
+      *>                     overdraft sweep (see ACCT-LINKED-ACCT)
+      *>    2026-02-24  AKD  CHECK-BALANCE now checks available
+      *>                     balance (ledger minus hold) instead of
+      *>                     the raw ledger balance
+      *>    2026-02-25  AKD  CHECK-DAILY-LIMIT now aggregates the
+      *>                     account's own same-day TRANSACT.DAT
+      *>                     activity before comparing against
+      *>                     WS-DAILY-LIMIT, instead of checking the
+      *>                     incoming amount alone
+      *>    2026-02-25  AKD  Added CHECK-SANCTIONS — screens the
+      *>                     account holder's name against SDN.DAT,
+      *>                     rejecting with RESULT|06 on a match
+      *>    2026-02-25  AKD  Same-day aggregate field moved into the
+      *>                     shared AGGWORK.cpy copybook (renamed
+      *>                     WS-TODAY-ACTIVITY to WS-SAMEDAY-TOTAL)
+      *>                     so RISKCHK.cob's CTR pre-flag computes
+      *>                     "today's activity" the same way
+      *>    2026-02-25  AKD  CHECK-DAILY-LIMIT now applies a per-
+      *>                     ACCT-TYPE daily limit via RESOLVE-DAILY-
+      *>                     LIMIT, overridable per account through the
+      *>                     new optional ACCTLIMIT.DAT, instead of one
+      *>                     flat $50,000 limit for every account
       *>
       *>================================================================*
 
@@ -59,25 +105,75 @@
                ASSIGN TO "ACCOUNTS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT SDN-FILE
+               ASSIGN TO "SDN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SDN-STATUS.
+           SELECT ACCTLIMIT-FILE
+               ASSIGN TO "ACCTLIMIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
+       FD  SDN-FILE.
+       COPY "SDNREC.cpy".
+       FD  ACCTLIMIT-FILE.
+       COPY "LIMITREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-SDN-STATUS          PIC XX VALUE SPACES.
+       01  WS-LIMIT-STATUS        PIC XX VALUE SPACES.
        01  WS-CMD-LINE            PIC X(200) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-IN-AMOUNT           PIC S9(10)V99 VALUE 0.
        01  WS-IN-AMOUNT-STR       PIC X(20) VALUE SPACES.
        01  WS-RESULT-CODE         PIC X(2) VALUE '00'.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        COPY "ACCTIO.cpy".
-       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 50000.00.
+      *>   Per-ACCT-TYPE daily-limit defaults — see RESOLVE-DAILY-LIMIT.
+      *>   Checking and savings get a personal-account default; CDs are
+      *>   not expected to see everyday withdrawal activity (see
+      *>   CHECK-CD-MATURITY) so their default is the most generous,
+      *>   covering an early-withdrawal payout. Business customers who
+      *>   need a higher limit than their type's default are listed
+      *>   individually in ACCTLIMIT.DAT instead of raising the
+      *>   type-wide default for everyone.
+       01  WS-LIMIT-CHECKING      PIC 9(10)V99 VALUE 7500.00.
+       01  WS-LIMIT-SAVINGS       PIC 9(10)V99 VALUE 5000.00.
+       01  WS-LIMIT-CD            PIC 9(10)V99 VALUE 50000.00.
+      *>   WS-DAILY-LIMIT holds the limit actually applied to the
+      *>   account being validated, resolved by RESOLVE-DAILY-LIMIT
+      *>   before CHECK-DAILY-LIMIT compares against it.
+       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 0.
+      *>   WS-SAMEDAY-TOTAL (AGGWORK.cpy) accumulates the absolute
+      *>   value of every same-day TRANS-AMOUNT already posted for
+      *>   the account being validated — see CHECK-DAILY-LIMIT/
+      *>   SUM-TODAY-ACTIVITY below. Shared with RISKCHK.cob's CTR
+      *>   pre-flag so both programs agree on one aggregation.
+       COPY "AGGWORK.cpy".
+      *>   Available-balance working fields for CHECK-BALANCE — see
+      *>   ACCT-HOLD-AMOUNT in ACCTREC.cpy.
+       01  WS-AVAILABLE           PIC S9(10)V99 VALUE 0.
+       01  WS-LINK-AVAILABLE      PIC S9(10)V99 VALUE 0.
+      *>   WS-SANCTIONS-MATCH set by CHECK-SANCTIONS — see that
+      *>   paragraph and SDNREC.cpy.
+       01  WS-SANCTIONS-MATCH     PIC X(1) VALUE 'N'.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
       *>   Parse account ID and amount from command line
            ACCEPT WS-CMD-LINE FROM COMMAND-LINE
            UNSTRING WS-CMD-LINE DELIMITED BY SPACE
@@ -102,9 +198,11 @@
       *>
       *>   1. Account exists?    (RESULT|03 if not)
       *>   2. Account active?    (RESULT|04 if frozen)
-      *>   3. Sufficient funds?  (RESULT|01 if NSF)
-      *>   4. Within limit?      (RESULT|02 if exceeded)
-      *>   5. All clear          (RESULT|00)
+      *>   3. Sanctions clear?   (RESULT|06 if an SDN match)
+      *>   4. Sufficient funds?  (RESULT|01 if NSF)
+      *>   5. Within limit?      (RESULT|02 if exceeded)
+      *>   6. CD already matured? (RESULT|05 if not)
+      *>   7. All clear          (RESULT|00)
       *>
       *> This is cleaner than nested IF/ELSE because each check
       *> is an independent paragraph. Adding a new rule means
@@ -129,20 +227,34 @@
                STOP RUN
            END-IF
 
-      *>   Step 4: Sufficient balance for the requested amount
+      *>   Step 4: Account holder must not be an OFAC SDN match
+           PERFORM CHECK-SANCTIONS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+      *>   Step 5: Sufficient balance for the requested amount
            PERFORM CHECK-BALANCE
            IF WS-RESULT-CODE NOT = '00'
                DISPLAY "RESULT|" WS-RESULT-CODE
                STOP RUN
            END-IF
 
-      *>   Step 5: Amount within daily withdrawal limit
+      *>   Step 6: Amount within daily withdrawal limit
            PERFORM CHECK-DAILY-LIMIT
            IF WS-RESULT-CODE NOT = '00'
                DISPLAY "RESULT|" WS-RESULT-CODE
                STOP RUN
            END-IF
 
+      *>   Step 7: CDs cannot be drawn down before maturity
+           PERFORM CHECK-CD-MATURITY
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
       *>   All checks passed
            DISPLAY "RESULT|" WS-RESULT-CODE
 
@@ -170,6 +282,9 @@
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+               MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        FIND-ACCOUNT.
@@ -197,22 +312,177 @@
            END-IF.
 
       *> -------------------------------------------------------
-      *> CHECK-BALANCE: Reject if account balance < requested amount.
+      *> CHECK-SANCTIONS: Reject if the account holder's name
+      *> matches an entry on the OFAC Specially Designated
+      *> Nationals list (SDN.DAT). A missing or empty SDN.DAT is
+      *> not an error — it just means nobody is currently on the
+      *> list, same treatment SUM-TODAY-ACTIVITY gives a missing
+      *> TRANSACT.DAT.
+      *> -------------------------------------------------------
+       CHECK-SANCTIONS.
+           MOVE '00' TO WS-RESULT-CODE
+           MOVE 'N' TO WS-SANCTIONS-MATCH
+           OPEN INPUT SDN-FILE
+           IF WS-SDN-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ SDN-FILE
+                   AT END
+                       CLOSE SDN-FILE
+                       EXIT PERFORM
+               END-READ
+               IF SDN-NAME = WS-A-NAME(WS-FOUND-IDX)
+                   MOVE 'Y' TO WS-SANCTIONS-MATCH
+               END-IF
+           END-PERFORM
+           IF WS-SANCTIONS-MATCH = 'Y'
+               MOVE RC-SANCTIONS-HIT TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> CHECK-BALANCE: Reject if available balance (ACCT-BALANCE
+      *> minus any ACCT-HOLD-AMOUNT on pending/uncleared funds) is
+      *> less than the requested amount — unless the account has a
+      *> linked backup account (overdraft protection,
+      *> ACCT-LINKED-ACCT) whose own available balance covers the
+      *> rest of the shortfall. This is a read-only prediction; the
+      *> actual sweep only happens when TRANSACT.cob posts the debit.
       *> -------------------------------------------------------
        CHECK-BALANCE.
            MOVE '00' TO WS-RESULT-CODE
-           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
-               MOVE RC-NSF TO WS-RESULT-CODE
+           COMPUTE WS-AVAILABLE =
+               WS-A-BALANCE(WS-FOUND-IDX) - WS-A-HOLD(WS-FOUND-IDX)
+           IF WS-AVAILABLE >= WS-IN-AMOUNT
                EXIT PARAGRAPH
+           END-IF
+           PERFORM FIND-LINKED-ACCOUNT
+           IF WS-LINK-FOUND-FLAG = 'Y'
+               COMPUTE WS-LINK-AVAILABLE =
+                   WS-A-BALANCE(WS-LINK-FOUND-IDX) -
+                   WS-A-HOLD(WS-LINK-FOUND-IDX)
+               IF WS-AVAILABLE + WS-LINK-AVAILABLE >= WS-IN-AMOUNT
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           MOVE RC-NSF TO WS-RESULT-CODE.
+
+      *> -------------------------------------------------------
+      *> FIND-LINKED-ACCOUNT: Look up the in-memory table entry for
+      *> WS-FOUND-IDX's ACCT-LINKED-ACCT, if any. Uses its own
+      *> found-flag/index (WS-LINK-FOUND-FLAG/WS-LINK-FOUND-IDX from
+      *> ACCTIO.cpy) so it doesn't disturb WS-FOUND-IDX for the
+      *> account actually being debited.
+      *> -------------------------------------------------------
+       FIND-LINKED-ACCOUNT.
+           MOVE 'N' TO WS-LINK-FOUND-FLAG
+           MOVE 0 TO WS-LINK-FOUND-IDX
+           IF WS-A-LINKED(WS-FOUND-IDX) NOT = SPACES
+               PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+                   IF WS-A-ID(WS-ACCT-IDX) = WS-A-LINKED(WS-FOUND-IDX)
+                       MOVE 'Y' TO WS-LINK-FOUND-FLAG
+                       MOVE WS-ACCT-IDX TO WS-LINK-FOUND-IDX
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
            END-IF.
 
       *> -------------------------------------------------------
-      *> CHECK-DAILY-LIMIT: Reject if amount exceeds $50,000 limit.
-      *> In production, this would aggregate same-day transactions.
+      *> CHECK-DAILY-LIMIT: Reject if the account's same-day
+      *> activity, plus the amount now being requested, would
+      *> exceed that account's daily limit (resolved per ACCT-TYPE,
+      *> and per individual account where ACCTLIMIT.DAT overrides it
+      *> — see RESOLVE-DAILY-LIMIT). WS-SAMEDAY-TOTAL is the sum of
+      *> the magnitude of every TRANSACT.DAT record already posted
+      *> today for this account — without it, an account could clear
+      *> this check on five separate large withdrawals in a row and
+      *> move far more than its limit in a day.
       *> -------------------------------------------------------
        CHECK-DAILY-LIMIT.
            MOVE '00' TO WS-RESULT-CODE
-           IF WS-IN-AMOUNT > WS-DAILY-LIMIT
+           PERFORM RESOLVE-DAILY-LIMIT
+           PERFORM SUM-TODAY-ACTIVITY
+           IF WS-SAMEDAY-TOTAL + WS-IN-AMOUNT > WS-DAILY-LIMIT
                MOVE RC-LIMIT-EXCEEDED TO WS-RESULT-CODE
                EXIT PARAGRAPH
            END-IF.
+
+      *> -------------------------------------------------------
+      *> RESOLVE-DAILY-LIMIT: Set WS-DAILY-LIMIT to this account's
+      *> ACCT-TYPE default, then let a per-account entry in the
+      *> optional ACCTLIMIT.DAT file override it. A missing or empty
+      *> ACCTLIMIT.DAT is not an error — it just means no account
+      *> currently has a per-account override, same treatment
+      *> CHECK-SANCTIONS gives a missing SDN.DAT.
+      *> -------------------------------------------------------
+       RESOLVE-DAILY-LIMIT.
+           EVALUATE WS-A-TYPE(WS-FOUND-IDX)
+               WHEN 'C'
+                   MOVE WS-LIMIT-CHECKING TO WS-DAILY-LIMIT
+               WHEN 'S'
+                   MOVE WS-LIMIT-SAVINGS TO WS-DAILY-LIMIT
+               WHEN 'D'
+                   MOVE WS-LIMIT-CD TO WS-DAILY-LIMIT
+               WHEN OTHER
+                   MOVE WS-LIMIT-CHECKING TO WS-DAILY-LIMIT
+           END-EVALUATE
+           OPEN INPUT ACCTLIMIT-FILE
+           IF WS-LIMIT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCTLIMIT-FILE
+                   AT END
+                       CLOSE ACCTLIMIT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF LIMIT-ACCT-ID = WS-IN-ACCT-ID
+                   MOVE LIMIT-DAILY-AMOUNT TO WS-DAILY-LIMIT
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> SUM-TODAY-ACTIVITY: Scan TRANSACT.DAT for every record
+      *> belonging to WS-IN-ACCT-ID dated today, and accumulate the
+      *> magnitude of TRANS-AMOUNT into WS-SAMEDAY-TOTAL. Deposits
+      *> are stored as positive amounts and withdrawals/transfers as
+      *> negative (see TRANSACT.cob), so FUNCTION ABS is used to
+      *> aggregate total movement rather than letting debits and
+      *> credits net against each other.
+      *> -------------------------------------------------------
+       SUM-TODAY-ACTIVITY.
+           MOVE 0 TO WS-SAMEDAY-TOTAL
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+      *>       No transactions posted yet (file absent or empty on a
+      *>       fresh node) is not an error — it just means zero
+      *>       same-day activity so far.
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       CLOSE TRANSACT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-ACCT-ID = WS-IN-ACCT-ID
+                   AND TRANS-DATE = WS-CURRENT-DATE
+                   ADD FUNCTION ABS(TRANS-AMOUNT) TO WS-SAMEDAY-TOTAL
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> CHECK-CD-MATURITY: Reject if the account is a certificate
+      *> of deposit (ACCT-TYPE 'D') and today is still before its
+      *> maturity date. Checking and savings accounts always pass —
+      *> their maturity date is zero, which is never in the future.
+      *> -------------------------------------------------------
+       CHECK-CD-MATURITY.
+           MOVE '00' TO WS-RESULT-CODE
+           IF WS-A-TYPE(WS-FOUND-IDX) = 'D'
+               AND WS-CURRENT-DATE < WS-A-MATURITY(WS-FOUND-IDX)
+               MOVE RC-CD-NOT-MATURED TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
