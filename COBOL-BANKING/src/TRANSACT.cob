@@ -0,0 +1,831 @@
+      *>================================================================*
+      *>  Program:     TRANSACT.cob
+      *>  System:      LEGACY LEDGER — Transaction Posting
+      *>  Node:        All (same binary, per-node data directories)
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-02-24
+      *>  Modified:    2026-02-24
+      *>
+      *>  Purpose:
+      *>    Posts a single transaction against an account. Runs the
+      *>    same validation pipeline as VALIDATE.cob, then — as one
+      *>    unit of work — updates ACCT-BALANCE in ACCOUNTS.DAT and
+      *>    appends a TRANS-STATUS='00' record to TRANSACT.DAT. If
+      *>    any check fails, neither file is touched.
+      *>
+      *>  Operations (via command-line argument):
+      *>    DEPOSIT        acct_id amount [desc] — credit an account
+      *>    WITHDRAW       acct_id amount [desc] — debit an account
+      *>    WITHDRAW-EARLY acct_id amount [desc] — debit a CD before
+      *>                   maturity, bypassing the maturity block and
+      *>                   charging an early-withdrawal penalty. Acts
+      *>                   exactly like WITHDRAW for non-CD accounts
+      *>                   or CDs already past maturity.
+      *>    TRANSFER  from_id to_id amount [desc] — debit/credit pair
+      *>
+      *>  Files:
+      *>    Input/Output: ACCOUNTS.DAT (LINE SEQUENTIAL, 70-byte records)
+      *>    Output:       TRANSACT.DAT (LINE SEQUENTIAL, 103-byte records,
+      *>                  appended — never rewritten)
+      *>    Input:        SDN.DAT (LINE SEQUENTIAL) — OFAC Specially
+      *>                  Designated Nationals list screened against
+      *>                  the debited account's holder name by
+      *>                  CHECK-SANCTIONS, same as VALIDATE.cob
+      *>    Input:        ACCTLIMIT.DAT (LINE SEQUENTIAL) — per-account
+      *>                  daily limit overrides, same as VALIDATE.cob
+      *>
+      *>  Copybooks:
+      *>    ACCTREC.cpy   — Account record layout (70 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    SDNREC.cpy    — Sanctions screening list record layout
+      *>    LIMITREC.cpy  — Per-account daily-limit override layout
+      *>    AGGWORK.cpy   — Shared same-day aggregate-activity field
+      *>    COMCODE.cpy   — Shared status codes and bank identifiers
+      *>    ACCTIO.cpy    — Shared account I/O variables
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    Posted:  TRANS-POSTED|TRANS-ID|ACCT-ID|TYPE|AMOUNT|BALANCE
+      *>    Penalty: PENALTY|TRANS-ID|ACCT-ID|AMOUNT|BALANCE (WITHDRAW-EARLY
+      *>             against an unmatured CD only)
+      *>    Sweep:   OVERDRAFT-SWEEP|LINKED-ACCT-ID|ACCT-ID|AMOUNT (when a
+      *>             withdrawal or transfer would have overdrawn the
+      *>             account and a linked account covered the shortfall)
+      *>    Result:  RESULT|XX  (where XX = status code from COMCODE.cpy)
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Posted
+      *>    RESULT|01 — Insufficient available funds (ACCT-BALANCE minus
+      *>                ACCT-HOLD-AMOUNT), even after sweeping a linked
+      *>                account — see ACCT-LINKED-ACCT
+      *>    RESULT|02 — Daily limit exceeded
+      *>    RESULT|03 — Account not found
+      *>    RESULT|04 — Account frozen
+      *>    RESULT|05 — CD not yet matured (WITHDRAW only — see
+      *>                WITHDRAW-EARLY to bypass with a penalty)
+      *>    RESULT|06 — Account holder matches an OFAC SDN entry
+      *>                (WITHDRAW/WITHDRAW-EARLY/TRANSFER only —
+      *>                see CHECK-SANCTIONS)
+      *>    RESULT|99 — Invalid operation or file I/O error
+      *>
+      *>  Dependencies:
+      *>    Requires ACCOUNTS.DAT in CWD. Creates TRANSACT.DAT on
+      *>    first post if it does not already exist. SDN.DAT and
+      *>    ACCTLIMIT.DAT are both optional, same as VALIDATE.cob.
+      *>
+      *>  Change Log:
+      *>    2026-02-24  AKD  Initial implementation
+      *>    2026-02-24  AKD  Reject WITHDRAW against a CD before its
+      *>                     maturity date; add WITHDRAW-EARLY to allow
+      *>                     early CD withdrawal with a penalty charge
+      *>    2026-02-24  AKD  Overdraft protection: CHECK-BALANCE sweeps
+      *>                     ACCT-LINKED-ACCT's funds before failing NSF
+      *>    2026-02-24  AKD  CHECK-BALANCE, SWEEP-FROM-LINKED, and
+      *>                     WITHDRAW-EARLY's NSF check now compare
+      *>                     against available balance (ACCT-BALANCE
+      *>                     minus ACCT-HOLD-AMOUNT) instead of the raw
+      *>                     ledger balance
+      *>    2026-08-09  AKD  CHECK-SANCTIONS and a real aggregated
+      *>                     CHECK-DAILY-LIMIT (RESOLVE-DAILY-LIMIT +
+      *>                     SUM-TODAY-ACTIVITY against TRANSACT.DAT,
+      *>                     ACCTLIMIT.DAT override) now run on every
+      *>                     debit path (WITHDRAW, WITHDRAW-EARLY, and
+      *>                     the source side of TRANSFER), matching
+      *>                     VALIDATE.cob instead of a flat hardcoded
+      *>                     limit with no OFAC screening at all
+      *>    2026-08-09  AKD  POST-TRANSFER now screens the destination
+      *>                     account against SDN.DAT too, not just the
+      *>                     source; POST-TRANSACTION refreshes
+      *>                     WS-CURRENT-TIME on every call so a
+      *>                     WITHDRAW-EARLY's withdrawal and penalty
+      *>                     postings no longer share one TRANS-ID
+      *>
+      *>================================================================*
+
+      *>  IDENTIFICATION / ENVIRONMENT / DATA DIVISIONS
+      *>  See SMOKETEST.cob for detailed explanations of each division.
+      *>  This file reuses VALIDATE.cob's validation pipeline and
+      *>  ACCOUNTS.cob's load-modify-save pattern, then adds a second
+      *>  file (TRANSACT.DAT) that is only ever appended to, never
+      *>  rewritten — see SAVE-ALL-ACCOUNTS vs POST-TRANSACTION below.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT SDN-FILE
+               ASSIGN TO "SDN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SDN-STATUS.
+           SELECT ACCTLIMIT-FILE
+               ASSIGN TO "ACCTLIMIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
+       FD  SDN-FILE.
+       COPY "SDNREC.cpy".
+       FD  ACCTLIMIT-FILE.
+       COPY "LIMITREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-SDN-STATUS          PIC XX VALUE SPACES.
+       01  WS-LIMIT-STATUS        PIC XX VALUE SPACES.
+       01  WS-CMD-LINE            PIC X(200) VALUE SPACES.
+       01  WS-OPERATION           PIC X(14) VALUE SPACES.
+       01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
+       01  WS-IN-DEST-ACCT-ID     PIC X(10) VALUE SPACES.
+       01  WS-IN-AMOUNT           PIC S9(10)V99 VALUE 0.
+       01  WS-IN-AMOUNT-STR       PIC X(20) VALUE SPACES.
+       01  WS-IN-DESC             PIC X(40) VALUE SPACES.
+       01  WS-RESULT-CODE         PIC X(2) VALUE '00'.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+      *>   TRANSFER must hold both accounts' table indexes at once.
+      *>   FIND-ACCOUNT only ever resolves one (via WS-IN-ACCT-ID
+      *>   into WS-FOUND-IDX), so the source side is parked here
+      *>   while the destination side is looked up.
+       01  WS-SRC-ACCT-ID         PIC X(10) VALUE SPACES.
+       01  WS-SRC-FOUND-IDX       PIC 9(3) VALUE 0.
+       01  WS-DEST-FOUND-IDX      PIC 9(3) VALUE 0.
+      *>   ACCTIO.cpy provides the in-memory account table
+      *>   (WS-ACCOUNT-TABLE) and helper variables (WS-ACCOUNT-COUNT,
+      *>   WS-FOUND-FLAG, WS-FOUND-IDX, etc.)
+       COPY "ACCTIO.cpy".
+      *>   WS-SAMEDAY-TOTAL (AGGWORK.cpy) accumulates the absolute
+      *>   value of every same-day TRANS-AMOUNT already posted for
+      *>   the account being debited — see CHECK-DAILY-LIMIT/
+      *>   SUM-TODAY-ACTIVITY below. Shared with VALIDATE.cob/
+      *>   RISKCHK.cob so every program that aggregates same-day
+      *>   activity agrees on one field.
+       COPY "AGGWORK.cpy".
+      *>   Per-ACCT-TYPE daily-limit defaults and WS-DAILY-LIMIT —
+      *>   same RESOLVE-DAILY-LIMIT logic as VALIDATE.cob, so an
+      *>   account's limit (and any ACCTLIMIT.DAT override) is
+      *>   enforced identically whether the caller went through
+      *>   VALIDATE.cob first or not.
+       01  WS-LIMIT-CHECKING      PIC 9(10)V99 VALUE 7500.00.
+       01  WS-LIMIT-SAVINGS       PIC 9(10)V99 VALUE 5000.00.
+       01  WS-LIMIT-CD            PIC 9(10)V99 VALUE 50000.00.
+       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 0.
+      *>   WS-SANCTIONS-MATCH set by CHECK-SANCTIONS — see that
+      *>   paragraph and SDNREC.cpy.
+       01  WS-SANCTIONS-MATCH     PIC X(1) VALUE 'N'.
+      *>   WITHDRAW-EARLY penalty rate and working fields — see
+      *>   POST-WITHDRAW-EARLY. The penalty is a flat percentage of
+      *>   the withdrawal amount, charged only when the account is
+      *>   still a CD before its ACCT-MATURITY-DATE.
+       01  WS-EARLY-WD-PENALTY-PCT PIC V99 VALUE .02.
+       01  WS-CD-PENALTY-AMT      PIC S9(10)V99 VALUE 0.
+       01  WS-TOTAL-DEBIT         PIC S9(10)V99 VALUE 0.
+      *>   Overdraft-sweep working field — see CHECK-BALANCE and
+      *>   SWEEP-FROM-LINKED.
+       01  WS-SWEEP-AMOUNT        PIC S9(10)V99 VALUE 0.
+      *>   Available-balance working fields — see ACCT-HOLD-AMOUNT
+      *>   in ACCTREC.cpy.
+       01  WS-AVAILABLE           PIC S9(10)V99 VALUE 0.
+       01  WS-LINK-AVAILABLE      PIC S9(10)V99 VALUE 0.
+       COPY "COMCODE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+      *>   Parse operation, account ID(s), amount, and an optional
+      *>   description from the command line. For TRANSFER, the
+      *>   UNSTRING order is: TRANSFER from_id to_id amount [desc].
+      *>   For DEPOSIT/WITHDRAW: DEPOSIT acct_id amount [desc].
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-IN-ACCT-ID
+                    WS-IN-DEST-ACCT-ID
+                    WS-IN-AMOUNT-STR
+                    WS-IN-DESC
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-OPERATION) TO WS-OPERATION
+           MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
+           MOVE FUNCTION TRIM(WS-IN-DEST-ACCT-ID) TO WS-IN-DEST-ACCT-ID
+           MOVE FUNCTION TRIM(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT-STR
+           MOVE FUNCTION TRIM(WS-IN-DESC) TO WS-IN-DESC
+
+      *>   DEPOSIT/WITHDRAW only carry one account ID, so the
+      *>   amount UNSTRINGs into WS-IN-DEST-ACCT-ID instead of
+      *>   WS-IN-AMOUNT-STR. Shift the fields over for those two
+      *>   operations before parsing the amount.
+           IF WS-OPERATION NOT = "TRANSFER"
+               MOVE WS-IN-AMOUNT-STR TO WS-IN-DESC
+               MOVE WS-IN-DEST-ACCT-ID TO WS-IN-AMOUNT-STR
+               MOVE SPACES TO WS-IN-DEST-ACCT-ID
+           END-IF
+
+           IF WS-IN-AMOUNT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-IN-AMOUNT-STR)
+                   TO WS-IN-AMOUNT
+           END-IF
+
+           EVALUATE WS-OPERATION
+               WHEN "DEPOSIT"
+                   PERFORM POST-DEPOSIT
+               WHEN "WITHDRAW"
+                   PERFORM POST-WITHDRAW
+               WHEN "WITHDRAW-EARLY"
+                   PERFORM POST-WITHDRAW-EARLY
+               WHEN "TRANSFER"
+                   PERFORM POST-TRANSFER
+               WHEN OTHER
+                   DISPLAY "RESULT|99"
+           END-EVALUATE
+
+           STOP RUN.
+
+      *> -------------------------------------------------------
+      *> POST-DEPOSIT: Credit WS-IN-ACCT-ID. Only the frozen-
+      *> account check applies — deposits cannot cause NSF and
+      *> are not subject to the daily withdrawal limit.
+      *> -------------------------------------------------------
+       POST-DEPOSIT.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           MOVE WS-IN-ACCT-ID TO TRANS-ACCT-ID
+           MOVE TX-DEPOSIT TO TRANS-TYPE
+           MOVE WS-IN-AMOUNT TO TRANS-AMOUNT
+           PERFORM POST-TRANSACTION
+
+           DISPLAY "TRANS-POSTED|" TRANS-ID "|" WS-IN-ACCT-ID "|"
+               "D|" WS-IN-AMOUNT "|" WS-A-BALANCE(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> POST-WITHDRAW: Debit WS-IN-ACCT-ID. Runs the same
+      *> validation sequence as VALIDATE.cob: exists, active,
+      *> sufficient balance, within daily limit.
+      *> -------------------------------------------------------
+       POST-WITHDRAW.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-SANCTIONS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-BALANCE
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-DAILY-LIMIT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-CD-MATURITY
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           SUBTRACT WS-IN-AMOUNT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           MOVE WS-IN-ACCT-ID TO TRANS-ACCT-ID
+           MOVE TX-WITHDRAW TO TRANS-TYPE
+           MOVE WS-IN-AMOUNT TO TRANS-AMOUNT
+           PERFORM POST-TRANSACTION
+
+           DISPLAY "TRANS-POSTED|" TRANS-ID "|" WS-IN-ACCT-ID "|"
+               "W|" WS-IN-AMOUNT "|" WS-A-BALANCE(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> POST-WITHDRAW-EARLY: Like POST-WITHDRAW, but does not run
+      *> CHECK-CD-MATURITY — a CD may be drawn down before it
+      *> matures through this operation, at the cost of an early-
+      *> withdrawal penalty (WS-EARLY-WD-PENALTY-PCT of the amount
+      *> withdrawn). For a non-CD account, or a CD already past its
+      *> maturity date, the penalty is zero and this behaves exactly
+      *> like WITHDRAW. The withdrawal and its penalty are posted as
+      *> two TRANSACTION-RECORDs in the same run — one unit of work.
+      *> -------------------------------------------------------
+       POST-WITHDRAW-EARLY.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-SANCTIONS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 0 TO WS-CD-PENALTY-AMT
+           IF WS-A-TYPE(WS-FOUND-IDX) = 'D'
+               AND WS-CURRENT-DATE < WS-A-MATURITY(WS-FOUND-IDX)
+               COMPUTE WS-CD-PENALTY-AMT ROUNDED =
+                   WS-IN-AMOUNT * WS-EARLY-WD-PENALTY-PCT
+           END-IF
+           COMPUTE WS-TOTAL-DEBIT = WS-IN-AMOUNT + WS-CD-PENALTY-AMT
+
+           COMPUTE WS-AVAILABLE =
+               WS-A-BALANCE(WS-FOUND-IDX) - WS-A-HOLD(WS-FOUND-IDX)
+           IF WS-AVAILABLE < WS-TOTAL-DEBIT
+               MOVE RC-NSF TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-DAILY-LIMIT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           SUBTRACT WS-TOTAL-DEBIT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           MOVE WS-IN-ACCT-ID TO TRANS-ACCT-ID
+           MOVE TX-WITHDRAW TO TRANS-TYPE
+           MOVE WS-IN-AMOUNT TO TRANS-AMOUNT
+           PERFORM POST-TRANSACTION
+
+           DISPLAY "TRANS-POSTED|" TRANS-ID "|" WS-IN-ACCT-ID "|"
+               "W|" WS-IN-AMOUNT "|" WS-A-BALANCE(WS-FOUND-IDX)
+
+           IF WS-CD-PENALTY-AMT > 0
+               MOVE WS-IN-ACCT-ID TO TRANS-ACCT-ID
+               MOVE TX-FEE TO TRANS-TYPE
+               MOVE WS-CD-PENALTY-AMT TO TRANS-AMOUNT
+               PERFORM POST-TRANSACTION
+               DISPLAY "PENALTY|" TRANS-ID "|" WS-IN-ACCT-ID "|"
+                   WS-CD-PENALTY-AMT "|" WS-A-BALANCE(WS-FOUND-IDX)
+           END-IF
+
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> POST-TRANSFER: Debit WS-IN-ACCT-ID and credit
+      *> WS-IN-DEST-ACCT-ID for the same amount. Both accounts
+      *> must exist and be active, and the source account is
+      *> subject to the same balance/limit checks as a withdrawal.
+      *> One TRANSACTION-RECORD is written (type 'T', source
+      *> account) — RECONCILE.cob treats transfers as a debit
+      *> against the source account only, so we post to match.
+      *> -------------------------------------------------------
+       POST-TRANSFER.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-SANCTIONS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-BALANCE
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-DAILY-LIMIT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-CD-MATURITY
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+      *>   Source account cleared validation — park its ID and
+      *>   table index before FIND-ACCOUNT is reused for the
+      *>   destination account.
+           MOVE WS-IN-ACCT-ID TO WS-SRC-ACCT-ID
+           MOVE WS-FOUND-IDX TO WS-SRC-FOUND-IDX
+
+           MOVE WS-IN-DEST-ACCT-ID TO WS-IN-ACCT-ID
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-FOUND-IDX TO WS-DEST-FOUND-IDX
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+      *>   Screen the destination too, not just the source — WS-FOUND-IDX
+      *>   still points at the destination account from FIND-ACCOUNT
+      *>   above, so CHECK-SANCTIONS (which reads WS-A-NAME(WS-FOUND-IDX))
+      *>   screens it without any further setup.
+           PERFORM CHECK-SANCTIONS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               STOP RUN
+           END-IF
+
+      *>   Restore WS-IN-ACCT-ID to the source account now that
+      *>   both accounts have cleared validation.
+           MOVE WS-SRC-ACCT-ID TO WS-IN-ACCT-ID
+
+           SUBTRACT WS-IN-AMOUNT FROM WS-A-BALANCE(WS-SRC-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-SRC-FOUND-IDX)
+           ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-DEST-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-DEST-FOUND-IDX)
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           MOVE WS-IN-ACCT-ID TO TRANS-ACCT-ID
+           MOVE TX-TRANSFER TO TRANS-TYPE
+           MOVE WS-IN-AMOUNT TO TRANS-AMOUNT
+           PERFORM POST-TRANSACTION
+
+           DISPLAY "TRANS-POSTED|" TRANS-ID "|" WS-IN-ACCT-ID "|"
+               "T|" WS-IN-AMOUNT "|" WS-A-BALANCE(WS-SRC-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> POST-TRANSACTION: Build and append one TRANSACTION-RECORD
+      *> to TRANSACT.DAT. TRANS-ACCT-ID, TRANS-TYPE, and
+      *> TRANS-AMOUNT must already be moved in by the caller.
+      *> Mirrors MERCHANT.cob's OPEN EXTEND / OPEN OUTPUT fallback
+      *> so the very first post creates TRANSACT.DAT if it is
+      *> missing.
+      *> -------------------------------------------------------
+       POST-TRANSACTION.
+      *>   Refresh the time of day on every call, not just once at
+      *>   program start — POST-WITHDRAW-EARLY calls POST-TRANSACTION
+      *>   twice in the same invocation (withdrawal, then penalty fee)
+      *>   and a stale WS-CURRENT-TIME would give both postings the
+      *>   byte-identical TRANS-ID built below.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-CURRENT-DATE(3:6) WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO TRANS-ID
+           END-STRING
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE WS-IN-DESC TO TRANS-DESC
+           MOVE RC-SUCCESS TO TRANS-STATUS
+           MOVE "MANUAL" TO TRANS-BATCH-ID
+
+           OPEN EXTEND TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               OPEN OUTPUT TRANSACT-FILE
+               IF WS-TX-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+                   DISPLAY "RESULT|99"
+                   STOP RUN
+               END-IF
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACT-FILE.
+
+       LOAD-ALL-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
+               MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+               MOVE ACCT-DORMANT-FLAG TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+               MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> SAVE-ALL-ACCOUNTS: Rewrite ACCOUNTS.DAT from the
+      *> in-memory table. Named SAVE- rather than WRITE- per
+      *> ACCTIO.cpy's own convention note — each program keeps
+      *> its own rewrite paragraph name alongside the shared data.
+      *> -------------------------------------------------------
+       SAVE-ALL-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
+               MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
+               MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
+               MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
+               MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
+               MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-OWNER2(WS-ACCT-IDX) TO ACCT-OWNER2
+               MOVE WS-A-OWNER3(WS-ACCT-IDX) TO ACCT-OWNER3
+               MOVE WS-A-DORMANT(WS-ACCT-IDX) TO ACCT-DORMANT-FLAG
+               MOVE WS-A-CD-TERM(WS-ACCT-IDX) TO ACCT-CD-TERM-MONTHS
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-LINKED(WS-ACCT-IDX) TO ACCT-LINKED-ACCT
+               MOVE WS-A-HOLD(WS-ACCT-IDX) TO ACCT-HOLD-AMOUNT
+               MOVE WS-A-CURRENCY(WS-ACCT-IDX) TO ACCT-CURRENCY
+               WRITE ACCOUNT-RECORD
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
+
+       FIND-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-A-ID(WS-ACCT-IDX) = WS-IN-ACCT-ID
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> CHECK-ACCOUNT-STATUS: Reject frozen accounts.
+      *> -------------------------------------------------------
+       CHECK-ACCOUNT-STATUS.
+           MOVE '00' TO WS-RESULT-CODE
+           IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
+               MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> CHECK-BALANCE: Reject if available balance (ACCT-BALANCE
+      *> minus any ACCT-HOLD-AMOUNT on pending/uncleared funds) is
+      *> less than the requested amount (source account only —
+      *> deposits never check this) — unless a linked backup
+      *> account (ACCT-LINKED-ACCT, overdraft protection) has
+      *> enough available funds of its own to cover the shortfall,
+      *> in which case SWEEP-FROM-LINKED moves the shortfall over
+      *> before the withdrawal posts.
+      *> -------------------------------------------------------
+       CHECK-BALANCE.
+           MOVE '00' TO WS-RESULT-CODE
+           COMPUTE WS-AVAILABLE =
+               WS-A-BALANCE(WS-FOUND-IDX) - WS-A-HOLD(WS-FOUND-IDX)
+           IF WS-AVAILABLE >= WS-IN-AMOUNT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM FIND-LINKED-ACCOUNT
+           IF WS-LINK-FOUND-FLAG = 'Y'
+               COMPUTE WS-LINK-AVAILABLE =
+                   WS-A-BALANCE(WS-LINK-FOUND-IDX) -
+                   WS-A-HOLD(WS-LINK-FOUND-IDX)
+               IF WS-AVAILABLE + WS-LINK-AVAILABLE >= WS-IN-AMOUNT
+                   PERFORM SWEEP-FROM-LINKED
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           MOVE RC-NSF TO WS-RESULT-CODE.
+
+      *> -------------------------------------------------------
+      *> FIND-LINKED-ACCOUNT: Look up the in-memory table entry for
+      *> WS-FOUND-IDX's ACCT-LINKED-ACCT, if any. Uses its own
+      *> found-flag/index (WS-LINK-FOUND-FLAG/WS-LINK-FOUND-IDX from
+      *> ACCTIO.cpy) so it doesn't disturb WS-FOUND-IDX for the
+      *> account actually being debited. See VALIDATE.cob for the
+      *> same paragraph.
+      *> -------------------------------------------------------
+       FIND-LINKED-ACCOUNT.
+           MOVE 'N' TO WS-LINK-FOUND-FLAG
+           MOVE 0 TO WS-LINK-FOUND-IDX
+           IF WS-A-LINKED(WS-FOUND-IDX) NOT = SPACES
+               PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+                   IF WS-A-ID(WS-ACCT-IDX) = WS-A-LINKED(WS-FOUND-IDX)
+                       MOVE 'Y' TO WS-LINK-FOUND-FLAG
+                       MOVE WS-ACCT-IDX TO WS-LINK-FOUND-IDX
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> SWEEP-FROM-LINKED: Move just enough from the linked
+      *> account (WS-LINK-FOUND-IDX) into the account being debited
+      *> (WS-FOUND-IDX) to cover the shortfall. The withdrawal or
+      *> transfer itself still subtracts the full WS-IN-AMOUNT
+      *> afterward — this only tops the balance up first.
+      *> -------------------------------------------------------
+       SWEEP-FROM-LINKED.
+           COMPUTE WS-SWEEP-AMOUNT =
+               WS-IN-AMOUNT - WS-AVAILABLE
+           SUBTRACT WS-SWEEP-AMOUNT FROM WS-A-BALANCE(WS-LINK-FOUND-IDX)
+           ADD WS-SWEEP-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-LINK-FOUND-IDX)
+           DISPLAY "OVERDRAFT-SWEEP|" WS-A-ID(WS-LINK-FOUND-IDX) "|"
+               WS-A-ID(WS-FOUND-IDX) "|" WS-SWEEP-AMOUNT.
+
+      *> -------------------------------------------------------
+      *> CHECK-DAILY-LIMIT: Reject if the account's same-day
+      *> activity, plus the amount now being requested, would
+      *> exceed that account's daily limit. See VALIDATE.cob for
+      *> the identical aggregation/resolution logic — duplicated
+      *> here rather than CALLed since TRANSACT.cob and VALIDATE.cob
+      *> each own their own procedure logic against shared copybook
+      *> layouts, same as the rest of this codebase.
+      *> -------------------------------------------------------
+       CHECK-DAILY-LIMIT.
+           MOVE '00' TO WS-RESULT-CODE
+           PERFORM RESOLVE-DAILY-LIMIT
+           PERFORM SUM-TODAY-ACTIVITY
+           IF WS-SAMEDAY-TOTAL + WS-IN-AMOUNT > WS-DAILY-LIMIT
+               MOVE RC-LIMIT-EXCEEDED TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> RESOLVE-DAILY-LIMIT: Set WS-DAILY-LIMIT to this account's
+      *> ACCT-TYPE default, then let a per-account entry in the
+      *> optional ACCTLIMIT.DAT file override it. See VALIDATE.cob.
+      *> -------------------------------------------------------
+       RESOLVE-DAILY-LIMIT.
+           EVALUATE WS-A-TYPE(WS-FOUND-IDX)
+               WHEN 'C'
+                   MOVE WS-LIMIT-CHECKING TO WS-DAILY-LIMIT
+               WHEN 'S'
+                   MOVE WS-LIMIT-SAVINGS TO WS-DAILY-LIMIT
+               WHEN 'D'
+                   MOVE WS-LIMIT-CD TO WS-DAILY-LIMIT
+               WHEN OTHER
+                   MOVE WS-LIMIT-CHECKING TO WS-DAILY-LIMIT
+           END-EVALUATE
+           OPEN INPUT ACCTLIMIT-FILE
+           IF WS-LIMIT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCTLIMIT-FILE
+                   AT END
+                       CLOSE ACCTLIMIT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF LIMIT-ACCT-ID = WS-IN-ACCT-ID
+                   MOVE LIMIT-DAILY-AMOUNT TO WS-DAILY-LIMIT
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> SUM-TODAY-ACTIVITY: Scan TRANSACT.DAT for every record
+      *> belonging to WS-IN-ACCT-ID dated today, and accumulate the
+      *> magnitude of TRANS-AMOUNT into WS-SAMEDAY-TOTAL. See
+      *> VALIDATE.cob's SUM-TODAY-ACTIVITY for the same logic.
+      *> -------------------------------------------------------
+       SUM-TODAY-ACTIVITY.
+           MOVE 0 TO WS-SAMEDAY-TOTAL
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+      *>       No transactions posted yet (file absent or empty on a
+      *>       fresh node) is not an error — it just means zero
+      *>       same-day activity so far.
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       CLOSE TRANSACT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-ACCT-ID = WS-IN-ACCT-ID
+                   AND TRANS-DATE = WS-CURRENT-DATE
+                   ADD FUNCTION ABS(TRANS-AMOUNT) TO WS-SAMEDAY-TOTAL
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> CHECK-SANCTIONS: Reject if the account holder's name
+      *> matches an entry on the OFAC Specially Designated
+      *> Nationals list (SDN.DAT). See VALIDATE.cob for the same
+      *> check — a missing or empty SDN.DAT just means nobody is
+      *> currently on the list.
+      *> -------------------------------------------------------
+       CHECK-SANCTIONS.
+           MOVE '00' TO WS-RESULT-CODE
+           MOVE 'N' TO WS-SANCTIONS-MATCH
+           OPEN INPUT SDN-FILE
+           IF WS-SDN-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ SDN-FILE
+                   AT END
+                       CLOSE SDN-FILE
+                       EXIT PERFORM
+               END-READ
+               IF SDN-NAME = WS-A-NAME(WS-FOUND-IDX)
+                   MOVE 'Y' TO WS-SANCTIONS-MATCH
+               END-IF
+           END-PERFORM
+           IF WS-SANCTIONS-MATCH = 'Y'
+               MOVE RC-SANCTIONS-HIT TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> CHECK-CD-MATURITY: Reject WITHDRAW/TRANSFER against a
+      *> certificate of deposit (ACCT-TYPE 'D') before its maturity
+      *> date. See VALIDATE.cob for the same check. WITHDRAW-EARLY
+      *> does not call this paragraph — it charges a penalty instead.
+      *> -------------------------------------------------------
+       CHECK-CD-MATURITY.
+           MOVE '00' TO WS-RESULT-CODE
+           IF WS-A-TYPE(WS-FOUND-IDX) = 'D'
+               AND WS-CURRENT-DATE < WS-A-MATURITY(WS-FOUND-IDX)
+               MOVE RC-CD-NOT-MATURED TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
