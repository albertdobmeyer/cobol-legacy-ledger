@@ -0,0 +1,337 @@
+      *>================================================================*
+      *>  Program:     FEES.cob
+      *>  System:      LEGACY LEDGER — Fee Assessment Batch Job
+      *>  Node:        All (same binary, per-node data directories)
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-02-24
+      *>  Modified:    2026-02-24
+      *>
+      *>  Purpose:
+      *>    Batch job that walks ACCOUNTS.DAT and assesses the
+      *>    monthly fee schedule against every active account:
+      *>    a flat monthly maintenance fee by account type, a
+      *>    below-minimum-balance fee, and a per-item fee for
+      *>    withdrawals beyond a free monthly allowance. Each
+      *>    account's total is posted as one TX-FEE ('F')
+      *>    transaction against TRANSACT.DAT and debited straight
+      *>    to ACCT-BALANCE, the same "one unit of work" posting
+      *>    TRANSACT.cob and INTEREST.cob use.
+      *>
+      *>  Fee Schedule:
+      *>    Monthly maintenance — Checking: $10.00, Savings: $5.00
+      *>    Below minimum balance — Checking under $500.00,
+      *>      Savings under $300.00: $15.00
+      *>    Per-item — first 5 withdrawals free per account per
+      *>      run, then $0.50 each (withdrawal count comes from a
+      *>      scan of TRANSACT.DAT, same accumulation pattern
+      *>      RECONCILE.cob uses for credits/debits)
+      *>
+      *>  Files:
+      *>    Input/Output: ACCOUNTS.DAT  (LINE SEQUENTIAL, 130-byte records)
+      *>    Input:        TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte records)
+      *>    Output:       TRANSACT.DAT  (appended — never rewritten)
+      *>
+      *>  Copybooks:
+      *>    ACCTREC.cpy   — Account record layout (130 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    COMCODE.cpy   — Shared status codes and bank identifiers
+      *>    ACCTIO.cpy    — Shared account I/O variables
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    Per account: FEE|ACCT-ID|AMOUNT|NEW-BALANCE
+      *>    Summary:     FEE-SUMMARY|ACCOUNTS-CHARGED|TOTAL-COLLECTED
+      *>    Result:      RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Assessment run complete
+      *>    RESULT|99 — File I/O error
+      *>
+      *>  Change Log:
+      *>    2026-02-24  AKD  Initial implementation
+      *>
+      *>================================================================*
+
+      *>  IDENTIFICATION / ENVIRONMENT / DATA DIVISIONS
+      *>  See SMOKETEST.cob for detailed explanations of each division.
+      *>  Like RECONCILE.cob, this program reads two independent
+      *>  files: ACCOUNTS.DAT to assess against, and TRANSACT.DAT to
+      *>  count each account's withdrawal activity for the per-item
+      *>  fee. It then posts like INTEREST.cob — one TX-FEE record
+      *>  per account charged, via POST-FEE-TRANSACTION.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+
+      *>   Fee schedule constants
+       01  WS-FEE-MAINT-CHECKING  PIC S9(6)V99 VALUE 10.00.
+       01  WS-FEE-MAINT-SAVINGS   PIC S9(6)V99 VALUE 5.00.
+       01  WS-MIN-BAL-CHECKING    PIC S9(8)V99 VALUE 500.00.
+       01  WS-MIN-BAL-SAVINGS     PIC S9(8)V99 VALUE 300.00.
+       01  WS-FEE-BELOW-MIN       PIC S9(6)V99 VALUE 15.00.
+       01  WS-FEE-PER-ITEM        PIC S9(4)V99 VALUE 0.50.
+       01  WS-FREE-ITEM-COUNT     PIC 9(3) VALUE 5.
+
+       01  WS-FEE-TOTAL           PIC S9(8)V99 VALUE 0.
+       01  WS-GRAND-TOTAL         PIC S9(10)V99 VALUE 0.
+       01  WS-CHARGED-COUNT       PIC 9(3) VALUE 0.
+       01  WS-EXCESS-ITEMS        PIC 9(6) VALUE 0.
+      *>   Sequence number for TRANS-ID uniqueness within one run.
+       01  WS-TX-SEQ              PIC 9(5) VALUE 0.
+
+      *>   Per-account withdrawal-count accumulator, one entry per
+      *>   loaded account — mirrors RECONCILE.cob's WS-TX-TABLE
+      *>   pattern, narrowed to just a withdrawal count.
+       01  WS-ITEM-TABLE.
+           05  WS-ITEM-ENTRY OCCURS 100 TIMES.
+               10  WS-ITEM-ACCT-ID    PIC X(10).
+               10  WS-ITEM-WD-COUNT   PIC 9(6) VALUE 0.
+
+       01  WS-SEARCH-IDX          PIC 9(3) VALUE 0.
+       01  WS-ITEM-FOUND           PIC X VALUE 'N'.
+
+      *>   ACCTIO.cpy provides the in-memory account table
+      *>   (WS-ACCOUNT-TABLE) and helper variables (WS-ACCOUNT-COUNT,
+      *>   WS-ACCT-IDX, etc.)
+       COPY "ACCTIO.cpy".
+       COPY "COMCODE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           DISPLAY "========================================"
+           DISPLAY "  FEE ASSESSMENT — MONTHLY RUN"
+           DISPLAY "========================================"
+
+           PERFORM LOAD-ALL-ACCOUNTS
+
+      *>   Build a parallel withdrawal-count entry for every
+      *>   loaded account before scanning TRANSACT.DAT.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               MOVE WS-A-ID(WS-ACCT-IDX) TO WS-ITEM-ACCT-ID(WS-ACCT-IDX)
+               MOVE 0 TO WS-ITEM-WD-COUNT(WS-ACCT-IDX)
+           END-PERFORM
+
+           PERFORM COUNT-WITHDRAWAL-ITEMS
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               PERFORM ASSESS-FEES
+           END-PERFORM
+
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           DISPLAY "FEE-SUMMARY|" WS-CHARGED-COUNT "|" WS-GRAND-TOTAL
+           DISPLAY "RESULT|00"
+
+           STOP RUN.
+
+      *> -------------------------------------------------------
+      *> COUNT-WITHDRAWAL-ITEMS: Scan TRANSACT.DAT once and tally
+      *> successful withdrawals per account into WS-ITEM-TABLE.
+      *> If TRANSACT.DAT does not exist yet, every account simply
+      *> keeps a zero count — no items, no per-item fee.
+      *> -------------------------------------------------------
+       COUNT-WITHDRAWAL-ITEMS.
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "NOTE|No TRANSACT.DAT — skipping item count"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       CLOSE TRANSACT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-STATUS = '00' AND TRANS-TYPE = 'W'
+                   PERFORM TALLY-WITHDRAWAL
+               END-IF
+           END-PERFORM.
+
+       TALLY-WITHDRAWAL.
+           MOVE 'N' TO WS-ITEM-FOUND
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-ACCOUNT-COUNT
+               IF WS-ITEM-ACCT-ID(WS-SEARCH-IDX) = TRANS-ACCT-ID
+                   MOVE 'Y' TO WS-ITEM-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ITEM-FOUND = 'Y'
+               ADD 1 TO WS-ITEM-WD-COUNT(WS-SEARCH-IDX)
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> ASSESS-FEES: Total up one account's maintenance,
+      *> below-minimum, and per-item fees, then post and debit
+      *> the sum if it is more than zero. Closed and frozen
+      *> accounts are never assessed.
+      *> -------------------------------------------------------
+       ASSESS-FEES.
+           IF WS-A-STATUS(WS-ACCT-IDX) NOT = 'A'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-FEE-TOTAL
+
+           EVALUATE WS-A-TYPE(WS-ACCT-IDX)
+               WHEN 'C'
+                   ADD WS-FEE-MAINT-CHECKING TO WS-FEE-TOTAL
+                   IF WS-A-BALANCE(WS-ACCT-IDX) < WS-MIN-BAL-CHECKING
+                       ADD WS-FEE-BELOW-MIN TO WS-FEE-TOTAL
+                   END-IF
+               WHEN 'S'
+                   ADD WS-FEE-MAINT-SAVINGS TO WS-FEE-TOTAL
+                   IF WS-A-BALANCE(WS-ACCT-IDX) < WS-MIN-BAL-SAVINGS
+                       ADD WS-FEE-BELOW-MIN TO WS-FEE-TOTAL
+                   END-IF
+           END-EVALUATE
+
+           IF WS-ITEM-WD-COUNT(WS-ACCT-IDX) > WS-FREE-ITEM-COUNT
+               COMPUTE WS-EXCESS-ITEMS =
+                   WS-ITEM-WD-COUNT(WS-ACCT-IDX) - WS-FREE-ITEM-COUNT
+               END-COMPUTE
+               COMPUTE WS-FEE-TOTAL = WS-FEE-TOTAL +
+                   (WS-EXCESS-ITEMS * WS-FEE-PER-ITEM)
+               END-COMPUTE
+           END-IF
+
+           IF WS-FEE-TOTAL NOT > 0
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WS-FEE-TOTAL FROM WS-A-BALANCE(WS-ACCT-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-ACCT-IDX)
+           ADD 1 TO WS-CHARGED-COUNT
+           ADD WS-FEE-TOTAL TO WS-GRAND-TOTAL
+
+           PERFORM POST-FEE-TRANSACTION
+
+           DISPLAY "FEE|" WS-A-ID(WS-ACCT-IDX) "|"
+               WS-FEE-TOTAL "|" WS-A-BALANCE(WS-ACCT-IDX).
+
+      *> -------------------------------------------------------
+      *> POST-FEE-TRANSACTION: Build and append one
+      *> TRANSACTION-RECORD to TRANSACT.DAT for the fee total just
+      *> assessed in ASSESS-FEES. Mirrors TRANSACT.cob's
+      *> POST-TRANSACTION / INTEREST.cob's POST-INTEREST-TRANSACTION.
+      *> -------------------------------------------------------
+       POST-FEE-TRANSACTION.
+           ADD 1 TO WS-TX-SEQ
+           STRING "F" WS-CURRENT-DATE(3:6) WS-TX-SEQ
+               DELIMITED BY SIZE INTO TRANS-ID
+           END-STRING
+           MOVE WS-A-ID(WS-ACCT-IDX) TO TRANS-ACCT-ID
+           MOVE TX-FEE TO TRANS-TYPE
+           MOVE WS-FEE-TOTAL TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE "MONTHLY FEE ASSESSMENT" TO TRANS-DESC
+           MOVE RC-SUCCESS TO TRANS-STATUS
+           MOVE "FEES" TO TRANS-BATCH-ID
+
+           OPEN EXTEND TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               OPEN OUTPUT TRANSACT-FILE
+               IF WS-TX-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+                   DISPLAY "RESULT|99"
+                   STOP RUN
+               END-IF
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACT-FILE.
+
+       LOAD-ALL-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
+               MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+               MOVE ACCT-DORMANT-FLAG TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+               MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> SAVE-ALL-ACCOUNTS: Rewrite ACCOUNTS.DAT from the
+      *> in-memory table, named per ACCTIO.cpy's own convention
+      *> note (each program keeps its own save-paragraph name
+      *> alongside the shared WS-ACCOUNT-TABLE layout).
+      *> -------------------------------------------------------
+       SAVE-ALL-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
+               MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
+               MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
+               MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
+               MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
+               MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-OWNER2(WS-ACCT-IDX) TO ACCT-OWNER2
+               MOVE WS-A-OWNER3(WS-ACCT-IDX) TO ACCT-OWNER3
+               MOVE WS-A-DORMANT(WS-ACCT-IDX) TO ACCT-DORMANT-FLAG
+               MOVE WS-A-CD-TERM(WS-ACCT-IDX) TO ACCT-CD-TERM-MONTHS
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-LINKED(WS-ACCT-IDX) TO ACCT-LINKED-ACCT
+               MOVE WS-A-HOLD(WS-ACCT-IDX) TO ACCT-HOLD-AMOUNT
+               MOVE WS-A-CURRENCY(WS-ACCT-IDX) TO ACCT-CURRENCY
+               WRITE ACCOUNT-RECORD
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
