@@ -10,7 +10,22 @@
       *>    End-of-day reconciliation. For each account, sums all
       *>    transactions in TRANSACT.DAT by type and compares the
       *>    computed balance against the actual balance in ACCOUNTS.DAT.
-      *>    Reports MATCH or MISMATCH per account.
+      *>    Reports MATCH or MISMATCH per account. Also ties the
+      *>    subledger's own summed credit/debit totals out against an
+      *>    independent general-ledger control total in GLCONTROL.DAT,
+      *>    so two internally-consistent but equally wrong files can
+      *>    no longer sail through undetected. Every account still
+      *>    MISMATCH at the end of a run is carried forward into
+      *>    MISMATCH.DAT with its first-detected date and consecutive-
+      *>    run streak, so tomorrow's run (and whoever reads its
+      *>    output) can tell a new break from a stale, repeat one.
+      *>    Any account mismatch or GL tie-out break found this run
+      *>    also raises a same-morning alert by appending to
+      *>    ALERT.DAT, so a reconciliation break no longer has to
+      *>    wait on someone noticing it in the batch log. Progress
+      *>    through the account loop is checkpointed periodically to
+      *>    CHECKPOINT.DAT so an abended run can resume on the same
+      *>    date without reprocessing accounts already reconciled.
       *>
       *>  Algorithm:
       *>    For each account:
@@ -24,27 +39,75 @@
       *>        corrupted balance field)
       *>
       *>  Files:
-      *>    Input: ACCOUNTS.DAT  (70-byte, LINE SEQUENTIAL)
-      *>    Input: TRANSACT.DAT  (103-byte, LINE SEQUENTIAL)
+      *>    Input: ACCOUNTS.DAT   (70-byte, LINE SEQUENTIAL)
+      *>    Input: TRANSACT.DAT   (103-byte, LINE SEQUENTIAL)
+      *>    Input: GLCONTROL.DAT  (47-byte, LINE SEQUENTIAL, externally
+      *>                          produced by the GL system of record —
+      *>                          optional; tie-out is skipped with a
+      *>                          NOTE if no matching record is found)
+      *>    Input/Output: MISMATCH.DAT (21-byte, LINE SEQUENTIAL,
+      *>                  carry-forward of unresolved mismatches;
+      *>                  read at start, fully rewritten at end)
+      *>    Output: ALERT.DAT (66-byte, LINE SEQUENTIAL, appended —
+      *>                  never rewritten; one record per account
+      *>                  and/or GL mismatch this run found; untouched
+      *>                  on a clean run)
+      *>    Input/Output: CHECKPOINT.DAT (2120-byte, LINE SEQUENTIAL,
+      *>                  progress snapshot; read at start, refreshed
+      *>                  every WS-CKPT-INTERVAL accounts, cleared once
+      *>                  a pass completes all accounts)
       *>
       *>  Copybooks:
       *>    ACCTREC.cpy   — Account record layout (70 bytes)
       *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    GLREC.cpy     — GL control-total record layout (47 bytes)
+      *>    MISMREC.cpy   — Mismatch carry-forward record layout (21 bytes)
+      *>    ALERTREC.cpy  — Reconciliation alert record layout (66 bytes)
+      *>    CKPTREC.cpy   — Checkpoint/restart record layout (2120 bytes)
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>    ACCTIO.cpy    — Shared account I/O variables
       *>
       *>  Output Format (to STDOUT, pipe-delimited):
       *>    Per account: RECON|ACCT-ID|STATUS|BALANCE|TX-COUNT
+      *>    Mismatch streak: MISMATCH-STREAK|ACCT-ID|FIRST-DETECTED-DATE|
+      *>                 CONSECUTIVE-RUNS (one per MISMATCH account)
+      *>    GL tie-out:  GL-TIEOUT|STATUS|SUB-CREDITS|GL-CREDITS|
+      *>                 SUB-DEBITS|GL-DEBITS (omitted if no
+      *>                 GLCONTROL.DAT record matches the node/date)
+      *>    Alerts:      ALERT-SENT|COUNT (omitted on a clean run with
+      *>                 no account or GL mismatch)
+      *>    Resume:      RESUME|START-ACCT-IDX (only present when a
+      *>                 same-day checkpoint was found and resumed)
       *>    Summary:     RECON-SUMMARY|MATCHED|MISMATCHED|TOTAL
       *>    Result:      RESULT|XX
       *>
       *>  Exit Codes:
-      *>    RESULT|00 — Reconciliation complete (all matched)
-      *>    RESULT|01 — Reconciliation complete (mismatches found)
+      *>    RESULT|00 — Reconciliation complete (all matched, GL tied out)
+      *>    RESULT|01 — Reconciliation complete (account mismatch and/or
+      *>                GL tie-out mismatch found)
       *>    RESULT|99 — File I/O error
       *>
       *>  Change Log:
       *>    2026-02-23  AKD  Initial implementation — Phase 2
+      *>    2026-02-24  AKD  Add GL tie-out: CHECK-GL-TIEOUT sums the
+      *>                     subledger's own credit/debit totals and
+      *>                     compares them against GLCONTROL.DAT's
+      *>                     independent control total for the node/day
+      *>    2026-02-24  AKD  Carry unresolved mismatches forward in
+      *>                     MISMATCH.DAT across runs, tracking each
+      *>                     account's first-detected date and
+      *>                     consecutive-run streak
+      *>    2026-02-24  AKD  Raise a same-morning alert for any account
+      *>                     or GL mismatch by appending to ALERT.DAT —
+      *>                     this shop has no email/ticketing client, so
+      *>                     the flat file is the handoff to whatever
+      *>                     paging/monitoring tool watches for it
+      *>    2026-02-24  AKD  Add checkpoint/restart: the account loop
+      *>                     now checkpoints its progress to
+      *>                     CHECKPOINT.DAT every WS-CKPT-INTERVAL
+      *>                     accounts, so a same-day restart resumes
+      *>                     past the last reconciled account instead
+      *>                     of starting over from account 1
       *>
       *>================================================================*
       *>
@@ -71,6 +134,26 @@
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+           SELECT GL-FILE
+               ASSIGN TO "GLCONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT MISMATCH-FILE
+               ASSIGN TO "MISMATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISM-STATUS.
+           SELECT ALERT-FILE
+               ASSIGN TO "ALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-HISTORY-FILE
+               ASSIGN TO "RUNHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -78,10 +161,37 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  GL-FILE.
+       COPY "GLREC.cpy".
+       FD  MISMATCH-FILE.
+       COPY "MISMREC.cpy".
+       FD  ALERT-FILE.
+       COPY "ALERTREC.cpy".
+       FD  CHECKPOINT-FILE.
+       COPY "CKPTREC.cpy".
+       FD  RUN-HISTORY-FILE.
+       COPY "RUNHIST.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-GL-STATUS           PIC XX VALUE SPACES.
+       01  WS-MISM-STATUS         PIC XX VALUE SPACES.
+       01  WS-ALERT-STATUS        PIC XX VALUE SPACES.
+       01  WS-ALERT-COUNT         PIC 9(3) VALUE 0.
+      *>   Run-history working fields — see LOG-RUN-START/LOG-RUN-END
+      *>   and RUNHIST.cpy. Shared with ACCOUNTS.cob/REPORTS.cob/
+      *>   PAYROLL.cob so operations has one chain-wide log instead
+      *>   of scattered SYSOUT from four independent programs.
+       01  WS-RUNHIST-STATUS      PIC XX VALUE SPACES.
+       01  WS-RUN-STATUS          PIC X VALUE 'Y'.
+       01  WS-RUNHIST-START-TIME  PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-SECS  PIC 9(8) VALUE 0.
+       01  WS-RUNHIST-END-SECS    PIC 9(8) VALUE 0.
+       01  WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-FOUND          PIC X VALUE 'N'.
+       01  WS-CKPT-START-IDX      PIC 9(3) VALUE 1.
+       01  WS-CKPT-INTERVAL       PIC 9(3) VALUE 10.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
@@ -106,6 +216,44 @@
        01  WS-SEARCH-IDX          PIC 9(3) VALUE 0.
        01  WS-TX-FOUND            PIC X VALUE 'N'.
        01  WS-NODE-CODE           PIC X(1) VALUE 'A'.
+
+      *>   GL tie-out working fields — see CHECK-GL-TIEOUT
+       01  WS-TOTAL-CREDITS       PIC S9(12)V99 VALUE 0.
+       01  WS-TOTAL-DEBITS        PIC S9(12)V99 VALUE 0.
+       01  WS-GL-FOUND            PIC X VALUE 'N'.
+       01  WS-GL-MISMATCH         PIC X VALUE 'N'.
+      *>   GLCONTROL.DAT's totals are USD-denominated — accounts in
+      *>   another currency are excluded from WS-TOTAL-CREDITS/
+      *>   WS-TOTAL-DEBITS below, same guard REPORTS.cob's PRINT-
+      *>   LEDGER/PRINT-EOD/PRINT-TRIAL-BALANCE apply before summing
+      *>   ACCT-BALANCE across accounts.
+       01  WS-NON-USD-COUNT        PIC 9(6) VALUE 0.
+
+      *>   Mismatch carry-forward working fields — see
+      *>   LOAD-MISMATCH-CARRY, TRACK-MISMATCH-CARRY, and
+      *>   SAVE-MISMATCH-CARRY. WS-OLD-MISM-TABLE holds what the
+      *>   previous run left in MISMATCH.DAT; WS-NEW-MISM-TABLE
+      *>   accumulates this run's still-mismatched accounts, which
+      *>   becomes the next run's MISMATCH.DAT.
+       01  WS-OLD-MISM-TABLE.
+           05  WS-OLD-MISM-ENTRY OCCURS 100 TIMES.
+               10  WS-OLD-MISM-ACCT-ID    PIC X(10).
+               10  WS-OLD-MISM-FIRST-DATE PIC 9(8).
+               10  WS-OLD-MISM-STREAK     PIC 9(3).
+       01  WS-OLD-MISM-COUNT      PIC 9(3) VALUE 0.
+
+       01  WS-NEW-MISM-TABLE.
+           05  WS-NEW-MISM-ENTRY OCCURS 100 TIMES.
+               10  WS-NEW-MISM-ACCT-ID    PIC X(10).
+               10  WS-NEW-MISM-FIRST-DATE PIC 9(8).
+               10  WS-NEW-MISM-STREAK     PIC 9(3).
+       01  WS-NEW-MISM-COUNT      PIC 9(3) VALUE 0.
+
+       01  WS-MISM-SEARCH-IDX     PIC 9(3) VALUE 0.
+       01  WS-MISM-FOUND-FLAG     PIC X VALUE 'N'.
+       01  WS-MISM-FOUND-IDX      PIC 9(3) VALUE 0.
+       01  WS-MISM-FIRST-DATE     PIC 9(8) VALUE 0.
+       01  WS-MISM-STREAK-DAYS    PIC 9(3) VALUE 0.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
@@ -120,6 +268,10 @@
            DISPLAY "========================================"
            DISPLAY ""
 
+      *>   Record this run's start in the shared RUNHIST.DAT before
+      *>   any file is touched — see LOG-RUN-START.
+           PERFORM LOG-RUN-START
+
       *> ═══════════════════════════════════════════════════════════
       *> COBOL CONCEPT: Cross-File Reconciliation Pattern
       *> Reconciliation reads TWO independent files (ACCOUNTS.DAT
@@ -138,6 +290,13 @@
       *>   Load all accounts
            PERFORM LOAD-ALL-ACCOUNTS
 
+      *>   Load yesterday's (or last run's) unresolved mismatches
+           PERFORM LOAD-MISMATCH-CARRY
+
+      *>   Pick up a checkpoint from an earlier, abended run of
+      *>   today's reconciliation, if one is still on disk
+           PERFORM LOAD-CHECKPOINT
+
       *>   Derive node code
            IF WS-ACCOUNT-COUNT > 0
                MOVE WS-A-ID(1)(5:1) TO WS-NODE-CODE
@@ -176,16 +335,38 @@
                END-PERFORM
            END-IF
 
-      *>   Compare accumulated totals vs actual balances
+      *>   Compare accumulated totals vs actual balances — resumes
+      *>   from WS-CKPT-START-IDX, which is 1 unless LOAD-CHECKPOINT
+      *>   found a same-day checkpoint to pick up after
            DISPLAY ""
            DISPLAY "ACCT-ID     STATUS   BALANCE        TX-COUNT"
            DISPLAY "----------  ------   -------------  --------"
 
-           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+           PERFORM VARYING WS-ACCT-IDX FROM WS-CKPT-START-IDX BY 1
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
                PERFORM CHECK-ACCOUNT-BALANCE
+               IF FUNCTION MOD(WS-ACCT-IDX, WS-CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM
 
+      *>   Every account reconciled cleanly through to the end of
+      *>   this pass — today's checkpoint no longer means anything
+           PERFORM CLEAR-CHECKPOINT
+
+      *>   Tie out the subledger's own totals against the GL's
+      *>   independently-produced control total for the node/day
+           PERFORM CHECK-GL-TIEOUT
+
+      *>   Raise a same-morning alert for every account and/or GL
+      *>   mismatch this run found, so a reconciliation break no
+      *>   longer waits on someone scrolling past it in a log file
+           PERFORM SEND-MISMATCH-ALERTS
+
+      *>   Rewrite MISMATCH.DAT with only this run's still-open
+      *>   mismatches, so resolved accounts drop off the carry file
+           PERFORM SAVE-MISMATCH-CARRY
+
       *>   Summary
            DISPLAY ""
            DISPLAY "========================================"
@@ -198,11 +379,13 @@
                WS-MISMATCHED "|" WS-ACCOUNT-COUNT
 
            IF WS-MISMATCHED = 0
+               AND WS-GL-MISMATCH = 'N'
                DISPLAY "RESULT|00"
            ELSE
                DISPLAY "RESULT|01"
            END-IF
 
+           PERFORM LOG-RUN-END
            STOP RUN.
 
        ACCUMULATE-TRANSACTION.
@@ -228,11 +411,16 @@
       *>   Accumulate credits and debits by type
       *>   Deposits (D) and Interest (I) are credits — money in.
       *>   Withdrawals (W), Fees (F), and Transfers (T) are debits — money out.
+      *>   Chargebacks (C, see DISPUTE.cob's DP-POST-REVERSAL) reverse a
+      *>   prior debit back onto the account, so they're a credit here
+      *>   the same as a deposit.
            EVALUATE TRANS-TYPE
                WHEN 'D'
                    ADD TRANS-AMOUNT TO WS-TX-CREDITS(WS-SEARCH-IDX)
                WHEN 'I'
                    ADD TRANS-AMOUNT TO WS-TX-CREDITS(WS-SEARCH-IDX)
+               WHEN 'C'
+                   ADD TRANS-AMOUNT TO WS-TX-CREDITS(WS-SEARCH-IDX)
                WHEN 'W'
                    ADD TRANS-AMOUNT TO WS-TX-DEBITS(WS-SEARCH-IDX)
                WHEN 'F'
@@ -240,6 +428,9 @@
                WHEN 'T'
       *>           Transfers: source account is debited
                    ADD TRANS-AMOUNT TO WS-TX-DEBITS(WS-SEARCH-IDX)
+               WHEN OTHER
+                   DISPLAY "ERROR|UNKNOWN-TX-TYPE|" TRANS-ID "|"
+                       TRANS-ACCT-ID "|" TRANS-TYPE
            END-EVALUATE.
 
        CHECK-ACCOUNT-BALANCE.
@@ -271,6 +462,7 @@
                DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
                    "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
                    "|" WS-TX-COUNT(WS-ACCT-IDX)
+                   "|" WS-A-CURRENCY(WS-ACCT-IDX)
            ELSE
       *>       Implied opening = current balance - net transactions
       *>       If negative, transactions exceed what balance allows
@@ -285,6 +477,7 @@
                    DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
                        "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
                        "|" WS-TX-COUNT(WS-ACCT-IDX)
+                       "|" WS-A-CURRENCY(WS-ACCT-IDX)
                ELSE
                    ADD 1 TO WS-MISMATCHED
                    DISPLAY WS-A-ID(WS-ACCT-IDX) "  MISMATCH "
@@ -293,15 +486,379 @@
                    DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
                        "|MISMATCH|" WS-A-BALANCE(WS-ACCT-IDX)
                        "|" WS-TX-COUNT(WS-ACCT-IDX)
+                       "|" WS-A-CURRENCY(WS-ACCT-IDX)
+                   PERFORM TRACK-MISMATCH-CARRY
+               END-IF
+           END-IF.
+
+      *> ═══════════════════════════════════════════════════════════
+      *> COBOL CONCEPT: Guarding Against "Two Wrongs Agreeing"
+      *> CHECK-ACCOUNT-BALANCE only proves ACCOUNTS.DAT and
+      *> TRANSACT.DAT agree with each other — it has no way to catch
+      *> the case where both were corrupted the same way and still
+      *> balance perfectly against one another. CHECK-GL-TIEOUT adds
+      *> a second, independent source of truth: the general ledger's
+      *> own control total for the node/day, read from GLCONTROL.DAT.
+      *> Only when the subledger's summed totals match the GL's do we
+      *> call the day's numbers actually proven correct.
+      *> ═══════════════════════════════════════════════════════════
+       CHECK-GL-TIEOUT.
+      *>   Sum the subledger's own per-account totals
+           MOVE 0 TO WS-TOTAL-CREDITS
+           MOVE 0 TO WS-TOTAL-DEBITS
+           MOVE 0 TO WS-NON-USD-COUNT
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-A-CURRENCY(WS-ACCT-IDX) = SPACES
+                   OR WS-A-CURRENCY(WS-ACCT-IDX) = 'USD'
+                   ADD WS-TX-CREDITS(WS-ACCT-IDX) TO WS-TOTAL-CREDITS
+                   ADD WS-TX-DEBITS(WS-ACCT-IDX) TO WS-TOTAL-DEBITS
+               ELSE
+                   ADD 1 TO WS-NON-USD-COUNT
                END-IF
+           END-PERFORM
+
+           IF WS-NON-USD-COUNT > 0
+               DISPLAY "NOTE|" WS-NON-USD-COUNT
+                   " non-USD account(s) excluded from GL tie-out"
+           END-IF
+
+           PERFORM LOAD-GL-CONTROL
+           IF WS-GL-FOUND = 'N'
+               DISPLAY "NOTE|No GLCONTROL.DAT entry for node "
+                   WS-NODE-CODE " date " WS-CURRENT-DATE
+                   " — skipping GL tie-out"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TOTAL-CREDITS = GL-TOTAL-CREDITS
+               AND WS-TOTAL-DEBITS = GL-TOTAL-DEBITS
+               DISPLAY "GL-TIEOUT|MATCH|" WS-TOTAL-CREDITS "|"
+                   GL-TOTAL-CREDITS "|" WS-TOTAL-DEBITS "|"
+                   GL-TOTAL-DEBITS
+           ELSE
+               MOVE 'Y' TO WS-GL-MISMATCH
+               DISPLAY "GL-TIEOUT|MISMATCH|" WS-TOTAL-CREDITS "|"
+                   GL-TOTAL-CREDITS "|" WS-TOTAL-DEBITS "|"
+                   GL-TOTAL-DEBITS
            END-IF.
 
+      *> -------------------------------------------------------
+      *> LOAD-GL-CONTROL: Read GLCONTROL.DAT looking for the
+      *> control-total record matching today's node and date. The
+      *> file is small and externally produced, so a straight linear
+      *> scan (rather than loading it into a WS table like the much
+      *> larger ACCOUNTS.DAT) is enough. Missing file or no matching
+      *> record both leave WS-GL-FOUND = 'N' so CHECK-GL-TIEOUT can
+      *> skip gracefully, the same way a missing TRANSACT.DAT does.
+      *> -------------------------------------------------------
+       LOAD-GL-CONTROL.
+           MOVE 'N' TO WS-GL-FOUND
+           OPEN INPUT GL-FILE
+           IF WS-GL-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ GL-FILE
+                   AT END
+                       CLOSE GL-FILE
+                       EXIT PERFORM
+               END-READ
+               IF GL-NODE-CODE = WS-NODE-CODE
+                   AND GL-CONTROL-DATE = WS-CURRENT-DATE
+                   MOVE 'Y' TO WS-GL-FOUND
+                   CLOSE GL-FILE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> LOAD-MISMATCH-CARRY: Read MISMATCH.DAT (if it exists) into
+      *> WS-OLD-MISM-TABLE — the set of accounts the previous run
+      *> left out of balance, with when each was first detected and
+      *> its consecutive-run streak so far. A missing file (first
+      *> run ever, or a run after a clean reconciliation) just
+      *> leaves the table empty — every mismatch found today starts
+      *> a fresh streak, the same graceful-skip pattern as a missing
+      *> TRANSACT.DAT or GLCONTROL.DAT.
+      *> -------------------------------------------------------
+       LOAD-MISMATCH-CARRY.
+           MOVE 0 TO WS-OLD-MISM-COUNT
+           OPEN INPUT MISMATCH-FILE
+           IF WS-MISM-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ MISMATCH-FILE
+                   AT END
+                       CLOSE MISMATCH-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-OLD-MISM-COUNT
+               MOVE MISM-ACCT-ID
+                   TO WS-OLD-MISM-ACCT-ID(WS-OLD-MISM-COUNT)
+               MOVE MISM-FIRST-DATE
+                   TO WS-OLD-MISM-FIRST-DATE(WS-OLD-MISM-COUNT)
+               MOVE MISM-STREAK-DAYS
+                   TO WS-OLD-MISM-STREAK(WS-OLD-MISM-COUNT)
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> TRACK-MISMATCH-CARRY: Called from CHECK-ACCOUNT-BALANCE
+      *> for every account found MISMATCH this run. Looks the
+      *> account up in yesterday's carry table — a repeat offender
+      *> keeps its original first-detected date and has its streak
+      *> extended by one; a first-time mismatch starts a streak of
+      *> one dated today. Either way the result is appended to
+      *> WS-NEW-MISM-TABLE, which SAVE-MISMATCH-CARRY later writes
+      *> out as the next run's MISMATCH.DAT.
+      *> -------------------------------------------------------
+       TRACK-MISMATCH-CARRY.
+           MOVE 'N' TO WS-MISM-FOUND-FLAG
+           MOVE 0 TO WS-MISM-FOUND-IDX
+           PERFORM VARYING WS-MISM-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-MISM-SEARCH-IDX > WS-OLD-MISM-COUNT
+               IF WS-OLD-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+                   = WS-A-ID(WS-ACCT-IDX)
+                   MOVE 'Y' TO WS-MISM-FOUND-FLAG
+                   MOVE WS-MISM-SEARCH-IDX TO WS-MISM-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-MISM-FOUND-FLAG = 'Y'
+               MOVE WS-OLD-MISM-FIRST-DATE(WS-MISM-FOUND-IDX)
+                   TO WS-MISM-FIRST-DATE
+               COMPUTE WS-MISM-STREAK-DAYS =
+                   WS-OLD-MISM-STREAK(WS-MISM-FOUND-IDX) + 1
+           ELSE
+               MOVE WS-CURRENT-DATE TO WS-MISM-FIRST-DATE
+               MOVE 1 TO WS-MISM-STREAK-DAYS
+           END-IF
+
+           DISPLAY "MISMATCH-STREAK|" WS-A-ID(WS-ACCT-IDX) "|"
+               WS-MISM-FIRST-DATE "|" WS-MISM-STREAK-DAYS
+
+           ADD 1 TO WS-NEW-MISM-COUNT
+           MOVE WS-A-ID(WS-ACCT-IDX)
+               TO WS-NEW-MISM-ACCT-ID(WS-NEW-MISM-COUNT)
+           MOVE WS-MISM-FIRST-DATE
+               TO WS-NEW-MISM-FIRST-DATE(WS-NEW-MISM-COUNT)
+           MOVE WS-MISM-STREAK-DAYS
+               TO WS-NEW-MISM-STREAK(WS-NEW-MISM-COUNT).
+
+      *> -------------------------------------------------------
+      *> SAVE-MISMATCH-CARRY: Rewrite MISMATCH.DAT from scratch
+      *> with only WS-NEW-MISM-TABLE — this run's still-open
+      *> mismatches. An account that mismatched yesterday but
+      *> matches today simply has no entry added to
+      *> WS-NEW-MISM-TABLE, so it silently drops off the carry
+      *> file the same run it gets resolved. Full-rewrite, same
+      *> convention as every other program's WRITE-/SAVE-ALL-ACCOUNTS.
+      *> -------------------------------------------------------
+       SAVE-MISMATCH-CARRY.
+           OPEN OUTPUT MISMATCH-FILE
+           IF WS-MISM-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-MISM-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-MISM-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-MISM-SEARCH-IDX > WS-NEW-MISM-COUNT
+               MOVE WS-NEW-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+                   TO MISM-ACCT-ID
+               MOVE WS-NEW-MISM-FIRST-DATE(WS-MISM-SEARCH-IDX)
+                   TO MISM-FIRST-DATE
+               MOVE WS-NEW-MISM-STREAK(WS-MISM-SEARCH-IDX)
+                   TO MISM-STREAK-DAYS
+               WRITE MISMATCH-CARRY-RECORD
+           END-PERFORM
+           CLOSE MISMATCH-FILE.
+
+      *> -------------------------------------------------------
+      *> SEND-MISMATCH-ALERTS: This shop has no email or ticketing
+      *> client and no network access, so a same-morning alert is
+      *> realized as an append to ALERT.DAT — the flat file a
+      *> paging/monitoring tool outside this job would tail. Writes
+      *> one ALERT-ACCOUNT-MISMATCH record per entry already
+      *> collected in WS-NEW-MISM-TABLE (this run's open mismatches,
+      *> built by TRACK-MISMATCH-CARRY) plus one ALERT-GL-MISMATCH
+      *> record if the GL tie-out itself broke. Appends, like
+      *> TRANSACT.DAT, so a clean day leaves ALERT.DAT untouched and
+      *> a broken day's history is never overwritten.
+      *> -------------------------------------------------------
+       SEND-MISMATCH-ALERTS.
+           IF WS-NEW-MISM-COUNT = 0 AND WS-GL-MISMATCH NOT = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS NOT = '00'
+               OPEN OUTPUT ALERT-FILE
+               IF WS-ALERT-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-ALERT-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-MISM-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-MISM-SEARCH-IDX > WS-NEW-MISM-COUNT
+               MOVE WS-CURRENT-DATE TO ALERT-DATE
+               MOVE WS-CURRENT-TIME TO ALERT-TIME
+               MOVE WS-NODE-CODE TO ALERT-NODE-CODE
+               MOVE 'A' TO ALERT-TYPE
+               MOVE WS-NEW-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+                   TO ALERT-ACCT-ID
+               STRING "ACCOUNT OUT OF BALANCE " WS-MISM-SEARCH-IDX
+                   " OF " WS-NEW-MISM-COUNT " OPEN MISMATCH(ES)"
+                   DELIMITED BY SIZE INTO ALERT-DETAIL
+               END-STRING
+               WRITE ALERT-RECORD
+               ADD 1 TO WS-ALERT-COUNT
+           END-PERFORM
+
+           IF WS-GL-MISMATCH = 'Y'
+               MOVE WS-CURRENT-DATE TO ALERT-DATE
+               MOVE WS-CURRENT-TIME TO ALERT-TIME
+               MOVE WS-NODE-CODE TO ALERT-NODE-CODE
+               MOVE 'G' TO ALERT-TYPE
+               MOVE SPACES TO ALERT-ACCT-ID
+               STRING "GL CONTROL TOTALS DO NOT TIE OUT TO SUBLEDGER"
+                   DELIMITED BY SIZE INTO ALERT-DETAIL
+               END-STRING
+               WRITE ALERT-RECORD
+               ADD 1 TO WS-ALERT-COUNT
+           END-IF
+
+           CLOSE ALERT-FILE
+           DISPLAY "ALERT-SENT|" WS-ALERT-COUNT.
+
+      *> -------------------------------------------------------
+      *> LOAD-CHECKPOINT: Look for a checkpoint left by an earlier,
+      *> interrupted run of today's reconciliation. If CHECKPOINT.DAT
+      *> is missing, or its date does not match today, this is a
+      *> fresh run — start from account 1 with empty tallies, same as
+      *> if checkpointing did not exist. If it matches today, resume
+      *> just past the last account it reconciled, restoring the
+      *> running MATCHED/MISMATCHED counts and the mismatch snapshot
+      *> into WS-NEW-MISM-TABLE so the eventual MISMATCH.DAT carry-
+      *> forward and ALERT.DAT alert still cover every account found
+      *> out of balance, not just the ones reprocessed after restart.
+      *> -------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND
+           MOVE 1 TO WS-CKPT-START-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKPT-DATE NOT = WS-CURRENT-DATE
+               OR CKPT-LAST-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'Y' TO WS-CKPT-FOUND
+           COMPUTE WS-CKPT-START-IDX = CKPT-LAST-IDX + 1
+           MOVE CKPT-MATCHED TO WS-MATCHED
+           MOVE CKPT-MISMATCHED TO WS-MISMATCHED
+           MOVE CKPT-MISM-COUNT TO WS-NEW-MISM-COUNT
+           PERFORM VARYING WS-MISM-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-MISM-SEARCH-IDX > WS-NEW-MISM-COUNT
+               MOVE CKPT-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+                   TO WS-NEW-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+               MOVE CKPT-MISM-FIRST-DATE(WS-MISM-SEARCH-IDX)
+                   TO WS-NEW-MISM-FIRST-DATE(WS-MISM-SEARCH-IDX)
+               MOVE CKPT-MISM-STREAK(WS-MISM-SEARCH-IDX)
+                   TO WS-NEW-MISM-STREAK(WS-MISM-SEARCH-IDX)
+           END-PERFORM
+
+           DISPLAY "NOTE|Resuming from checkpoint after account "
+               CKPT-LAST-IDX " of today's run"
+           DISPLAY "RESUME|" WS-CKPT-START-IDX.
+
+      *> -------------------------------------------------------
+      *> SAVE-CHECKPOINT: Rewrite CHECKPOINT.DAT with progress as of
+      *> the account just completed — today's date, its index, the
+      *> running MATCHED/MISMATCHED tallies, and the current
+      *> WS-NEW-MISM-TABLE snapshot. Full-rewrite, same convention as
+      *> SAVE-MISMATCH-CARRY and every other carry-forward file here.
+      *> Called periodically during the account loop (see WS-CKPT-
+      *> INTERVAL) rather than after every single account, so the
+      *> I/O overhead stays small relative to the work it protects.
+      *> -------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CKPT-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-CURRENT-DATE TO CKPT-DATE
+           MOVE WS-ACCT-IDX TO CKPT-LAST-IDX
+           MOVE WS-MATCHED TO CKPT-MATCHED
+           MOVE WS-MISMATCHED TO CKPT-MISMATCHED
+           MOVE WS-NEW-MISM-COUNT TO CKPT-MISM-COUNT
+           PERFORM VARYING WS-MISM-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-MISM-SEARCH-IDX > WS-NEW-MISM-COUNT
+               MOVE WS-NEW-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+                   TO CKPT-MISM-ACCT-ID(WS-MISM-SEARCH-IDX)
+               MOVE WS-NEW-MISM-FIRST-DATE(WS-MISM-SEARCH-IDX)
+                   TO CKPT-MISM-FIRST-DATE(WS-MISM-SEARCH-IDX)
+               MOVE WS-NEW-MISM-STREAK(WS-MISM-SEARCH-IDX)
+                   TO CKPT-MISM-STREAK(WS-MISM-SEARCH-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> -------------------------------------------------------
+      *> CLEAR-CHECKPOINT: Once every account has reconciled cleanly
+      *> through to the end in a single pass, today's checkpoint no
+      *> longer means anything — reset CHECKPOINT.DAT to an empty
+      *> (CKPT-LAST-IDX = 0) record so a second same-day run (a
+      *> deliberate re-run, not a restart after an abend) starts over
+      *> from account 1 instead of mistakenly resuming "past the end".
+      *> -------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CKPT-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-CURRENT-DATE TO CKPT-DATE
+           MOVE 0 TO CKPT-LAST-IDX
+           MOVE 0 TO CKPT-MATCHED
+           MOVE 0 TO CKPT-MISMATCHED
+           MOVE 0 TO CKPT-MISM-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
@@ -319,6 +876,7 @@
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY
                    TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        FIND-ACCOUNT.
@@ -332,3 +890,74 @@
                    EXIT PERFORM
                END-IF
            END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-START: Append a 'R' (running) record to the
+      *> shared RUNHIST.DAT at the very top of the run, before any
+      *> other file is touched — see RUNHIST.cpy. The node code
+      *> isn't known yet this early (WS-NODE-CODE is only derived
+      *> once LOAD-ALL-ACCOUNTS has run), so it's left blank here
+      *> and filled in on the matching LOG-RUN-END record.
+      *> -------------------------------------------------------
+       LOG-RUN-START.
+           MOVE WS-CURRENT-TIME TO WS-RUNHIST-START-TIME
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE 0 TO RUNHIST-END-TIME
+               MOVE "RECONCILE" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE 'R' TO RUNHIST-STATUS
+               MOVE 0 TO RUNHIST-DURATION-SEC
+               MOVE "EOD RECONCILIATION" TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-END: Append this run's completed/aborted record.
+      *> Same seconds-of-day elapsed calculation ACCOUNTS.cob uses.
+      *> -------------------------------------------------------
+       LOG-RUN-END.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-RUNHIST-START-SECS =
+               FUNCTION INTEGER(WS-RUNHIST-START-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-RUNHIST-START-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-RUNHIST-START-TIME, 100)
+           COMPUTE WS-RUNHIST-END-SECS =
+               FUNCTION INTEGER(WS-CURRENT-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-CURRENT-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-CURRENT-TIME, 100)
+           IF WS-RUNHIST-END-SECS < WS-RUNHIST-START-SECS
+               ADD 86400 TO WS-RUNHIST-END-SECS
+           END-IF
+
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE WS-CURRENT-TIME TO RUNHIST-END-TIME
+               MOVE "RECONCILE" TO RUNHIST-JOB-ID
+               MOVE WS-NODE-CODE TO RUNHIST-NODE-CODE
+               MOVE WS-RUN-STATUS TO RUNHIST-STATUS
+               COMPUTE RUNHIST-DURATION-SEC =
+                   WS-RUNHIST-END-SECS - WS-RUNHIST-START-SECS
+               MOVE "EOD RECONCILIATION" TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
