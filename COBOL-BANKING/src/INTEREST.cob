@@ -0,0 +1,268 @@
+      *>================================================================*
+      *>  Program:     INTEREST.cob
+      *>  System:      LEGACY LEDGER — Interest Accrual Batch Job
+      *>  Node:        All (same binary, per-node data directories)
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-02-24
+      *>  Modified:    2026-02-24
+      *>
+      *>  Purpose:
+      *>    Batch job that walks ACCOUNTS.DAT and accrues interest on
+      *>    every active savings account (ACCT-TYPE='S'). Interest is
+      *>    posted as a TX-INTEREST ('I') transaction against
+      *>    TRANSACT.DAT and credited straight to ACCT-BALANCE, the
+      *>    same "one unit of work" posting TRANSACT.cob uses for
+      *>    customer-initiated transactions.
+      *>
+      *>  Algorithm:
+      *>    For each account where ACCT-TYPE='S' and ACCT-STATUS='A'
+      *>    and ACCT-BALANCE > 0:
+      *>      interest = balance * annual_rate / 12   (one accrual
+      *>                 period per run — this job is scheduled
+      *>                 monthly, same cadence FEES.cob expects)
+      *>      balance  = balance + interest
+      *>    Zero-balance and non-savings accounts accrue nothing.
+      *>
+      *>  Operations (via command-line argument):
+      *>    (none)       — accrue at the default annual rate (1.50%)
+      *>    rate         — accrue at an overridden annual rate, e.g.
+      *>                   "INTEREST 0.0200" for 2.00% APY
+      *>
+      *>  Files:
+      *>    Input/Output: ACCOUNTS.DAT  (LINE SEQUENTIAL, 130-byte records)
+      *>    Output:       TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte records,
+      *>                  appended — never rewritten)
+      *>
+      *>  Copybooks:
+      *>    ACCTREC.cpy   — Account record layout (130 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    COMCODE.cpy   — Shared status codes and bank identifiers
+      *>    ACCTIO.cpy    — Shared account I/O variables
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    Per account: INTEREST|ACCT-ID|AMOUNT|NEW-BALANCE
+      *>    Summary:     INTEREST-SUMMARY|ACCOUNTS-CREDITED|TOTAL-PAID
+      *>    Result:      RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Accrual run complete
+      *>    RESULT|99 — File I/O error
+      *>
+      *>  Change Log:
+      *>    2026-02-24  AKD  Initial implementation
+      *>
+      *>================================================================*
+
+      *>  IDENTIFICATION / ENVIRONMENT / DATA DIVISIONS
+      *>  See SMOKETEST.cob for detailed explanations of each division.
+      *>  This file reuses TRANSACT.cob's append-a-transaction pattern
+      *>  (POST-INTEREST-TRANSACTION below) but, like RECONCILE.cob,
+      *>  walks the whole account table in one pass rather than
+      *>  acting on one CLI-supplied account.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-CMD-LINE            PIC X(200) VALUE SPACES.
+       01  WS-IN-RATE-STR         PIC X(20) VALUE SPACES.
+       01  WS-ANNUAL-RATE         PIC 9(1)V9(4) VALUE 0.0150.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+       01  WS-INTEREST-AMT        PIC S9(10)V99 VALUE 0.
+       01  WS-TOTAL-PAID          PIC S9(10)V99 VALUE 0.
+       01  WS-CREDITED-COUNT      PIC 9(3) VALUE 0.
+      *>   Sequence number for TRANS-ID uniqueness within one run —
+      *>   several accounts can accrue interest in the same second.
+       01  WS-TX-SEQ              PIC 9(5) VALUE 0.
+      *>   ACCTIO.cpy provides the in-memory account table
+      *>   (WS-ACCOUNT-TABLE) and helper variables (WS-ACCOUNT-COUNT,
+      *>   WS-ACCT-IDX, etc.)
+       COPY "ACCTIO.cpy".
+       COPY "COMCODE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+      *>   Optional rate override: "INTEREST 0.0200" for 2.00% APY.
+      *>   With no argument, WS-ANNUAL-RATE keeps its 1.50% default.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-IN-RATE-STR
+           IF WS-IN-RATE-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-IN-RATE-STR) TO WS-ANNUAL-RATE
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY "  INTEREST ACCRUAL — RATE: " WS-ANNUAL-RATE
+           DISPLAY "========================================"
+
+           PERFORM LOAD-ALL-ACCOUNTS
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               PERFORM ACCRUE-INTEREST
+           END-PERFORM
+
+           PERFORM SAVE-ALL-ACCOUNTS
+
+           DISPLAY "INTEREST-SUMMARY|" WS-CREDITED-COUNT "|"
+               WS-TOTAL-PAID
+           DISPLAY "RESULT|00"
+
+           STOP RUN.
+
+      *> -------------------------------------------------------
+      *> ACCRUE-INTEREST: Credit one account's monthly interest,
+      *> if it qualifies (active savings account, positive balance).
+      *> -------------------------------------------------------
+       ACCRUE-INTEREST.
+           IF WS-A-TYPE(WS-ACCT-IDX) NOT = 'S'
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-STATUS(WS-ACCT-IDX) NOT = 'A'
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-BALANCE(WS-ACCT-IDX) NOT > 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               WS-A-BALANCE(WS-ACCT-IDX) * WS-ANNUAL-RATE / 12
+           END-COMPUTE
+
+           IF WS-INTEREST-AMT NOT > 0
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD WS-INTEREST-AMT TO WS-A-BALANCE(WS-ACCT-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-ACCT-IDX)
+           ADD 1 TO WS-CREDITED-COUNT
+           ADD WS-INTEREST-AMT TO WS-TOTAL-PAID
+
+           PERFORM POST-INTEREST-TRANSACTION
+
+           DISPLAY "INTEREST|" WS-A-ID(WS-ACCT-IDX) "|"
+               WS-INTEREST-AMT "|" WS-A-BALANCE(WS-ACCT-IDX).
+
+      *> -------------------------------------------------------
+      *> POST-INTEREST-TRANSACTION: Build and append one
+      *> TRANSACTION-RECORD to TRANSACT.DAT for the interest just
+      *> accrued in ACCRUE-INTEREST. Mirrors TRANSACT.cob's
+      *> POST-TRANSACTION / MERCHANT.cob's OPEN EXTEND / OPEN
+      *> OUTPUT fallback so the first run creates TRANSACT.DAT if
+      *> it is missing.
+      *> -------------------------------------------------------
+       POST-INTEREST-TRANSACTION.
+           ADD 1 TO WS-TX-SEQ
+           STRING "I" WS-CURRENT-DATE(3:6) WS-TX-SEQ
+               DELIMITED BY SIZE INTO TRANS-ID
+           END-STRING
+           MOVE WS-A-ID(WS-ACCT-IDX) TO TRANS-ACCT-ID
+           MOVE TX-INTEREST TO TRANS-TYPE
+           MOVE WS-INTEREST-AMT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE "MONTHLY INTEREST ACCRUAL" TO TRANS-DESC
+           MOVE RC-SUCCESS TO TRANS-STATUS
+           MOVE "INTEREST" TO TRANS-BATCH-ID
+
+           OPEN EXTEND TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               OPEN OUTPUT TRANSACT-FILE
+               IF WS-TX-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+                   DISPLAY "RESULT|99"
+                   STOP RUN
+               END-IF
+           END-IF
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACT-FILE.
+
+       LOAD-ALL-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
+               MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+               MOVE ACCT-DORMANT-FLAG TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+               MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> SAVE-ALL-ACCOUNTS: Rewrite ACCOUNTS.DAT from the
+      *> in-memory table, named per ACCTIO.cpy's own convention
+      *> note (each program keeps its own save-paragraph name
+      *> alongside the shared WS-ACCOUNT-TABLE layout).
+      *> -------------------------------------------------------
+       SAVE-ALL-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
+               MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
+               MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
+               MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
+               MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
+               MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-OWNER2(WS-ACCT-IDX) TO ACCT-OWNER2
+               MOVE WS-A-OWNER3(WS-ACCT-IDX) TO ACCT-OWNER3
+               MOVE WS-A-DORMANT(WS-ACCT-IDX) TO ACCT-DORMANT-FLAG
+               MOVE WS-A-CD-TERM(WS-ACCT-IDX) TO ACCT-CD-TERM-MONTHS
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-LINKED(WS-ACCT-IDX) TO ACCT-LINKED-ACCT
+               MOVE WS-A-HOLD(WS-ACCT-IDX) TO ACCT-HOLD-AMOUNT
+               MOVE WS-A-CURRENCY(WS-ACCT-IDX) TO ACCT-CURRENCY
+               WRITE ACCOUNT-RECORD
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
