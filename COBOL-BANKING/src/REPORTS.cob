@@ -4,35 +4,82 @@
       *>  Node:        All (same binary, per-node data directories)
       *>  Author:      AKD AUTOMATION SOLUTIONS
       *>  Written:     2026-02-17
-      *>  Modified:    2026-02-23
+      *>  Modified:    2026-02-25
       *>
       *>  Purpose:
       *>    Read-only reporting on account and transaction data.
       *>    Generates ledger summaries, account statements, end-of-day
       *>    reconciliation reports, and full audit trails. No file
-      *>    modifications — all output is to STDOUT.
+      *>    modifications — all output is to STDOUT (or, with the CSV
+      *>    modifier, to a fixed-name .CSV file per report type).
       *>
       *>  Operations (via command-line argument):
-      *>    LEDGER    — All accounts with balance totals by type
-      *>    STATEMENT — Transaction history for a single account
-      *>    EOD       — End-of-day summary with transaction stats
-      *>    AUDIT     — Full transaction ledger for audit review
+      *>    LEDGER        — All accounts with balance totals by type
+      *>    STATEMENT     — Transaction history for a single account,
+      *>                    optionally narrowed to a start/end date range
+      *>    EOD           — End-of-day summary with transaction stats
+      *>    AUDIT         — Full transaction ledger for audit review
+      *>    TRIAL-BALANCE — Debit/credit trial balance by ACCT-TYPE
+      *>    DORMANT       — Active accounts whose ACCT-LAST-ACTIVITY
+      *>                    exceeds an age threshold (default 365 days,
+      *>                    "DORMANT nnn" to override), grouped by
+      *>                    ACCT-TYPE
+      *>
+      *>    Any operation may be followed by a final CSV argument to
+      *>    write its output to a report-specific .CSV file instead of
+      *>    STDOUT, e.g. "LEDGER CSV" or "STATEMENT 1000000001 CSV" or
+      *>    "DORMANT 180 CSV".
       *>
       *>  Files:
-      *>    Input: ACCOUNTS.DAT  (LINE SEQUENTIAL, 70-byte records)
-      *>    Input: TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte records)
+      *>    Input:  ACCOUNTS.DAT         (LINE SEQUENTIAL, 70-byte records)
+      *>    Input:  TRANSACT.DAT         (LINE SEQUENTIAL, 103-byte records)
+      *>    Output: LEDGER.CSV           (CSV mode only, LEDGER)
+      *>    Output: STATEMENT.CSV        (CSV mode only, STATEMENT)
+      *>    Output: EOD.CSV              (CSV mode only, EOD)
+      *>    Output: AUDIT.CSV            (CSV mode only, AUDIT)
+      *>    Output: TRIAL-BALANCE.CSV    (CSV mode only, TRIAL-BALANCE)
+      *>    Output: DORMANT.CSV          (CSV mode only, DORMANT)
+      *>    Checkpoint: RPTCKPT.DAT (LINE SEQUENTIAL) — EOD Pass 1
+      *>                restart point, see LOAD-CHECKPOINT
       *>
       *>  Copybooks:
       *>    ACCTREC.cpy   — Account record layout (70 bytes)
       *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
+      *>    BCHCKPT.cpy   — Shared batch checkpoint/restart record layout
       *>
       *>  Output Format (to STDOUT, pipe-delimited):
-      *>    Ledger:    ACCOUNT|id|name|type|balance|status|opened|lastact
-      *>    Statement: TRANS|id|type|amount|date|time|desc|status
+      *>    Ledger:    ACCOUNT|id|name|type|balance|currency|status|opened|
+      *>               lastact — TOTAL-BALANCE/CHECKING-BALANCE/SAVINGS-
+      *>               BALANCE only ever sum USD accounts; a non-zero
+      *>               NON-USD-ACCOUNTS count means some balances were
+      *>               excluded rather than silently added in as dollars
+      *>    Statement: STATEMENT|ACCOUNT|acct-id[|RANGE|start|end]
+      *>               TRANS|id|type|amount|date|time|desc|status
       *>    EOD:       SUMMARY|label|value  +  STATS|category|count
       *>    Audit:     TRANS|id|acct|type|amount|date|time|desc|status|batch
+      *>    Trial Bal: TB|type|debits|credits
+      *>               TB-TOTAL|debits|credits
+      *>               TB-PROOF|net|diff   (diff must be 0 to balance)
+      *>    Dormant:   DORMANT|id|name|type|lastact|days-inactive
+      *>               (one line per account, grouped by type) +
+      *>               DORMANT-SUMMARY|type|count for each type and a
+      *>               DORMANT-SUMMARY|TOTAL|count
       *>    Result:    RESULT|XX  (where XX = status code)
+      *>    CSV-FILE:  CSV-FILE|filename|row-count  (confirmation line,
+      *>               shown in place of the detail lines above when
+      *>               the CSV modifier is used; RESULT|XX still follows)
+      *>
+      *>  Output Format (CSV mode, header row + data rows):
+      *>    LEDGER.CSV:        ACCT_ID,NAME,TYPE,BALANCE,STATUS,OPENED,LASTACT
+      *>    STATEMENT.CSV:     TRANS_ID,TYPE,AMOUNT,DATE,TIME,DESC,STATUS
+      *>    EOD.CSV:           METRIC,VALUE
+      *>    AUDIT.CSV:         TRANS_ID,ACCT_ID,TYPE,AMOUNT,DATE,TIME,DESC,
+      *>                       STATUS,BATCH_ID
+      *>    TRIAL-BALANCE.CSV: ACCT_TYPE,DEBITS,CREDITS  (plus TOTAL, NET
+      *>                       and PROOF-DIFF summary rows)
+      *>    DORMANT.CSV:       ACCT_ID,NAME,TYPE,LAST_ACTIVITY,
+      *>                       DAYS_INACTIVE (rows grouped by type)
       *>
       *>  Exit Codes:
       *>    RESULT|00 — Report generated successfully
@@ -40,12 +87,40 @@
       *>
       *>  Dependencies:
       *>    Requires ACCOUNTS.DAT and/or TRANSACT.DAT in CWD.
-      *>    Read-only operations — no file modifications.
+      *>    Read-only on its input files — no input file modifications.
+      *>    A missing or empty RPTCKPT.DAT is not an error — EOD's
+      *>    Pass 1 just starts from record 1, same as if it had never
+      *>    checkpointed.
       *>
       *>  Change Log:
       *>    2026-02-17  AKD  Initial implementation — Phase 1
       *>    2026-02-23  AKD  Production headers, file status checks,
       *>                     EVALUATE refactoring for status codes
+      *>    2026-02-25  AKD  Add TRIAL-BALANCE operation — classic
+      *>                     debit/credit trial balance by ACCT-TYPE,
+      *>                     with a proof line showing the split nets
+      *>                     to zero against the independently-summed
+      *>                     ledger total
+      *>    2026-02-25  AKD  STATEMENT now accepts an optional start/end
+      *>                     TRANS-DATE range to narrow a statement to a
+      *>                     billing period instead of full history;
+      *>                     switched command-line parsing to the
+      *>                     shop-standard single ACCEPT + UNSTRING
+      *>                     pattern to make room for the extra args
+      *>    2026-02-25  AKD  Added a CSV modifier accepted after any
+      *>                     operation's normal arguments, writing that
+      *>                     report's detail rows to a fixed-name .CSV
+      *>                     file (header row + data) instead of STDOUT
+      *>    2026-02-25  AKD  Added DORMANT operation — lists accounts
+      *>                     past an age threshold on ACCT-LAST-ACTIVITY
+      *>                     (default 365 days), grouped by ACCT-TYPE via
+      *>                     one scan per type; supports the CSV modifier
+      *>                     like every other operation
+      *>    2026-02-25  AKD  EOD's account-balance pass now checkpoints
+      *>                     to RPTCKPT.DAT every 10 records (see
+      *>                     BCHCKPT.cpy) and resumes past the records
+      *>                     already totaled on restart, same checkpoint
+      *>                     shape RECONCILE.cob and ACCOUNTS.cob use
       *>
       *>================================================================*
 
@@ -67,6 +142,42 @@
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+      *>   CSV-mode output files — one per report type, since a fixed
+      *>   ASSIGN TO literal (the convention every file in this shop
+      *>   uses) can't carry a different name per run. Only opened
+      *>   when the CSV modifier is given on the command line.
+           SELECT LEDGER-CSV-FILE
+               ASSIGN TO "LEDGER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT STATEMENT-CSV-FILE
+               ASSIGN TO "STATEMENT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT EOD-CSV-FILE
+               ASSIGN TO "EOD.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-CSV-FILE
+               ASSIGN TO "AUDIT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT TB-CSV-FILE
+               ASSIGN TO "TRIAL-BALANCE.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT DORMANT-CSV-FILE
+               ASSIGN TO "DORMANT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "RPTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-HISTORY-FILE
+               ASSIGN TO "RUNHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -74,41 +185,235 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  CHECKPOINT-FILE.
+       COPY "BCHCKPT.cpy".
+       FD  RUN-HISTORY-FILE.
+       COPY "RUNHIST.cpy".
+       FD  LEDGER-CSV-FILE.
+       01  LEDGER-CSV-LINE      PIC X(200).
+       FD  STATEMENT-CSV-FILE.
+       01  STATEMENT-CSV-LINE   PIC X(200).
+       FD  EOD-CSV-FILE.
+       01  EOD-CSV-LINE         PIC X(200).
+       FD  AUDIT-CSV-FILE.
+       01  AUDIT-CSV-LINE       PIC X(200).
+       FD  TB-CSV-FILE.
+       01  TB-CSV-LINE          PIC X(200).
+       FD  DORMANT-CSV-FILE.
+       01  DORMANT-CSV-LINE     PIC X(200).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
-       01  WS-OPERATION           PIC X(10) VALUE SPACES.
+      *>   PRINT-EOD checkpoint/restart working fields — see
+      *>   LOAD-CHECKPOINT/SAVE-CHECKPOINT/CLEAR-CHECKPOINT and
+      *>   BCHCKPT.cpy. PRINT-EOD's Pass 1 (account balance totals)
+      *>   is a straight sequential scan with no in-memory array or
+      *>   index, so restart works by skipping the first
+      *>   WS-CKPT-START-IDX records already accounted for instead of
+      *>   jumping to a PERFORM VARYING start value the way
+      *>   ACCOUNTS.cob's DORMANCY-CHECK does. Pass 2 (transaction
+      *>   status counts) is cheap enough to always run in full and
+      *>   is not checkpointed.
+       01  WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-START-IDX      PIC 9(6) VALUE 0.
+       01  WS-CKPT-INTERVAL       PIC 9(3) VALUE 10.
+       01  WS-CKPT-ACCT-IDX       PIC 9(6) VALUE 0.
+      *>   Run-history working fields — see LOG-RUN-START/LOG-RUN-END
+      *>   and RUNHIST.cpy. Shared with ACCOUNTS.cob/RECONCILE.cob/
+      *>   PAYROLL.cob so operations has one chain-wide log instead
+      *>   of scattered SYSOUT from four independent programs.
+       01  WS-RUNHIST-STATUS      PIC XX VALUE SPACES.
+       01  WS-RUN-STATUS          PIC X VALUE 'Y'.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-TIME  PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-SECS  PIC 9(8) VALUE 0.
+       01  WS-RUNHIST-END-SECS    PIC 9(8) VALUE 0.
+       01  WS-CMD-LINE            PIC X(60) VALUE SPACES.
+       01  WS-OPERATION           PIC X(13) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
+      *>   STATEMENT date-range filter — both optional. Spaces (not
+      *>   supplied on the command line) means no filtering, the same
+      *>   full-history behavior PRINT-STATEMENT always had. Supplying
+      *>   only a start date filters from that date through today's
+      *>   run (no end bound).
+       01  WS-IN-START-DATE       PIC X(8) VALUE SPACES.
+       01  WS-IN-END-DATE         PIC X(8) VALUE SPACES.
+       01  WS-STMT-START-DATE     PIC 9(8) VALUE 0.
+       01  WS-STMT-END-DATE       PIC 9(8) VALUE 99999999.
+       01  WS-STMT-DATE-FILTER    PIC X VALUE 'N'.
+      *>   CSV modifier — "CSV" as the word following the report's
+      *>   other arguments selects file output with a header row
+      *>   instead of STDOUT's pipe-delimited bridge format. WS-IN-FORMAT
+      *>   is STATEMENT's own 5th token (after acct-id/start/end); every
+      *>   other report type has no other arguments, so it reuses
+      *>   WS-IN-ACCT-ID's token position for the same purpose.
+       01  WS-IN-FORMAT           PIC X(3) VALUE SPACES.
+       01  WS-CSV-MODE            PIC X VALUE 'N'.
+       01  WS-CSV-STATUS          PIC XX VALUE SPACES.
+       01  WS-CSV-ROW-COUNT       PIC 9(6) VALUE 0.
+      *>   WS-CSV-AMT — a signed, decimal-point-edited work field used
+      *>   to format amounts before STRINGing them into a CSV row.
+      *>   STRING copies a numeric DISPLAY item's raw storage bytes,
+      *>   which overpunch the sign into the last digit rather than
+      *>   showing it separately the way DISPLAY does — moving the
+      *>   amount through this edited picture first gives a clean
+      *>   "-1234.56" style value a spreadsheet can read directly.
+       01  WS-CSV-AMT             PIC -(15)9.99.
+       01  WS-TB-CSV-DEBIT        PIC -(15)9.99.
+       01  WS-TB-CSV-CREDIT       PIC -(15)9.99.
        01  WS-TOTAL-BALANCE       PIC S9(15)V99 VALUE 0.
        01  WS-CHECKING-BALANCE    PIC S9(15)V99 VALUE 0.
        01  WS-SAVINGS-BALANCE     PIC S9(15)V99 VALUE 0.
        01  WS-ACCOUNT-COUNT       PIC 9(6) VALUE 0.
+      *>   WS-TOTAL-BALANCE/WS-CHECKING-BALANCE/WS-SAVINGS-BALANCE only
+      *>   ever accumulate USD (or blank, pre-multi-currency) accounts
+      *>   — a non-USD balance added into a USD total would silently
+      *>   misstate it. Non-USD accounts are counted separately instead
+      *>   of being dropped with no trace. See PRINT-LEDGER.
+       01  WS-NON-USD-COUNT       PIC 9(6) VALUE 0.
        01  WS-TX-SUCCESS-COUNT    PIC 9(6) VALUE 0.
        01  WS-TX-NSF-COUNT        PIC 9(6) VALUE 0.
        01  WS-TX-LIMIT-COUNT      PIC 9(6) VALUE 0.
        01  WS-TX-BADACCT-COUNT    PIC 9(6) VALUE 0.
        01  WS-TX-FROZEN-COUNT     PIC 9(6) VALUE 0.
+      *>   TRIAL-BALANCE working totals — a bank deposit account is a
+      *>   liability to the bank, so a normal (positive) ACCT-BALANCE
+      *>   is a credit and a negative (overdrawn) balance is a debit.
+      *>   Debits and credits are accumulated separately by ACCT-TYPE,
+      *>   then summed, so the report can prove the split reconstructs
+      *>   the independently-accumulated ledger total exactly.
+       01  WS-TB-DEBITS-CHECKING  PIC S9(15)V99 VALUE 0.
+       01  WS-TB-CREDITS-CHECKING PIC S9(15)V99 VALUE 0.
+       01  WS-TB-DEBITS-SAVINGS   PIC S9(15)V99 VALUE 0.
+       01  WS-TB-CREDITS-SAVINGS  PIC S9(15)V99 VALUE 0.
+       01  WS-TB-DEBITS-CD        PIC S9(15)V99 VALUE 0.
+       01  WS-TB-CREDITS-CD       PIC S9(15)V99 VALUE 0.
+       01  WS-TB-TOTAL-DEBITS     PIC S9(15)V99 VALUE 0.
+       01  WS-TB-TOTAL-CREDITS    PIC S9(15)V99 VALUE 0.
+       01  WS-TB-NET              PIC S9(15)V99 VALUE 0.
+       01  WS-TB-PROOF-DIFF       PIC S9(15)V99 VALUE 0.
+      *>   DORMANT working fields. Mirrors ACCOUNTS.cob's
+      *>   DORMANCY-CHECK age calculation (days since
+      *>   ACCT-LAST-ACTIVITY via FUNCTION INTEGER-OF-DATE), but this
+      *>   is a read-only report — it never rewrites ACCT-DORMANT-FLAG,
+      *>   it only surfaces accounts past the threshold, grouped by
+      *>   ACCT-TYPE. The file is scanned once per type so each group's
+      *>   accounts print together instead of interleaved in file order.
+       01  WS-DORMANCY-THRESHOLD  PIC 9(5) VALUE 365.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-DATE-INT    PIC S9(9) VALUE 0.
+       01  WS-LAST-ACT-INT        PIC S9(9) VALUE 0.
+       01  WS-DAYS-INACTIVE       PIC S9(7) VALUE 0.
+       01  WS-DORMANT-TYPE        PIC X(1) VALUE SPACES.
+       01  WS-DORMANT-CHECKING-COUNT PIC 9(6) VALUE 0.
+       01  WS-DORMANT-SAVINGS-COUNT  PIC 9(6) VALUE 0.
+       01  WS-DORMANT-CD-COUNT       PIC 9(6) VALUE 0.
+       01  WS-DORMANT-TOTAL-COUNT    PIC 9(6) VALUE 0.
+       01  WS-DORMANT-CSV-DAYS       PIC -(6)9.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           ACCEPT WS-OPERATION FROM COMMAND-LINE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+      *> ═══════════════════════════════════════════════════════════
+      *> COBOL CONCEPT: ACCEPT FROM COMMAND-LINE
+      *> Reads the entire command-line argument string into a single
+      *> variable. Unlike modern languages with argv arrays, COBOL
+      *> gets one big string that you must parse yourself with
+      *> UNSTRING — the same pattern ACCOUNTS.cob, TRANSACT.cob, and
+      *> VALIDATE.cob already use for their own multi-argument
+      *> operations.
+      *>   For STATEMENT: "STATEMENT ACT-A-001 [start] [end] [CSV]"
+      *>   For all other operations: "LEDGER [CSV]", "AUDIT [CSV]", etc.
+      *> ═══════════════════════════════════════════════════════════
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-IN-ACCT-ID
+                    WS-IN-START-DATE
+                    WS-IN-END-DATE
+                    WS-IN-FORMAT
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-OPERATION) TO WS-OPERATION
+           MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
+
+      *>   Record this run's start in the shared RUNHIST.DAT before
+      *>   dispatching the operation — see LOG-RUN-START.
+           PERFORM LOG-RUN-START
 
            EVALUATE WS-OPERATION
                WHEN "LEDGER"
+                   IF WS-IN-ACCT-ID = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   END-IF
                    PERFORM PRINT-LEDGER
                WHEN "STATEMENT"
-                   ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
+      *>           The CSV modifier is the final token given, but since
+      *>           the date range is optional, "CSV" can land in any of
+      *>           the three trailing slots depending on how many date
+      *>           arguments were actually supplied — check all three
+      *>           rather than assuming it is always WS-IN-FORMAT.
+                   IF WS-IN-START-DATE = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   ELSE
+                       IF WS-IN-END-DATE = "CSV"
+                           MOVE 'Y' TO WS-CSV-MODE
+                       ELSE
+                           IF WS-IN-FORMAT = "CSV"
+                               MOVE 'Y' TO WS-CSV-MODE
+                           END-IF
+                       END-IF
+                       IF WS-IN-START-DATE NOT = SPACES
+                           MOVE 'Y' TO WS-STMT-DATE-FILTER
+                           MOVE WS-IN-START-DATE TO WS-STMT-START-DATE
+                           IF WS-IN-END-DATE NOT = SPACES
+                               AND WS-IN-END-DATE NOT = "CSV"
+                               MOVE WS-IN-END-DATE TO WS-STMT-END-DATE
+                           ELSE
+                               MOVE WS-STMT-START-DATE TO
+                                   WS-STMT-END-DATE
+                           END-IF
+                       END-IF
+                   END-IF
                    PERFORM PRINT-STATEMENT
                WHEN "EOD"
+                   IF WS-IN-ACCT-ID = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   END-IF
                    PERFORM PRINT-EOD
                WHEN "AUDIT"
+                   IF WS-IN-ACCT-ID = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   END-IF
                    PERFORM PRINT-AUDIT
+               WHEN "TRIAL-BALANCE"
+                   IF WS-IN-ACCT-ID = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   END-IF
+                   PERFORM PRINT-TRIAL-BALANCE
+               WHEN "DORMANT"
+      *>           "DORMANT [days] [CSV]" — the threshold is optional
+      *>           and, like DORMANCY-CHECK in ACCOUNTS.cob, defaults
+      *>           to 365 days when not supplied.
+                   IF WS-IN-ACCT-ID = "CSV"
+                       MOVE 'Y' TO WS-CSV-MODE
+                   ELSE
+                       IF WS-IN-ACCT-ID NOT = SPACES
+                           COMPUTE WS-DORMANCY-THRESHOLD =
+                               FUNCTION NUMVAL(WS-IN-ACCT-ID)
+                       END-IF
+                       IF WS-IN-START-DATE = "CSV"
+                           MOVE 'Y' TO WS-CSV-MODE
+                       END-IF
+                   END-IF
+                   PERFORM PRINT-DORMANT
                WHEN OTHER
                    DISPLAY "RESULT|99"
            END-EVALUATE
 
+           PERFORM LOG-RUN-END
            STOP RUN.
 
       *> -------------------------------------------------------
@@ -126,26 +431,58 @@
       *> fundamental safety practice in financial batch systems.
       *> ═══════════════════════════════════════════════════════════
        PRINT-LEDGER.
-           DISPLAY "LEDGER|ACCOUNT DETAIL"
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT LEDGER-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE "ACCT_ID,NAME,TYPE,BALANCE,CURRENCY,STATUS,OPENED,LAST_ACTIVITY"
+                   TO LEDGER-CSV-LINE
+               WRITE LEDGER-CSV-LINE
+           ELSE
+               DISPLAY "LEDGER|ACCOUNT DETAIL"
+           END-IF
            OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
                READ ACCOUNTS-FILE
                    AT END
                        CLOSE ACCOUNTS-FILE
+                       IF WS-CSV-MODE = 'Y'
+                           CLOSE LEDGER-CSV-FILE
+                       END-IF
                        EXIT PERFORM
                END-READ
-               DISPLAY "ACCOUNT|" ACCT-ID "|" ACCT-NAME
-                   "|" ACCT-TYPE "|" ACCT-BALANCE
-                   "|" ACCT-STATUS "|"
-                   ACCT-OPEN-DATE "|"
-                   ACCT-LAST-ACTIVITY
+               IF WS-CSV-MODE = 'Y'
+                   MOVE ACCT-BALANCE TO WS-CSV-AMT
+                   MOVE SPACES TO LEDGER-CSV-LINE
+                   STRING FUNCTION TRIM(ACCT-ID) "," FUNCTION TRIM(ACCT-NAME)
+                       "," ACCT-TYPE "," FUNCTION TRIM(WS-CSV-AMT)
+                       "," ACCT-CURRENCY
+                       "," ACCT-STATUS
+                       "," ACCT-OPEN-DATE "," ACCT-LAST-ACTIVITY
+                       DELIMITED BY SIZE INTO LEDGER-CSV-LINE
+                   END-STRING
+                   WRITE LEDGER-CSV-LINE
+               ELSE
+                   DISPLAY "ACCOUNT|" ACCT-ID "|" ACCT-NAME
+                       "|" ACCT-TYPE "|" ACCT-BALANCE
+                       "|" ACCT-CURRENCY
+                       "|" ACCT-STATUS "|"
+                       ACCT-OPEN-DATE "|"
+                       ACCT-LAST-ACTIVITY
+               END-IF
                ADD 1 TO WS-ACCOUNT-COUNT
-               ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
       *> ═══════════════════════════════════════════════════════════
       *> COBOL CONCEPT: EVALUATE for multi-branch counting
       *> EVALUATE can route each record into a different accumulator
@@ -156,13 +493,28 @@
       *> is the COBOL equivalent of a GROUP BY in SQL or a
       *> reduce/accumulate with category keys in functional code.
       *> ═══════════════════════════════════════════════════════════
-               EVALUATE ACCT-TYPE
-                   WHEN 'C'
-                       ADD ACCT-BALANCE TO WS-CHECKING-BALANCE
-                   WHEN 'S'
-                       ADD ACCT-BALANCE TO WS-SAVINGS-BALANCE
-               END-EVALUATE
+      *>   Only USD (or blank, pre-multi-currency) balances feed the
+      *>   USD totals below — a EUR or GBP balance added straight into
+      *>   WS-TOTAL-BALANCE would silently misstate it as dollars.
+               IF ACCT-CURRENCY = SPACES OR ACCT-CURRENCY = 'USD'
+                   ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
+                   EVALUATE ACCT-TYPE
+                       WHEN 'C'
+                           ADD ACCT-BALANCE TO WS-CHECKING-BALANCE
+                       WHEN 'S'
+                           ADD ACCT-BALANCE TO WS-SAVINGS-BALANCE
+                   END-EVALUATE
+               ELSE
+                   ADD 1 TO WS-NON-USD-COUNT
+               END-IF
            END-PERFORM
+           IF WS-CSV-MODE = 'Y'
+               DISPLAY "CSV-FILE|LEDGER.CSV|" WS-ACCOUNT-COUNT
+           END-IF
+           IF WS-NON-USD-COUNT > 0
+               DISPLAY "SUMMARY|NON-USD-ACCOUNTS|" WS-NON-USD-COUNT
+                   " (excluded from USD totals below)"
+           END-IF
            DISPLAY "SUMMARY|TOTAL-BALANCE|" WS-TOTAL-BALANCE
                "|ACCOUNTS|" WS-ACCOUNT-COUNT
            DISPLAY "SUMMARY|CHECKING-BALANCE|" WS-CHECKING-BALANCE
@@ -173,29 +525,78 @@
       *> PRINT-STATEMENT: Transaction history for one account.
       *> Reads every transaction but only displays matching ones
       *> (sequential files have no index, so a full scan is needed).
+      *> When a date range was supplied on the command line, it
+      *> further narrows the account's history to a billing period
+      *> instead of dumping the account's lifetime activity.
       *> -------------------------------------------------------
        PRINT-STATEMENT.
-           DISPLAY "STATEMENT|ACCOUNT|" WS-IN-ACCT-ID
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT STATEMENT-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE "TRANS_ID,TYPE,AMOUNT,DATE,TIME,DESC,STATUS"
+                   TO STATEMENT-CSV-LINE
+               WRITE STATEMENT-CSV-LINE
+           ELSE
+               IF WS-STMT-DATE-FILTER = 'Y'
+                   DISPLAY "STATEMENT|ACCOUNT|" WS-IN-ACCT-ID
+                       "|RANGE|" WS-STMT-START-DATE "|" WS-STMT-END-DATE
+               ELSE
+                   DISPLAY "STATEMENT|ACCOUNT|" WS-IN-ACCT-ID
+               END-IF
+           END-IF
            OPEN INPUT TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
+           MOVE 0 TO WS-CSV-ROW-COUNT
            PERFORM UNTIL 1 = 0
                READ TRANSACT-FILE
                    AT END
                        CLOSE TRANSACT-FILE
+                       IF WS-CSV-MODE = 'Y'
+                           CLOSE STATEMENT-CSV-FILE
+                       END-IF
                        EXIT PERFORM
                END-READ
-      *>       Filter: only display transactions for the requested account
+      *>       Filter: only display transactions for the requested
+      *>       account, and — when a range was given — only those
+      *>       whose TRANS-DATE falls within it.
                IF TRANS-ACCT-ID = WS-IN-ACCT-ID
-                   DISPLAY "TRANS|" TRANS-ID "|"
-                       TRANS-TYPE "|" TRANS-AMOUNT "|"
-                       TRANS-DATE "|" TRANS-TIME "|"
-                       TRANS-DESC "|" TRANS-STATUS
+                   AND (WS-STMT-DATE-FILTER NOT = 'Y'
+                       OR (TRANS-DATE >= WS-STMT-START-DATE
+                           AND TRANS-DATE <= WS-STMT-END-DATE))
+                   IF WS-CSV-MODE = 'Y'
+                       MOVE TRANS-AMOUNT TO WS-CSV-AMT
+                       MOVE SPACES TO STATEMENT-CSV-LINE
+                       STRING FUNCTION TRIM(TRANS-ID) "," TRANS-TYPE
+                           "," FUNCTION TRIM(WS-CSV-AMT) "," TRANS-DATE
+                           "," TRANS-TIME "," FUNCTION TRIM(TRANS-DESC)
+                           "," TRANS-STATUS
+                           DELIMITED BY SIZE INTO STATEMENT-CSV-LINE
+                       END-STRING
+                       WRITE STATEMENT-CSV-LINE
+                   ELSE
+                       DISPLAY "TRANS|" TRANS-ID "|"
+                           TRANS-TYPE "|" TRANS-AMOUNT "|"
+                           TRANS-DATE "|" TRANS-TIME "|"
+                           TRANS-DESC "|" TRANS-STATUS
+                   END-IF
+                   ADD 1 TO WS-CSV-ROW-COUNT
                END-IF
            END-PERFORM
+           IF WS-CSV-MODE = 'Y'
+               DISPLAY "CSV-FILE|STATEMENT.CSV|" WS-CSV-ROW-COUNT
+           END-IF
            DISPLAY "RESULT|00".
 
       *> -------------------------------------------------------
@@ -204,31 +605,64 @@
       *> then reads transactions for status code distribution.
       *> -------------------------------------------------------
        PRINT-EOD.
-           DISPLAY "EOD|END-OF-DAY RECONCILIATION"
-      *>   Pass 1: Account balances
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           IF WS-CSV-MODE NOT = 'Y'
+               DISPLAY "EOD|END-OF-DAY RECONCILIATION"
+           END-IF
+      *>   Pass 1: Account balances. Checkpointed every
+      *>   WS-CKPT-INTERVAL records so an abend partway through a
+      *>   large account file can resume without re-totaling accounts
+      *>   already counted (see LOAD-CHECKPOINT).
            OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
+           PERFORM LOAD-CHECKPOINT
+           MOVE 0 TO WS-CKPT-ACCT-IDX
            PERFORM UNTIL 1 = 0
                READ ACCOUNTS-FILE
                    AT END
                        CLOSE ACCOUNTS-FILE
                        EXIT PERFORM
                END-READ
-               ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
-               EVALUATE ACCT-TYPE
-                   WHEN 'C'
-                       ADD ACCT-BALANCE TO WS-CHECKING-BALANCE
-                   WHEN 'S'
-                       ADD ACCT-BALANCE TO WS-SAVINGS-BALANCE
-               END-EVALUATE
+               ADD 1 TO WS-CKPT-ACCT-IDX
+      *>       Records up through WS-CKPT-START-IDX were already
+      *>       totaled before the checkpoint was written — skip them
+      *>       rather than double-counting into WS-TOTAL-BALANCE
+               IF WS-CKPT-ACCT-IDX > WS-CKPT-START-IDX
+                   IF ACCT-CURRENCY = SPACES OR ACCT-CURRENCY = 'USD'
+                       ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
+                       EVALUATE ACCT-TYPE
+                           WHEN 'C'
+                               ADD ACCT-BALANCE TO WS-CHECKING-BALANCE
+                           WHEN 'S'
+                               ADD ACCT-BALANCE TO WS-SAVINGS-BALANCE
+                       END-EVALUATE
+                   ELSE
+                       ADD 1 TO WS-NON-USD-COUNT
+                   END-IF
+                   IF FUNCTION MOD(WS-CKPT-ACCT-IDX, WS-CKPT-INTERVAL)
+                       = 0
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+               END-IF
            END-PERFORM
-           DISPLAY "SUMMARY|TOTAL-BALANCE|" WS-TOTAL-BALANCE
-           DISPLAY "SUMMARY|CHECKING-BALANCE|" WS-CHECKING-BALANCE
-           DISPLAY "SUMMARY|SAVINGS-BALANCE|" WS-SAVINGS-BALANCE
+      *>   Every account totaled cleanly through to the end of Pass 1
+      *>   — today's checkpoint no longer means anything
+           PERFORM CLEAR-CHECKPOINT
+           IF WS-CSV-MODE NOT = 'Y'
+               IF WS-NON-USD-COUNT > 0
+                   DISPLAY "SUMMARY|NON-USD-ACCOUNTS|" WS-NON-USD-COUNT
+                       " (excluded from USD totals below)"
+               END-IF
+               DISPLAY "SUMMARY|TOTAL-BALANCE|" WS-TOTAL-BALANCE
+               DISPLAY "SUMMARY|CHECKING-BALANCE|" WS-CHECKING-BALANCE
+               DISPLAY "SUMMARY|SAVINGS-BALANCE|" WS-SAVINGS-BALANCE
+           END-IF
       *>   Pass 2: Transaction status distribution
       *>   Uses EVALUATE to count transactions by outcome code —
       *>   each status code increments its own counter.
@@ -236,6 +670,8 @@
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
@@ -257,13 +693,153 @@
                        ADD 1 TO WS-TX-FROZEN-COUNT
                END-EVALUATE
            END-PERFORM
-           DISPLAY "STATS|SUCCESS|" WS-TX-SUCCESS-COUNT
-           DISPLAY "STATS|NSF|" WS-TX-NSF-COUNT
-           DISPLAY "STATS|LIMIT|" WS-TX-LIMIT-COUNT
-           DISPLAY "STATS|BADACCT|" WS-TX-BADACCT-COUNT
-           DISPLAY "STATS|FROZEN|" WS-TX-FROZEN-COUNT
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT EOD-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE SPACES TO EOD-CSV-LINE
+               MOVE "METRIC,VALUE" TO EOD-CSV-LINE
+               WRITE EOD-CSV-LINE
+               MOVE WS-TOTAL-BALANCE TO WS-CSV-AMT
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "TOTAL-BALANCE," FUNCTION TRIM(WS-CSV-AMT)
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE WS-CHECKING-BALANCE TO WS-CSV-AMT
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "CHECKING-BALANCE," FUNCTION TRIM(WS-CSV-AMT)
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE WS-SAVINGS-BALANCE TO WS-CSV-AMT
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "SAVINGS-BALANCE," FUNCTION TRIM(WS-CSV-AMT)
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "SUCCESS," WS-TX-SUCCESS-COUNT
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "NSF," WS-TX-NSF-COUNT
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "LIMIT," WS-TX-LIMIT-COUNT
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "BADACCT," WS-TX-BADACCT-COUNT
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               MOVE SPACES TO EOD-CSV-LINE
+               STRING "FROZEN," WS-TX-FROZEN-COUNT
+                   DELIMITED BY SIZE INTO EOD-CSV-LINE
+               END-STRING
+               WRITE EOD-CSV-LINE
+               CLOSE EOD-CSV-FILE
+               DISPLAY "CSV-FILE|EOD.CSV|8"
+           ELSE
+               DISPLAY "STATS|SUCCESS|" WS-TX-SUCCESS-COUNT
+               DISPLAY "STATS|NSF|" WS-TX-NSF-COUNT
+               DISPLAY "STATS|LIMIT|" WS-TX-LIMIT-COUNT
+               DISPLAY "STATS|BADACCT|" WS-TX-BADACCT-COUNT
+               DISPLAY "STATS|FROZEN|" WS-TX-FROZEN-COUNT
+           END-IF
            DISPLAY "RESULT|00".
 
+      *> -------------------------------------------------------
+      *> LOAD-CHECKPOINT: Look for a checkpoint left by an earlier,
+      *> interrupted PRINT-EOD run for today. If RPTCKPT.DAT is
+      *> missing, or its date does not match today, this is a fresh
+      *> run — start from record 1 with the balance totals at zero,
+      *> same as if checkpointing did not exist. If it matches today,
+      *> restore the running totals and skip the records already
+      *> counted (see PRINT-EOD's Pass 1).
+      *> -------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-START-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKPT-RUN-DATE NOT = WS-CURRENT-DATE
+               OR CKPT-LAST-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CKPT-LAST-IDX TO WS-CKPT-START-IDX
+           MOVE CKPT-ACCUM-1 TO WS-TOTAL-BALANCE
+           MOVE CKPT-ACCUM-2 TO WS-CHECKING-BALANCE
+           MOVE CKPT-ACCUM-3 TO WS-SAVINGS-BALANCE
+           DISPLAY "NOTE|Resuming EOD from checkpoint after record "
+               CKPT-LAST-IDX " of today's run".
+
+      *> -------------------------------------------------------
+      *> SAVE-CHECKPOINT: Rewrite RPTCKPT.DAT with progress as of the
+      *> account record just totaled — today's date, its record
+      *> count, and the running balance totals. Full-rewrite, same
+      *> convention RECONCILE.cob's SAVE-CHECKPOINT uses. Called
+      *> periodically during Pass 1 (see WS-CKPT-INTERVAL) rather
+      *> than after every single record.
+      *> -------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CKPT-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "REPORTS " TO CKPT-JOB-ID
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE WS-CKPT-ACCT-IDX TO CKPT-LAST-IDX
+           MOVE WS-TOTAL-BALANCE TO CKPT-ACCUM-1
+           MOVE WS-CHECKING-BALANCE TO CKPT-ACCUM-2
+           MOVE WS-SAVINGS-BALANCE TO CKPT-ACCUM-3
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> -------------------------------------------------------
+      *> CLEAR-CHECKPOINT: Once Pass 1 has totaled every account
+      *> cleanly through to the end in a single pass, today's
+      *> checkpoint no longer means anything — reset RPTCKPT.DAT to
+      *> an empty (CKPT-LAST-IDX = 0) record so a second same-day
+      *> run starts over from record 1 instead of mistakenly
+      *> resuming "past the end".
+      *> -------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "REPORTS " TO CKPT-JOB-ID
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE 0 TO CKPT-LAST-IDX
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
       *> -------------------------------------------------------
       *> PRINT-AUDIT: Full transaction ledger for audit review.
       *> Dumps every transaction record including batch IDs.
@@ -272,23 +848,432 @@
       *> to independently verify the COBOL system's behavior.
       *> -------------------------------------------------------
        PRINT-AUDIT.
-           DISPLAY "AUDIT|TRANSACTION LEDGER"
+           MOVE 0 TO WS-CSV-ROW-COUNT
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT AUDIT-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE "TRANS_ID,ACCT_ID,TYPE,AMOUNT,DATE,TIME,DESC,STATUS,BATCH_ID"
+                   TO AUDIT-CSV-LINE
+               WRITE AUDIT-CSV-LINE
+           ELSE
+               DISPLAY "AUDIT|TRANSACTION LEDGER"
+           END-IF
            OPEN INPUT TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
                READ TRANSACT-FILE
                    AT END
                        CLOSE TRANSACT-FILE
+                       IF WS-CSV-MODE = 'Y'
+                           CLOSE AUDIT-CSV-FILE
+                       END-IF
                        EXIT PERFORM
                END-READ
-               DISPLAY "TRANS|" TRANS-ID "|"
-                   TRANS-ACCT-ID "|" TRANS-TYPE "|"
-                   TRANS-AMOUNT "|" TRANS-DATE "|"
-                   TRANS-TIME "|" TRANS-DESC "|"
-                   TRANS-STATUS "|" TRANS-BATCH-ID
+               IF WS-CSV-MODE = 'Y'
+                   MOVE TRANS-AMOUNT TO WS-CSV-AMT
+                   MOVE SPACES TO AUDIT-CSV-LINE
+                   STRING FUNCTION TRIM(TRANS-ID) ","
+                       FUNCTION TRIM(TRANS-ACCT-ID) "," TRANS-TYPE ","
+                       FUNCTION TRIM(WS-CSV-AMT) "," TRANS-DATE ","
+                       TRANS-TIME ","
+                       FUNCTION TRIM(TRANS-DESC) "," TRANS-STATUS ","
+                       FUNCTION TRIM(TRANS-BATCH-ID)
+                       DELIMITED BY SIZE INTO AUDIT-CSV-LINE
+                   END-STRING
+                   WRITE AUDIT-CSV-LINE
+               ELSE
+                   DISPLAY "TRANS|" TRANS-ID "|"
+                       TRANS-ACCT-ID "|" TRANS-TYPE "|"
+                       TRANS-AMOUNT "|" TRANS-DATE "|"
+                       TRANS-TIME "|" TRANS-DESC "|"
+                       TRANS-STATUS "|" TRANS-BATCH-ID
+               END-IF
+               ADD 1 TO WS-CSV-ROW-COUNT
            END-PERFORM
+           IF WS-CSV-MODE = 'Y'
+               DISPLAY "CSV-FILE|AUDIT.CSV|" WS-CSV-ROW-COUNT
+           END-IF
            DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> PRINT-TRIAL-BALANCE: Classic trial balance by ACCT-TYPE.
+      *> Every account's ACCT-BALANCE is a subledger of one of the
+      *> bank's liability control accounts, so a normal (zero or
+      *> positive) balance is a credit and an overdrawn (negative)
+      *> balance is a debit. Each account's balance is classified
+      *> into exactly one column, by type, and the report proves
+      *> completeness: the credit/debit split, netted, must equal
+      *> the plain sum of every ACCT-BALANCE — a difference of
+      *> anything but zero means an account was mis-classified or
+      *> dropped.
+      *> -------------------------------------------------------
+      *> ═══════════════════════════════════════════════════════════
+      *> COBOL CONCEPT: Proving a Total Two Ways
+      *> WS-TOTAL-BALANCE is accumulated directly, one ADD per
+      *> account, completely independent of the debit/credit split
+      *> accumulated alongside it. Computing the same answer two
+      *> different ways and comparing them is the classic control
+      *> check auditors expect from a trial balance — it cannot
+      *> silently drop or double-count an account the way a single
+      *> running total could.
+      *> ═══════════════════════════════════════════════════════════
+       PRINT-TRIAL-BALANCE.
+           IF WS-CSV-MODE NOT = 'Y'
+               DISPLAY "TRIAL-BALANCE|BY ACCOUNT TYPE"
+           ELSE
+               MOVE 0 TO WS-CSV-ROW-COUNT
+               OPEN OUTPUT TB-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE "ACCT_TYPE,DEBITS,CREDITS" TO TB-CSV-LINE
+               WRITE TB-CSV-LINE
+           END-IF
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+      *>       Only USD (or blank, pre-multi-currency) balances feed
+      *>       the trial balance below — same guard as PRINT-LEDGER/
+      *>       PRINT-EOD. A EUR or GBP balance summed straight into
+      *>       these USD totals would prove a wrong number against
+      *>       itself just as cleanly as a right one.
+               IF ACCT-CURRENCY = SPACES OR ACCT-CURRENCY = 'USD'
+                   ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
+                   EVALUATE ACCT-TYPE
+                       WHEN 'C'
+                           IF ACCT-BALANCE >= 0
+                               ADD ACCT-BALANCE TO
+                                   WS-TB-CREDITS-CHECKING
+                           ELSE
+                               SUBTRACT ACCT-BALANCE FROM
+                                   WS-TB-DEBITS-CHECKING
+                           END-IF
+                       WHEN 'S'
+                           IF ACCT-BALANCE >= 0
+                               ADD ACCT-BALANCE TO
+                                   WS-TB-CREDITS-SAVINGS
+                           ELSE
+                               SUBTRACT ACCT-BALANCE FROM
+                                   WS-TB-DEBITS-SAVINGS
+                           END-IF
+                       WHEN 'D'
+                           IF ACCT-BALANCE >= 0
+                               ADD ACCT-BALANCE TO WS-TB-CREDITS-CD
+                           ELSE
+                               SUBTRACT ACCT-BALANCE FROM
+                                   WS-TB-DEBITS-CD
+                           END-IF
+                   END-EVALUATE
+               ELSE
+                   ADD 1 TO WS-NON-USD-COUNT
+               END-IF
+           END-PERFORM
+
+           ADD WS-TB-DEBITS-CHECKING WS-TB-DEBITS-SAVINGS
+               WS-TB-DEBITS-CD TO WS-TB-TOTAL-DEBITS
+           ADD WS-TB-CREDITS-CHECKING WS-TB-CREDITS-SAVINGS
+               WS-TB-CREDITS-CD TO WS-TB-TOTAL-CREDITS
+           COMPUTE WS-TB-NET =
+               WS-TB-TOTAL-CREDITS - WS-TB-TOTAL-DEBITS
+           COMPUTE WS-TB-PROOF-DIFF = WS-TB-NET - WS-TOTAL-BALANCE
+
+           IF WS-CSV-MODE = 'Y'
+               MOVE WS-TB-DEBITS-CHECKING TO WS-TB-CSV-DEBIT
+               MOVE WS-TB-CREDITS-CHECKING TO WS-TB-CSV-CREDIT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "CHECKING," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-DEBIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-CREDIT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+
+               MOVE WS-TB-DEBITS-SAVINGS TO WS-TB-CSV-DEBIT
+               MOVE WS-TB-CREDITS-SAVINGS TO WS-TB-CSV-CREDIT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "SAVINGS," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-DEBIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-CREDIT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+
+               MOVE WS-TB-DEBITS-CD TO WS-TB-CSV-DEBIT
+               MOVE WS-TB-CREDITS-CD TO WS-TB-CSV-CREDIT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "CD," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-DEBIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-CREDIT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+
+               MOVE WS-TB-TOTAL-DEBITS TO WS-TB-CSV-DEBIT
+               MOVE WS-TB-TOTAL-CREDITS TO WS-TB-CSV-CREDIT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "TOTAL," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-DEBIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TB-CSV-CREDIT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+
+               MOVE WS-TB-NET TO WS-CSV-AMT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "NET,," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+
+               MOVE WS-TB-PROOF-DIFF TO WS-CSV-AMT
+               MOVE SPACES TO TB-CSV-LINE
+               STRING "PROOF-DIFF,," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-AMT) DELIMITED BY SIZE
+                   INTO TB-CSV-LINE
+               END-STRING
+               WRITE TB-CSV-LINE
+               ADD 1 TO WS-CSV-ROW-COUNT
+               CLOSE TB-CSV-FILE
+               DISPLAY "CSV-FILE|TRIAL-BALANCE.CSV|" WS-CSV-ROW-COUNT
+           ELSE
+               IF WS-NON-USD-COUNT > 0
+                   DISPLAY "SUMMARY|NON-USD-ACCOUNTS|" WS-NON-USD-COUNT
+                       " (excluded from trial balance below)"
+               END-IF
+               DISPLAY "TB|CHECKING|" WS-TB-DEBITS-CHECKING "|"
+                   WS-TB-CREDITS-CHECKING
+               DISPLAY "TB|SAVINGS|" WS-TB-DEBITS-SAVINGS "|"
+                   WS-TB-CREDITS-SAVINGS
+               DISPLAY "TB|CD|" WS-TB-DEBITS-CD "|" WS-TB-CREDITS-CD
+               DISPLAY "TB-TOTAL|" WS-TB-TOTAL-DEBITS "|"
+                   WS-TB-TOTAL-CREDITS
+               DISPLAY "TB-PROOF|" WS-TB-NET "|" WS-TB-PROOF-DIFF
+           END-IF
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> PRINT-DORMANT: Accounts untouched for longer than the
+      *> dormancy threshold (default 365 days, overridable with
+      *> "DORMANT nnn"), grouped by ACCT-TYPE. The age calculation
+      *> mirrors ACCOUNTS.cob's DORMANCY-CHECK operation exactly,
+      *> but this report never writes ACCT-DORMANT-FLAG back to
+      *> ACCOUNTS.DAT — it is read-only visibility, not the flagging
+      *> operation itself.
+      *> -------------------------------------------------------
+      *> ═══════════════════════════════════════════════════════════
+      *> COBOL CONCEPT: Grouped Output From a Sequential File
+      *> A LINE SEQUENTIAL file has no index, so there is no way to
+      *> ask for "every CD account" without a scan. To print accounts
+      *> grouped by type instead of interleaved in file order, this
+      *> report simply re-opens and re-scans ACCOUNTS-FILE once per
+      *> ACCT-TYPE — three short scans of a small file is a fair
+      *> trade for genuinely grouped output.
+      *> ═══════════════════════════════════════════════════════════
+       PRINT-DORMANT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-CURRENT-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           MOVE 0 TO WS-DORMANT-CHECKING-COUNT
+           MOVE 0 TO WS-DORMANT-SAVINGS-COUNT
+           MOVE 0 TO WS-DORMANT-CD-COUNT
+           MOVE 0 TO WS-DORMANT-TOTAL-COUNT
+           MOVE 0 TO WS-CSV-ROW-COUNT
+           IF WS-CSV-MODE = 'Y'
+               OPEN OUTPUT DORMANT-CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-CSV-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+               MOVE "ACCT_ID,NAME,TYPE,LAST_ACTIVITY,DAYS_INACTIVE"
+                   TO DORMANT-CSV-LINE
+               WRITE DORMANT-CSV-LINE
+           ELSE
+               DISPLAY "DORMANT|OVER " WS-DORMANCY-THRESHOLD
+                   " DAYS INACTIVE"
+           END-IF
+           MOVE 'C' TO WS-DORMANT-TYPE
+           PERFORM PRINT-DORMANT-GROUP
+           MOVE 'S' TO WS-DORMANT-TYPE
+           PERFORM PRINT-DORMANT-GROUP
+           MOVE 'D' TO WS-DORMANT-TYPE
+           PERFORM PRINT-DORMANT-GROUP
+           IF WS-CSV-MODE = 'Y'
+               CLOSE DORMANT-CSV-FILE
+               DISPLAY "CSV-FILE|DORMANT.CSV|" WS-CSV-ROW-COUNT
+           ELSE
+               DISPLAY "DORMANT-SUMMARY|CHECKING|"
+                   WS-DORMANT-CHECKING-COUNT
+               DISPLAY "DORMANT-SUMMARY|SAVINGS|"
+                   WS-DORMANT-SAVINGS-COUNT
+               DISPLAY "DORMANT-SUMMARY|CD|" WS-DORMANT-CD-COUNT
+               DISPLAY "DORMANT-SUMMARY|TOTAL|"
+                   WS-DORMANT-TOTAL-COUNT
+           END-IF
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> PRINT-DORMANT-GROUP: One full scan of ACCOUNTS-FILE for a
+      *> single ACCT-TYPE, called three times by PRINT-DORMANT (once
+      *> per type) with WS-DORMANT-TYPE set beforehand. Only active
+      *> ('A') accounts are considered — closed and frozen accounts
+      *> are not dormancy candidates, matching EVALUATE-DORMANCY's
+      *> rule in ACCOUNTS.cob.
+      *> -------------------------------------------------------
+       PRINT-DORMANT-GROUP.
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               IF ACCT-TYPE = WS-DORMANT-TYPE AND ACCT-STATUS = 'A'
+                   COMPUTE WS-LAST-ACT-INT =
+                       FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY)
+                   COMPUTE WS-DAYS-INACTIVE =
+                       WS-CURRENT-DATE-INT - WS-LAST-ACT-INT
+                   IF WS-DAYS-INACTIVE >= WS-DORMANCY-THRESHOLD
+                       ADD 1 TO WS-DORMANT-TOTAL-COUNT
+                       EVALUATE WS-DORMANT-TYPE
+                           WHEN 'C'
+                               ADD 1 TO WS-DORMANT-CHECKING-COUNT
+                           WHEN 'S'
+                               ADD 1 TO WS-DORMANT-SAVINGS-COUNT
+                           WHEN 'D'
+                               ADD 1 TO WS-DORMANT-CD-COUNT
+                       END-EVALUATE
+                       IF WS-CSV-MODE = 'Y'
+                           MOVE WS-DAYS-INACTIVE TO WS-DORMANT-CSV-DAYS
+                           MOVE SPACES TO DORMANT-CSV-LINE
+                           STRING FUNCTION TRIM(ACCT-ID) ","
+                               FUNCTION TRIM(ACCT-NAME) ","
+                               ACCT-TYPE "," ACCT-LAST-ACTIVITY ","
+                               FUNCTION TRIM(WS-DORMANT-CSV-DAYS)
+                               DELIMITED BY SIZE INTO DORMANT-CSV-LINE
+                           END-STRING
+                           WRITE DORMANT-CSV-LINE
+                           ADD 1 TO WS-CSV-ROW-COUNT
+                       ELSE
+                           DISPLAY "DORMANT|" ACCT-ID "|" ACCT-NAME "|"
+                               ACCT-TYPE "|" ACCT-LAST-ACTIVITY "|"
+                               WS-DAYS-INACTIVE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-START: Append a 'R' (running) record to the
+      *> shared RUNHIST.DAT the instant this invocation's operation
+      *> is known, before it is dispatched — see RUNHIST.cpy and
+      *> ACCOUNTS.cob's own LOG-RUN-START.
+      *> -------------------------------------------------------
+       LOG-RUN-START.
+           MOVE WS-CURRENT-TIME TO WS-RUNHIST-START-TIME
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE 0 TO RUNHIST-END-TIME
+               MOVE "REPORTS" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE 'R' TO RUNHIST-STATUS
+               MOVE 0 TO RUNHIST-DURATION-SEC
+               MOVE WS-OPERATION TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-END: Append this run's completed/aborted record.
+      *> Same seconds-of-day elapsed calculation ACCOUNTS.cob uses.
+      *> -------------------------------------------------------
+       LOG-RUN-END.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-RUNHIST-START-SECS =
+               FUNCTION INTEGER(WS-RUNHIST-START-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-RUNHIST-START-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-RUNHIST-START-TIME, 100)
+           COMPUTE WS-RUNHIST-END-SECS =
+               FUNCTION INTEGER(WS-CURRENT-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-CURRENT-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-CURRENT-TIME, 100)
+           IF WS-RUNHIST-END-SECS < WS-RUNHIST-START-SECS
+               ADD 86400 TO WS-RUNHIST-END-SECS
+           END-IF
+
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE WS-CURRENT-TIME TO RUNHIST-END-TIME
+               MOVE "REPORTS" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE WS-RUN-STATUS TO RUNHIST-STATUS
+               COMPUTE RUNHIST-DURATION-SEC =
+                   WS-RUNHIST-END-SECS - WS-RUNHIST-START-SECS
+               MOVE WS-OPERATION TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
