@@ -4,7 +4,7 @@
       *>  Node:        All (same binary, per-node data directories)
       *>  Author:      AKD Solutions
       *>  Written:     2026-02-17
-      *>  Modified:    2026-02-23
+      *>  Modified:    2026-02-24
       *>
       *>  Purpose:
       *>    Account master file CRUD operations. Creates, reads,
@@ -12,37 +12,90 @@
       *>    in the node's ACCOUNTS.DAT sequential file.
       *>
       *>  Operations (via command-line argument):
-      *>    CREATE  — Add new account to master file
+      *>    CREATE  — Add new account to master file. Optionally
+      *>              carries a second and third owner name for
+      *>              joint accounts (see ACCT-OWNER2/ACCT-OWNER3).
+      *>              For a CD (type 'D'), the owner2 slot instead
+      *>              carries the term in months (default 12) — see
+      *>              CREATE-ACCOUNT. CDs cannot take joint owners
+      *>              at CREATE time; add them afterward via UPDATE.
       *>    READ    — Display single account by ID
       *>    LIST    — Display all active accounts
-      *>    UPDATE  — Modify account status
+      *>    UPDATE  — Modify account status, and/or add or change
+      *>              the second/third owner on an existing account
       *>    CLOSE   — Set account status to 'C' (closed)
+      *>    DORMANCY-CHECK — Flag every active account whose
+      *>              ACCT-LAST-ACTIVITY is older than the dormancy
+      *>              threshold (default 365 days; optionally
+      *>              overridden by a second command-line argument)
+      *>    LINK-ACCOUNT — Associate (or clear) a backup ACCT-ID that
+      *>              TRANSACT.cob/VALIDATE.cob sweep an overdraft
+      *>              shortfall from: "LINK-ACCOUNT acct_id linked_id"
+      *>              ("LINK-ACCOUNT acct_id" with no second token
+      *>              clears the link)
+      *>    HOLD    — Place a hold for pending/uncleared funds:
+      *>              "HOLD acct_id amount". Adds to any existing
+      *>              hold already on the account.
+      *>    RELEASE-HOLD — Release a hold as funds clear:
+      *>              "RELEASE-HOLD acct_id amount". Floors at zero.
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT (LINE SEQUENTIAL, 70-byte records)
+      *>    Input/Output: ACCOUNTS.DAT (LINE SEQUENTIAL, 164-byte records)
+      *>    Checkpoint: ACCTCKPT.DAT (LINE SEQUENTIAL) — DORMANCY-CHECK
+      *>                restart point, see LOAD-CHECKPOINT
+      *>    Audit Log: ACCTAUDIT.DAT (LINE SEQUENTIAL, append-only) —
+      *>                before/after image of every CREATE/UPDATE/
+      *>                CLOSE, see WRITE-AUDIT-RECORD
+      *>    Operators: OPERATORS.DAT (LINE SEQUENTIAL) — operator
+      *>                sign-on directory for CREATE/UPDATE/CLOSE,
+      *>                see AUTHENTICATE-OPERATOR
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy  — Account record layout (70 bytes)
+      *>    ACCTREC.cpy  — Account record layout (164 bytes)
+      *>    AUDITREC.cpy — Account audit log record layout (362 bytes)
+      *>    OPERREC.cpy  — Operator master record layout (44 bytes)
+      *>    OPERIO.cpy   — Shared operator I/O paragraphs
       *>    COMCODE.cpy  — Shared status codes and bank identifiers
       *>    ACCTIO.cpy   — Shared account I/O paragraphs
+      *>    BCHCKPT.cpy  — Shared batch checkpoint/restart record layout
       *>
       *>  Output Format (to STDOUT, pipe-delimited):
-      *>    Account: ACCOUNT|ACCT-ID|NAME|TYPE|BALANCE|STATUS|OPENED|LASTACT
+      *>    Account: ACCOUNT|ACCT-ID|NAME|TYPE|BALANCE|STATUS|OPENED|
+      *>             LASTACT|OWNER2|OWNER3|DORMANT|CD-TERM|MATURITY|
+      *>             LINKED-ACCT|HOLD-AMOUNT
       *>    Created: ACCOUNT-CREATED|ACCT-ID
       *>    Updated: ACCOUNT-UPDATED|ACCT-ID
       *>    Closed:  ACCOUNT-CLOSED|ACCT-ID
+      *>    Dormant: DORMANT|ACCT-ID|DAYS-INACTIVE  (one per newly
+      *>             flagged account)
+      *>    Dormancy summary: DORMANCY-SUMMARY|ACCOUNTS-FLAGGED
+      *>    Linked:  ACCOUNT-LINKED|ACCT-ID|LINKED-ACCT-ID
+      *>    Held:    ACCOUNT-HOLD|ACCT-ID|HOLD-AMOUNT
       *>    Result:  RESULT|XX  (where XX = status code from COMCODE.cpy)
       *>
       *>  Exit Codes:
       *>    RESULT|00 — Success
       *>    RESULT|03 — Account not found (or duplicate on CREATE)
+      *>    RESULT|07 — Operator not signed on, wrong PIN, locked, or
+      *>                (CLOSE only) a teller without supervisor rank
       *>    RESULT|99 — Invalid operation or file I/O error
       *>
       *>  Dependencies:
       *>    Requires ACCOUNTS.DAT to exist in CWD (working directory).
       *>    CWD is set by the Python bridge to banks/{NODE}/.
       *>    If file does not exist, returns RESULT|99 on READ/LIST,
-      *>    or creates it on first CREATE.
+      *>    or creates it on first CREATE. A missing or empty
+      *>    ACCTCKPT.DAT is not an error — DORMANCY-CHECK just starts
+      *>    from account 1, same as if it had never checkpointed.
+      *>    A missing ACCTAUDIT.DAT is not an error either — the
+      *>    first CREATE/UPDATE/CLOSE creates it (see WRITE-AUDIT-
+      *>    RECORD). CREATE/UPDATE/CLOSE also require environment
+      *>    variables BANK_OPERATOR_ID and BANK_OPERATOR_PIN to be
+      *>    set (the batch stand-in for a signed-on teller session —
+      *>    see AUTHENTICATE-OPERATOR) and OPERATORS.DAT to contain a
+      *>    matching active operator; a missing OPERATORS.DAT is
+      *>    treated as "no operators on file" (every sign-on denied),
+      *>    not a file error.
       *>
       *>  Change Log:
       *>    2026-02-17  AKD  Initial implementation — Phase 1
@@ -50,6 +103,33 @@
       *>                     file status checks, copybook extraction
       *>    2026-02-23  AKD  Fix UNSTRING parsing (multi-arg ops now
       *>                     work: READ, CREATE, UPDATE, CLOSE)
+      *>    2026-02-24  AKD  Joint/multi-owner accounts: CREATE and
+      *>                     UPDATE now carry ACCT-OWNER2/ACCT-OWNER3
+      *>    2026-02-24  AKD  Added DORMANCY-CHECK operation and
+      *>                     ACCT-DORMANT-FLAG tracking
+      *>    2026-02-24  AKD  Added CD / time-deposit account type
+      *>                     with term and maturity-date handling
+      *>    2026-02-24  AKD  Added LINK-ACCOUNT operation and
+      *>                     ACCT-LINKED-ACCT for overdraft sweeps
+      *>    2026-02-24  AKD  Added HOLD/RELEASE-HOLD operations and
+      *>                     ACCT-HOLD-AMOUNT for available-balance
+      *>                     tracking
+      *>    2026-02-25  AKD  DORMANCY-CHECK now checkpoints progress
+      *>                     to ACCTCKPT.DAT every 10 accounts (see
+      *>                     BCHCKPT.cpy) and resumes from the last
+      *>                     completed account on restart, same as
+      *>                     RECONCILE.cob's account loop already does
+      *>    2026-02-26  AKD  CREATE/UPDATE/CLOSE now append a
+      *>                     before/after image of the account to
+      *>                     ACCTAUDIT.DAT (see AUDITREC.cpy and
+      *>                     WRITE-AUDIT-RECORD), independent of
+      *>                     REPORTS.cob's AUDIT option which only
+      *>                     covers TRANSACT.DAT transactions
+      *>    2026-02-26  AKD  CREATE/UPDATE/CLOSE now require a signed-
+      *>                     on operator from OPERATORS.DAT (see
+      *>                     AUTHENTICATE-OPERATOR and OPERREC.cpy);
+      *>                     CLOSE additionally requires supervisor
+      *>                     or admin rank, not just any teller
       *>
       *>================================================================*
 
@@ -68,27 +148,137 @@
                ASSIGN TO "ACCOUNTS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "ACCTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "ACCTAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPERATOR-FILE
+               ASSIGN TO "OPERATORS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
+           SELECT RUN-HISTORY-FILE
+               ASSIGN TO "RUNHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        COPY "ACCTREC.cpy".
+       FD  CHECKPOINT-FILE.
+       COPY "BCHCKPT.cpy".
+       FD  AUDIT-LOG-FILE.
+       COPY "AUDITREC.cpy".
+       FD  RUN-HISTORY-FILE.
+       COPY "RUNHIST.cpy".
+       FD  OPERATOR-FILE.
+       COPY "OPERREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
       *>   WS-CMD-LINE holds the full command-line string before parsing
        01  WS-CMD-LINE            PIC X(200) VALUE SPACES.
-       01  WS-OPERATION           PIC X(10) VALUE SPACES.
+       01  WS-OPERATION           PIC X(14) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-IN-NAME             PIC X(30) VALUE SPACES.
        01  WS-IN-TYPE             PIC X(1) VALUE 'C'.
        01  WS-IN-STATUS           PIC X(1) VALUE 'A'.
+      *>   Second/third owner on a joint account. For CREATE these
+      *>   land directly off the command line; for UPDATE they are
+      *>   shifted over from the UNSTRING slots below (see MAIN-
+      *>   PROGRAM) since UPDATE's third token is a status code, not
+      *>   a name, and every token after it shifts by one position.
+       01  WS-IN-OWNER2           PIC X(30) VALUE SPACES.
+       01  WS-IN-OWNER3           PIC X(30) VALUE SPACES.
+      *>   Optional 7th command-line token — ISO 4217 currency code
+      *>   for CREATE (e.g. "CREATE ACT-X-001 John_Doe C Owner2 Owner3
+      *>   EUR"). The UNSTRING's 7th target slot is otherwise dead for
+      *>   every operation: UPDATE immediately overwrites WS-IN-STATUS
+      *>   from WS-IN-NAME(1:1) rather than from whatever UNSTRING put
+      *>   there (see the shift logic below), and no other operation
+      *>   reads it at all. Blank defaults to USD.
+       01  WS-IN-CURRENCY         PIC X(3) VALUE SPACES.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+      *>   DORMANCY-CHECK working fields. The threshold is read from
+      *>   the same second-token slot CREATE uses for name/UPDATE
+      *>   uses for status (WS-IN-ACCT-ID), since DORMANCY-CHECK's
+      *>   own command line is just "DORMANCY-CHECK [days]" with no
+      *>   account ID at all.
+       01  WS-DORMANCY-THRESHOLD  PIC 9(5) VALUE 365.
+       01  WS-CURRENT-DATE-INT    PIC S9(9) VALUE 0.
+       01  WS-LAST-ACT-INT        PIC S9(9) VALUE 0.
+       01  WS-DAYS-INACTIVE       PIC S9(7) VALUE 0.
+       01  WS-DORMANT-COUNT       PIC 9(3) VALUE 0.
+      *>   DORMANCY-CHECK checkpoint/restart working fields — see
+      *>   LOAD-CHECKPOINT/SAVE-CHECKPOINT/CLEAR-CHECKPOINT and
+      *>   BCHCKPT.cpy. Same design RECONCILE.cob uses for its own
+      *>   account loop: a checkpoint only counts for today's run,
+      *>   and DORMANCY-CHECK resumes just past the last account it
+      *>   finished evaluating instead of re-scanning from account 1.
+       01  WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-START-IDX      PIC 9(5) VALUE 1.
+       01  WS-CKPT-INTERVAL       PIC 9(3) VALUE 10.
+      *>   CREATE/UPDATE/CLOSE audit-log working fields — see
+      *>   WRITE-AUDIT-RECORD and AUDITREC.cpy. Every account-mutating
+      *>   operation appends a before/after image to ACCTAUDIT.DAT,
+      *>   independent of ACCOUNTS.DAT itself, the same OPEN EXTEND /
+      *>   OPEN OUTPUT fallback TRANSACT.cob's POST-TRANSACTION uses
+      *>   for TRANSACT.DAT.
+       01  WS-AUDIT-STATUS        PIC XX VALUE SPACES.
+       01  WS-AUDIT-IDX           PIC 9(3) VALUE 0.
+      *>   Run-history working fields — see LOG-RUN-START/LOG-RUN-END
+      *>   and RUNHIST.cpy. Every invocation of this program appends
+      *>   a started record and a completed/aborted record to the
+      *>   same RUNHIST.DAT the other nightly batch programs share,
+      *>   so operations has one place to see the whole chain's
+      *>   health instead of piecing it together from SYSOUT.
+       01  WS-RUNHIST-STATUS      PIC XX VALUE SPACES.
+       01  WS-RUN-STATUS          PIC X VALUE 'Y'.
+       01  WS-RUNHIST-START-TIME  PIC 9(6) VALUE 0.
+       01  WS-RUNHIST-START-SECS  PIC 9(8) VALUE 0.
+       01  WS-RUNHIST-END-SECS    PIC 9(8) VALUE 0.
+      *>   Operator sign-on working field — see AUTHENTICATE-OPERATOR
+      *>   and OPERIO.cpy.
+       01  WS-OPER-STATUS         PIC XX VALUE SPACES.
+      *>   Role of the signed-on operator, copied out of the
+      *>   operator table by AUTHENTICATE-OPERATOR so callers can
+      *>   check it (e.g. CLOSE requiring supervisor+) without
+      *>   re-indexing WS-OPER-ENTRY themselves.
+       01  WS-OPER-ROLE           PIC X(1) VALUE SPACES.
+      *>   CD term/maturity-date working fields for CREATE-ACCOUNT.
+      *>   Maturity is computed by adding the term in months to the
+      *>   open date's year/month and pinning the day to the 28th,
+      *>   which sidesteps short-month/leap-year edge cases entirely
+      *>   — adequate for a maturity date, not meant to be a full
+      *>   calendar library.
+       01  WS-CD-TERM-MONTHS      PIC 9(3) VALUE 12.
+       01  WS-CD-YEAR             PIC 9(4) VALUE 0.
+       01  WS-CD-MONTH            PIC 9(2) VALUE 0.
+       01  WS-CD-TOTAL-MONTHS     PIC 9(6) VALUE 0.
+       01  WS-CD-NEW-YEAR         PIC 9(4) VALUE 0.
+       01  WS-CD-NEW-MONTH        PIC 9(2) VALUE 0.
+      *>   HOLD/RELEASE-HOLD working field. Command line is
+      *>   "HOLD acct_id amount" / "RELEASE-HOLD acct_id amount" —
+      *>   the amount lands in WS-IN-NAME (the 3rd UNSTRING slot,
+      *>   same slot CREATE uses for the account name) and is
+      *>   converted here.
+       01  WS-HOLD-AMOUNT         PIC S9(10)V99 VALUE 0.
       *>   ACCTIO.cpy provides the in-memory account table (WS-ACCOUNT-TABLE)
       *>   and helper variables (WS-ACCOUNT-COUNT, WS-FOUND-FLAG, etc.)
        COPY "ACCTIO.cpy".
        COPY "COMCODE.cpy".
+      *>   Operator sign-on file and in-memory operator table — see
+      *>   AUTHENTICATE-OPERATOR. Required in front of CREATE/UPDATE/
+      *>   CLOSE/LINK-ACCOUNT/HOLD/RELEASE-HOLD; CLOSE and LINK-ACCOUNT
+      *>   additionally require a supervisor or admin role (see
+      *>   WS-OPER-FOUND-IDX usage in CLOSE-ACCOUNT's and LINK-ACCOUNT's
+      *>   gates in MAIN-PROGRAM).
+       COPY "OPERIO.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -107,9 +297,9 @@
 
       *>   Parse all args from single command-line string
       *>   (GnuCOBOL ACCEPT FROM COMMAND-LINE returns full string)
-      *>   For CREATE: "CREATE ACT-X-001 John_Doe C"
+      *>   For CREATE: "CREATE ACT-X-001 John_Doe C [Owner2] [Owner3]"
       *>   For READ:   "READ ACT-T-001"
-      *>   For UPDATE: "UPDATE ACT-T-001 F"
+      *>   For UPDATE: "UPDATE ACT-T-001 F [Owner2] [Owner3]"
       *>   For CLOSE:  "CLOSE ACT-T-001"
       *>   For LIST:   "LIST"
       *> ═══════════════════════════════════════════════════════════
@@ -126,6 +316,9 @@
                     WS-IN-ACCT-ID
                     WS-IN-NAME
                     WS-IN-TYPE
+                    WS-IN-OWNER2
+                    WS-IN-OWNER3
+                    WS-IN-CURRENCY
                     WS-IN-STATUS
            END-UNSTRING
       *> ═══════════════════════════════════════════════════════════
@@ -139,14 +332,43 @@
            MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
            MOVE FUNCTION TRIM(WS-IN-NAME) TO WS-IN-NAME
            MOVE FUNCTION TRIM(WS-IN-TYPE) TO WS-IN-TYPE
+           MOVE FUNCTION TRIM(WS-IN-OWNER2) TO WS-IN-OWNER2
+           MOVE FUNCTION TRIM(WS-IN-OWNER3) TO WS-IN-OWNER3
            MOVE FUNCTION TRIM(WS-IN-STATUS) TO WS-IN-STATUS
+           MOVE FUNCTION TRIM(WS-IN-CURRENCY) TO WS-IN-CURRENCY
 
-      *>   For UPDATE "UPDATE ACT-T-001 F": status lands in
-      *>   WS-IN-NAME (3rd UNSTRING field). Move it to WS-IN-STATUS.
+      *>   For UPDATE "UPDATE ACT-T-001 F [Owner2] [Owner3]": status
+      *>   lands in WS-IN-NAME (3rd UNSTRING field) and owner2/owner3
+      *>   land one slot early (WS-IN-TYPE/WS-IN-OWNER2) because
+      *>   CREATE's 3rd token is a name but UPDATE's is a status code.
+      *>   Shift everything back into place — owner3 first, so the
+      *>   owner2 slot isn't overwritten before it's read.
            IF WS-OPERATION = "UPDATE"
                MOVE WS-IN-NAME(1:1) TO WS-IN-STATUS
+               MOVE WS-IN-OWNER2 TO WS-IN-OWNER3
+               MOVE WS-IN-TYPE TO WS-IN-OWNER2
            END-IF
 
+      *>   CREATE/UPDATE/CLOSE/LINK-ACCOUNT/HOLD/RELEASE-HOLD all
+      *>   mutate the account master and require a signed-on
+      *>   operator first — the batch stand-in for a CICS terminal's
+      *>   signed-on user ID (see OPERREC.cpy). Sign-on credentials
+      *>   come from the environment rather than the command line,
+      *>   the same way DISPUTE.cob already reads its own operation
+      *>   arguments from ENVIRONMENT "DISPUTE_ARGS" instead of
+      *>   positional tokens.
+           IF WS-OPERATION = "CREATE" OR "UPDATE" OR "CLOSE"
+               OR "LINK-ACCOUNT" OR "HOLD" OR "RELEASE-HOLD"
+               ACCEPT WS-IN-OPER-ID FROM ENVIRONMENT "BANK_OPERATOR_ID"
+               ACCEPT WS-IN-OPER-PIN
+                   FROM ENVIRONMENT "BANK_OPERATOR_PIN"
+               PERFORM AUTHENTICATE-OPERATOR
+           END-IF
+
+      *>   Record this run's start in the shared RUNHIST.DAT before
+      *>   dispatching the operation — see LOG-RUN-START.
+           PERFORM LOG-RUN-START
+
       *> ═══════════════════════════════════════════════════════════
       *> COBOL CONCEPT: EVALUATE (switch/case equivalent)
       *> EVALUATE tests a variable against multiple values, like
@@ -158,17 +380,56 @@
                WHEN "LIST"
                    PERFORM LIST-ACCOUNTS
                WHEN "CREATE"
-                   PERFORM CREATE-ACCOUNT
+                   IF WS-OPER-DENIED
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM CREATE-ACCOUNT
+                   END-IF
                WHEN "READ"
                    PERFORM READ-ACCOUNT
                WHEN "UPDATE"
-                   PERFORM UPDATE-ACCOUNT
+                   IF WS-OPER-DENIED
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM UPDATE-ACCOUNT
+                   END-IF
                WHEN "CLOSE"
-                   PERFORM CLOSE-ACCOUNT
+      *>           CLOSE is the higher-impact, hardest-to-reverse of
+      *>           the three — requires supervisor or admin, not just
+      *>           any active teller.
+                   IF WS-OPER-DENIED OR WS-OPER-ROLE = 'T'
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM CLOSE-ACCOUNT
+                   END-IF
+               WHEN "DORMANCY-CHECK"
+                   PERFORM DORMANCY-CHECK
+               WHEN "LINK-ACCOUNT"
+      *>           LINK-ACCOUNT re-routes overdraft-sweep money
+      *>           between accounts — supervisor or admin only,
+      *>           same bar as CLOSE.
+                   IF WS-OPER-DENIED OR WS-OPER-ROLE = 'T'
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM LINK-ACCOUNT
+                   END-IF
+               WHEN "HOLD"
+                   IF WS-OPER-DENIED
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM PLACE-HOLD
+                   END-IF
+               WHEN "RELEASE-HOLD"
+                   IF WS-OPER-DENIED
+                       DISPLAY "RESULT|" RC-UNAUTHORIZED
+                   ELSE
+                       PERFORM RELEASE-HOLD
+                   END-IF
                WHEN OTHER
                    DISPLAY "RESULT|99"
            END-EVALUATE
 
+           PERFORM LOG-RUN-END
            STOP RUN.
 
       *> -------------------------------------------------------
@@ -180,6 +441,8 @@
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
       *> ═══════════════════════════════════════════════════════════
@@ -208,7 +471,15 @@
                    ACCT-BALANCE "|"
                    ACCT-STATUS "|"
                    ACCT-OPEN-DATE "|"
-                   ACCT-LAST-ACTIVITY
+                   ACCT-LAST-ACTIVITY "|"
+                   ACCT-OWNER2 "|"
+                   ACCT-OWNER3 "|"
+                   ACCT-DORMANT-FLAG "|"
+                   ACCT-CD-TERM-MONTHS "|"
+                   ACCT-MATURITY-DATE "|"
+                   ACCT-LINKED-ACCT "|"
+                   ACCT-HOLD-AMOUNT "|"
+                   ACCT-CURRENCY
            END-PERFORM
            DISPLAY "RESULT|00".
 
@@ -226,6 +497,8 @@
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
@@ -242,6 +515,14 @@
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+               MOVE ACCT-DORMANT-FLAG TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LINKED-ACCT TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+               MOVE ACCT-HOLD-AMOUNT TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
       *> -------------------------------------------------------
@@ -253,6 +534,8 @@
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
                STOP RUN
            END-IF
       *> ═══════════════════════════════════════════════════════════
@@ -273,6 +556,14 @@
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-OWNER2(WS-ACCT-IDX) TO ACCT-OWNER2
+               MOVE WS-A-OWNER3(WS-ACCT-IDX) TO ACCT-OWNER3
+               MOVE WS-A-DORMANT(WS-ACCT-IDX) TO ACCT-DORMANT-FLAG
+               MOVE WS-A-CD-TERM(WS-ACCT-IDX) TO ACCT-CD-TERM-MONTHS
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-LINKED(WS-ACCT-IDX) TO ACCT-LINKED-ACCT
+               MOVE WS-A-HOLD(WS-ACCT-IDX) TO ACCT-HOLD-AMOUNT
+               MOVE WS-A-CURRENCY(WS-ACCT-IDX) TO ACCT-CURRENCY
                WRITE ACCOUNT-RECORD
            END-PERFORM
            CLOSE ACCOUNTS-FILE.
@@ -322,10 +613,65 @@
            MOVE 'A' TO WS-A-STATUS(WS-ACCOUNT-COUNT)
            MOVE WS-CURRENT-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+           MOVE 0 TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+           MOVE 0 TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+           IF WS-IN-TYPE = 'D'
+      *>   CDs don't take a joint owner at CREATE time — the owner2
+      *>   slot instead carries the term in months.
+               MOVE SPACES TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE SPACES TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+               MOVE 12 TO WS-CD-TERM-MONTHS
+               IF WS-IN-OWNER2 NOT = SPACES
+                   COMPUTE WS-CD-TERM-MONTHS =
+                       FUNCTION NUMVAL(WS-IN-OWNER2)
+               END-IF
+               PERFORM COMPUTE-CD-MATURITY
+               MOVE WS-CD-TERM-MONTHS TO WS-A-CD-TERM(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE WS-IN-OWNER2 TO WS-A-OWNER2(WS-ACCOUNT-COUNT)
+               MOVE WS-IN-OWNER3 TO WS-A-OWNER3(WS-ACCOUNT-COUNT)
+           END-IF
+           MOVE 'N' TO WS-A-DORMANT(WS-ACCOUNT-COUNT)
+           MOVE SPACES TO WS-A-LINKED(WS-ACCOUNT-COUNT)
+           MOVE 0 TO WS-A-HOLD(WS-ACCOUNT-COUNT)
+           IF WS-IN-CURRENCY = SPACES
+               MOVE 'USD' TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE WS-IN-CURRENCY TO WS-A-CURRENCY(WS-ACCOUNT-COUNT)
+           END-IF
            PERFORM WRITE-ALL-ACCOUNTS
+      *>   No prior account to snapshot for the before-image — a
+      *>   CREATE has nothing to diff against.
+           MOVE SPACES TO AUDIT-BEFORE-IMAGE
+           MOVE 0 TO AUDIT-BEF-BALANCE AUDIT-BEF-OPEN
+               AUDIT-BEF-ACTIVITY AUDIT-BEF-CD-TERM
+               AUDIT-BEF-MATURITY AUDIT-BEF-HOLD
+           MOVE "CREATE" TO AUDIT-OPERATION
+           MOVE WS-IN-ACCT-ID TO AUDIT-ACCT-ID
+           MOVE WS-ACCOUNT-COUNT TO WS-AUDIT-IDX
+           PERFORM CAPTURE-AFTER-IMAGE
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "ACCOUNT-CREATED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
 
+      *> -------------------------------------------------------
+      *> COMPUTE-CD-MATURITY: Derive a CD's maturity date from the
+      *> account's open date (WS-CURRENT-DATE — CREATE always opens
+      *> as of today) plus WS-CD-TERM-MONTHS. Result lands in
+      *> WS-A-MATURITY(WS-ACCOUNT-COUNT) for the account just added.
+      *> -------------------------------------------------------
+       COMPUTE-CD-MATURITY.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-CD-YEAR
+           MOVE WS-CURRENT-DATE(5:2) TO WS-CD-MONTH
+           COMPUTE WS-CD-TOTAL-MONTHS =
+               WS-CD-YEAR * 12 + WS-CD-MONTH - 1 + WS-CD-TERM-MONTHS
+           COMPUTE WS-CD-NEW-YEAR = WS-CD-TOTAL-MONTHS / 12
+           COMPUTE WS-CD-NEW-MONTH =
+               FUNCTION MOD(WS-CD-TOTAL-MONTHS, 12) + 1
+           STRING WS-CD-NEW-YEAR WS-CD-NEW-MONTH "28"
+               DELIMITED BY SIZE INTO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+           END-STRING.
+
       *> -------------------------------------------------------
       *> READ-ACCOUNT: Find and display a single account by ID.
       *> Returns RESULT|03 if not found.
@@ -344,12 +690,23 @@
                WS-A-BALANCE(WS-FOUND-IDX) "|"
                WS-A-STATUS(WS-FOUND-IDX) "|"
                WS-A-OPEN(WS-FOUND-IDX) "|"
-               WS-A-ACTIVITY(WS-FOUND-IDX)
+               WS-A-ACTIVITY(WS-FOUND-IDX) "|"
+               WS-A-OWNER2(WS-FOUND-IDX) "|"
+               WS-A-OWNER3(WS-FOUND-IDX) "|"
+               WS-A-DORMANT(WS-FOUND-IDX) "|"
+               WS-A-CD-TERM(WS-FOUND-IDX) "|"
+               WS-A-MATURITY(WS-FOUND-IDX) "|"
+               WS-A-LINKED(WS-FOUND-IDX) "|"
+               WS-A-HOLD(WS-FOUND-IDX) "|"
+               WS-A-CURRENCY(WS-FOUND-IDX)
            DISPLAY "RESULT|00".
 
       *> -------------------------------------------------------
       *> UPDATE-ACCOUNT: Change the status of an existing account.
       *> Typical use: freeze ('F') or reactivate ('A') an account.
+      *> Also accepts an optional second/third owner name to add
+      *> or replace a joint owner on the account — a blank owner
+      *> argument leaves that owner slot unchanged.
       *> -------------------------------------------------------
        UPDATE-ACCOUNT.
            PERFORM LOAD-ALL-ACCOUNTS
@@ -358,9 +715,22 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           MOVE WS-FOUND-IDX TO WS-AUDIT-IDX
+           PERFORM CAPTURE-BEFORE-IMAGE
            MOVE WS-IN-STATUS TO WS-A-STATUS(WS-FOUND-IDX)
+           IF WS-IN-OWNER2 NOT = SPACES
+               MOVE WS-IN-OWNER2 TO WS-A-OWNER2(WS-FOUND-IDX)
+           END-IF
+           IF WS-IN-OWNER3 NOT = SPACES
+               MOVE WS-IN-OWNER3 TO WS-A-OWNER3(WS-FOUND-IDX)
+           END-IF
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE 'N' TO WS-A-DORMANT(WS-FOUND-IDX)
            PERFORM WRITE-ALL-ACCOUNTS
+           MOVE "UPDATE" TO AUDIT-OPERATION
+           MOVE WS-IN-ACCT-ID TO AUDIT-ACCT-ID
+           PERFORM CAPTURE-AFTER-IMAGE
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "ACCOUNT-UPDATED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
 
@@ -376,8 +746,438 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           MOVE WS-FOUND-IDX TO WS-AUDIT-IDX
+           PERFORM CAPTURE-BEFORE-IMAGE
            MOVE 'C' TO WS-A-STATUS(WS-FOUND-IDX)
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
            PERFORM WRITE-ALL-ACCOUNTS
+           MOVE "CLOSE" TO AUDIT-OPERATION
+           MOVE WS-IN-ACCT-ID TO AUDIT-ACCT-ID
+           PERFORM CAPTURE-AFTER-IMAGE
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "ACCOUNT-CLOSED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> CAPTURE-BEFORE-IMAGE: Snapshot WS-ACCT-ENTRY(WS-AUDIT-IDX)
+      *> into AUDIT-BEFORE-IMAGE. Called by UPDATE-ACCOUNT and
+      *> CLOSE-ACCOUNT before any of their mutating MOVEs run, so
+      *> the image reflects the account exactly as it stood prior
+      *> to the operation. CREATE-ACCOUNT has no existing entry to
+      *> snapshot and builds its before-image directly instead.
+      *> -------------------------------------------------------
+       CAPTURE-BEFORE-IMAGE.
+           MOVE WS-A-ID(WS-AUDIT-IDX)       TO AUDIT-BEF-ID
+           MOVE WS-A-NAME(WS-AUDIT-IDX)     TO AUDIT-BEF-NAME
+           MOVE WS-A-TYPE(WS-AUDIT-IDX)     TO AUDIT-BEF-TYPE
+           MOVE WS-A-BALANCE(WS-AUDIT-IDX)  TO AUDIT-BEF-BALANCE
+           MOVE WS-A-STATUS(WS-AUDIT-IDX)   TO AUDIT-BEF-STATUS
+           MOVE WS-A-OPEN(WS-AUDIT-IDX)     TO AUDIT-BEF-OPEN
+           MOVE WS-A-ACTIVITY(WS-AUDIT-IDX) TO AUDIT-BEF-ACTIVITY
+           MOVE WS-A-OWNER2(WS-AUDIT-IDX)   TO AUDIT-BEF-OWNER2
+           MOVE WS-A-OWNER3(WS-AUDIT-IDX)   TO AUDIT-BEF-OWNER3
+           MOVE WS-A-DORMANT(WS-AUDIT-IDX)  TO AUDIT-BEF-DORMANT
+           MOVE WS-A-CD-TERM(WS-AUDIT-IDX)  TO AUDIT-BEF-CD-TERM
+           MOVE WS-A-MATURITY(WS-AUDIT-IDX) TO AUDIT-BEF-MATURITY
+           MOVE WS-A-LINKED(WS-AUDIT-IDX)   TO AUDIT-BEF-LINKED
+           MOVE WS-A-HOLD(WS-AUDIT-IDX)     TO AUDIT-BEF-HOLD
+           MOVE WS-A-CURRENCY(WS-AUDIT-IDX) TO AUDIT-BEF-CURRENCY.
+
+      *> -------------------------------------------------------
+      *> CAPTURE-AFTER-IMAGE: Snapshot WS-ACCT-ENTRY(WS-AUDIT-IDX)
+      *> into AUDIT-AFTER-IMAGE. Called after WRITE-ALL-ACCOUNTS has
+      *> persisted the mutation, so the image reflects the account
+      *> exactly as it now stands in ACCOUNTS.DAT.
+      *> -------------------------------------------------------
+       CAPTURE-AFTER-IMAGE.
+           MOVE WS-A-ID(WS-AUDIT-IDX)       TO AUDIT-AFT-ID
+           MOVE WS-A-NAME(WS-AUDIT-IDX)     TO AUDIT-AFT-NAME
+           MOVE WS-A-TYPE(WS-AUDIT-IDX)     TO AUDIT-AFT-TYPE
+           MOVE WS-A-BALANCE(WS-AUDIT-IDX)  TO AUDIT-AFT-BALANCE
+           MOVE WS-A-STATUS(WS-AUDIT-IDX)   TO AUDIT-AFT-STATUS
+           MOVE WS-A-OPEN(WS-AUDIT-IDX)     TO AUDIT-AFT-OPEN
+           MOVE WS-A-ACTIVITY(WS-AUDIT-IDX) TO AUDIT-AFT-ACTIVITY
+           MOVE WS-A-OWNER2(WS-AUDIT-IDX)   TO AUDIT-AFT-OWNER2
+           MOVE WS-A-OWNER3(WS-AUDIT-IDX)   TO AUDIT-AFT-OWNER3
+           MOVE WS-A-DORMANT(WS-AUDIT-IDX)  TO AUDIT-AFT-DORMANT
+           MOVE WS-A-CD-TERM(WS-AUDIT-IDX)  TO AUDIT-AFT-CD-TERM
+           MOVE WS-A-MATURITY(WS-AUDIT-IDX) TO AUDIT-AFT-MATURITY
+           MOVE WS-A-LINKED(WS-AUDIT-IDX)   TO AUDIT-AFT-LINKED
+           MOVE WS-A-HOLD(WS-AUDIT-IDX)     TO AUDIT-AFT-HOLD
+           MOVE WS-A-CURRENCY(WS-AUDIT-IDX) TO AUDIT-AFT-CURRENCY.
+
+      *> -------------------------------------------------------
+      *> WRITE-AUDIT-RECORD: Append one ACCOUNT-AUDIT-RECORD to
+      *> ACCTAUDIT.DAT. AUDIT-OPERATION, AUDIT-ACCT-ID, and both
+      *> images must already be moved in by the caller. Mirrors
+      *> TRANSACT.cob's POST-TRANSACTION OPEN EXTEND / OPEN OUTPUT
+      *> fallback so the very first append creates ACCTAUDIT.DAT if
+      *> it is missing. ACCTAUDIT.DAT is never opened for INPUT or
+      *> I-O anywhere in this program — once written, an entry is
+      *> never read back, rewritten, or deleted.
+      *> -------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY "ERROR|FILE-OPEN|" WS-AUDIT-STATUS
+                   DISPLAY "RESULT|99"
+                   MOVE 'N' TO WS-RUN-STATUS
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+           END-IF
+           WRITE ACCOUNT-AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *> -------------------------------------------------------
+      *> LOAD-OPERATORS: Read OPERATORS.DAT into the in-memory
+      *> operator table (WS-OPERATOR-TABLE from OPERIO.cpy), the
+      *> same load-all pattern LOAD-ALL-ACCOUNTS uses for accounts.
+      *> A missing OPERATORS.DAT leaves the table empty, which
+      *> AUTHENTICATE-OPERATOR treats as "operator not found" rather
+      *> than as an error — see AUTHENTICATE-OPERATOR.
+      *> -------------------------------------------------------
+       LOAD-OPERATORS.
+           MOVE 0 TO WS-OPERATOR-COUNT
+           OPEN INPUT OPERATOR-FILE
+           IF WS-OPER-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ OPERATOR-FILE
+                   AT END
+                       CLOSE OPERATOR-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-OPERATOR-COUNT
+               MOVE OPER-ID     TO WS-OP-ID(WS-OPERATOR-COUNT)
+               MOVE OPER-NAME   TO WS-OP-NAME(WS-OPERATOR-COUNT)
+               MOVE OPER-PIN    TO WS-OP-PIN(WS-OPERATOR-COUNT)
+               MOVE OPER-ROLE   TO WS-OP-ROLE(WS-OPERATOR-COUNT)
+               MOVE OPER-STATUS TO WS-OP-STATUS(WS-OPERATOR-COUNT)
+           END-PERFORM.
+
+      *> -------------------------------------------------------
+      *> AUTHENTICATE-OPERATOR: Sign on WS-IN-OPER-ID/WS-IN-OPER-PIN
+      *> against the operator master file. Sets WS-OPER-AUTH-FLAG to
+      *> 'Y' only when the operator ID exists, the PIN matches, and
+      *> the operator's status is active (not locked) — and copies
+      *> the matched operator's role into WS-OPER-ROLE so the caller
+      *> can apply a permission check on top of plain sign-on (see
+      *> MAIN-PROGRAM's CLOSE gate). Denied any time OPERATOR-FILE
+      *> is missing/empty, the ID isn't found, the PIN is wrong, or
+      *> the operator is locked — fails closed, not open.
+      *> -------------------------------------------------------
+       AUTHENTICATE-OPERATOR.
+           MOVE 'N' TO WS-OPER-AUTH-FLAG
+           MOVE SPACES TO WS-OPER-ROLE
+           MOVE 'N' TO WS-OPER-FOUND-FLAG
+           MOVE 0 TO WS-OPER-FOUND-IDX
+           PERFORM LOAD-OPERATORS
+           PERFORM VARYING WS-OPER-IDX FROM 1 BY 1
+               UNTIL WS-OPER-IDX > WS-OPERATOR-COUNT
+               IF WS-OP-ID(WS-OPER-IDX) = WS-IN-OPER-ID
+                   MOVE 'Y' TO WS-OPER-FOUND-FLAG
+                   MOVE WS-OPER-IDX TO WS-OPER-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-OPER-FOUND-FLAG = 'N'
+               DISPLAY "ERROR|OPERATOR-NOT-FOUND|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-OP-PIN(WS-OPER-FOUND-IDX) NOT = WS-IN-OPER-PIN
+               DISPLAY "ERROR|OPERATOR-BAD-PIN|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-OP-STATUS(WS-OPER-FOUND-IDX) NOT = 'A'
+               DISPLAY "ERROR|OPERATOR-LOCKED|" WS-IN-OPER-ID
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO WS-OPER-AUTH-FLAG
+           MOVE WS-OP-ROLE(WS-OPER-FOUND-IDX) TO WS-OPER-ROLE.
+
+      *> -------------------------------------------------------
+      *> DORMANCY-CHECK: Walk every loaded account and flag the
+      *> ones whose ACCT-LAST-ACTIVITY has aged past the dormancy
+      *> threshold (days since last activity, using
+      *> FUNCTION INTEGER-OF-DATE to turn the two YYYYMMDD dates
+      *> into a day count we can subtract). Accounts that have
+      *> had activity since a prior flagging are un-flagged.
+      *> Command line: "DORMANCY-CHECK" or "DORMANCY-CHECK 180"
+      *> to override the default 365-day threshold.
+      *> -------------------------------------------------------
+       DORMANCY-CHECK.
+           IF WS-IN-ACCT-ID NOT = SPACES
+               COMPUTE WS-DORMANCY-THRESHOLD =
+                   FUNCTION NUMVAL(WS-IN-ACCT-ID)
+           END-IF
+           PERFORM LOAD-ALL-ACCOUNTS
+           COMPUTE WS-CURRENT-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           MOVE 0 TO WS-DORMANT-COUNT
+      *>   Pick up a checkpoint from an earlier, abended run of
+      *>   today's dormancy check, if one is still on disk
+           PERFORM LOAD-CHECKPOINT
+           PERFORM VARYING WS-ACCT-IDX FROM WS-CKPT-START-IDX BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               PERFORM EVALUATE-DORMANCY
+               IF FUNCTION MOD(WS-ACCT-IDX, WS-CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-PERFORM
+      *>   Every account evaluated cleanly through to the end of this
+      *>   pass — today's checkpoint no longer means anything
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-ALL-ACCOUNTS
+           DISPLAY "DORMANCY-SUMMARY|" WS-DORMANT-COUNT
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> LOAD-CHECKPOINT: Look for a checkpoint left by an earlier,
+      *> interrupted DORMANCY-CHECK run for today. If ACCTCKPT.DAT is
+      *> missing, or its date does not match today, this is a fresh
+      *> run — start from account 1 with WS-DORMANT-COUNT at zero,
+      *> same as if checkpointing did not exist. If it matches today,
+      *> resume just past the last account it finished evaluating and
+      *> restore the running dormant count so DORMANCY-SUMMARY still
+      *> reports the whole run, not just the accounts re-scanned after
+      *> restart.
+      *> -------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-START-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           IF CKPT-RUN-DATE NOT = WS-CURRENT-DATE
+               OR CKPT-LAST-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-CKPT-START-IDX = CKPT-LAST-IDX + 1
+           MOVE CKPT-ACCUM-1 TO WS-DORMANT-COUNT
+           DISPLAY "NOTE|Resuming from checkpoint after account "
+               CKPT-LAST-IDX " of today's run"
+           DISPLAY "RESUME|" WS-CKPT-START-IDX.
+
+      *> -------------------------------------------------------
+      *> SAVE-CHECKPOINT: Rewrite ACCTCKPT.DAT with progress as of the
+      *> account just evaluated — today's date, its index, and the
+      *> running dormant count. Full-rewrite, same convention
+      *> RECONCILE.cob's SAVE-CHECKPOINT uses. Called periodically
+      *> during the account loop (see WS-CKPT-INTERVAL) rather than
+      *> after every single account.
+      *> -------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CKPT-STATUS
+               DISPLAY "RESULT|99"
+               MOVE 'N' TO WS-RUN-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "ACCOUNTS" TO CKPT-JOB-ID
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE WS-ACCT-IDX TO CKPT-LAST-IDX
+           MOVE WS-DORMANT-COUNT TO CKPT-ACCUM-1
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> -------------------------------------------------------
+      *> CLEAR-CHECKPOINT: Once every account has been evaluated
+      *> cleanly through to the end in a single pass, today's
+      *> checkpoint no longer means anything — reset ACCTCKPT.DAT to
+      *> an empty (CKPT-LAST-IDX = 0) record so a second same-day run
+      *> starts over from account 1 instead of mistakenly resuming
+      *> "past the end".
+      *> -------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO BATCH-CHECKPOINT-RECORD
+           MOVE "ACCOUNTS" TO CKPT-JOB-ID
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE 0 TO CKPT-LAST-IDX
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> -------------------------------------------------------
+      *> EVALUATE-DORMANCY: Per-account dormancy test, called from
+      *> DORMANCY-CHECK's PERFORM VARYING loop. Closed and frozen
+      *> accounts are left alone — dormancy only applies to active
+      *> accounts that are simply going unused.
+      *> -------------------------------------------------------
+       EVALUATE-DORMANCY.
+           IF WS-A-STATUS(WS-ACCT-IDX) NOT = 'A'
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-LAST-ACT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-A-ACTIVITY(WS-ACCT-IDX))
+           COMPUTE WS-DAYS-INACTIVE =
+               WS-CURRENT-DATE-INT - WS-LAST-ACT-INT
+           IF WS-DAYS-INACTIVE >= WS-DORMANCY-THRESHOLD
+               IF WS-A-DORMANT(WS-ACCT-IDX) NOT = 'Y'
+                   MOVE 'Y' TO WS-A-DORMANT(WS-ACCT-IDX)
+                   ADD 1 TO WS-DORMANT-COUNT
+                   DISPLAY "DORMANT|" WS-A-ID(WS-ACCT-IDX) "|"
+                       WS-DAYS-INACTIVE
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-A-DORMANT(WS-ACCT-IDX)
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> LINK-ACCOUNT: Associate WS-IN-ACCT-ID with a backup ACCT-ID
+      *> (WS-IN-NAME, the second command-line token) that overdraft
+      *> protection sweeps from — see CHECK-BALANCE in TRANSACT.cob
+      *> and VALIDATE.cob. "LINK-ACCOUNT acct_id" with no second
+      *> token clears an existing link. The linked ACCT-ID is not
+      *> required to exist yet — the sweep paragraphs simply find
+      *> nothing to sweep from if it doesn't.
+      *> -------------------------------------------------------
+       LINK-ACCOUNT.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-IN-NAME TO WS-A-LINKED(WS-FOUND-IDX)
+           PERFORM WRITE-ALL-ACCOUNTS
+           DISPLAY "ACCOUNT-LINKED|" WS-IN-ACCT-ID "|" WS-IN-NAME
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> PLACE-HOLD: Add WS-IN-NAME (the command-line amount) to
+      *> WS-IN-ACCT-ID's hold. Available balance (ACCT-BALANCE minus
+      *> hold) is what VALIDATE.cob/TRANSACT.cob's CHECK-BALANCE
+      *> compares a withdrawal against — see ACCT-HOLD-AMOUNT.
+      *> -------------------------------------------------------
+       PLACE-HOLD.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-HOLD-AMOUNT = FUNCTION NUMVAL(WS-IN-NAME)
+           ADD WS-HOLD-AMOUNT TO WS-A-HOLD(WS-FOUND-IDX)
+           PERFORM WRITE-ALL-ACCOUNTS
+           DISPLAY "ACCOUNT-HOLD|" WS-IN-ACCT-ID "|"
+               WS-A-HOLD(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> RELEASE-HOLD: Subtract WS-IN-NAME (the command-line amount)
+      *> from WS-IN-ACCT-ID's hold, as funds clear. Floors at zero —
+      *> releasing more than is held just clears the hold entirely
+      *> rather than going negative.
+      *> -------------------------------------------------------
+       RELEASE-HOLD.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-HOLD-AMOUNT = FUNCTION NUMVAL(WS-IN-NAME)
+           SUBTRACT WS-HOLD-AMOUNT FROM WS-A-HOLD(WS-FOUND-IDX)
+           IF WS-A-HOLD(WS-FOUND-IDX) < 0
+               MOVE 0 TO WS-A-HOLD(WS-FOUND-IDX)
+           END-IF
+           PERFORM WRITE-ALL-ACCOUNTS
+           DISPLAY "ACCOUNT-HOLD|" WS-IN-ACCT-ID "|"
+               WS-A-HOLD(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-START: Append a 'R' (running) record to the
+      *> shared RUNHIST.DAT the instant this invocation's operation
+      *> is known, before it is dispatched — see RUNHIST.cpy. Saves
+      *> WS-RUNHIST-START-TIME so LOG-RUN-END can compute elapsed
+      *> seconds even though WS-CURRENT-TIME itself gets refreshed
+      *> at that point. A RUNHIST.DAT open failure is logged but
+      *> does not abend the run — this is an operational log, not
+      *> a file this program's own correctness depends on.
+      *> -------------------------------------------------------
+       LOG-RUN-START.
+           MOVE WS-CURRENT-TIME TO WS-RUNHIST-START-TIME
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE 0 TO RUNHIST-END-TIME
+               MOVE "ACCOUNTS" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE 'R' TO RUNHIST-STATUS
+               MOVE 0 TO RUNHIST-DURATION-SEC
+               MOVE WS-OPERATION TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
+
+      *> -------------------------------------------------------
+      *> LOG-RUN-END: Append this run's completed/aborted record —
+      *> WS-RUN-STATUS is 'Y' (the WORKING-STORAGE default) unless
+      *> an abend path already set it to 'N'. Elapsed seconds is a
+      *> plain seconds-of-day subtraction; adequate for these sub-
+      *> second batch operations, which never cross midnight.
+      *> -------------------------------------------------------
+       LOG-RUN-END.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-RUNHIST-START-SECS =
+               FUNCTION INTEGER(WS-RUNHIST-START-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-RUNHIST-START-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-RUNHIST-START-TIME, 100)
+           COMPUTE WS-RUNHIST-END-SECS =
+               FUNCTION INTEGER(WS-CURRENT-TIME / 10000) * 3600
+               + FUNCTION INTEGER(
+                   FUNCTION MOD(WS-CURRENT-TIME, 10000) / 100) * 60
+               + FUNCTION MOD(WS-CURRENT-TIME, 100)
+           IF WS-RUNHIST-END-SECS < WS-RUNHIST-START-SECS
+               ADD 86400 TO WS-RUNHIST-END-SECS
+           END-IF
+
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           IF WS-RUNHIST-STATUS = '00'
+               MOVE SPACES TO RUN-HISTORY-RECORD
+               MOVE WS-CURRENT-DATE TO RUNHIST-RUN-DATE
+               MOVE WS-RUNHIST-START-TIME TO RUNHIST-START-TIME
+               MOVE WS-CURRENT-TIME TO RUNHIST-END-TIME
+               MOVE "ACCOUNTS" TO RUNHIST-JOB-ID
+               MOVE SPACES TO RUNHIST-NODE-CODE
+               MOVE WS-RUN-STATUS TO RUNHIST-STATUS
+               COMPUTE RUNHIST-DURATION-SEC =
+                   WS-RUNHIST-END-SECS - WS-RUNHIST-START-SECS
+               MOVE WS-OPERATION TO RUNHIST-DETAIL
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           ELSE
+               DISPLAY "ERROR|RUNHIST-OPEN|" WS-RUNHIST-STATUS
+           END-IF.
